@@ -0,0 +1,466 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 08/08/2026
+      * Purpose: RELATORIO DE MENOR PRECO POR MERCADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0420.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-PRODUTO
+                FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT MERCADO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\MERCADO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-MERCADO
+                FILE STATUS    IS WS-FS-MERCADO.
+      *
+           SELECT PRC-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS SEQUENTIAL
+                RECORD KEY     IS CHAVE-PRECO-PRODUTO
+                FILE STATUS    IS WS-FS-PRC-PRODUTO.
+      *
+           SELECT SCMO0420     ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SCMO0420.txt"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL.
+      *
+           SELECT SORT-REGISTRO     ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SORT-TMP.txt"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD PRODUTO.
+           COPY "Produto.cpy".
+      *
+       FD MERCADO.
+           COPY "Mercado.cpy".
+      *
+       FD PRC-PRODUTO.
+           COPY "PrcProduto.cpy".
+      *
+       FD SCMO0420.
+       01 REG-REPORT                           PIC X(100).
+      *
+       SD SORT-REGISTRO.
+       01 REGISTRO-SORT.
+           05 SD-COD-PRODUTO                   PIC X(13).
+           05 SD-VLR-PRECO                      PIC 9(12)V99.
+           05 SD-COD-MERCADO                   PIC X(10).
+           05 SD-QTD-COMPRA                    PIC 9(05)V999.
+           05 SD-UND-MEDIDA                    PIC X(02).
+           05 SD-PRECO-UNITARIO                PIC 9(12)V99.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-REG-PRODUTO.
+           05 WS-COD-PRODUTO                   PIC X(13).
+           05 WS-DESC-PRODUTO                  PIC X(50).
+           05 WS-FK-COD-TIPO                   PIC X(10).
+      *
+       01  WS-REG-MERCADO.
+           05 WS-COD-MERCADO                   PIC X(10).
+           05 WS-DESC-MERCADO                  PIC X(50).
+      *
+       01  WS-REG-PRECO-PRODUTO.
+           05 WS-CHAVE-PRECO-PRODUTO.
+               10 WS-FK-COD-PRODUTO            PIC 9(14).
+               10 WS-DATA-PRECO                PIC X(10).
+               10 WS-SEQ-PRECO                 PIC 9(02).
+           05 WS-VLR-PRECO                     PIC 9(12)V99.
+           05 WS-FK-COD-MERCADO                PIC X(10).
+           05 WS-QTD-COMPRA                    PIC 9(07)V999.
+           05 WS-UND-MEDIDA                    PIC X(02).
+      *
+       01 WS-REGISTRO-SORT.
+           05 WS-SD-COD-PRODUTO                PIC X(13).
+           05 WS-SD-VLR-PRECO                  PIC 9(12)V99.
+           05 WS-SD-COD-MERCADO                PIC X(10).
+           05 WS-SD-QTD-COMPRA                 PIC 9(05)V999.
+           05 WS-SD-UND-MEDIDA                 PIC X(02).
+           05 WS-SD-PRECO-UNITARIO             PIC 9(12)V99.
+      *
+       77 WS-FS-PRODUTO                        PIC X(02).
+           88 WS-FS-PRD-OK                     VALUE "00".
+           88 WS-FS-PRD-NAO-EXISTE             VALUE "35".
+      *
+       77 WS-FS-MERCADO                        PIC X(02).
+           88 WS-FS-MERC-OK                    VALUE "00".
+           88 WS-FS-MERC-NAO-EXISTE            VALUE "35".
+      *
+       77 WS-FS-PRC-PRODUTO                    PIC X(02).
+           88 WS-FS-PRC-OK                     VALUE "00".
+           88 WS-FS-PRC-NAO-EXISTE             VALUE "35".
+      *
+       01 WS-CONTROLA-QUEBRA.
+           05 WS-CD-PRD-ANT                    PIC X(13).
+      *
+       77 WS-FIM-DE-ARQUIVO                    PIC X(01).
+           88 FLAG-EOF                         VALUE "S".
+      *
+       77 WS-PROMPT                            PIC X(01).
+      *
+       01 WS-DATA-CORRENTE.
+           05 WS-AAAA-CORRENTE                 PIC 9(04).
+           05 WS-MM-CORRENTE                   PIC 9(02).
+           05 WS-DD-CORRENTE                   PIC 9(02).
+      *
+       01 WS-RELATORIO.
+           03 WS-LST-CAB-1.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(83) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-LST-CAB-2.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(11) VALUE "SMCO0420 - ".
+               05 FILLER   PIC X(34) VALUE
+                           "MENOR PRECO POR PRODUTO E MERCADO".
+               05 FILLER   PIC X(19) VALUE SPACES.
+               05 FILLER   PIC X(09) VALUE "EMISSAO: ".
+               05 WS-CAB-DT-SIS
+                           PIC X(10) VALUE SPACES.
+      *
+           03 WS-LST-CAB-3.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(83) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-LST-CAB-4.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(13) VALUE "PRODUTO".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(30) VALUE "DESCRICAO".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(12) VALUE "MENOR PRECO".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(10) VALUE "MERCADO".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(30) VALUE "DESCRICAO MERCADO".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(08) VALUE "QTD/UND".
+               05 FILLER   PIC X(02) VALUE SPACES.
+               05 FILLER   PIC X(12) VALUE "PRECO/UND".
+      *
+           03 WS-LST-CAB-5.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(13) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(30) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(12) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(10) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(30) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(10) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(12) VALUE ALL "=".
+      *
+           03 WS-LST-LINHA.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(83) VALUE ALL "-".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-DET-REPORT.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-COD-PRD       PIC X(13) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-DSC-PRD       PIC X(30) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(03) VALUE "R$ ".
+               05 WS-DET-VLR-PRC       PIC Z(9).99.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-COD-MERC      PIC X(10) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-DSC-MERC      PIC X(30) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-QTD-UND       PIC X(10) VALUE SPACES.
+               05 FILLER               PIC X(03) VALUE "R$ ".
+               05 WS-DET-PRC-UND       PIC Z(9).99.
+      *
+           03 WS-LST-FINAL-0.
+               05 FILLER               PIC X(05) VALUE SPACES.
+               05 FILLER               PIC X(50) VALUE
+                                       "NENHUM REGISTRO A LISTAR".
+      *
+           03 WS-LST-FINAL-1.
+               05 FILLER               PIC X(05) VALUE SPACES.
+               05 FILLER               PIC X(20) VALUE
+                                       "REGISTROS LISTADOS: ".
+               05 WS-LISTA-QTD-REG     PIC 999 VALUE ZEROS.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-LISTA THRU P300-FIM.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-PRD-OK        TO  TRUE.
+           SET WS-FS-MERC-OK       TO  TRUE.
+           SET WS-FS-PRC-OK        TO  TRUE.
+           MOVE "N"                TO  WS-FIM-DE-ARQUIVO.
+
+           PERFORM P120-ABRE-PRODUTO THRU P120-FIM.
+
+           PERFORM P125-ABRE-MERCADO THRU P125-FIM.
+
+           PERFORM P130-ABRE-PRECO-PRODUTO THRU P130-FIM.
+
+           PERFORM P140-ABRE-RELATORIO-SAIDA THRU P140-FIM.
+      *
+       P100-FIM.
+      *
+       P120-ABRE-PRODUTO.
+      *
+           OPEN INPUT PRODUTO
+      *
+           IF NOT WS-FS-PRD-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO. FS: "
+                       WS-FS-PRODUTO       AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P120-FIM.
+      *
+       P125-ABRE-MERCADO.
+      *
+           OPEN INPUT MERCADO
+      *
+           IF NOT WS-FS-MERC-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO MERCADO. FS: "
+                       WS-FS-MERCADO       AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P125-FIM.
+      *
+       P130-ABRE-PRECO-PRODUTO.
+      *
+           OPEN INPUT PRC-PRODUTO
+      *
+           IF NOT WS-FS-PRC-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRECO PRODUTO. FS: "
+                       WS-FS-PRC-PRODUTO   AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P130-FIM.
+      *
+       P140-ABRE-RELATORIO-SAIDA.
+      *
+           OPEN OUTPUT SCMO0420.
+      *
+       P140-FIM.
+      *
+       P300-LISTA.
+      *
+      *    *========================================================*
+      *    * ORDENA POR PRODUTO/PRECO CRESCENTE: O PRIMEIRO REGISTRO
+      *    * DE CADA QUEBRA DE PRODUTO E O DE MENOR PRECO.
+      *    *========================================================*
+           SORT SORT-REGISTRO
+                   ON ASCENDING    KEY SD-COD-PRODUTO
+                   ON ASCENDING    KEY SD-VLR-PRECO
+               INPUT   PROCEDURE IS P400-PROCESSA-ENTRADA
+                               THRU P400-FIM
+               OUTPUT  PROCEDURE IS P500-PROCESSA-SAIDA
+                               THRU P500-FIM.
+      *
+       P300-FIM.
+      *
+       P400-PROCESSA-ENTRADA.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               READ PRC-PRODUTO
+                   AT END
+                       SET FLAG-EOF    TO TRUE
+               NOT AT END
+                   MOVE FK-COD-PRODUTO         TO WS-FK-COD-PRODUTO
+                   MOVE VLR-PRECO              TO WS-VLR-PRECO
+                   MOVE FK-COD-MERCADO         TO WS-FK-COD-MERCADO
+                   MOVE QTD-COMPRA             TO WS-QTD-COMPRA
+                   MOVE UND-MEDIDA             TO WS-UND-MEDIDA
+                   PERFORM P420-GRAVA-SORT
+                           THRU P420-FIM
+               END-READ
+           END-PERFORM.
+      *
+       P400-FIM.
+      *
+       P420-GRAVA-SORT.
+      *
+           MOVE WS-FK-COD-PRODUTO      TO SD-COD-PRODUTO.
+           MOVE WS-VLR-PRECO           TO SD-VLR-PRECO.
+           MOVE WS-FK-COD-MERCADO      TO SD-COD-MERCADO.
+           MOVE WS-QTD-COMPRA          TO SD-QTD-COMPRA.
+           MOVE WS-UND-MEDIDA          TO SD-UND-MEDIDA.
+      *
+           MOVE ZEROS                  TO SD-PRECO-UNITARIO.
+           IF WS-QTD-COMPRA NOT EQUAL ZEROS THEN
+               COMPUTE SD-PRECO-UNITARIO ROUNDED =
+                       WS-VLR-PRECO / WS-QTD-COMPRA
+           END-IF.
+      *
+           RELEASE REGISTRO-SORT.
+      *
+       P420-FIM.
+      *
+       P500-PROCESSA-SAIDA.
+      *
+           PERFORM P510-INICIALIZA-REPORT THRU P510-FIM.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               RETURN SORT-REGISTRO INTO WS-REGISTRO-SORT
+                   AT END
+                       SET FLAG-EOF    TO  TRUE
+                   NOT AT END
+                       PERFORM P520-GERA-REPORT
+                                       THRU P520-FIM
+               END-RETURN
+           END-PERFORM.
+      *
+           PERFORM P590-FINALIZA-REPORT THRU P590-FIM.
+      *
+       P500-FIM.
+      *
+       P510-INICIALIZA-REPORT.
+      *
+           MOVE SPACES     TO  WS-CD-PRD-ANT
+                               WS-FIM-DE-ARQUIVO.
+      *
+           MOVE ZERO       TO  WS-LISTA-QTD-REG.
+      *
+           PERFORM P530-DATA-DO-SISTEMA THRU P530-FIM.
+      *
+           WRITE REG-REPORT    FROM WS-LST-CAB-1.
+           WRITE REG-REPORT    FROM WS-LST-CAB-2.
+           WRITE REG-REPORT    FROM WS-LST-CAB-3.
+           WRITE REG-REPORT    FROM WS-LST-CAB-4.
+           WRITE REG-REPORT    FROM WS-LST-CAB-5.
+      *
+       P510-FIM.
+      *
+       P520-GERA-REPORT.
+      *
+      *    *========================================================*
+      *    * SO GRAVA A PRIMEIRA OCORRENCIA DE CADA PRODUTO - O
+      *    * MENOR PRECO, DADA A ORDENACAO DO SORT.
+      *    *========================================================*
+           IF WS-SD-COD-PRODUTO NOT EQUAL WS-CD-PRD-ANT THEN
+               PERFORM P410-ACESSA-PRODUTO    THRU P410-FIM
+               PERFORM P415-ACESSA-MERCADO    THRU P415-FIM
+      *
+               MOVE WS-SD-COD-PRODUTO      TO  WS-DET-COD-PRD
+               MOVE WS-DESC-PRODUTO        TO  WS-DET-DSC-PRD
+               MOVE WS-SD-VLR-PRECO        TO  WS-DET-VLR-PRC
+               MOVE WS-SD-COD-MERCADO      TO  WS-DET-COD-MERC
+               MOVE WS-DESC-MERCADO        TO  WS-DET-DSC-MERC
+      *
+               STRING  WS-SD-QTD-COMPRA " "
+                       WS-SD-UND-MEDIDA    INTO    WS-DET-QTD-UND
+               MOVE WS-SD-PRECO-UNITARIO   TO  WS-DET-PRC-UND
+      *
+               WRITE REG-REPORT FROM WS-DET-REPORT
+               ADD 1                       TO  WS-LISTA-QTD-REG
+      *
+               MOVE WS-SD-COD-PRODUTO      TO  WS-CD-PRD-ANT
+           END-IF.
+      *
+       P520-FIM.
+      *
+       P410-ACESSA-PRODUTO.
+      *
+           MOVE WS-SD-COD-PRODUTO      TO COD-PRODUTO
+
+           READ PRODUTO        INTO    WS-REG-PRODUTO
+                KEY  IS  COD-PRODUTO
+                   INVALID KEY
+                       MOVE "** PRODUTO NAO ENCONTRADO **"
+                                       TO WS-DESC-PRODUTO
+           END-READ.
+      *
+       P410-FIM.
+      *
+       P415-ACESSA-MERCADO.
+      *
+           MOVE WS-SD-COD-MERCADO      TO COD-MERCADO
+
+           READ MERCADO        INTO    WS-REG-MERCADO
+                KEY  IS  COD-MERCADO
+                   INVALID KEY
+                       MOVE "** MERCADO NAO ENCONTRADO **"
+                                       TO WS-DESC-MERCADO
+           END-READ.
+      *
+       P415-FIM.
+      *
+       P530-DATA-DO-SISTEMA.
+      *
+           ACCEPT  WS-DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           STRING  WS-DD-CORRENTE "/"
+                   WS-MM-CORRENTE "/"
+                   WS-AAAA-CORRENTE    INTO    WS-CAB-DT-SIS.
+      *
+       P530-FIM.
+      *
+       P590-FINALIZA-REPORT.
+
+           IF WS-LISTA-QTD-REG = ZERO THEN
+               WRITE REG-REPORT        FROM WS-LST-FINAL-0
+           ELSE
+               WRITE REG-REPORT        FROM WS-LST-LINHA
+               WRITE REG-REPORT        FROM WS-LST-FINAL-1
+           END-IF.
+
+       P590-FIM.
+      *
+       P900-FIM.
+           CLOSE   PRODUTO
+                   MERCADO
+                   PRC-PRODUTO
+                   SCMO0420.
+           GOBACK.
+       END PROGRAM SCMP0420.
