@@ -2,6 +2,13 @@
       * Author: ANDRE RAFFUL
       * Date: 04/03/2024
       * Purpose: RELATORIO DE LISTA DE COMPRAS
+      * Mod: 09/08/2026 - relatorio reformatado em estilo de recibo,
+      *      agrupado por data da compra ao inves de tipo/produto -
+      *      cada data vira um "recibo" com os itens comprados naquele
+      *      dia e o total da compra ao final
+      * Mod: 09/08/2026 - devolvido o subtotal por tipo de produto
+      *      dentro de cada recibo, ja que os itens continuam vindo
+      *      ordenados por tipo dentro da data
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SCMP0410.
@@ -46,12 +53,10 @@
        FILE SECTION.
       *
        FD PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\Produto.cpy".
+           COPY "Produto.cpy".
       *
        FD PRC-PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\PrcProduto.cpy".
+           COPY "PrcProduto.cpy".
       *
        FD SCMO0410.
        01 REG-REPORT                           PIC X(100).
@@ -63,6 +68,9 @@
            05 SD-DATA-COMPRA                   PIC X(08).
            05 SD-DESC-PRODUTO                  PIC X(30).
            05 SD-PRECO-PRODUTO                 PIC 9(06)V99.
+           05 SD-QTD-COMPRA                    PIC 9(05)V999.
+           05 SD-UND-MEDIDA                    PIC X(02).
+           05 SD-PRECO-UNITARIO                PIC 9(06)V99.
       *
        WORKING-STORAGE SECTION.
       *
@@ -73,13 +81,15 @@
       *
        01  WS-REG-PRECO-PRODUTO.
            05 WS-CHAVE-PRECO-PRODUTO.
-               10 WS-FK-COD-PRODUTO            PIC X(13).
+               10 WS-FK-COD-PRODUTO            PIC 9(14).
                10 WS-DATA-PRECO                PIC X(08).
                10 WS-DATA-PRECO-DDMMAAAA REDEFINES WS-DATA-PRECO.
                    15 WS-ANO-PRECO             PIC 9(04).
                    15 WS-MES-PRECO             PIC 9(02).
                    15 WS-DIA-PRECO             PIC 9(02).
-           05 WS-VLR-PRECO                     PIC 9(06)V99.
+           05 WS-VLR-PRECO                     PIC 9(12)V99.
+           05 WS-QTD-COMPRA                    PIC 9(07)V999.
+           05 WS-UND-MEDIDA                    PIC X(02).
       *
        01 WS-REGISTRO-SORT.
            05 WS-SD-TIPO-PRODUTO               PIC X(10).
@@ -87,6 +97,9 @@
            05 WS-SD-DATA-COMPRA                PIC X(08).
            05 WS-SD-DESC-PRODUTO               PIC X(30).
            05 WS-SD-PRECO-PRODUTO              PIC 9(06)V99.
+           05 WS-SD-QTD-COMPRA                 PIC 9(05)V999.
+           05 WS-SD-UND-MEDIDA                 PIC X(02).
+           05 WS-SD-PRECO-UNITARIO             PIC 9(06)V99.
       *
        77 WS-FS-PRODUTO                     PIC X(02).
            88 WS-FS-PRD-OK                     VALUE "00".
@@ -96,10 +109,14 @@
            88 WS-FS-PRC-OK                         VALUE "00".
            88 WS-FS-PRC-NAO-EXISTE                 VALUE "35".
       *
-       01 WS-CONTROLA-QUEBRA.
-           05 WS-TP-PRD-ANT                    PIC X(10).
-           05 WS-CD-PRD-ANT                    PIC X(13).
-           05 WS-DT-CMP-ANT                    PIC X(08).
+       77 WS-DT-CMP-ANT                        PIC X(08) VALUE SPACES.
+      *
+       77 WS-SUBTOTAL-DIA                      PIC 9(10)V99.
+       77 WS-SUBTOTAL-TIPO                     PIC 9(10)V99.
+       77 WS-TIPO-ANT                          PIC X(10) VALUE SPACES.
+       77 WS-TOTAL-GERAL                       PIC 9(12)V99.
+       77 WS-PRIMEIRA-DATA                     PIC X(01) VALUE "S".
+           88 FLAG-PRIMEIRA-DATA               VALUE "S".
       *
        01 WS-EDITA-DATA.
            05 WS-EDITA-AAAA                    PIC X(04).
@@ -119,6 +136,44 @@
            88 FLAG-EOF                         VALUE "S".
       *
        77 WS-PROMPT                            PIC X(01).
+      *
+       01 WS-LKS-AREA.
+           05 WS-LKS-DATA.
+               10 WS-LKS-DD                    PIC 99.
+               10 FILLER                       PIC X VALUE "/".
+               10 WS-LKS-MM                    PIC 99.
+               10 FILLER                       PIC X VALUE "/".
+               10 WS-LKS-AAAA                  PIC 9999.
+           05 WS-LKS-RETORNO                   PIC 9.
+      *
+       01 WS-DATA-INI-TELA.
+           05 WS-DD-INI-TELA                   PIC XX.
+           05 FILLER                           PIC X VALUE "/".
+           05 WS-MM-INI-TELA                   PIC XX.
+           05 FILLER                           PIC X VALUE "/".
+           05 WS-AAAA-INI-TELA                 PIC XXXX.
+      *
+       01 WS-DATA-FIM-TELA.
+           05 WS-DD-FIM-TELA                   PIC XX.
+           05 FILLER                           PIC X VALUE "/".
+           05 WS-MM-FIM-TELA                   PIC XX.
+           05 FILLER                           PIC X VALUE "/".
+           05 WS-AAAA-FIM-TELA                 PIC XXXX.
+      *
+       01 WS-FILTRO-PERIODO.
+           05 WS-DATA-INI                      PIC X(08) VALUE SPACES.
+           05 WS-DATA-FIM                      PIC X(08) VALUE SPACES.
+      *
+       77 WS-RESPOSTA-TELA                     PIC X(01).
+           88 FLAG-SAIR                        VALUE "Q".
+           88 FLAG-CONFIRMA                    VALUE "S".
+      *
+       77 WS-MENSAGEM                          PIC X(50) VALUE SPACES.
+      *
+       77 WS-VALIDA-DATA-INI                   PIC X(01) VALUE SPACES.
+           88 FLAG-DATA-INI-VALIDA             VALUE "S".
+       77 WS-VALIDA-DATA-FIM                   PIC X(01) VALUE SPACES.
+           88 FLAG-DATA-FIM-VALIDA             VALUE "S".
       *
        01 WS-RELATORIO.
            03 WS-LST-CAB-1.
@@ -140,47 +195,64 @@
                05 FILLER   PIC X(01) VALUE SPACES.
                05 FILLER   PIC X(83) VALUE ALL "=".
                05 FILLER   PIC X(01) VALUE SPACES.
-      *
-           03 WS-LST-CAB-4.
-               05 FILLER   PIC X(01) VALUE SPACES.
-               05 FILLER   PIC X(13) VALUE "TIPO PRODUTO".
-               05 FILLER   PIC X(01) VALUE SPACES.
-               05 FILLER   PIC X(13) VALUE "PRODUTO".
-               05 FILLER   PIC X(01) VALUE SPACES.
-               05 FILLER   PIC X(30) VALUE "DESCRICAO".
-               05 FILLER   PIC X(01) VALUE SPACES.
-               05 FILLER   PIC X(11) VALUE "DATA COMPRA".
-               05 FILLER   PIC X(08) VALUE SPACES.
-               05 FILLER   PIC X(05) VALUE "PRECO".
-      *
-           03 WS-LST-CAB-5.
-               05 FILLER   PIC X(01) VALUE SPACES.
-               05 FILLER   PIC X(13) VALUE ALL "=".
-               05 FILLER   PIC X(01) VALUE SPACES.
-               05 FILLER   PIC X(13) VALUE ALL "=".
-               05 FILLER   PIC X(01) VALUE SPACES.
-               05 FILLER   PIC X(30) VALUE ALL "=".
-               05 FILLER   PIC X(01) VALUE SPACES.
-               05 FILLER   PIC X(11) VALUE ALL "=".
-               05 FILLER   PIC X(01) VALUE SPACES.
-               05 FILLER   PIC X(12) VALUE ALL "=".
       *
            03 WS-LST-LINHA.
                05 FILLER   PIC X(01) VALUE SPACES.
                05 FILLER   PIC X(83) VALUE ALL "-".
                05 FILLER   PIC X(01) VALUE SPACES.
       *
-           03 WS-DET-REPORT.
+           03 WS-RCB-CAB-DATA.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(16) VALUE
+                                       "DATA DA COMPRA: ".
+               05 WS-RCB-DATA          PIC X(10) VALUE SPACES.
+      *
+           03 WS-RCB-CAB-COL.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(30) VALUE "PRODUTO".
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(12) VALUE "QTD/UND".
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 FILLER               PIC X(11) VALUE "PRECO UNIT.".
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 FILLER               PIC X(11) VALUE "TOTAL ITEM.".
+      *
+           03 WS-RCB-ITEM.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-RCB-DESC          PIC X(30) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-RCB-QTD-UND       PIC X(12) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(03) VALUE "R$ ".
+               05 WS-RCB-PRC-UNIT      PIC Z(6).99.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(03) VALUE "R$ ".
+               05 WS-RCB-TOTAL-ITEM    PIC Z(6).99.
+      *
+           03 WS-RCB-SUBTOTAL-TIPO.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(14) VALUE
+                                       "SUBTOTAL TIPO ".
+               05 WS-RCB-TIPO-SUBTOTAL PIC X(10) VALUE SPACES.
                05 FILLER               PIC X(01) VALUE SPACES.
-               05 WS-DET-PRD           PIC X(13) VALUE SPACES.
+               05 FILLER               PIC X(03) VALUE "R$ ".
+               05 WS-RCB-VLR-SUBTOTAL-TIPO PIC Z(7).99.
+      *
+           03 WS-RCB-TOTAL-DIA.
+               05 FILLER               PIC X(45) VALUE SPACES.
+               05 FILLER               PIC X(19) VALUE
+                                       "TOTAL DA COMPRA...:".
                05 FILLER               PIC X(01) VALUE SPACES.
-               05 WS-DET-COD-PRD       PIC X(13) VALUE SPACES.
+               05 FILLER               PIC X(03) VALUE "R$ ".
+               05 WS-RCB-VLR-TOTAL-DIA PIC Z(8).99.
+      *
+           03 WS-LST-TOTAL-GERAL.
+               05 FILLER               PIC X(45) VALUE SPACES.
+               05 FILLER               PIC X(19) VALUE
+                                       "TOTAL GERAL.......:".
                05 FILLER               PIC X(01) VALUE SPACES.
-               05 WS-DET-DSC-PRD       PIC X(30) VALUE SPACES.
-               05 FILLER               PIC X(02) VALUE SPACES.
-               05 WS-DET-DT-PRC        PIC X(12) VALUE SPACES.
-               05 FILLER               PIC X(03) VALUE " R$".
-               05 WS-DET-VLR-PRC       PIC Z(5).99.
+               05 FILLER               PIC X(03) VALUE "R$ ".
+               05 WS-LST-VLR-TOTAL-GERAL PIC Z(9).99.
       *
            03 WS-LST-FINAL-0.
                05 FILLER               PIC X(05) VALUE SPACES.
@@ -198,6 +270,45 @@
       *
        01 LK-COM-AREA.
            03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-FILTRO-SCREEN.
+           05 LINE 02 COL 05 VALUE "SISTEMA DE COMPRAS DE MERCADO".
+           05 LINE 03 COL 05 VALUE
+                       "SMCP0410 - Relatorio de Lista de Compras".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE
+                       "Data Inicial (DD/MM/AAAA) ou Brancos...: ".
+           05 SS-DATA-INI-TELA REVERSE-VIDEO PIC X(10)
+                           USING WS-DATA-INI-TELA.
+           05 LINE 07 COL 05 VALUE
+                       "Data Final   (DD/MM/AAAA) ou Brancos...: ".
+           05 SS-DATA-FIM-TELA REVERSE-VIDEO PIC X(10)
+                           USING WS-DATA-FIM-TELA.
+           05 LINE 09 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 10 COL 05 VALUE
+                           "<S> para confirmar ou <Q> para Sair. ".
+           05 SS-RESPOSTA-TELA REVERSE-VIDEO PIC X(01)
+                           USING WS-RESPOSTA-TELA.
+           05 LINE 11 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01  SS-LINHA-DE-MENSAGEM.
+           05 SS-MENSAGEM              PIC X(50) USING WS-MENSAGEM
+                                               LINE 12 COL 05.
+      *
+       01  SS-LIMPA-MENSAGEM.
+           05 LINE 12 BLANK LINE.
       *
        PROCEDURE DIVISION USING LK-COM-AREA.
       *
@@ -205,7 +316,12 @@
 
            PERFORM P100-INICIALIZA THRU P100-FIM.
 
-           PERFORM P300-LISTA THRU P300-FIM.
+           PERFORM P200-FILTRO-PERIODO THRU P200-FIM
+                   UNTIL FLAG-SAIR OR FLAG-CONFIRMA.
+      *
+           IF FLAG-CONFIRMA THEN
+               PERFORM P300-LISTA THRU P300-FIM
+           END-IF.
 
            PERFORM P900-FIM.
 
@@ -254,13 +370,95 @@
            OPEN OUTPUT SCMO0410.
       *
        P140-FIM.
+      *
+       P200-FILTRO-PERIODO.
+      *
+           MOVE SPACES             TO WS-DATA-INI-TELA.
+           MOVE SPACES             TO WS-DATA-FIM-TELA.
+           MOVE SPACES             TO WS-RESPOSTA-TELA.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-FILTRO-SCREEN.
+           ACCEPT  SS-FILTRO-SCREEN.
+      *
+           IF FLAG-CONFIRMA
+               PERFORM P210-VALIDA-DATA-INI THRU P210-FIM
+      *
+               IF FLAG-DATA-INI-VALIDA THEN
+                   PERFORM P220-VALIDA-DATA-FIM THRU P220-FIM
+      *
+                   IF NOT FLAG-DATA-FIM-VALIDA THEN
+                       MOVE SPACES          TO WS-RESPOSTA-TELA
+                   END-IF
+               ELSE
+                   MOVE SPACES              TO WS-RESPOSTA-TELA
+               END-IF
+           END-IF.
+      *
+       P200-FIM.
+      *
+       P210-VALIDA-DATA-INI.
+      *
+           MOVE SPACES                         TO WS-VALIDA-DATA-INI.
+      *
+           IF WS-DATA-INI-TELA = SPACES THEN
+               MOVE "00000000"                 TO WS-DATA-INI
+               SET FLAG-DATA-INI-VALIDA         TO TRUE
+           ELSE
+               MOVE WS-DD-INI-TELA              TO WS-LKS-DD
+               MOVE WS-MM-INI-TELA              TO WS-LKS-MM
+               MOVE WS-AAAA-INI-TELA            TO WS-LKS-AAAA
+               CALL "SCMP0901" USING WS-LKS-AREA
+               EVALUATE WS-LKS-RETORNO
+                   WHEN ZERO
+                       MOVE WS-AAAA-INI-TELA    TO WS-DATA-INI(1:4)
+                       MOVE WS-MM-INI-TELA      TO WS-DATA-INI(5:2)
+                       MOVE WS-DD-INI-TELA      TO WS-DATA-INI(7:2)
+                       SET FLAG-DATA-INI-VALIDA TO TRUE
+                   WHEN OTHER
+                       MOVE "DATA INICIAL INVALIDA"  TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1201
+                       DISPLAY SS-LIMPA-MENSAGEM
+               END-EVALUATE
+           END-IF.
+      *
+       P210-FIM.
+      *
+       P220-VALIDA-DATA-FIM.
+      *
+           MOVE SPACES                         TO WS-VALIDA-DATA-FIM.
+      *
+           IF WS-DATA-FIM-TELA = SPACES THEN
+               MOVE "99991231"                 TO WS-DATA-FIM
+               SET FLAG-DATA-FIM-VALIDA         TO TRUE
+           ELSE
+               MOVE WS-DD-FIM-TELA              TO WS-LKS-DD
+               MOVE WS-MM-FIM-TELA              TO WS-LKS-MM
+               MOVE WS-AAAA-FIM-TELA            TO WS-LKS-AAAA
+               CALL "SCMP0901" USING WS-LKS-AREA
+               EVALUATE WS-LKS-RETORNO
+                   WHEN ZERO
+                       MOVE WS-AAAA-FIM-TELA    TO WS-DATA-FIM(1:4)
+                       MOVE WS-MM-FIM-TELA      TO WS-DATA-FIM(5:2)
+                       MOVE WS-DD-FIM-TELA      TO WS-DATA-FIM(7:2)
+                       SET FLAG-DATA-FIM-VALIDA TO TRUE
+                   WHEN OTHER
+                       MOVE "DATA FINAL INVALIDA"   TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1201
+                       DISPLAY SS-LIMPA-MENSAGEM
+               END-EVALUATE
+           END-IF.
+      *
+       P220-FIM.
       *
        P300-LISTA.
       *
            SORT SORT-REGISTRO
+                   ON ASCENDING    KEY SD-DATA-COMPRA
                    ON ASCENDING    KEY SD-TIPO-PRODUTO
                    ON ASCENDING    KEY SD-COD-PRODUTO
-                   ON DESCENDING   KEY SD-DATA-COMPRA
                INPUT   PROCEDURE IS P400-PROCESSA-ENTRADA
                                THRU P400-FIM
                OUTPUT  PROCEDURE IS P500-PROCESSA-SAIDA
@@ -272,14 +470,24 @@
       *
            PERFORM UNTIL FLAG-EOF
       *
-               READ PRC-PRODUTO INTO WS-REG-PRECO-PRODUTO
+               READ PRC-PRODUTO
                    AT END
                        SET FLAG-EOF    TO TRUE
                NOT AT END
-                   PERFORM P410-ACESSA-PRODUTO
-                           THRU P410-FIM
-                   PERFORM P420-GRAVA-SORT
-                           THRU P420-FIM
+                   MOVE FK-COD-PRODUTO         TO WS-FK-COD-PRODUTO
+                   MOVE ANO-PRECO              TO WS-ANO-PRECO
+                   MOVE MES-PRECO              TO WS-MES-PRECO
+                   MOVE DIA-PRECO              TO WS-DIA-PRECO
+                   MOVE VLR-PRECO              TO WS-VLR-PRECO
+                   MOVE QTD-COMPRA             TO WS-QTD-COMPRA
+                   MOVE UND-MEDIDA             TO WS-UND-MEDIDA
+                   IF WS-DATA-PRECO >= WS-DATA-INI
+                       AND WS-DATA-PRECO <= WS-DATA-FIM THEN
+                       PERFORM P410-ACESSA-PRODUTO
+                               THRU P410-FIM
+                       PERFORM P420-GRAVA-SORT
+                               THRU P420-FIM
+                   END-IF
                END-READ
            END-PERFORM.
       *
@@ -307,6 +515,14 @@
            MOVE WS-DATA-PRECO          TO SD-DATA-COMPRA.
            MOVE WS-DESC-PRODUTO        TO SD-DESC-PRODUTO.
            MOVE WS-VLR-PRECO           TO SD-PRECO-PRODUTO.
+           MOVE WS-QTD-COMPRA          TO SD-QTD-COMPRA.
+           MOVE WS-UND-MEDIDA          TO SD-UND-MEDIDA.
+      *
+           MOVE ZEROS                  TO SD-PRECO-UNITARIO.
+           IF WS-QTD-COMPRA NOT EQUAL ZEROS THEN
+               COMPUTE SD-PRECO-UNITARIO ROUNDED =
+                       WS-VLR-PRECO / WS-QTD-COMPRA
+           END-IF.
       *
            RELEASE REGISTRO-SORT.
       *
@@ -326,6 +542,11 @@
                                        THRU P520-FIM
                END-RETURN
            END-PERFORM.
+      *
+           IF NOT FLAG-PRIMEIRA-DATA THEN
+               PERFORM P524-IMPRIME-SUBTOTAL-TIPO THRU P524-FIM
+               PERFORM P525-IMPRIME-TOTAL-DIA THRU P525-FIM
+           END-IF.
       *
            PERFORM P590-FINALIZA-REPORT THRU P590-FIM.
       *
@@ -333,10 +554,13 @@
       *
        P510-INICIALIZA-REPORT.
       *
-           MOVE SPACES     TO  WS-TP-PRD-ANT
-                               WS-CD-PRD-ANT
-                               WS-DT-CMP-ANT
-                               WS-FIM-DE-ARQUIVO.
+           MOVE SPACES     TO  WS-DT-CMP-ANT.
+      *
+           MOVE ZEROS      TO  WS-SUBTOTAL-DIA
+                               WS-SUBTOTAL-TIPO
+                               WS-TOTAL-GERAL.
+           MOVE SPACES     TO  WS-TIPO-ANT.
+           MOVE "S"        TO  WS-PRIMEIRA-DATA.
       *
            MOVE ZERO       TO  WS-LISTA-QTD-REG.
       *
@@ -345,48 +569,83 @@
            WRITE REG-REPORT    FROM WS-LST-CAB-1.
            WRITE REG-REPORT    FROM WS-LST-CAB-2.
            WRITE REG-REPORT    FROM WS-LST-CAB-3.
-           WRITE REG-REPORT    FROM WS-LST-CAB-4.
-           WRITE REG-REPORT    FROM WS-LST-CAB-5.
       *
        P510-FIM.
       *
        P520-GERA-REPORT.
-
-           SET 88-IMPRIME              TO  TRUE.
-           MOVE WS-SD-TIPO-PRODUTO     TO  WS-DET-PRD.
-           MOVE WS-SD-COD-PRODUTO      TO  WS-DET-COD-PRD
-                                           WS-DET-COD-PRD.
       *
-           MOVE WS-SD-DESC-PRODUTO     TO  WS-DET-DSC-PRD.
+           IF WS-SD-DATA-COMPRA NOT EQUAL WS-DT-CMP-ANT THEN
+               IF NOT FLAG-PRIMEIRA-DATA THEN
+                   PERFORM P524-IMPRIME-SUBTOTAL-TIPO THRU P524-FIM
+                   PERFORM P525-IMPRIME-TOTAL-DIA THRU P525-FIM
+               END-IF
+               MOVE "N"                TO  WS-PRIMEIRA-DATA
+               MOVE ZEROS              TO  WS-SUBTOTAL-DIA
+               MOVE SPACES             TO  WS-TIPO-ANT
+               PERFORM P526-IMPRIME-CAB-DIA THRU P526-FIM
+           END-IF.
       *
-           MOVE WS-SD-DATA-COMPRA      TO  WS-EDITA-DATA.
+           IF WS-SD-TIPO-PRODUTO NOT EQUAL WS-TIPO-ANT THEN
+               IF WS-TIPO-ANT NOT EQUAL SPACES THEN
+                   PERFORM P524-IMPRIME-SUBTOTAL-TIPO THRU P524-FIM
+               END-IF
+               MOVE ZEROS              TO  WS-SUBTOTAL-TIPO
+               MOVE WS-SD-TIPO-PRODUTO TO  WS-TIPO-ANT
+           END-IF.
       *
-           STRING  WS-EDITA-DD "/"
-                   WS-EDITA-MM "/"
-                   WS-EDITA-AAAA       INTO    WS-DET-DT-PRC.
+           MOVE WS-SD-DESC-PRODUTO     TO  WS-RCB-DESC.
       *
-           MOVE WS-SD-PRECO-PRODUTO    TO  WS-DET-VLR-PRC.
+           STRING  WS-SD-QTD-COMPRA " "
+                   WS-SD-UND-MEDIDA    INTO    WS-RCB-QTD-UND.
       *
-           IF  WS-SD-TIPO-PRODUTO = WS-TP-PRD-ANT  AND
-               WS-SD-COD-PRODUTO = WS-CD-PRD-ANT
+           MOVE WS-SD-PRECO-UNITARIO   TO  WS-RCB-PRC-UNIT.
+           MOVE WS-SD-PRECO-PRODUTO    TO  WS-RCB-TOTAL-ITEM.
       *
-               SET 88-NAO-IMPRIME    TO  TRUE
-           ELSE
-               IF WS-SD-TIPO-PRODUTO = WS-TP-PRD-ANT
-                   MOVE SPACES         TO  WS-DET-PRD
-               END-IF
-           END-IF.
+           WRITE REG-REPORT FROM WS-RCB-ITEM.
+           ADD 1                       TO  WS-LISTA-QTD-REG.
       *
-           IF 88-IMPRIME
-               WRITE REG-REPORT FROM WS-DET-REPORT
-               ADD 1                       TO  WS-LISTA-QTD-REG
-           END-IF.
+           ADD WS-SD-PRECO-PRODUTO     TO  WS-SUBTOTAL-TIPO.
+           ADD WS-SD-PRECO-PRODUTO     TO  WS-SUBTOTAL-DIA.
+           ADD WS-SD-PRECO-PRODUTO     TO  WS-TOTAL-GERAL.
       *
-           MOVE WS-SD-TIPO-PRODUTO     TO  WS-TP-PRD-ANT.
-           MOVE WS-SD-COD-PRODUTO      TO  WS-CD-PRD-ANT.
            MOVE WS-SD-DATA-COMPRA      TO  WS-DT-CMP-ANT.
       *
        P520-FIM.
+      *
+       P524-IMPRIME-SUBTOTAL-TIPO.
+      *
+           MOVE WS-TIPO-ANT            TO  WS-RCB-TIPO-SUBTOTAL.
+           MOVE WS-SUBTOTAL-TIPO       TO  WS-RCB-VLR-SUBTOTAL-TIPO.
+      *
+           WRITE REG-REPORT FROM WS-RCB-SUBTOTAL-TIPO.
+      *
+       P524-FIM.
+      *
+       P525-IMPRIME-TOTAL-DIA.
+      *
+           MOVE WS-SUBTOTAL-DIA        TO  WS-RCB-VLR-TOTAL-DIA.
+      *
+           WRITE REG-REPORT FROM WS-RCB-TOTAL-DIA.
+           WRITE REG-REPORT FROM WS-LST-LINHA.
+      *
+       P525-FIM.
+      *
+       P526-IMPRIME-CAB-DIA.
+      *
+           MOVE WS-DT-CMP-ANT          TO  WS-EDITA-DATA.
+      *
+      *    * WS-DT-CMP-ANT AINDA NAO FOI ATUALIZADO PARA A DATA ATUAL -
+      *    * USA A DATA DO REGISTRO CORRENTE PARA MONTAR O CABECALHO.
+           MOVE WS-SD-DATA-COMPRA      TO  WS-EDITA-DATA.
+      *
+           STRING  WS-EDITA-DD "/"
+                   WS-EDITA-MM "/"
+                   WS-EDITA-AAAA       INTO    WS-RCB-DATA.
+      *
+           WRITE REG-REPORT FROM WS-RCB-CAB-DATA.
+           WRITE REG-REPORT FROM WS-RCB-CAB-COL.
+      *
+       P526-FIM.
       *
        P530-DATA-DO-SISTEMA.
       *
@@ -403,7 +662,9 @@
            IF WS-LISTA-QTD-REG = ZERO THEN
                WRITE REG-REPORT        FROM WS-LST-FINAL-0
            ELSE
-               WRITE REG-REPORT        FROM WS-LST-LINHA
+               MOVE WS-TOTAL-GERAL     TO  WS-LST-VLR-TOTAL-GERAL
+               WRITE REG-REPORT        FROM WS-LST-TOTAL-GERAL
+               WRITE REG-REPORT        FROM WS-LST-CAB-3
                WRITE REG-REPORT        FROM WS-LST-FINAL-1
            END-IF.
 
