@@ -0,0 +1,195 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 09/08/2026
+      * Purpose: CADASTRO DE FORNECEDORES
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0701.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECEDOR ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\FORNECEDOR.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-FORNECEDOR
+                FILE STATUS    IS WS-FS-FORNECEDOR.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORNECEDOR.
+           COPY "Fornecedor.cpy".
+
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-REG-FORNECEDOR.
+           05 WS-COD-FORNECEDOR                PIC X(10).
+           05 WS-DESC-FORNECEDOR               PIC X(50).
+      *
+       77 WS-FS-FORNECEDOR                     PIC 9(02).
+           88 WS-FS-OK                         VALUE ZEROS.
+           88 WS-FS-NAO-EXISTE                 VALUE 35.
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
+      *
+       77 WS-RESPOSTA-TELA                     PIC X(01).
+           88 FLAG-SAIR                        VALUE "Q".
+           88 FLAG-GRAVAR                      VALUE "S".
+      *
+       77 WS-MENSAGEM                          PIC X(30) VALUE SPACES.
+       77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-INPUT-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE FORNECEDORES".
+           05 LINE 03 COL 05 VALUE "SMCP0701 - Inclusao".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Codigo Fornecedor: ".
+           05 SS-COD-FORNECEDOR REVERSE-VIDEO PIC X(10)
+                           USING WS-COD-FORNECEDOR.
+           05 LINE 08 COL 05 VALUE "Desc Fornecedor..: ".
+           05 SS-DESC-FORNECEDOR REVERSE-VIDEO PIC X(50)
+                           USING WS-DESC-FORNECEDOR.
+           05 LINE 10 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 11 COL 05 VALUE
+                           "<S> para confirmar ou <Q> para Sair. ".
+           05 SS-RESPOSTA-TELA REVERSE-VIDEO PIC X(01)
+                           USING WS-RESPOSTA-TELA.
+           05 LINE 12 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01  SS-LINHA-DE-MENSAGEM.
+           05 SS-MENSAGEM              PIC X(30) USING WS-MENSAGEM
+                                               LINE 13 COL 05.
+      *
+       01  SS-LIMPA-MENSAGEM.
+           05 LINE 13 BLANK LINE.
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-CADASTRA THRU P300-FIM UNTIL FLAG-SAIR.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-OK           TO  TRUE.
+
+           OPEN I-O FORNECEDOR
+
+           IF WS-FS-NAO-EXISTE THEN
+               OPEN OUTPUT FORNECEDOR
+           END-IF.
+      *
+           IF NOT WS-FS-OK THEN
+               MOVE "ERRO NA ABERTURA DO ARQUIVO"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1301
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN EXTEND AUDITORIA.
+      *
+       P100-FIM.
+      *
+       P300-CADASTRA.
+      *
+           MOVE SPACES                         TO WS-COD-FORNECEDOR.
+           MOVE SPACES                         TO WS-DESC-FORNECEDOR.
+           MOVE SPACES                         TO WS-RESPOSTA-TELA.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-INPUT-SCREEN.
+           ACCEPT  SS-INPUT-SCREEN.
+      *
+           IF FLAG-GRAVAR THEN
+               IF WS-COD-FORNECEDOR  EQUAL   SPACES THEN
+                   MOVE "CODIGO DE FORNECEDOR INVALIDO." TO WS-MENSAGEM
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1301
+                   DISPLAY SS-LIMPA-MENSAGEM
+               ELSE
+                   MOVE WS-COD-FORNECEDOR      TO COD-FORNECEDOR
+                   MOVE WS-DESC-FORNECEDOR     TO DESC-FORNECEDOR
+
+                   WRITE   REG-FORNECEDOR
+                   IF NOT WS-FS-OK
+                       IF WS-FS-FORNECEDOR = 22 THEN
+                           MOVE "FORNECEDOR JA CADASTRADO"
+                                                       TO WS-MENSAGEM
+                           DISPLAY SS-LINHA-DE-MENSAGEM
+                           ACCEPT WS-PROMPT AT 1301
+                           DISPLAY SS-LIMPA-MENSAGEM
+                       ELSE
+                           MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                       TO WS-MENSAGEM
+                           DISPLAY SS-LINHA-DE-MENSAGEM
+                           ACCEPT WS-PROMPT AT 1301
+                           DISPLAY SS-LIMPA-MENSAGEM
+                       END-IF
+                   ELSE
+                       MOVE SPACES              TO AUD-VALOR-ANTERIOR
+                       MOVE DESC-FORNECEDOR     TO AUD-VALOR-NOVO
+                       MOVE COD-FORNECEDOR      TO AUD-CHAVE
+                       MOVE "I"                 TO AUD-OPERACAO
+                       PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       P300-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0701"         TO AUD-PROGRAMA.
+           MOVE "FORNECEDOR"       TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
+      *
+       P900-FIM.
+           CLOSE FORNECEDOR
+                 AUDITORIA.
+           GOBACK.
+       END PROGRAM SCMP0701.
