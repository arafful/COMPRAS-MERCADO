@@ -30,8 +30,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\Produto.cpy".
+           COPY "Produto.cpy".
       *
        FD SCMO0520.
        01 REGISTRO-CSV                         PIC X(75).
@@ -66,6 +65,9 @@
       *
        01 LK-COM-AREA.
            03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+           03 LK-FORMATO-CSV                   PIC X(01).
+               88 LK-FORMATO-INTERNACIONAL     VALUE "I".
       *
        PROCEDURE DIVISION USING LK-COM-AREA.
       *
@@ -111,10 +113,20 @@
                    MOVE WS-COD-PRODUTO        TO WS-CSV-COD-PRODUTO
                    MOVE WS-DESC-PRODUTO       TO WS-CSV-DESC-PRODUTO
                    MOVE WS-FK-COD-TIPO        TO WS-CSV-FK-COD-TIPO
+                   PERFORM P305-APLICA-FORMATO THRU P305-FIM
                    WRITE REGISTRO-CSV      FROM WS-REGISTRO-CSV
            END-READ.
       *
        P300-FIM.
+      *
+       P305-APLICA-FORMATO.
+      *
+           IF LK-FORMATO-INTERNACIONAL
+               INSPECT WS-REGISTRO-CSV REPLACING ALL "," BY "."
+               INSPECT WS-REGISTRO-CSV REPLACING ALL ";" BY ","
+           END-IF.
+      *
+       P305-FIM.
       *
        P900-FIM.
            CLOSE   PRODUTO
