@@ -2,7 +2,11 @@
       * Author: ANDRE RAFFUL
       * Date: 19/10/2023
       * Purpose: MENU DO CADASTRO DE TIPOS DE PRODUTOS
-      * Alterações: 99/99/9999 - XXXXXXXX<autor>XXXXXXXXXX
+      * Alterações: 09/08/2026 - repassado LK-COM-AREA (em vez da
+      *             WS-COM-AREA local, nunca carregada) nas chamadas
+      *             aos programas filhos, para que o operador logado
+      *             chegue corretamente as trilhas de auditoria
+      *             99/99/9999 - XXXXXXXX<autor>XXXXXXXXXX
       *             XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
       *             XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
       *             99/99/9999 - XXXXXXXX<autor>XXXXXXXXXX
@@ -23,9 +27,6 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-      *
-       01 WS-COM-AREA.
-           03 WS-MENSAGEM                      PIC X(20).
       *
        77 WS-OPCAO-MENU                        PIC X(01).
        77 WS-PROMPT                            PIC X(01).
@@ -37,6 +38,7 @@
       *
        01 LK-COM-AREA.
            03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
       *
        SCREEN SECTION.
            01 SS-CLEAR-SCREEN.
@@ -58,15 +60,17 @@
            05 LINE 09 COL 05 VALUE
                              "<4> - EXCLUSAO DE TIPOS DE PRODUTOS".
            05 LINE 10 COL 05 VALUE
+                             "<5> - MESCLAGEM DE TIPOS DE PRODUTOS".
+           05 LINE 11 COL 05 VALUE
                              "<Q> - RETORNAR MENU PRINCIPAL".
-           05 LINE 12 COL 05 VALUE
+           05 LINE 13 COL 05 VALUE
            "------------------------------------------------------------
       -    "--------------".
-           05 LINE 13 COL 05 VALUE
+           05 LINE 14 COL 05 VALUE
                            "DIGITE A OPCAO DESEJADA: ".
            05 SS-OPCAO-MENU REVERSE-VIDEO PIC X(01)
                            USING WS-OPCAO-MENU.
-           05 LINE 14 COL 05 VALUE
+           05 LINE 15 COL 05 VALUE
            "------------------------------------------------------------
       -    "--------------".
       *
@@ -85,13 +89,15 @@
       *
                EVALUATE WS-OPCAO-MENU
                    WHEN "1"
-                       CALL "SCMP0101" USING WS-COM-AREA
+                       CALL "SCMP0101" USING LK-COM-AREA
                    WHEN "2"
-                       CALL "SCMP0102" USING WS-COM-AREA
+                       CALL "SCMP0102" USING LK-COM-AREA
                    WHEN "3"
-                       CALL "SCMP0103" USING WS-COM-AREA
+                       CALL "SCMP0103" USING LK-COM-AREA
                    WHEN "4"
-                       CALL "SCMP0104" USING WS-COM-AREA
+                       CALL "SCMP0104" USING LK-COM-AREA
+                   WHEN "5"
+                       CALL "SCMP0105" USING LK-COM-AREA
                    WHEN "Q"
                        SET EXIT-OK             TO TRUE
                    WHEN "q"
