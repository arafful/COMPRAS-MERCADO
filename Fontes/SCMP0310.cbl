@@ -2,6 +2,8 @@
       * Author: ANDRE RAFFUL
       * Date: 04/03/2024
       * Purpose: CADASTRO DE PRODUTOS - INCLUSAO
+      * Mod: 09/08/2026 - bloqueada a inclusao de preco em competencia
+      *      ja fechada (a checagem so cobria a via de substituicao)
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SCMP0310.
@@ -17,7 +19,7 @@
                "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
       -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
                 ORGANIZATION   IS INDEXED
-                ACCESS         IS RANDOM
+                ACCESS         IS DYNAMIC
                 RECORD KEY     IS CHAVE-PRECO-PRODUTO
                 FILE STATUS    IS WS-FS-PRC-PRODUTO.
       *
@@ -28,16 +30,46 @@
                 ACCESS         IS RANDOM
                 RECORD KEY     IS COD-PRODUTO
                 FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT MERCADO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\MERCADO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-MERCADO
+                FILE STATUS    IS WS-FS-MERCADO.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
+      *
+           SELECT FECH-PRECO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\FECH-PRECO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COMPETENCIA-FECHAMENTO
+                FILE STATUS    IS WS-FS-FECH-PRECO.
       *
        DATA DIVISION.
        FILE SECTION.
        FD PRC-PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\PrcProduto.cpy".
+           COPY "PrcProduto.cpy".
       *
        FD PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\Produto.cpy".
+           COPY "Produto.cpy".
+      *
+       FD MERCADO.
+           COPY "Mercado.cpy".
+      *
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
+      *
+       FD FECH-PRECO.
+           COPY "FechPreco.cpy".
       *
        WORKING-STORAGE SECTION.
       *
@@ -49,12 +81,24 @@
                    15 WS-ANO-PRECO             PIC 9(04).
                    15 WS-MES-PRECO             PIC 9(02).
                    15 WS-DIA-PRECO             PIC 9(02).
+               10 WS-SEQ-PRECO                 PIC 9(02).
            05 WS-VLR-PRECO                     PIC 9(12)V99.
+           05 WS-FK-COD-MERCADO                PIC X(10).
+           05 WS-QTD-COMPRA                    PIC 9(05)V999.
+           05 WS-UND-MEDIDA                    PIC X(02).
+           05 WS-COD-MOEDA                     PIC X(03).
+      *
+       77 WS-MAIOR-SEQ-PRECO                   PIC 9(02) VALUE ZEROS.
+       77 WS-VLR-PRECO-ANTERIOR                PIC 9(12)V99 VALUE ZEROS.
       *
        01 WS-REG-PRODUTO.
            05 WS-COD-PRODUTO                   PIC X(14).
            05 WS-DESC-PRODUTO                  PIC X(50).
            05 WS-FK-COD-TIPO                   PIC X(10).
+      *
+       01 WS-REG-MERCADO.
+           05 WS-COD-MERCADO                   PIC X(10).
+           05 WS-DESC-MERCADO                  PIC X(50).
       *
        01 WS-LKS-AREA.
            05 WS-LKS-DATA.
@@ -79,6 +123,23 @@
        77 WS-FS-PRODUTO                        PIC X(02).
            88 WS-FS-PROD-OK                    VALUE "00".
            88 WS-FS-PROD-NAO-EXISTE            VALUE "35".
+      *
+       77 WS-FS-MERCADO                        PIC X(02).
+           88 WS-FS-MERC-OK                    VALUE "00".
+           88 WS-FS-MERC-NAO-EXISTE            VALUE "35".
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
+      *
+       77 WS-FS-FECH-PRECO                     PIC X(02).
+           88 WS-FS-FECH-OK                    VALUE "00".
+           88 WS-FS-FECH-NAO-EXISTE            VALUE "35".
+      *
+       77 WS-COMPETENCIA-TELA                  PIC 9(06).
+       77 WS-MM-PRECO-NUM                      PIC 99.
+       77 WS-AAAA-PRECO-NUM                    PIC 9999.
+       77 WS-VALIDA-FECHAMENTO                 PIC X(01) VALUE SPACES.
+           88 FLAG-COMPETENCIA-ABERTA          VALUE "S".
       *
        77 WS-RESPOSTA-TELA                     PIC X(01).
            88 FLAG-SAIR                        VALUE "Q".
@@ -88,15 +149,39 @@
        77 WS-PROMPT                            PIC X(01) VALUE SPACES.
        77 WS-VALIDA-PRODUTO                    PIC X(01) VALUE SPACES.
            88 FLAG-PRODUTO-VALIDO              VALUE "S".
+       77 WS-VALIDA-MERCADO                    PIC X(01) VALUE SPACES.
+           88 FLAG-MERCADO-VALIDO              VALUE "S".
        77 WS-VALIDA-DATA-PRECO                 PIC X(01) VALUE SPACES.
            88 FLAG-DATA-PRECO-VALIDO           VALUE "S".
        77 WS-VALIDA-VALOR-PRECO                PIC X(01) VALUE SPACES.
            88 FLAG-VALOR-PRECO-VALIDO          VALUE "S".
+       77 WS-VALIDA-QTD-UND                    PIC X(01) VALUE SPACES.
+           88 FLAG-QTD-UND-VALIDO              VALUE "S".
+       77 WS-VALIDA-MOEDA                      PIC X(01) VALUE SPACES.
+           88 FLAG-MOEDA-VALIDA                VALUE "S".
+      *
+       77 WS-FATOR-VARIACAO                    PIC 9(02) VALUE 3.
+      *
+       01 WS-DATA-COMPARA-GRP.
+           05  WS-DATA-COMPARA-ATU             PIC 9(008).
+           05  WS-DATA-COMPARA-ATU-R           REDEFINES
+                                                WS-DATA-COMPARA-ATU.
+               10  WS-DCA-ANO                  PIC 9(004).
+               10  WS-DCA-MES                  PIC 9(002).
+               10  WS-DCA-DIA                  PIC 9(002).
+           05  WS-DATA-COMPARA-REG             PIC 9(008).
+           05  WS-DATA-COMPARA-REG-R           REDEFINES
+                                                WS-DATA-COMPARA-REG.
+               10  WS-DCR-ANO                  PIC 9(004).
+               10  WS-DCR-MES                  PIC 9(002).
+               10  WS-DCR-DIA                  PIC 9(002).
+           05  WS-DATA-COMPARA-ACHADA          PIC 9(008).
       *
        LINKAGE SECTION.
       *
        01 LK-COM-AREA.
            03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
       *
        SCREEN SECTION.
       *
@@ -112,11 +197,22 @@
            05 LINE 06 COL 05 VALUE "Codigo do Porduto...: ".
            05 SS-COD-TIPO REVERSE-VIDEO PIC X(14)
                            USING WS-COD-PRODUTO.
+           05 LINE 07 COL 05 VALUE "Codigo do Mercado...: ".
+           05 SS-COD-MERCADO REVERSE-VIDEO PIC X(10)
+                           USING WS-COD-MERCADO.
            05 LINE 08 COL 05 VALUE "Data (DD/MM/AAAA)...: ".
            05 SS-DATA-PRECO-TELA REVERSE-VIDEO PIC X(10)
                            USING WS-DATA-PRECO-TELA.
+           05 LINE 09 COL 05 VALUE "Quantidade Comprada.: ".
+           05 LINE 09 COL 27 REVERSE-VIDEO USING WS-QTD-COMPRA.
+           05 LINE 09 COL 45 VALUE "Unidade: ".
+           05 SS-UND-MEDIDA REVERSE-VIDEO PIC X(02)
+                           USING WS-UND-MEDIDA.
            05 LINE 10 COL 05 VALUE "Preco de Produto....: ".
            05 LINE 10 COL 27 REVERSE-VIDEO USING WS-VLR-PRECO.
+           05 LINE 10 COL 45 VALUE "Moeda: ".
+           05 SS-COD-MOEDA REVERSE-VIDEO PIC X(03)
+                           USING WS-COD-MOEDA.
            05 LINE 11 COL 05 VALUE
            "------------------------------------------------------------
       -    "--------------".
@@ -149,11 +245,18 @@
 
            SET WS-FS-PRC-PROD-OK       TO  TRUE.
            SET WS-FS-PROD-OK           TO  TRUE.
+           SET WS-FS-MERC-OK           TO  TRUE.
            MOVE SPACES                 TO WS-RESPOSTA-TELA.
 
            PERFORM P120-ABRE-PRC-PRODUTO THRU P120-FIM.
 
            PERFORM P130-ABRE-PRODUTO THRU P130-FIM.
+
+           PERFORM P140-ABRE-MERCADO THRU P140-FIM.
+
+           PERFORM P150-ABRE-FECH-PRECO THRU P150-FIM.
+
+           OPEN EXTEND AUDITORIA.
       *
        P100-FIM.
       *
@@ -188,15 +291,45 @@
            END-IF.
       *
        P130-FIM.
+      *
+       P140-ABRE-MERCADO.
+      *
+           OPEN INPUT MERCADO
+
+           IF NOT WS-FS-MERC-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO MERCADO FS: "
+                       WS-FS-MERCADO    INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P140-FIM.
+      *
+       P150-ABRE-FECH-PRECO.
+      *
+           OPEN INPUT FECH-PRECO.
+
+           IF WS-FS-FECH-NAO-EXISTE THEN
+               OPEN OUTPUT FECH-PRECO
+               CLOSE FECH-PRECO
+               OPEN INPUT FECH-PRECO
+           END-IF.
+      *
+       P150-FIM.
       *
        P300-CADASTRA.
       *
            MOVE SPACES             TO WS-COD-PRODUTO.
+           MOVE SPACES             TO WS-COD-MERCADO.
            MOVE SPACES             TO WS-DESC-PRODUTO.
            MOVE ZEROS              TO WS-DD-PRECO-TELA.
            MOVE ZEROS              TO WS-MM-PRECO-TELA.
            MOVE ZEROS              TO WS-AAAA-PRECO-TELA.
            MOVE ZEROS              TO WS-VLR-PRECO.
+           MOVE ZEROS              TO WS-QTD-COMPRA.
+           MOVE SPACES             TO WS-UND-MEDIDA.
+           MOVE SPACES             TO WS-COD-MOEDA.
            MOVE SPACES             TO WS-RESPOSTA-TELA.
       *
            DISPLAY SS-CLEAR-SCREEN.
@@ -207,14 +340,27 @@
                PERFORM P410-VALIDA-PRODUTO THRU P410-FIM
       *
                IF FLAG-PRODUTO-VALIDO THEN
-                   PERFORM P420-VALIDA-DATA-PRECO THRU P420-FIM
+                   PERFORM P440-VALIDA-MERCADO THRU P440-FIM
+      *
+                   IF FLAG-MERCADO-VALIDO THEN
+                       PERFORM P420-VALIDA-DATA-PRECO THRU P420-FIM
+      *
+                       IF FLAG-DATA-PRECO-VALIDO THEN
+                           PERFORM P430-VALIDA-VALOR-PRECO THRU P430-FIM
       *
-                   IF FLAG-DATA-PRECO-VALIDO THEN
-                       PERFORM P430-VALIDA-VALOR-PRECO THRU P430-FIM
+                           IF FLAG-VALOR-PRECO-VALIDO THEN
+                               PERFORM P450-VALIDA-QTD-UND
+                                                   THRU P450-FIM
       *
-                       IF FLAG-VALOR-PRECO-VALIDO THEN
-                           PERFORM P320-GRAVA-PRECO-PRODUTO
+                               IF FLAG-QTD-UND-VALIDO THEN
+                                   PERFORM P445-VALIDA-MOEDA
+                                                   THRU P445-FIM
+                                   IF FLAG-MOEDA-VALIDA THEN
+                                       PERFORM P320-GRAVA-PRECO-PRODUTO
                                                    THRU P320-FIM
+                                   END-IF
+                               END-IF
+                           END-IF
                        END-IF
                    END-IF
                END-IF
@@ -229,23 +375,92 @@
            MOVE WS-MM-PRECO-TELA           TO WS-MES-PRECO
            MOVE WS-AAAA-PRECO-TELA         TO WS-ANO-PRECO
 
-           WRITE   REG-PRECO-PRODUTO   FROM    WS-REG-PRECO-PRODUTO
+           PERFORM P415-PROXIMA-SEQ-PRECO THRU P415-FIM
 
-           IF WS-FS-PRC-PROD-OK THEN
-               MOVE "PRECO DE PRODUTO CADATRADO OK"
-                                           TO WS-MENSAGEM
-               DISPLAY SS-LINHA-DE-MENSAGEM
-               ACCEPT WS-PROMPT AT 1401
-               DISPLAY SS-LIMPA-MENSAGEM
-           ELSE
-               IF WS-FS-PRC-PRODUTO = "22" THEN
-                   MOVE "PRECO DE PRODUTO JA CADATRADO"
-                                           TO WS-MENSAGEM
+           ADD 1 TO WS-MAIOR-SEQ-PRECO GIVING WS-SEQ-PRECO
+
+           MOVE WS-COD-MERCADO             TO WS-FK-COD-MERCADO
+
+           MOVE WS-FK-COD-PRODUTO          TO FK-COD-PRODUTO
+           MOVE WS-DIA-PRECO               TO DIA-PRECO
+           MOVE WS-MES-PRECO               TO MES-PRECO
+           MOVE WS-ANO-PRECO               TO ANO-PRECO
+           MOVE WS-SEQ-PRECO               TO SEQ-PRECO
+           MOVE WS-VLR-PRECO               TO VLR-PRECO
+           MOVE WS-FK-COD-MERCADO          TO FK-COD-MERCADO
+           MOVE WS-QTD-COMPRA              TO QTD-COMPRA
+           MOVE WS-UND-MEDIDA              TO UND-MEDIDA
+           MOVE WS-COD-MOEDA               TO COD-MOEDA
+
+           PERFORM P335-VALIDA-FECHAMENTO THRU P335-FIM
+
+           IF FLAG-COMPETENCIA-ABERTA THEN
+               WRITE   REG-PRECO-PRODUTO
+
+               IF WS-FS-PRC-PROD-OK THEN
+                   MOVE "PRECO DE PRODUTO CADATRADO OK"
+                                               TO WS-MENSAGEM
                    DISPLAY SS-LINHA-DE-MENSAGEM
                    ACCEPT WS-PROMPT AT 1401
                    DISPLAY SS-LIMPA-MENSAGEM
+                   MOVE SPACES              TO AUD-VALOR-ANTERIOR
+                   MOVE WS-VLR-PRECO        TO AUD-VALOR-NOVO
+                   MOVE WS-COD-PRODUTO      TO AUD-CHAVE
+                   MOVE "I"                 TO AUD-OPERACAO
+                   PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
                ELSE
-                   STRING "ERRO NA GRAVACAO DO ARQUIVO - FS: "
+                   IF WS-FS-PRC-PRODUTO = "22" THEN
+                       PERFORM P330-SUBSTITUI-PRECO THRU P330-FIM
+                   ELSE
+                       STRING "ERRO NA GRAVACAO DO ARQUIVO - FS: "
+                       WS-FS-PRC-PRODUTO       INTO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1401
+                       DISPLAY SS-LIMPA-MENSAGEM
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       P320-FIM.
+      *
+       P330-SUBSTITUI-PRECO.
+      *
+      *    *========================================================*
+      *    * JA EXISTE UM PRECO GRAVADO COM ESSA MESMA CHAVE - EM VEZ
+      *    * DE REJEITAR, SUBSTITUI O PRECO ANTERIOR PELO INFORMADO.
+      *    *========================================================*
+           PERFORM P335-VALIDA-FECHAMENTO THRU P335-FIM.
+
+           IF FLAG-COMPETENCIA-ABERTA THEN
+               READ PRC-PRODUTO
+                   KEY IS CHAVE-PRECO-PRODUTO
+                   INVALID KEY
+                       MOVE ZEROS               TO WS-VLR-PRECO-ANTERIOR
+                   NOT INVALID KEY
+                       MOVE VLR-PRECO           TO WS-VLR-PRECO-ANTERIOR
+               END-READ
+
+               MOVE WS-COD-MERCADO             TO FK-COD-MERCADO
+               MOVE WS-VLR-PRECO               TO VLR-PRECO
+               MOVE WS-QTD-COMPRA              TO QTD-COMPRA
+               MOVE WS-UND-MEDIDA              TO UND-MEDIDA
+               MOVE WS-COD-MOEDA               TO COD-MOEDA
+
+               REWRITE REG-PRECO-PRODUTO
+
+               IF WS-FS-PRC-PROD-OK THEN
+                   MOVE "PRECO DE PRODUTO SUBSTITUIDO OK"
+                                               TO WS-MENSAGEM
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1401
+                   DISPLAY SS-LIMPA-MENSAGEM
+                   MOVE WS-VLR-PRECO-ANTERIOR TO AUD-VALOR-ANTERIOR
+                   MOVE VLR-PRECO             TO AUD-VALOR-NOVO
+                   MOVE WS-COD-PRODUTO        TO AUD-CHAVE
+                   MOVE "A"                   TO AUD-OPERACAO
+                   PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+               ELSE
+                   STRING "ERRO NA SUBSTITUICAO DO PRECO - FS: "
                    WS-FS-PRC-PRODUTO           INTO WS-MENSAGEM
                    DISPLAY SS-LINHA-DE-MENSAGEM
                    ACCEPT WS-PROMPT AT 1401
@@ -253,7 +468,83 @@
                END-IF
            END-IF.
       *
-       P320-FIM.
+       P330-FIM.
+      *
+       P335-VALIDA-FECHAMENTO.
+      *
+           MOVE SPACES                     TO WS-VALIDA-FECHAMENTO.
+           MOVE WS-MES-PRECO                TO WS-MM-PRECO-NUM.
+           MOVE WS-ANO-PRECO                TO WS-AAAA-PRECO-NUM.
+           COMPUTE WS-COMPETENCIA-TELA = WS-AAAA-PRECO-NUM * 100
+                                               + WS-MM-PRECO-NUM.
+           MOVE WS-COMPETENCIA-TELA        TO COMPETENCIA-FECHAMENTO.
+
+           READ FECH-PRECO
+               KEY IS COMPETENCIA-FECHAMENTO
+                   INVALID KEY
+                       SET FLAG-COMPETENCIA-ABERTA    TO TRUE
+                   NOT INVALID KEY
+                       MOVE "COMPETENCIA FECHADA - INVALIDA"
+                                                   TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1401
+                       DISPLAY SS-LIMPA-MENSAGEM
+           END-READ.
+      *
+       P335-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0310"         TO AUD-PROGRAMA.
+           MOVE "PRC-PRODUTO"      TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
+      *
+       P415-PROXIMA-SEQ-PRECO.
+      *
+      *    *========================================================*
+      *    * MAIS DE UM PRECO POR PRODUTO/DIA E PERMITIDO - ACHA A
+      *    * MAIOR SEQUENCIA JA USADA PARA ESSE PRODUTO/DATA.
+      *    *========================================================*
+           MOVE ZEROS                  TO WS-MAIOR-SEQ-PRECO.
+           MOVE ZEROS                  TO WS-SEQ-PRECO.
+           MOVE WS-FK-COD-PRODUTO      TO FK-COD-PRODUTO.
+           MOVE WS-DIA-PRECO           TO DIA-PRECO.
+           MOVE WS-MES-PRECO           TO MES-PRECO.
+           MOVE WS-ANO-PRECO           TO ANO-PRECO.
+           MOVE WS-SEQ-PRECO           TO SEQ-PRECO.
+
+           START PRC-PRODUTO KEY IS NOT LESS THAN CHAVE-PRECO-PRODUTO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF WS-FS-PRC-PROD-OK THEN
+               PERFORM UNTIL WS-FS-PRC-PROD-NAO-EXISTE
+                   READ PRC-PRODUTO NEXT RECORD
+                       AT END
+                           SET WS-FS-PRC-PROD-NAO-EXISTE TO TRUE
+                       NOT AT END
+                           IF FK-COD-PRODUTO NOT EQUAL WS-FK-COD-PRODUTO
+                              OR DIA-PRECO  NOT EQUAL WS-DIA-PRECO
+                              OR MES-PRECO  NOT EQUAL WS-MES-PRECO
+                              OR ANO-PRECO  NOT EQUAL WS-ANO-PRECO THEN
+                               SET WS-FS-PRC-PROD-NAO-EXISTE TO TRUE
+                           ELSE
+                               IF SEQ-PRECO > WS-MAIOR-SEQ-PRECO THEN
+                                   MOVE SEQ-PRECO TO WS-MAIOR-SEQ-PRECO
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+      *
+       P415-FIM.
       *
        P410-VALIDA-PRODUTO.
       *
@@ -274,6 +565,25 @@
            END-READ.
       *
        P410-FIM.
+      *
+       P440-VALIDA-MERCADO.
+      *
+           MOVE SPACES                     TO WS-VALIDA-MERCADO.
+           MOVE WS-COD-MERCADO             TO COD-MERCADO.
+
+           READ MERCADO INTO WS-REG-MERCADO
+               KEY IS COD-MERCADO
+                   INVALID KEY
+                       MOVE "CODIGO DE MERCADO NAO CADASTRADO"
+                                                   TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1401
+                       DISPLAY SS-LIMPA-MENSAGEM
+                   NOT INVALID KEY
+                       SET FLAG-MERCADO-VALIDO TO TRUE
+           END-READ.
+      *
+       P440-FIM.
       *
        P420-VALIDA-DATA-PRECO.
       *
@@ -313,6 +623,12 @@
                                DISPLAY SS-LINHA-DE-MENSAGEM
                                ACCEPT WS-PROMPT AT 1401
                                DISPLAY SS-LIMPA-MENSAGEM
+                           WHEN    3
+                               MOVE "DATA DO PRECO NO FUTURO"
+                                                       TO WS-MENSAGEM
+                               DISPLAY SS-LINHA-DE-MENSAGEM
+                               ACCEPT WS-PROMPT AT 1401
+                               DISPLAY SS-LIMPA-MENSAGEM
                        END-EVALUATE
                    END-IF
                END-IF
@@ -330,13 +646,136 @@
                ACCEPT WS-PROMPT AT 1401
                DISPLAY SS-LIMPA-MENSAGEM
            ELSE
-               SET FLAG-VALOR-PRECO-VALIDO     TO TRUE
+               PERFORM P435-VERIFICA-VARIACAO-PRECO THRU P435-FIM
            END-IF.
       *
            P430-FIM.
+      *
+       P435-VERIFICA-VARIACAO-PRECO.
+      *
+      *    *========================================================*
+      *    * SANIDADE DE VALOR - REJEITA O PRECO QUANDO A OSCILACAO
+      *    * EM RELACAO AO ULTIMO PRECO JA CADASTRADO PARA O MESMO
+      *    * PRODUTO, EM QUALQUER MERCADO, FOR SUSPEITA.
+      *    *========================================================*
+           MOVE WS-COD-PRODUTO         TO WS-FK-COD-PRODUTO.
+           MOVE WS-DD-PRECO-TELA       TO WS-DIA-PRECO.
+           MOVE WS-MM-PRECO-TELA       TO WS-MES-PRECO.
+           MOVE WS-AAAA-PRECO-TELA     TO WS-ANO-PRECO.
+
+           PERFORM P436-BUSCA-PRECO-ANTERIOR THRU P436-FIM.
+
+           IF WS-VLR-PRECO-ANTERIOR > ZEROS
+              AND (WS-VLR-PRECO >
+                       (WS-VLR-PRECO-ANTERIOR * WS-FATOR-VARIACAO)
+               OR (WS-VLR-PRECO * WS-FATOR-VARIACAO) <
+                       WS-VLR-PRECO-ANTERIOR) THEN
+               MOVE "VARIACAO DE PRECO SUSPEITA. REVISE O VALOR."
+                                               TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1401
+               DISPLAY SS-LIMPA-MENSAGEM
+           ELSE
+               SET FLAG-VALOR-PRECO-VALIDO     TO TRUE
+           END-IF.
+      *
+       P435-FIM.
+      *
+       P436-BUSCA-PRECO-ANTERIOR.
+      *
+      *    *========================================================*
+      *    * PERCORRE TODOS OS PRECOS JA CADASTRADOS PARA O PRODUTO,
+      *    * EM QUALQUER MERCADO, GUARDANDO O VALOR DO ULTIMO PRECO
+      *    * COM DATA ANTERIOR A DATA SENDO INFORMADA NA TELA.
+      *    *========================================================*
+           MOVE ZEROS                  TO WS-VLR-PRECO-ANTERIOR.
+           MOVE ZEROS                  TO WS-DATA-COMPARA-ACHADA.
+           MOVE WS-ANO-PRECO           TO WS-DCA-ANO.
+           MOVE WS-MES-PRECO           TO WS-DCA-MES.
+           MOVE WS-DIA-PRECO           TO WS-DCA-DIA.
+
+           MOVE WS-FK-COD-PRODUTO      TO FK-COD-PRODUTO.
+           MOVE LOW-VALUES        TO DATA-PRECO IN REG-PRECO-PRODUTO.
+           MOVE ZEROS                  TO SEQ-PRECO.
+
+           START PRC-PRODUTO KEY IS NOT LESS THAN CHAVE-PRECO-PRODUTO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF WS-FS-PRC-PROD-OK THEN
+               PERFORM UNTIL WS-FS-PRC-PROD-NAO-EXISTE
+                   READ PRC-PRODUTO NEXT RECORD
+                       AT END
+                           SET WS-FS-PRC-PROD-NAO-EXISTE TO TRUE
+                       NOT AT END
+                           IF FK-COD-PRODUTO NOT EQUAL WS-FK-COD-PRODUTO
+                               SET WS-FS-PRC-PROD-NAO-EXISTE TO TRUE
+                           ELSE
+                               MOVE ANO-PRECO       TO WS-DCR-ANO
+                               MOVE MES-PRECO       TO WS-DCR-MES
+                               MOVE DIA-PRECO       TO WS-DCR-DIA
+                               IF WS-DATA-COMPARA-REG <
+                                          WS-DATA-COMPARA-ATU
+                                  AND WS-DATA-COMPARA-REG >=
+                                          WS-DATA-COMPARA-ACHADA THEN
+                                   MOVE WS-DATA-COMPARA-REG
+                                           TO WS-DATA-COMPARA-ACHADA
+                                   MOVE VLR-PRECO
+                                           TO WS-VLR-PRECO-ANTERIOR
+                               END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+      *
+       P436-FIM.
+      *
+       P450-VALIDA-QTD-UND.
+      *
+           MOVE SPACES                     TO WS-VALIDA-QTD-UND.
+
+           IF WS-QTD-COMPRA <= ZERO THEN
+               MOVE "QUANTIDADE COMPRADA INVALIDA"  TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1401
+               DISPLAY SS-LIMPA-MENSAGEM
+           ELSE
+               IF WS-UND-MEDIDA EQUAL SPACES THEN
+                   MOVE "UNIDADE DE MEDIDA EM BRANCO"    TO WS-MENSAGEM
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1401
+                   DISPLAY SS-LIMPA-MENSAGEM
+               ELSE
+                   SET FLAG-QTD-UND-VALIDO     TO TRUE
+               END-IF
+           END-IF.
+      *
+       P450-FIM.
+      *
+       P445-VALIDA-MOEDA.
+      *
+           MOVE SPACES                     TO WS-VALIDA-MOEDA.
+
+           IF WS-COD-MOEDA EQUAL SPACES THEN
+               MOVE "BRL"                  TO WS-COD-MOEDA
+           END-IF.
+
+           IF WS-COD-MOEDA EQUAL "BRL" OR "USD" OR "EUR" THEN
+               SET FLAG-MOEDA-VALIDA       TO TRUE
+           ELSE
+               MOVE "CODIGO DE MOEDA INVALIDO"    TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1401
+               DISPLAY SS-LIMPA-MENSAGEM
+           END-IF.
+      *
+       P445-FIM.
       *
        P900-FIM.
            CLOSE   PRODUTO
-                   PRC-PRODUTO.
+                   PRC-PRODUTO
+                   MERCADO
+                   FECH-PRECO
+                   AUDITORIA.
            GOBACK.
        END PROGRAM SCMP0310.
