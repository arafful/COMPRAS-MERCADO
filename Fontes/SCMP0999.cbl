@@ -32,8 +32,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD PRC-PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\PrcProduto.cpy".
+           COPY "PrcProduto.cpy".
       *
        WORKING-STORAGE SECTION.
       *
@@ -49,6 +48,7 @@
 
            01 WS-COM-AREA.
            03 WS-MENSAGEM                      PIC X(20).
+           03 WS-OPERADOR-ID                   PIC X(08).
       *
        77 WS-PROMPT                            PIC X.
        77 WS-FS-PRC-PRODUTO                    PIC X(02).
@@ -74,10 +74,15 @@
 
            PERFORM UNTIL EXIT-OK
 
-               READ PRC-PRODUTO INTO   WS-REG-PRECO-PRODUTO
+               READ PRC-PRODUTO
                    AT END
                        SET EXIT-OK             TO TRUE
                    NOT AT END
+                       MOVE FK-COD-PRODUTO     TO WS-FK-COD-PRODUTO
+                       MOVE ANO-PRECO          TO WS-ANO-PRECO
+                       MOVE MES-PRECO          TO WS-MES-PRECO
+                       MOVE DIA-PRECO          TO WS-DIA-PRECO
+                       MOVE VLR-PRECO          TO WS-VLR-PRECO
                        DISPLAY         WS-FK-COD-PRODUTO
                        DISPLAY         WS-DATA-PRECO-DDMMAAAA
                        DISPLAY         WS-VLR-PRECO
