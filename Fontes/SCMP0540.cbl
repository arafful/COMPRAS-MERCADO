@@ -0,0 +1,262 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 08/08/2026
+      * Purpose: GERA CSV DE BI - PRODUTO X TIPO X PRECO, JA RESOLVIDO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0540.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRC-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS SEQUENTIAL
+                RECORD KEY     IS CHAVE-PRECO-PRODUTO
+                FILE STATUS    IS WS-FS-PRC-PRODUTO.
+      *
+           SELECT PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-PRODUTO
+                FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT TP-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\TP-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-TIPO
+                FILE STATUS    IS WS-FS-TP-PRODUTO.
+      *
+           SELECT SCMO0540     ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SCMO0540.csv"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRC-PRODUTO.
+           COPY "PrcProduto.cpy".
+      *
+       FD PRODUTO.
+           COPY "Produto.cpy".
+      *
+       FD TP-PRODUTO.
+           COPY "TpProduto.cpy".
+      *
+       FD SCMO0540.
+       01 REGISTRO-CSV                         PIC X(150).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-REG-PRC-PRODUTO.
+           05 WS-CHAVE-PRECO-PRODUTO.
+               10 WS-FK-COD-PRODUTO        PIC 9(14).
+               10 WS-DATA-PRECO            PIC X(10).
+               10 WS-DATA-PRECO-DDMMAAAA REDEFINES WS-DATA-PRECO.
+                   15 WS-DIA-PRECO         PIC 9(02).
+                   15 FILLER               PIC X.
+                   15 WS-MES-PRECO         PIC 9(02).
+                   15 FILLER               PIC X.
+                   15 WS-ANO-PRECO         PIC 9(04).
+               10 WS-SEQ-PRECO             PIC 9(02).
+           05 WS-VLR-PRECO                 PIC 9(12)V99.
+           05 WS-FK-COD-MERCADO            PIC X(10).
+           05 WS-QTD-COMPRA                PIC 9(07)V999.
+           05 WS-UND-MEDIDA                PIC X(02).
+      *
+       01 WS-COD-PRODUTO-BUSCA             PIC X(14).
+      *
+       01 WS-REGISTRO-CSV.
+           05 WS-CSV-COD-PRODUTO           PIC X(14).
+           05 FILLER                       PIC X(01) VALUE ";".
+           05 WS-CSV-DESC-PRODUTO          PIC X(50).
+           05 FILLER                       PIC X(01) VALUE ";".
+           05 WS-CSV-COD-TIPO              PIC X(10).
+           05 FILLER                       PIC X(01) VALUE ";".
+           05 WS-CSV-DESC-TIPO             PIC X(50).
+           05 FILLER                       PIC X(01) VALUE ";".
+           05 WS-CSV-DATA-PRECO            PIC X(10).
+           05 FILLER                       PIC X(01) VALUE ";".
+           05 WS-CSV-VLR-PRECO             PIC Z(10).99.
+           05 FILLER                       PIC X(01) VALUE ";".
+           05 WS-CSV-COD-MERCADO           PIC X(10).
+           05 FILLER                       PIC X(01) VALUE ";".
+           05 WS-CSV-QTD-COMPRA            PIC Z(06).999.
+           05 FILLER                       PIC X(01) VALUE ";".
+           05 WS-CSV-UND-MEDIDA            PIC X(02).
+      *
+       77 WS-FS-PRC-PRODUTO                PIC X(02).
+           88 WS-FS-PRC-OK                 VALUE "00".
+           88 WS-FS-PRC-NAO-EXISTE         VALUE "35".
+      *
+       77 WS-FS-PRODUTO                    PIC X(02).
+           88 WS-FS-PROD-OK                VALUE "00".
+           88 WS-FS-PROD-NAO-EXISTE        VALUE "35".
+      *
+       77 WS-FS-TP-PRODUTO                 PIC X(02).
+           88 WS-FS-TP-OK                  VALUE "00".
+           88 WS-FS-TP-NAO-EXISTE          VALUE "35".
+      *
+       77 WS-FIM-DE-ARQUIVO                PIC X(01).
+           88 FLAG-EOF                     VALUE "S".
+      *
+       77 WS-QTD-REGISTROS-GRAVADOS        PIC 999 VALUE ZEROS.
+      *
+       77 WS-MENSAGEM                      PIC X(60) VALUE SPACES.
+       77 WS-PROMPT                        PIC X(01) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                  PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+           03 LK-FORMATO-CSV               PIC X(01).
+               88 LK-FORMATO-INTERNACIONAL VALUE "I".
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-LISTA THRU P300-FIM UNTIL FLAG-EOF.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-PRC-OK        TO  TRUE.
+           SET WS-FS-PROD-OK       TO  TRUE.
+           SET WS-FS-TP-OK         TO  TRUE.
+           MOVE "N"                TO  WS-FIM-DE-ARQUIVO.
+           MOVE ZEROS              TO  WS-QTD-REGISTROS-GRAVADOS.
+
+           OPEN INPUT PRC-PRODUTO
+      *
+           IF NOT WS-FS-PRC-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRC-PRODUTO. FS: "
+                       WS-FS-PRC-PRODUTO AT 1505
+               ACCEPT WS-PROMPT AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN INPUT PRODUTO
+      *
+           IF NOT WS-FS-PROD-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO. FS: "
+                       WS-FS-PRODUTO     AT 1505
+               ACCEPT WS-PROMPT AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN INPUT TP-PRODUTO
+      *
+           IF NOT WS-FS-TP-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO TP-PRODUTO. FS: "
+                       WS-FS-TP-PRODUTO  AT 1505
+               ACCEPT WS-PROMPT AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN OUTPUT SCMO0540.
+      *
+       P100-FIM.
+      *
+       P300-LISTA.
+      *
+           READ PRC-PRODUTO INTO WS-REG-PRC-PRODUTO
+               AT END
+                   MOVE "S"                    TO WS-FIM-DE-ARQUIVO
+                   STRING  "ARQUIVO CSV GERADO COM "
+                           WS-QTD-REGISTROS-GRAVADOS
+                           " REGISTROS."   INTO    WS-MENSAGEM
+                   DISPLAY WS-MENSAGEM     AT 1505
+                   ACCEPT WS-PROMPT        AT 1501
+               NOT AT END
+                   ADD 1                   TO WS-QTD-REGISTROS-GRAVADOS
+                   PERFORM P310-RESOLVE-PRODUTO    THRU P310-FIM
+                   PERFORM P320-RESOLVE-TIPO       THRU P320-FIM
+                   PERFORM P330-GRAVA-LINHA-CSV    THRU P330-FIM
+                   PERFORM P335-APLICA-FORMATO     THRU P335-FIM
+                   WRITE REGISTRO-CSV      FROM WS-REGISTRO-CSV
+           END-READ.
+      *
+       P300-FIM.
+      *
+       P310-RESOLVE-PRODUTO.
+      *
+           MOVE WS-FK-COD-PRODUTO  TO WS-COD-PRODUTO-BUSCA.
+           MOVE WS-COD-PRODUTO-BUSCA    TO COD-PRODUTO.
+           MOVE SPACES                  TO WS-CSV-DESC-PRODUTO.
+           MOVE SPACES                  TO FK-COD-TIPO.
+
+           READ PRODUTO
+               KEY IS COD-PRODUTO
+                   INVALID KEY
+                       MOVE "PRODUTO NAO ENCONTRADO"
+                                       TO WS-CSV-DESC-PRODUTO
+                   NOT INVALID KEY
+                       MOVE DESC-PRODUTO   TO WS-CSV-DESC-PRODUTO
+           END-READ.
+      *
+       P310-FIM.
+      *
+       P320-RESOLVE-TIPO.
+      *
+           MOVE SPACES                  TO WS-CSV-DESC-TIPO.
+
+           MOVE FK-COD-TIPO             TO COD-TIPO.
+
+           READ TP-PRODUTO
+               KEY IS COD-TIPO
+                   INVALID KEY
+                       MOVE "TIPO NAO ENCONTRADO"
+                                       TO WS-CSV-DESC-TIPO
+                   NOT INVALID KEY
+                       MOVE DESC-TIPO      TO WS-CSV-DESC-TIPO
+           END-READ.
+      *
+       P320-FIM.
+      *
+       P330-GRAVA-LINHA-CSV.
+      *
+           MOVE WS-COD-PRODUTO-BUSCA   TO WS-CSV-COD-PRODUTO.
+           MOVE FK-COD-TIPO            TO WS-CSV-COD-TIPO.
+           MOVE WS-VLR-PRECO           TO WS-CSV-VLR-PRECO.
+           MOVE WS-FK-COD-MERCADO      TO WS-CSV-COD-MERCADO.
+           MOVE WS-QTD-COMPRA          TO WS-CSV-QTD-COMPRA.
+           MOVE WS-UND-MEDIDA          TO WS-CSV-UND-MEDIDA.
+
+           STRING  WS-DIA-PRECO "/"
+                   WS-MES-PRECO "/"
+                   WS-ANO-PRECO    INTO    WS-CSV-DATA-PRECO.
+      *
+       P330-FIM.
+      *
+       P335-APLICA-FORMATO.
+      *
+           IF LK-FORMATO-INTERNACIONAL
+               INSPECT WS-REGISTRO-CSV REPLACING ALL "," BY "."
+               INSPECT WS-REGISTRO-CSV REPLACING ALL ";" BY ","
+           END-IF.
+      *
+       P335-FIM.
+      *
+       P900-FIM.
+           CLOSE   PRC-PRODUTO
+                   PRODUTO
+                   TP-PRODUTO
+                   SCMO0540.
+           GOBACK.
+       END PROGRAM SCMP0540.
