@@ -0,0 +1,545 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 08/08/2026
+      * Purpose: CADASTRO DE PRECOS DE PRODUTOS - ALTERACAO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0320.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRC-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS CHAVE-PRECO-PRODUTO
+                FILE STATUS    IS WS-FS-PRC-PRODUTO.
+      *
+           SELECT PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-PRODUTO
+                FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT FECH-PRECO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\FECH-PRECO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COMPETENCIA-FECHAMENTO
+                FILE STATUS    IS WS-FS-FECH-PRECO.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRC-PRODUTO.
+           COPY "PrcProduto.cpy".
+      *
+       FD PRODUTO.
+           COPY "Produto.cpy".
+      *
+       FD FECH-PRECO.
+           COPY "FechPreco.cpy".
+      *
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-REG-PRECO-PRODUTO.
+           05 WS-CHAVE-PRECO-PRODUTO.
+               10 WS-FK-COD-PRODUTO        PIC 9(14).
+               10 WS-DATA-PRECO            PIC X(10).
+               10 WS-SEQ-PRECO             PIC 9(02).
+           05 WS-VLR-PRECO                 PIC 9(12)V99.
+           05 WS-QTD-COMPRA                PIC 9(05)V999.
+           05 WS-UND-MEDIDA                PIC X(02).
+           05 WS-COD-MOEDA                 PIC X(03).
+      *
+       01 WS-REG-PRODUTO.
+           05 WS-COD-PRODUTO                   PIC X(14).
+           05 WS-DESC-PRODUTO                  PIC X(50).
+           05 WS-FK-COD-TIPO                   PIC X(10).
+      *
+       01 WS-DATA-PRECO-TELA.
+           05 WS-DD-PRECO-TELA                 PIC XX.
+           05 FILLER                           PIC X VALUE "/".
+           05 WS-MM-PRECO-TELA                 PIC XX.
+           05 FILLER                           PIC X VALUE "/".
+           05 WS-AAAA-PRECO-TELA               PIC XXXX.
+      *
+       77 WS-SEQ-PRECO-TELA                    PIC 99.
+      *
+       01 WS-LKS-AREA.
+           05 WS-LKS-DATA.
+               10 WS-LKS-DD                    PIC 99.
+               10 FILLER                       PIC X VALUE "/".
+               10 WS-LKS-MM                    PIC 99.
+               10 FILLER                       PIC X VALUE "/".
+               10 WS-LKS-AAAA                  PIC 9999.
+           05 WS-LKS-RETORNO                   PIC 9.
+      *
+       77 WS-FS-PRC-PRODUTO                    PIC X(02).
+           88 WS-FS-PRC-PROD-OK                VALUE "00".
+           88 WS-FS-PRC-PROD-NAO-EXISTE        VALUE "23".
+      *
+       77 WS-FS-PRODUTO                        PIC X(02).
+           88 WS-FS-PROD-OK                    VALUE "00".
+           88 WS-FS-PROD-NAO-EXISTE            VALUE "35".
+      *
+       77 WS-FS-FECH-PRECO                     PIC X(02).
+           88 WS-FS-FECH-OK                    VALUE "00".
+           88 WS-FS-FECH-NAO-EXISTE            VALUE "35".
+      *
+       77 WS-COMPETENCIA-TELA                  PIC 9(06).
+       77 WS-MM-PRECO-NUM                      PIC 99.
+       77 WS-AAAA-PRECO-NUM                    PIC 9999.
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
+      *
+       77 WS-RESPOSTA-TELA                     PIC X(01).
+           88 FLAG-SAIR                        VALUE "Q".
+           88 FLAG-CONTINUAR                   VALUE "S".
+      *
+       77 WS-MENSAGEM                          PIC X(50) VALUE SPACES.
+       77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+       77 WS-VALIDA-DATA-PRECO                 PIC X(01) VALUE SPACES.
+           88 FLAG-DATA-PRECO-VALIDA           VALUE "S".
+       77 WS-VALIDA-VALOR-PRECO                PIC X(01) VALUE SPACES.
+           88 FLAG-VALOR-PRECO-VALIDO          VALUE "S".
+       77 WS-VALIDA-QTD-UND                    PIC X(01) VALUE SPACES.
+           88 FLAG-QTD-UND-VALIDO              VALUE "S".
+       77 WS-VALIDA-MOEDA                      PIC X(01) VALUE SPACES.
+           88 FLAG-MOEDA-VALIDA                VALUE "S".
+       77 WS-VALIDA-FECHAMENTO                 PIC X(01) VALUE SPACES.
+           88 FLAG-COMPETENCIA-ABERTA          VALUE "S".
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-INPUT-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE PRECOS DE PRODUTOS".
+           05 LINE 03 COL 05 VALUE "SMCP0320 - Alteracao".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Codigo do Produto...: ".
+           05 LINE 07 COL 05 VALUE "Descricao do Produto: ".
+           05 SS-DESC-PRODUTO PIC X(50)
+                           USING WS-DESC-PRODUTO.
+           05 LINE 09 COL 05 VALUE "Data (DD/MM/AAAA)...: ".
+           05 LINE 09 COL 38 VALUE "Seq.: ".
+           05 LINE 11 COL 05 VALUE "Preco Atual de Produto: ".
+           05 SS-VLR-PRECO-ATUAL PIC 9(12)V99
+                           USING WS-VLR-PRECO.
+           05 LINE 11 COL 45 VALUE "Qtd/Und Atual: ".
+           05 SS-QTD-COMPRA-ATUAL PIC 9(05)V999
+                           USING WS-QTD-COMPRA.
+           05 SS-UND-MEDIDA-ATUAL PIC X(02)
+                           USING WS-UND-MEDIDA.
+           05 LINE 12 COL 05 VALUE "Moeda Atual...........: ".
+           05 SS-COD-MOEDA-ATUAL PIC X(03)
+                           USING WS-COD-MOEDA.
+           05 LINE 13 COL 05 VALUE "Novo Preco de Produto.: ".
+           05 SS-VLR-PRECO-NOVO REVERSE-VIDEO USING VLR-PRECO.
+           05 LINE 13 COL 45 VALUE "Nova Qtd/Und.: ".
+           05 SS-QTD-COMPRA-NOVA REVERSE-VIDEO PIC 9(05)V999
+                           USING QTD-COMPRA.
+           05 SS-UND-MEDIDA-NOVA REVERSE-VIDEO PIC X(02)
+                           USING UND-MEDIDA.
+           05 LINE 14 COL 05 VALUE "Nova Moeda............: ".
+           05 SS-COD-MOEDA-NOVA REVERSE-VIDEO PIC X(03)
+                           USING COD-MOEDA.
+           05 LINE 15 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 16 COL 05 VALUE
+                           "<S> para confirmar ou <Q> para Sair. ".
+           05 SS-RESPOSTA-TELA REVERSE-VIDEO PIC X(01)
+                           USING WS-RESPOSTA-TELA.
+           05 LINE 17 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01  SS-LINHA-DE-MENSAGEM.
+           05 SS-MENSAGEM              PIC X(50) USING WS-MENSAGEM
+                                               LINE 18 COL 05.
+      *
+       01  SS-LIMPA-MENSAGEM.
+           05 LINE 18 BLANK LINE.
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-PROCESSA THRU P300-FIM UNTIL FLAG-SAIR.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-PRC-PROD-OK       TO  TRUE.
+           SET WS-FS-PROD-OK           TO  TRUE.
+           SET WS-FS-FECH-OK           TO  TRUE.
+           MOVE SPACES                 TO WS-RESPOSTA-TELA.
+
+           PERFORM P120-ABRE-PRC-PRODUTO THRU P120-FIM.
+
+           PERFORM P130-ABRE-PRODUTO THRU P130-FIM.
+
+           PERFORM P140-ABRE-FECH-PRECO THRU P140-FIM.
+
+           OPEN EXTEND AUDITORIA.
+      *
+       P100-FIM.
+      *
+       P120-ABRE-PRC-PRODUTO.
+      *
+           OPEN I-O PRC-PRODUTO.
+      *
+           IF NOT WS-FS-PRC-PROD-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO PRC-PRODUTO FS: "
+                       WS-FS-PRC-PRODUTO    INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1901
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P120-FIM.
+      *
+       P130-ABRE-PRODUTO.
+      *
+           OPEN INPUT PRODUTO.
+      *
+           IF NOT WS-FS-PROD-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO PRODUTO FS: "
+                       WS-FS-PRODUTO    INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1901
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P130-FIM.
+      *
+       P140-ABRE-FECH-PRECO.
+      *
+           OPEN INPUT FECH-PRECO.
+      *
+           IF WS-FS-FECH-NAO-EXISTE THEN
+               OPEN OUTPUT FECH-PRECO
+               CLOSE FECH-PRECO
+               OPEN INPUT FECH-PRECO
+           END-IF.
+      *
+           IF NOT WS-FS-FECH-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO FECH-PRECO FS: "
+                       WS-FS-FECH-PRECO    INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1901
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P140-FIM.
+      *
+       P300-PROCESSA.
+      *
+           MOVE SPACES             TO WS-COD-PRODUTO.
+           MOVE SPACES             TO WS-DESC-PRODUTO.
+           MOVE ZEROS              TO WS-DD-PRECO-TELA.
+           MOVE ZEROS              TO WS-MM-PRECO-TELA.
+           MOVE ZEROS              TO WS-AAAA-PRECO-TELA.
+           MOVE ZEROS              TO WS-SEQ-PRECO-TELA.
+           MOVE ZEROS              TO WS-VLR-PRECO.
+           MOVE SPACES             TO WS-RESPOSTA-TELA.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+
+           ACCEPT WS-COD-PRODUTO   REVERSE-VIDEO   AT 0627.
+
+           IF WS-COD-PRODUTO EQUAL SPACES THEN
+               MOVE "Q"            TO  WS-RESPOSTA-TELA
+           ELSE
+               ACCEPT WS-DD-PRECO-TELA     REVERSE-VIDEO   AT 0927
+               ACCEPT WS-MM-PRECO-TELA     REVERSE-VIDEO   AT 0930
+               ACCEPT WS-AAAA-PRECO-TELA   REVERSE-VIDEO   AT 0933
+               ACCEPT WS-SEQ-PRECO-TELA    REVERSE-VIDEO   AT 0944
+
+               PERFORM P310-PROCESSAR-DADOS    THRU    P310-FIM
+           END-IF.
+      *
+       P300-FIM.
+      *
+       P310-PROCESSAR-DADOS.
+      *
+           MOVE WS-COD-PRODUTO     TO  COD-PRODUTO.
+
+           READ PRODUTO    INTO    WS-REG-PRODUTO
+               KEY IS COD-PRODUTO
+                   INVALID KEY
+                       MOVE "PRODUTO NAO EXISTE"
+                                   TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1901
+                       DISPLAY SS-LIMPA-MENSAGEM
+                   NOT INVALID KEY
+                       PERFORM P420-VALIDA-DATA-PRECO THRU P420-FIM
+                       IF FLAG-DATA-PRECO-VALIDA THEN
+                           PERFORM P410-BUSCA-PRECO THRU P410-FIM
+                       END-IF
+           END-READ.
+      *
+       P310-FIM.
+      *
+       P410-BUSCA-PRECO.
+      *
+           MOVE WS-COD-PRODUTO         TO  WS-FK-COD-PRODUTO.
+           STRING WS-DD-PRECO-TELA DELIMITED BY SIZE
+                  "/"               DELIMITED BY SIZE
+                  WS-MM-PRECO-TELA  DELIMITED BY SIZE
+                  "/"               DELIMITED BY SIZE
+                  WS-AAAA-PRECO-TELA DELIMITED BY SIZE
+                                    INTO WS-DATA-PRECO.
+           MOVE WS-SEQ-PRECO-TELA      TO  WS-SEQ-PRECO.
+           MOVE WS-CHAVE-PRECO-PRODUTO TO CHAVE-PRECO-PRODUTO.
+
+           PERFORM P415-VALIDA-FECHAMENTO THRU P415-FIM.
+
+           IF FLAG-COMPETENCIA-ABERTA THEN
+               READ PRC-PRODUTO
+                   KEY IS CHAVE-PRECO-PRODUTO
+                       INVALID KEY
+                           MOVE "PRECO NAO CADASTRADO PARA ESSA DATA"
+                                                       TO WS-MENSAGEM
+                           DISPLAY SS-LINHA-DE-MENSAGEM
+                           ACCEPT WS-PROMPT AT 1901
+                           DISPLAY SS-LIMPA-MENSAGEM
+                       NOT INVALID KEY
+                           MOVE VLR-PRECO           TO WS-VLR-PRECO
+                           MOVE QTD-COMPRA          TO WS-QTD-COMPRA
+                           MOVE UND-MEDIDA          TO WS-UND-MEDIDA
+                           MOVE COD-MOEDA           TO WS-COD-MOEDA
+                           MOVE SPACES              TO WS-RESPOSTA-TELA
+                           DISPLAY SS-INPUT-SCREEN
+                           ACCEPT  SS-INPUT-SCREEN
+                           IF FLAG-CONTINUAR THEN
+                               PERFORM P430-VALIDA-VALOR-PRECO
+                                                       THRU P430-FIM
+                               IF FLAG-VALOR-PRECO-VALIDO THEN
+                                   PERFORM P440-VALIDA-QTD-UND
+                                                       THRU P440-FIM
+                                   IF FLAG-QTD-UND-VALIDO THEN
+                                       PERFORM P445-VALIDA-MOEDA
+                                                       THRU P445-FIM
+                                       IF FLAG-MOEDA-VALIDA THEN
+                                           PERFORM P400-ATUALIZAR-PRECO
+                                                       THRU P400-FIM
+                                       END-IF
+                                   END-IF
+                               END-IF
+                           END-IF
+               END-READ
+           END-IF.
+      *
+       P410-FIM.
+      *
+       P415-VALIDA-FECHAMENTO.
+      *
+           MOVE SPACES                     TO WS-VALIDA-FECHAMENTO.
+           MOVE WS-MM-PRECO-TELA           TO WS-MM-PRECO-NUM.
+           MOVE WS-AAAA-PRECO-TELA         TO WS-AAAA-PRECO-NUM.
+           COMPUTE WS-COMPETENCIA-TELA = WS-AAAA-PRECO-NUM * 100
+                                               + WS-MM-PRECO-NUM.
+           MOVE WS-COMPETENCIA-TELA        TO COMPETENCIA-FECHAMENTO.
+
+           READ FECH-PRECO
+               KEY IS COMPETENCIA-FECHAMENTO
+                   INVALID KEY
+                       SET FLAG-COMPETENCIA-ABERTA    TO TRUE
+                   NOT INVALID KEY
+                       MOVE "COMPETENCIA FECHADA - ALTERACAO INVALIDA"
+                                                   TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1901
+                       DISPLAY SS-LIMPA-MENSAGEM
+           END-READ.
+      *
+       P415-FIM.
+      *
+       P400-ATUALIZAR-PRECO.
+      *
+           REWRITE REG-PRECO-PRODUTO.
+
+           IF WS-FS-PRC-PROD-OK THEN
+               MOVE "PRECO ALTERADO OK"         TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1901
+               DISPLAY SS-LIMPA-MENSAGEM
+               MOVE WS-VLR-PRECO        TO AUD-VALOR-ANTERIOR
+               MOVE VLR-PRECO           TO AUD-VALOR-NOVO
+               MOVE WS-COD-PRODUTO      TO AUD-CHAVE
+               MOVE "A"                 TO AUD-OPERACAO
+               PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+           ELSE
+               STRING "ERRO NA ALTERACAO DO REGISTRO - FS: "
+               WS-FS-PRC-PRODUTO               INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1901
+               DISPLAY SS-LIMPA-MENSAGEM
+           END-IF.
+      *
+       P400-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0320"         TO AUD-PROGRAMA.
+           MOVE "PRC-PRODUTO"      TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
+      *
+       P420-VALIDA-DATA-PRECO.
+      *
+           MOVE SPACES                         TO WS-VALIDA-DATA-PRECO.
+
+           IF WS-AAAA-PRECO-TELA       NOT NUMERIC THEN
+               MOVE "ANO INVALIDO"             TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1901
+               DISPLAY SS-LIMPA-MENSAGEM
+           ELSE
+               IF WS-MM-PRECO-TELA     NOT NUMERIC THEN
+                   MOVE "MES INVALIDO"             TO WS-MENSAGEM
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1901
+                   DISPLAY SS-LIMPA-MENSAGEM
+               ELSE
+                   IF WS-DD-PRECO-TELA NOT NUMERIC THEN
+                       MOVE "DIA INVALIDO"             TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1901
+                       DISPLAY SS-LIMPA-MENSAGEM
+                   ELSE
+                       MOVE WS-DATA-PRECO-TELA         TO WS-LKS-DATA
+                       CALL "SCMP0901" USING WS-LKS-AREA
+                       EVALUATE WS-LKS-RETORNO
+                           WHEN    ZERO
+                               SET FLAG-DATA-PRECO-VALIDA
+                                                       TO TRUE
+                           WHEN    1
+                               MOVE "DATA INVALIDA"    TO WS-MENSAGEM
+                               DISPLAY SS-LINHA-DE-MENSAGEM
+                               ACCEPT WS-PROMPT AT 1901
+                               DISPLAY SS-LIMPA-MENSAGEM
+                           WHEN    2
+                               MOVE "DATA INVALIDA"    TO WS-MENSAGEM
+                               DISPLAY SS-LINHA-DE-MENSAGEM
+                               ACCEPT WS-PROMPT AT 1901
+                               DISPLAY SS-LIMPA-MENSAGEM
+                           WHEN    3
+                               MOVE "DATA DO PRECO NO FUTURO"
+                                                       TO WS-MENSAGEM
+                               DISPLAY SS-LINHA-DE-MENSAGEM
+                               ACCEPT WS-PROMPT AT 1901
+                               DISPLAY SS-LIMPA-MENSAGEM
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       P420-FIM.
+      *
+       P430-VALIDA-VALOR-PRECO.
+      *
+           MOVE SPACES                     TO WS-VALIDA-VALOR-PRECO.
+
+           IF VLR-PRECO <= ZERO THEN
+               MOVE "VALOR DO PRODUTO INVALIDO"        TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1901
+               DISPLAY SS-LIMPA-MENSAGEM
+           ELSE
+               SET FLAG-VALOR-PRECO-VALIDO     TO TRUE
+           END-IF.
+      *
+       P430-FIM.
+      *
+       P440-VALIDA-QTD-UND.
+      *
+           MOVE SPACES                     TO WS-VALIDA-QTD-UND.
+
+           IF QTD-COMPRA <= ZERO THEN
+               MOVE "QUANTIDADE COMPRADA INVALIDA"  TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1901
+               DISPLAY SS-LIMPA-MENSAGEM
+           ELSE
+               IF UND-MEDIDA EQUAL SPACES THEN
+                   MOVE "UNIDADE DE MEDIDA EM BRANCO"    TO WS-MENSAGEM
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1901
+                   DISPLAY SS-LIMPA-MENSAGEM
+               ELSE
+                   SET FLAG-QTD-UND-VALIDO     TO TRUE
+               END-IF
+           END-IF.
+      *
+       P440-FIM.
+      *
+       P445-VALIDA-MOEDA.
+      *
+           MOVE SPACES                     TO WS-VALIDA-MOEDA.
+
+           IF COD-MOEDA EQUAL SPACES THEN
+               MOVE "BRL"                  TO COD-MOEDA
+           END-IF.
+
+           IF COD-MOEDA EQUAL "BRL" OR "USD" OR "EUR" THEN
+               SET FLAG-MOEDA-VALIDA       TO TRUE
+           ELSE
+               MOVE "CODIGO DE MOEDA INVALIDO"    TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1901
+               DISPLAY SS-LIMPA-MENSAGEM
+           END-IF.
+      *
+       P445-FIM.
+      *
+       P900-FIM.
+           CLOSE   PRODUTO
+                   PRC-PRODUTO
+                   FECH-PRECO
+                   AUDITORIA.
+           GOBACK.
+       END PROGRAM SCMP0320.
