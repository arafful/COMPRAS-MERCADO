@@ -30,8 +30,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD TP-PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\TpProduto.cpy".
+           COPY "TpProduto.cpy".
       *
        FD SCMO0102.
        01 REG-REPORT                           PIC X(80).
@@ -48,6 +47,17 @@
       *
        77 WS-FIM-DE-ARQUIVO                    PIC X(01).
            88 FLAG-EOF                         VALUE "S".
+      *
+       77 WS-QTD-LINHAS-PAGINA                 PIC 9(03) VALUE 060.
+       77 WS-LINHA-ATUAL                       PIC 9(03) VALUE ZEROS.
+       77 WS-PAGINA-ATUAL                      PIC 9(03) VALUE ZEROS.
+      *
+       77 WS-TERMO-BUSCA                       PIC X(30) VALUE SPACES.
+       77 WS-LEN-TERMO                         PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-OCORRENCIAS                   PIC 9(02) VALUE ZEROS.
+      *
+       77 WS-FILTRO-ATIVO                      PIC X(01) VALUE "N".
+           88 FLAG-FILTRO-ATIVO                VALUE "S" FALSE "N".
       *
        01 WS-LISTA-TELA.
            03 WS-LST-CAB-1.
@@ -59,6 +69,9 @@
                05 FILLER   PIC X(05) VALUE SPACES.
                05 FILLER   PIC X(29) VALUE
                                        "LISTAGEM DE TIPOS DE PRODUTOS".
+               05 FILLER   PIC X(28) VALUE SPACES.
+               05 FILLER   PIC X(08) VALUE "PAGINA: ".
+               05 WS-LST-PAGINA PIC ZZ9.
       *
            03 WS-LST-CAB-3.
                05 FILLER   PIC X(05) VALUE SPACES.
@@ -99,6 +112,26 @@
       *
        01 LK-COM-AREA.
            03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-FILTRO-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE TIPOS DE PRODUTOS".
+           05 LINE 03 COL 05 VALUE "SMCP0102 - Listagem".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE
+                       "Filtro na descricao (branco lista todos): ".
+           05 SS-TERMO-BUSCA REVERSE-VIDEO PIC X(30)
+                           USING WS-TERMO-BUSCA.
+           05 LINE 08 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
       *
        PROCEDURE DIVISION USING LK-COM-AREA.
       *
@@ -124,6 +157,39 @@
            END-IF.
       *
            OPEN OUTPUT SCMO0102.
+      *
+           PERFORM P110-ACEITA-FILTRO THRU P110-FIM.
+      *
+           PERFORM P200-IMPRIME-CABECALHO THRU P200-FIM.
+      *
+       P100-FIM.
+      *
+       P110-ACEITA-FILTRO.
+      *
+           MOVE SPACES                 TO WS-TERMO-BUSCA.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-FILTRO-SCREEN.
+           ACCEPT  SS-FILTRO-SCREEN.
+      *
+           SET FLAG-FILTRO-ATIVO       TO FALSE.
+      *
+           IF WS-TERMO-BUSCA NOT EQUAL SPACES THEN
+               SET FLAG-FILTRO-ATIVO   TO TRUE
+               MOVE 30                 TO WS-LEN-TERMO
+               PERFORM UNTIL WS-LEN-TERMO = ZERO
+                           OR WS-TERMO-BUSCA(WS-LEN-TERMO:1) NOT = SPACE
+                   SUBTRACT 1          FROM WS-LEN-TERMO
+               END-PERFORM
+           END-IF.
+      *
+       P110-FIM.
+      *
+       P200-IMPRIME-CABECALHO.
+      *
+           ADD 1                       TO WS-PAGINA-ATUAL.
+           MOVE WS-PAGINA-ATUAL        TO WS-LST-PAGINA.
+           MOVE ZEROS                  TO WS-LINHA-ATUAL.
       *
            WRITE REG-REPORT    FROM WS-LST-CAB-1.
            WRITE REG-REPORT    FROM WS-LST-CAB-2.
@@ -131,7 +197,9 @@
            WRITE REG-REPORT    FROM WS-LST-CAB-4.
            WRITE REG-REPORT    FROM WS-LST-CAB-5.
       *
-       P100-FIM.
+           ADD 5                       TO WS-LINHA-ATUAL.
+      *
+       P200-FIM.
       *
        P300-LISTA.
       *
@@ -144,13 +212,35 @@
                        WRITE REG-REPORT        FROM WS-LST-FINAL-1
                    END-IF
                NOT AT END
-                   ADD 1                       TO WS-LISTA-QTD-REG
-                   MOVE WS-COD-TIPO            TO WS-LISTA-CODIGO
-                   MOVE WS-DESC-TIPO           TO WS-LISTA-DESCRICAO
-                   WRITE REG-REPORT            FROM WS-LST-DET-1
+                   PERFORM P310-VERIFICA-FILTRO THRU P310-FIM
+                   IF NOT FLAG-FILTRO-ATIVO
+                    OR WS-QTD-OCORRENCIAS > ZEROS THEN
+                       IF WS-LINHA-ATUAL NOT LESS THAN
+                                               WS-QTD-LINHAS-PAGINA
+                           PERFORM P200-IMPRIME-CABECALHO THRU P200-FIM
+                       END-IF
+                       ADD 1                   TO WS-LISTA-QTD-REG
+                       ADD 1                   TO WS-LINHA-ATUAL
+                       MOVE WS-COD-TIPO        TO WS-LISTA-CODIGO
+                       MOVE WS-DESC-TIPO       TO WS-LISTA-DESCRICAO
+                       WRITE REG-REPORT        FROM WS-LST-DET-1
+                   END-IF
            END-READ.
       *
        P300-FIM.
+      *
+       P310-VERIFICA-FILTRO.
+      *
+           MOVE ZEROS                  TO WS-QTD-OCORRENCIAS.
+      *
+           IF FLAG-FILTRO-ATIVO THEN
+               INSPECT WS-DESC-TIPO TALLYING
+                       WS-QTD-OCORRENCIAS
+                       FOR ALL
+                       WS-TERMO-BUSCA(1:WS-LEN-TERMO)
+           END-IF.
+      *
+       P310-FIM.
       *
        P900-FIM.
            CLOSE   TP-PRODUTO
