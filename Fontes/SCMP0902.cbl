@@ -7,28 +7,53 @@
        IDENTIFICATION DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-ID.    SCMP0902.
-      * VALIDA DIGITO VERIFICADOR CODIGO DE BARRAS PARAO EAN-13
+      * VALIDA DIGITO VERIFICADOR DE CODIGO DE BARRAS EAN-13, UPC-A E
+      * EAN-8, DE ACORDO COM O TAMANHO INFORMADO EM LKS-TAMANHO-CODIGO
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
        01  WS-AUXILIARES.
-           05 WS-CODIGO-DE-BARRAS.
-               10 WS-CODIGO-PRODUTO.
-                 15 WS-DIGITO-1          PIC 9(001).
-                 15 WS-DIGITO-2          PIC 9(001).
-                 15 WS-DIGITO-3          PIC 9(001).
-                 15 WS-DIGITO-4          PIC 9(001).
-                 15 WS-DIGITO-5          PIC 9(001).
-                 15 WS-DIGITO-6          PIC 9(001).
-                 15 WS-DIGITO-7          PIC 9(001).
-                 15 WS-DIGITO-8          PIC 9(001).
-                 15 WS-DIGITO-9          PIC 9(001).
-                 15 WS-DIGITO-10         PIC 9(001).
-                 15 WS-DIGITO-11         PIC 9(001).
-                 15 WS-DIGITO-12         PIC 9(001).
-               10 WS-DIGITO-VERIFICADOR  PIC 9(001).
+           05 WS-CODIGO-EAN13.
+               10 WS-CODIGO-PRODUTO-13.
+                 15 WS-DIGITO13-1        PIC 9(001).
+                 15 WS-DIGITO13-2        PIC 9(001).
+                 15 WS-DIGITO13-3        PIC 9(001).
+                 15 WS-DIGITO13-4        PIC 9(001).
+                 15 WS-DIGITO13-5        PIC 9(001).
+                 15 WS-DIGITO13-6        PIC 9(001).
+                 15 WS-DIGITO13-7        PIC 9(001).
+                 15 WS-DIGITO13-8        PIC 9(001).
+                 15 WS-DIGITO13-9        PIC 9(001).
+                 15 WS-DIGITO13-10       PIC 9(001).
+                 15 WS-DIGITO13-11       PIC 9(001).
+                 15 WS-DIGITO13-12       PIC 9(001).
+               10 WS-DIGITO13-VERIF      PIC 9(001).
+           05 WS-CODIGO-UPCA.
+               10 WS-CODIGO-PRODUTO-12.
+                 15 WS-DIGITO12-1        PIC 9(001).
+                 15 WS-DIGITO12-2        PIC 9(001).
+                 15 WS-DIGITO12-3        PIC 9(001).
+                 15 WS-DIGITO12-4        PIC 9(001).
+                 15 WS-DIGITO12-5        PIC 9(001).
+                 15 WS-DIGITO12-6        PIC 9(001).
+                 15 WS-DIGITO12-7        PIC 9(001).
+                 15 WS-DIGITO12-8        PIC 9(001).
+                 15 WS-DIGITO12-9        PIC 9(001).
+                 15 WS-DIGITO12-10       PIC 9(001).
+                 15 WS-DIGITO12-11       PIC 9(001).
+               10 WS-DIGITO12-VERIF      PIC 9(001).
+           05 WS-CODIGO-EAN8.
+               10 WS-CODIGO-PRODUTO-8.
+                 15 WS-DIGITO8-1         PIC 9(001).
+                 15 WS-DIGITO8-2         PIC 9(001).
+                 15 WS-DIGITO8-3         PIC 9(001).
+                 15 WS-DIGITO8-4         PIC 9(001).
+                 15 WS-DIGITO8-5         PIC 9(001).
+                 15 WS-DIGITO8-6         PIC 9(001).
+                 15 WS-DIGITO8-7         PIC 9(001).
+               10 WS-DIGITO8-VERIF       PIC 9(001).
            05  WS-CALCULO-DIGITO.
                10  WS-SOMA               PIC 9(004).
                10  WS-QUOCIENTE          PIC 9(004).
@@ -40,39 +65,56 @@
        LINKAGE SECTION.
       *-----------------------------------------------------------------
        01  LKS-PARAMETRO.
-           05 LKS-CODIGO-DE-BARRAS.
-               10 LKS-CODIGO-PRODUTO     PIC X(012).
-               10 LKS-DIGITO-VERIFICADOR PIC X(001).
+           05 LKS-CODIGO-DE-BARRAS       PIC X(013).
+           05 LKS-TAMANHO-CODIGO         PIC 9(002).
            05 LKS-RETORNO                PIC 9(001).
       *-----------------------------------------------------------------
-      * LKS-DATA    = FORMATO DD/MM/AAAA OU DD.MM.AAAA OU DD MM AAAA
+      * LKS-CODIGO-DE-BARRAS = CODIGO ALINHADO A ESQUERDA, COMPLETADO
+      *                        COM ESPACOS A DIREITA
+      * LKS-TAMANHO-CODIGO   = 08 (EAN-8), 12 (UPC-A) OU 13 (EAN-13)
       * LKS-RETORNO = 0 - Código de barras correto
       * LKS-RETORNO = 1 - Código de barras inválido
       * LKS-RETORNO = 2 - Dígito verificador inválido
+      * LKS-RETORNO = 3 - Tamanho de código de barras não suportado
       *-----------------------------------------------------------------
       *-----------------------------------------------------------------
        PROCEDURE DIVISION USING LKS-PARAMETRO.
       *-----------------------------------------------------------------
-           IF LKS-CODIGO-DE-BARRAS IS NOT NUMERIC
+           EVALUATE LKS-TAMANHO-CODIGO
+               WHEN 13
+                   PERFORM P100-VALIDA-EAN13 THRU P100-FIM
+               WHEN 12
+                   PERFORM P200-VALIDA-UPCA  THRU P200-FIM
+               WHEN 08
+                   PERFORM P300-VALIDA-EAN8  THRU P300-FIM
+               WHEN OTHER
+                   MOVE 3                   TO LKS-RETORNO
+           END-EVALUATE.
+
+           GOBACK.
+      *-----------------------------------------------------------------
+       P100-VALIDA-EAN13.
+      *
+           IF LKS-CODIGO-DE-BARRAS(1:13) IS NOT NUMERIC
                MOVE 1                          TO LKS-RETORNO
            ELSE
-               MOVE LKS-CODIGO-DE-BARRAS       TO WS-CODIGO-DE-BARRAS
+               MOVE LKS-CODIGO-DE-BARRAS(1:13) TO WS-CODIGO-EAN13
                MOVE ZEROS                      TO WS-SOMA
-      *----<< SOMANDO DIGITOS PARES E MULTIPLICANDO POR 4 >>------------
-               ADD WS-DIGITO-2                 TO WS-SOMA
-               ADD WS-DIGITO-4                 TO WS-SOMA
-               ADD WS-DIGITO-6                 TO WS-SOMA
-               ADD WS-DIGITO-8                 TO WS-SOMA
-               ADD WS-DIGITO-10                TO WS-SOMA
-               ADD WS-DIGITO-12                TO WS-SOMA
+      *----<< SOMANDO DIGITOS PARES E MULTIPLICANDO POR 3 >>------------
+               ADD WS-DIGITO13-2               TO WS-SOMA
+               ADD WS-DIGITO13-4               TO WS-SOMA
+               ADD WS-DIGITO13-6               TO WS-SOMA
+               ADD WS-DIGITO13-8               TO WS-SOMA
+               ADD WS-DIGITO13-10              TO WS-SOMA
+               ADD WS-DIGITO13-12              TO WS-SOMA
                COMPUTE WS-SOMA EQUAL   WS-SOMA * 3
-      *----<< SOMANDO DIGITOS IMPARES E MULTIPLICANDO >>----------------
-               ADD WS-DIGITO-1                 TO WS-SOMA
-               ADD WS-DIGITO-3                 TO WS-SOMA
-               ADD WS-DIGITO-5                 TO WS-SOMA
-               ADD WS-DIGITO-7                 TO WS-SOMA
-               ADD WS-DIGITO-9                 TO WS-SOMA
-               ADD WS-DIGITO-11                TO WS-SOMA
+      *----<< SOMANDO DIGITOS IMPARES >>---------------------------------
+               ADD WS-DIGITO13-1               TO WS-SOMA
+               ADD WS-DIGITO13-3               TO WS-SOMA
+               ADD WS-DIGITO13-5               TO WS-SOMA
+               ADD WS-DIGITO13-7               TO WS-SOMA
+               ADD WS-DIGITO13-9               TO WS-SOMA
+               ADD WS-DIGITO13-11              TO WS-SOMA
       *----<< CALCULANDO O DIGITO VERIFICADOR >>------------------------
                DIVIDE WS-SOMA BY 10    GIVING      WS-QUOCIENTE
                                        REMAINDER   WS-RESTO
@@ -81,13 +123,88 @@
                ELSE
                    COMPUTE  WS-DIGITO-CALCULADO = 10 - WS-RESTO
                END-IF
-           END-IF.
 
-           IF WS-DIGITO-CALCULADO EQUAL WS-DIGITO-VERIFICADOR
-               MOVE ZERO                       TO  LKS-RETORNO
+               IF WS-DIGITO-CALCULADO EQUAL WS-DIGITO13-VERIF
+                   MOVE ZERO                   TO  LKS-RETORNO
+               ELSE
+                   MOVE 2                      TO  LKS-RETORNO
+               END-IF
+           END-IF.
+      *
+       P100-FIM.
+      *-----------------------------------------------------------------
+       P200-VALIDA-UPCA.
+      *
+           IF LKS-CODIGO-DE-BARRAS(1:12) IS NOT NUMERIC
+               MOVE 1                          TO LKS-RETORNO
            ELSE
-               MOVE 2                          TO  LKS-RETORNO
+               MOVE LKS-CODIGO-DE-BARRAS(1:12) TO WS-CODIGO-UPCA
+               MOVE ZEROS                      TO WS-SOMA
+      *----<< SOMANDO DIGITOS IMPARES E MULTIPLICANDO POR 3 >>-----------
+               ADD WS-DIGITO12-1               TO WS-SOMA
+               ADD WS-DIGITO12-3               TO WS-SOMA
+               ADD WS-DIGITO12-5               TO WS-SOMA
+               ADD WS-DIGITO12-7               TO WS-SOMA
+               ADD WS-DIGITO12-9               TO WS-SOMA
+               ADD WS-DIGITO12-11              TO WS-SOMA
+               COMPUTE WS-SOMA EQUAL   WS-SOMA * 3
+      *----<< SOMANDO DIGITOS PARES >>-----------------------------------
+               ADD WS-DIGITO12-2               TO WS-SOMA
+               ADD WS-DIGITO12-4               TO WS-SOMA
+               ADD WS-DIGITO12-6               TO WS-SOMA
+               ADD WS-DIGITO12-8               TO WS-SOMA
+               ADD WS-DIGITO12-10              TO WS-SOMA
+      *----<< CALCULANDO O DIGITO VERIFICADOR >>------------------------
+               DIVIDE WS-SOMA BY 10    GIVING      WS-QUOCIENTE
+                                       REMAINDER   WS-RESTO
+               IF RESTO-ZERO THEN
+                   MOVE ZERO                   TO WS-DIGITO-CALCULADO
+               ELSE
+                   COMPUTE  WS-DIGITO-CALCULADO = 10 - WS-RESTO
+               END-IF
+
+               IF WS-DIGITO-CALCULADO EQUAL WS-DIGITO12-VERIF
+                   MOVE ZERO                   TO  LKS-RETORNO
+               ELSE
+                   MOVE 2                      TO  LKS-RETORNO
+               END-IF
            END-IF.
+      *
+       P200-FIM.
+      *-----------------------------------------------------------------
+       P300-VALIDA-EAN8.
+      *
+           IF LKS-CODIGO-DE-BARRAS(1:8) IS NOT NUMERIC
+               MOVE 1                          TO LKS-RETORNO
+           ELSE
+               MOVE LKS-CODIGO-DE-BARRAS(1:8)  TO WS-CODIGO-EAN8
+               MOVE ZEROS                      TO WS-SOMA
+      *----<< SOMANDO DIGITOS IMPARES E MULTIPLICANDO POR 3 >>-----------
+               ADD WS-DIGITO8-1                TO WS-SOMA
+               ADD WS-DIGITO8-3                TO WS-SOMA
+               ADD WS-DIGITO8-5                TO WS-SOMA
+               ADD WS-DIGITO8-7                TO WS-SOMA
+               COMPUTE WS-SOMA EQUAL   WS-SOMA * 3
+      *----<< SOMANDO DIGITOS PARES >>-----------------------------------
+               ADD WS-DIGITO8-2                TO WS-SOMA
+               ADD WS-DIGITO8-4                TO WS-SOMA
+               ADD WS-DIGITO8-6                TO WS-SOMA
+      *----<< CALCULANDO O DIGITO VERIFICADOR >>------------------------
+               DIVIDE WS-SOMA BY 10    GIVING      WS-QUOCIENTE
+                                       REMAINDER   WS-RESTO
+               IF RESTO-ZERO THEN
+                   MOVE ZERO                   TO WS-DIGITO-CALCULADO
+               ELSE
+                   COMPUTE  WS-DIGITO-CALCULADO = 10 - WS-RESTO
+               END-IF
 
-               GOBACK.
+               IF WS-DIGITO-CALCULADO EQUAL WS-DIGITO8-VERIF
+                   MOVE ZERO                   TO  LKS-RETORNO
+               ELSE
+                   MOVE 2                      TO  LKS-RETORNO
+               END-IF
+           END-IF.
+      *
+       P300-FIM.
+      *-----------------------------------------------------------------
        END PROGRAM SCMP0902.
