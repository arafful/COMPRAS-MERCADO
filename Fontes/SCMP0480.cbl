@@ -0,0 +1,464 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 09/08/2026
+      * Purpose: RELATORIO DE COMPARATIVO SAZONAL DE PRECOS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0480.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-PRODUTO
+                FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT PRC-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS SEQUENTIAL
+                RECORD KEY     IS CHAVE-PRECO-PRODUTO
+                FILE STATUS    IS WS-FS-PRC-PRODUTO.
+      *
+           SELECT SCMO0480     ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SCMO0480.txt"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL.
+      *
+           SELECT SORT-REGISTRO     ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SORT-TMP.txt"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD PRODUTO.
+           COPY "Produto.cpy".
+      *
+       FD PRC-PRODUTO.
+           COPY "PrcProduto.cpy".
+      *
+       FD SCMO0480.
+       01 REG-REPORT                           PIC X(100).
+      *
+       SD SORT-REGISTRO.
+       01 REGISTRO-SORT.
+           05 SD-COD-PRODUTO                   PIC X(13).
+           05 SD-MES-PRECO                      PIC 9(02).
+           05 SD-ANO-PRECO                      PIC 9(04).
+           05 SD-DIA-PRECO                      PIC 9(02).
+           05 SD-SEQ-PRECO                      PIC 9(02).
+           05 SD-VLR-PRECO                      PIC 9(12)V99.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-REG-PRODUTO.
+           05 WS-COD-PRODUTO                   PIC X(13).
+           05 WS-DESC-PRODUTO                  PIC X(50).
+           05 WS-FK-COD-TIPO                   PIC X(10).
+      *
+       01  WS-REG-PRECO-PRODUTO.
+           05 WS-CHAVE-PRECO-PRODUTO.
+               10 WS-FK-COD-PRODUTO            PIC 9(14).
+               10 WS-DATA-PRECO                PIC X(10).
+               10 WS-DATA-PRECO-DDMMAAAA REDEFINES WS-DATA-PRECO.
+                   15 WS-DIA-PRECO              PIC 9(02).
+                   15 FILLER                    PIC X.
+                   15 WS-MES-PRECO              PIC 9(02).
+                   15 FILLER                    PIC X.
+                   15 WS-ANO-PRECO              PIC 9(04).
+               10 WS-SEQ-PRECO                 PIC 9(02).
+           05 WS-VLR-PRECO                     PIC 9(12)V99.
+      *
+       01 WS-REGISTRO-SORT.
+           05 WS-SD-COD-PRODUTO                PIC X(13).
+           05 WS-SD-MES-PRECO                  PIC 9(02).
+           05 WS-SD-ANO-PRECO                  PIC 9(04).
+           05 WS-SD-DIA-PRECO                  PIC 9(02).
+           05 WS-SD-SEQ-PRECO                  PIC 9(02).
+           05 WS-SD-VLR-PRECO                  PIC 9(12)V99.
+      *
+       77 WS-FS-PRODUTO                        PIC X(02).
+           88 WS-FS-PRD-OK                     VALUE "00".
+           88 WS-FS-PRD-NAO-EXISTE              VALUE "35".
+      *
+       77 WS-FS-PRC-PRODUTO                    PIC X(02).
+           88 WS-FS-PRC-OK                      VALUE "00".
+           88 WS-FS-PRC-NAO-EXISTE              VALUE "35".
+      *
+       01 WS-CONTROLA-QUEBRA.
+           05 WS-CD-PRD-ANT                    PIC X(13).
+           05 WS-MES-ANT                       PIC 9(02).
+           05 WS-QTD-OCORR-PRD-MES             PIC 9(02).
+      *
+       77 WS-VLR-PRECO-ATUAL                   PIC 9(12)V99.
+       77 WS-VLR-PRECO-ANTERIOR                PIC 9(12)V99.
+       77 WS-ANO-ATUAL-COMP                    PIC 9(04).
+       77 WS-ANO-ANTERIOR-COMP                 PIC 9(04).
+       77 WS-PCT-VARIACAO                      PIC S9(03)V99.
+      *
+       77 WS-FIM-DE-ARQUIVO                    PIC X(01).
+           88 FLAG-EOF                         VALUE "S".
+      *
+       77 WS-PROMPT                            PIC X(01).
+      *
+       01 WS-DATA-CORRENTE.
+           05 WS-AAAA-CORRENTE                 PIC 9(04).
+           05 WS-MM-CORRENTE                   PIC 9(02).
+           05 WS-DD-CORRENTE                   PIC 9(02).
+      *
+       01 WS-TABELA-MESES.
+           05 FILLER   PIC X(30) VALUE
+               "JANEIRO   FEVEREIRO MARCO     ".
+           05 FILLER   PIC X(30) VALUE
+               "ABRIL     MAIO      JUNHO     ".
+           05 FILLER   PIC X(30) VALUE
+               "JULHO     AGOSTO    SETEMBRO  ".
+           05 FILLER   PIC X(30) VALUE
+               "OUTUBRO   NOVEMBRO  DEZEMBRO  ".
+      *
+       01 WS-TABELA-MESES-RED REDEFINES WS-TABELA-MESES.
+           05 WS-NOME-MES OCCURS 12 TIMES      PIC X(10).
+      *
+       01 WS-RELATORIO.
+           03 WS-LST-CAB-1.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(89) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-LST-CAB-2.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(11) VALUE "SCMO0480 - ".
+               05 FILLER   PIC X(29) VALUE
+                                "COMPARATIVO SAZONAL DE PRECOS".
+               05 FILLER   PIC X(29) VALUE SPACES.
+               05 FILLER   PIC X(09) VALUE "EMISSAO: ".
+               05 WS-CAB-DT-SIS
+                           PIC X(10) VALUE SPACES.
+      *
+           03 WS-LST-CAB-3.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(89) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-LST-CAB-4.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(13) VALUE "PRODUTO".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(20) VALUE "DESCRICAO".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(09) VALUE "MES".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(12) VALUE "PRECO ATUAL".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(12) VALUE "PRECO ANTER.".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(09) VALUE "VARIACAO".
+      *
+           03 WS-LST-CAB-5.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(13) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(20) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(09) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(12) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(12) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(09) VALUE ALL "=".
+      *
+           03 WS-LST-LINHA.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(89) VALUE ALL "-".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-DET-REPORT.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-COD-PRD       PIC X(13) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-DSC-PRD       PIC X(20) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-MES           PIC X(09) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-VLR-ATUAL     PIC Z(9).99.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-VLR-ANTER     PIC Z(9).99.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-PCT           PIC +Z(4).99.
+               05 FILLER               PIC X(01) VALUE "%".
+      *
+           03 WS-LST-FINAL-0.
+               05 FILLER               PIC X(05) VALUE SPACES.
+               05 FILLER               PIC X(50) VALUE
+                                       "NENHUM REGISTRO A LISTAR".
+      *
+           03 WS-LST-FINAL-1.
+               05 FILLER               PIC X(05) VALUE SPACES.
+               05 FILLER               PIC X(20) VALUE
+                                       "REGISTROS LISTADOS: ".
+               05 WS-LISTA-QTD-REG     PIC 999 VALUE ZEROS.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-LISTA THRU P300-FIM.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-PRD-OK        TO  TRUE.
+           SET WS-FS-PRC-OK        TO  TRUE.
+           MOVE "N"                TO  WS-FIM-DE-ARQUIVO.
+
+           PERFORM P120-ABRE-PRODUTO THRU P120-FIM.
+
+           PERFORM P130-ABRE-PRECO-PRODUTO THRU P130-FIM.
+
+           PERFORM P140-ABRE-RELATORIO-SAIDA THRU P140-FIM.
+      *
+       P100-FIM.
+      *
+       P120-ABRE-PRODUTO.
+      *
+           OPEN INPUT PRODUTO
+      *
+           IF NOT WS-FS-PRD-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO. FS: "
+                       WS-FS-PRODUTO       AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P120-FIM.
+      *
+       P130-ABRE-PRECO-PRODUTO.
+      *
+           OPEN INPUT PRC-PRODUTO
+      *
+           IF NOT WS-FS-PRC-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRECO PRODUTO. FS: "
+                       WS-FS-PRC-PRODUTO   AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P130-FIM.
+      *
+       P140-ABRE-RELATORIO-SAIDA.
+      *
+           OPEN OUTPUT SCMO0480.
+      *
+       P140-FIM.
+      *
+       P300-LISTA.
+      *
+      *    *========================================================*
+      *    * ORDENA POR PRODUTO E MES DE PRECO, COM O ANO EM ORDEM
+      *    * DECRESCENTE, PARA QUE A PRIMEIRA OCORRENCIA DE CADA
+      *    * PRODUTO/MES SEJA O PRECO DO ANO MAIS RECENTE E A
+      *    * SEGUNDA SEJA O PRECO DO MESMO MES NO ANO ANTERIOR.
+      *    *========================================================*
+           SORT SORT-REGISTRO
+                   ON ASCENDING    KEY SD-COD-PRODUTO
+                   ON ASCENDING    KEY SD-MES-PRECO
+                   ON DESCENDING   KEY SD-ANO-PRECO
+                   ON DESCENDING   KEY SD-SEQ-PRECO
+               INPUT   PROCEDURE IS P400-PROCESSA-ENTRADA
+                               THRU P400-FIM
+               OUTPUT  PROCEDURE IS P500-PROCESSA-SAIDA
+                               THRU P500-FIM.
+      *
+       P300-FIM.
+      *
+       P400-PROCESSA-ENTRADA.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               READ PRC-PRODUTO
+                   AT END
+                       SET FLAG-EOF    TO TRUE
+               NOT AT END
+                   MOVE FK-COD-PRODUTO         TO WS-FK-COD-PRODUTO
+                   MOVE DIA-PRECO              TO WS-DIA-PRECO
+                   MOVE MES-PRECO              TO WS-MES-PRECO
+                   MOVE ANO-PRECO              TO WS-ANO-PRECO
+                   MOVE SEQ-PRECO              TO WS-SEQ-PRECO
+                   MOVE VLR-PRECO              TO WS-VLR-PRECO
+                   PERFORM P420-GRAVA-SORT
+                           THRU P420-FIM
+               END-READ
+           END-PERFORM.
+      *
+       P400-FIM.
+      *
+       P420-GRAVA-SORT.
+      *
+           MOVE WS-FK-COD-PRODUTO      TO SD-COD-PRODUTO.
+           MOVE WS-MES-PRECO           TO SD-MES-PRECO.
+           MOVE WS-ANO-PRECO           TO SD-ANO-PRECO.
+           MOVE WS-DIA-PRECO           TO SD-DIA-PRECO.
+           MOVE WS-SEQ-PRECO           TO SD-SEQ-PRECO.
+           MOVE WS-VLR-PRECO           TO SD-VLR-PRECO.
+      *
+           RELEASE REGISTRO-SORT.
+      *
+       P420-FIM.
+      *
+       P500-PROCESSA-SAIDA.
+      *
+           PERFORM P510-INICIALIZA-REPORT THRU P510-FIM.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               RETURN SORT-REGISTRO INTO WS-REGISTRO-SORT
+                   AT END
+                       SET FLAG-EOF    TO  TRUE
+                   NOT AT END
+                       PERFORM P520-GERA-REPORT
+                                       THRU P520-FIM
+               END-RETURN
+           END-PERFORM.
+      *
+           PERFORM P590-FINALIZA-REPORT THRU P590-FIM.
+      *
+       P500-FIM.
+      *
+       P510-INICIALIZA-REPORT.
+      *
+           MOVE SPACES     TO  WS-CD-PRD-ANT
+                               WS-FIM-DE-ARQUIVO.
+      *
+           MOVE ZERO       TO  WS-LISTA-QTD-REG
+                               WS-MES-ANT
+                               WS-QTD-OCORR-PRD-MES.
+      *
+           PERFORM P530-DATA-DO-SISTEMA THRU P530-FIM.
+      *
+           WRITE REG-REPORT    FROM WS-LST-CAB-1.
+           WRITE REG-REPORT    FROM WS-LST-CAB-2.
+           WRITE REG-REPORT    FROM WS-LST-CAB-3.
+           WRITE REG-REPORT    FROM WS-LST-CAB-4.
+           WRITE REG-REPORT    FROM WS-LST-CAB-5.
+      *
+       P510-FIM.
+      *
+       P520-GERA-REPORT.
+      *
+      *    *========================================================*
+      *    * O PRIMEIRO REGISTRO DE CADA QUEBRA DE PRODUTO/MES E O
+      *    * PRECO DO ANO MAIS RECENTE; O SEGUNDO E O PRECO DO MESMO
+      *    * MES NO ANO ANTERIOR, QUE E QUANDO O PERCENTUAL DE
+      *    * VARIACAO SAZONAL E CALCULADO E A LINHA E IMPRESSA.
+      *    *========================================================*
+           IF WS-SD-COD-PRODUTO NOT EQUAL WS-CD-PRD-ANT
+              OR WS-SD-MES-PRECO NOT EQUAL WS-MES-ANT THEN
+               MOVE ZERO                   TO  WS-QTD-OCORR-PRD-MES
+               MOVE WS-SD-COD-PRODUTO      TO  WS-CD-PRD-ANT
+               MOVE WS-SD-MES-PRECO        TO  WS-MES-ANT
+           END-IF.
+      *
+           ADD 1                           TO  WS-QTD-OCORR-PRD-MES.
+      *
+           EVALUATE WS-QTD-OCORR-PRD-MES
+               WHEN 1
+                   MOVE WS-SD-VLR-PRECO    TO  WS-VLR-PRECO-ATUAL
+                   MOVE WS-SD-ANO-PRECO    TO  WS-ANO-ATUAL-COMP
+               WHEN 2
+                   MOVE WS-SD-VLR-PRECO    TO  WS-VLR-PRECO-ANTERIOR
+                   MOVE WS-SD-ANO-PRECO    TO  WS-ANO-ANTERIOR-COMP
+                   PERFORM P410-ACESSA-PRODUTO THRU P410-FIM
+                   PERFORM P530-CALCULA-VARIACAO THRU P530-CALC-FIM
+      *
+                   MOVE WS-SD-COD-PRODUTO      TO  WS-DET-COD-PRD
+                   MOVE WS-DESC-PRODUTO        TO  WS-DET-DSC-PRD
+                   MOVE WS-NOME-MES (WS-SD-MES-PRECO)
+                                               TO  WS-DET-MES
+                   MOVE WS-VLR-PRECO-ATUAL     TO  WS-DET-VLR-ATUAL
+                   MOVE WS-VLR-PRECO-ANTERIOR  TO  WS-DET-VLR-ANTER
+                   MOVE WS-PCT-VARIACAO        TO  WS-DET-PCT
+      *
+                   WRITE REG-REPORT FROM WS-DET-REPORT
+                   ADD 1                       TO  WS-LISTA-QTD-REG
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      *
+       P520-FIM.
+      *
+       P410-ACESSA-PRODUTO.
+      *
+           MOVE WS-SD-COD-PRODUTO      TO COD-PRODUTO
+
+           READ PRODUTO        INTO    WS-REG-PRODUTO
+                KEY  IS  COD-PRODUTO
+                   INVALID KEY
+                       MOVE "** PRODUTO NAO ENCONTRADO **"
+                                       TO WS-DESC-PRODUTO
+           END-READ.
+      *
+       P410-FIM.
+      *
+       P530-CALCULA-VARIACAO.
+      *
+           IF WS-VLR-PRECO-ANTERIOR EQUAL ZEROS THEN
+               MOVE ZERO   TO  WS-PCT-VARIACAO
+           ELSE
+               COMPUTE WS-PCT-VARIACAO ROUNDED =
+                   ((WS-VLR-PRECO-ATUAL - WS-VLR-PRECO-ANTERIOR)
+                       / WS-VLR-PRECO-ANTERIOR) * 100
+           END-IF.
+      *
+       P530-CALC-FIM.
+      *
+       P530-DATA-DO-SISTEMA.
+      *
+           ACCEPT  WS-DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           STRING  WS-DD-CORRENTE "/"
+                   WS-MM-CORRENTE "/"
+                   WS-AAAA-CORRENTE    INTO    WS-CAB-DT-SIS.
+      *
+       P530-FIM.
+      *
+       P590-FINALIZA-REPORT.
+
+           IF WS-LISTA-QTD-REG = ZERO THEN
+               WRITE REG-REPORT        FROM WS-LST-FINAL-0
+           ELSE
+               WRITE REG-REPORT        FROM WS-LST-LINHA
+               WRITE REG-REPORT        FROM WS-LST-FINAL-1
+           END-IF.
+
+       P590-FIM.
+      *
+       P900-FIM.
+           CLOSE   PRODUTO
+                   PRC-PRODUTO
+                   SCMO0480.
+           GOBACK.
+       END PROGRAM SCMP0480.
