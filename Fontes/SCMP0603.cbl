@@ -0,0 +1,209 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 08/08/2026
+      * Purpose: CADASTRO DE MERCADOS - ALTERACAO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0603.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MERCADO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\MERCADO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-MERCADO
+                FILE STATUS    IS WS-FS-MERCADO.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MERCADO.
+           COPY "Mercado.cpy".
+
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-REG-MERCADO.
+           05 WS-COD-MERCADO                   PIC X(10).
+           05 WS-DESC-MERCADO                  PIC X(50).
+      *
+       77 WS-DESC-MERCADO-ANTERIOR             PIC X(50) VALUE SPACES.
+      *
+       77 WS-FS-MERCADO                        PIC 9(02).
+           88 WS-FS-OK                         VALUE ZEROS.
+           88 WS-FS-NAO-EXISTE                 VALUE 35.
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
+      *
+       77 WS-RESPOSTA-TELA                     PIC X(01).
+           88 FLAG-SAIR                        VALUE "Q".
+           88 FLAG-CONTINUAR                   VALUE "S".
+      *
+       77 WS-MENSAGEM                          PIC X(30) VALUE SPACES.
+       77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-INPUT-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE MERCADOS".
+           05 LINE 03 COL 05 VALUE "SMCP0603 - Alteracao".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Codigo Mercado: ".
+           05 LINE 08 COL 05 VALUE "Desc Mercado..: ".
+           05 SS-DESC-MERCADO REVERSE-VIDEO PIC X(50)
+                           USING WS-DESC-MERCADO.
+           05 LINE 10 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 11 COL 05 VALUE
+                           "<S> para confirmar ou <Q> para Sair. ".
+           05 SS-RESPOSTA-TELA REVERSE-VIDEO PIC X(01)
+                           USING WS-RESPOSTA-TELA.
+           05 LINE 12 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01  SS-LINHA-DE-MENSAGEM.
+           05 SS-MENSAGEM              PIC X(30) USING WS-MENSAGEM
+                                               LINE 13 COL 05.
+      *
+       01  SS-LIMPA-MENSAGEM.
+           05 LINE 13 BLANK LINE.
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-PROCESSA THRU P300-FIM UNTIL FLAG-SAIR.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-OK           TO  TRUE.
+
+           OPEN I-O MERCADO
+      *
+           IF NOT WS-FS-OK THEN
+               MOVE "ERRO NA ABERTURA DO ARQUIVO"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1301
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN EXTEND AUDITORIA.
+      *
+       P100-FIM.
+      *
+       P300-PROCESSA.
+      *
+           MOVE SPACES                         TO WS-COD-MERCADO.
+           MOVE SPACES                         TO WS-DESC-MERCADO.
+           MOVE SPACES                         TO WS-RESPOSTA-TELA.
+      *
+           DISPLAY SS-CLEAR-SCREEN
+           DISPLAY SS-INPUT-SCREEN
+
+           ACCEPT  WS-COD-MERCADO REVERSE-VIDEO AT 0621.
+      *
+           IF WS-COD-MERCADO EQUAL SPACES THEN
+               MOVE "Q"                        TO WS-RESPOSTA-TELA
+           ELSE
+               MOVE WS-COD-MERCADO                 TO COD-MERCADO
+      *
+               READ MERCADO  INTO    WS-REG-MERCADO
+                   KEY IS COD-MERCADO
+                       INVALID KEY
+                           MOVE "MERCADO NAO EXISTE"
+                                           TO WS-MENSAGEM
+                           DISPLAY SS-LINHA-DE-MENSAGEM
+                           ACCEPT WS-PROMPT AT 1301
+                           DISPLAY SS-LIMPA-MENSAGEM
+                       NOT INVALID KEY
+                           MOVE SPACE              TO WS-RESPOSTA-TELA
+                           MOVE WS-DESC-MERCADO
+                                       TO WS-DESC-MERCADO-ANTERIOR
+                           ACCEPT  SS-INPUT-SCREEN
+                           IF FLAG-CONTINUAR THEN
+                               PERFORM P400-ATUALIZAR THRU P400-FIM
+                           END-IF
+               END-READ
+           END-IF.
+      *
+       P300-FIM.
+      *
+       P400-ATUALIZAR.
+      *
+           MOVE WS-REG-MERCADO TO REG-MERCADO.
+
+           REWRITE REG-MERCADO.
+
+           IF WS-FS-MERCADO NOT EQUAL ZEROS THEN
+               MOVE "ERRO NA ALTERACAO DO REGISTRO"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1301
+               DISPLAY SS-LIMPA-MENSAGEM
+           ELSE
+               MOVE "REGISTRO ATUALIZADO OK"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1301
+               DISPLAY SS-LIMPA-MENSAGEM
+               MOVE WS-DESC-MERCADO-ANTERIOR
+                                        TO AUD-VALOR-ANTERIOR
+               MOVE DESC-MERCADO        TO AUD-VALOR-NOVO
+               MOVE COD-MERCADO         TO AUD-CHAVE
+               MOVE "A"                 TO AUD-OPERACAO
+               PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+           END-IF.
+      *
+       P400-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0603"         TO AUD-PROGRAMA.
+           MOVE "MERCADO"          TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
+      *
+       P900-FIM.
+           CLOSE MERCADO
+                 AUDITORIA.
+           GOBACK.
+       END PROGRAM SCMP0603.
