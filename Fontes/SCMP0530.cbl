@@ -30,8 +30,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD PRC-PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\PrcProduto.cpy".
+           COPY "PrcProduto.cpy".
       *
        FD SCMO0530.
        01 REGISTRO-CSV                         PIC X(35).
@@ -71,6 +70,9 @@
       *
        01 LK-COM-AREA.
            03 LK-MENSAGEM                  PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+           03 LK-FORMATO-CSV               PIC X(01).
+               88 LK-FORMATO-INTERNACIONAL VALUE "I".
       *
        PROCEDURE DIVISION USING LK-COM-AREA.
       *
@@ -118,10 +120,20 @@
                    STRING  WS-DIA-PRECO "/"
                            WS-MES-PRECO "/"
                            WS-ANO-PRECO    INTO    WS-CSV-DATA-PRECO
+                   PERFORM P305-APLICA-FORMATO THRU P305-FIM
                    WRITE REGISTRO-CSV      FROM WS-REGISTRO-CSV
            END-READ.
       *
        P300-FIM.
+      *
+       P305-APLICA-FORMATO.
+      *
+           IF LK-FORMATO-INTERNACIONAL
+               INSPECT WS-REGISTRO-CSV REPLACING ALL "," BY "."
+               INSPECT WS-REGISTRO-CSV REPLACING ALL ";" BY ","
+           END-IF.
+      *
+       P305-FIM.
       *
        P900-FIM.
            CLOSE   PRC-PRODUTO
