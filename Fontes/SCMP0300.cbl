@@ -26,6 +26,13 @@
                 ORGANIZATION   IS LINE SEQUENTIAL
                 ACCESS         IS SEQUENTIAL
                 FILE STATUS    IS WS-FS-CARGAPRC.
+      *
+           SELECT SUSP-PRC ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRECO-PRODUTO-SUSPENSO.prn"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-SUSPPRC.
       *
            SELECT PRODUTO ASSIGN TO
                "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
@@ -34,14 +41,44 @@
                 ACCESS         IS RANDOM
                 RECORD KEY     IS COD-PRODUTO
                 FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT MERCADO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\MERCADO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-MERCADO
+                FILE STATUS    IS WS-FS-MERCADO.
       *
            SELECT PRC-PRODUTO ASSIGN TO
                "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
       -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
                 ORGANIZATION   IS INDEXED
-                ACCESS         IS RANDOM
+                ACCESS         IS DYNAMIC
                 RECORD KEY     IS CHAVE-PRECO-PRODUTO
                 FILE STATUS    IS WS-FS-PRC-PRODUTO.
+      *
+           SELECT CKP-PRC ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRECO-CHECKPOINT.dat"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-CKPPRC.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
+      *
+           SELECT FECH-PRECO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\FECH-PRECO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COMPETENCIA-FECHAMENTO
+                FILE STATUS    IS WS-FS-FECH-PRECO.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -54,14 +91,43 @@
            05 FD-COD-PROD-PRECO-CARGA          PIC X(13).
            05 FD-DATA-PRECO-CARGA              PIC X(10).
            05 FD-VALOR-PRECO-CARGA             PIC X(08).
+           05 FD-COD-MERCADO-CARGA             PIC X(10).
+           05 FD-QTD-COMPRA-CARGA              PIC X(08).
+           05 FD-UND-MEDIDA-CARGA              PIC X(02).
+       01  FD-TRAILER-CARGA-PRECO
+                       REDEFINES FD-REGISTRO-CARGA-PRECO.
+           05 FD-MARCA-TRAILER-PRC             PIC X(03).
+           05 FD-QTD-REGISTROS-CARGA           PIC 9(05).
+           05 FILLER                           PIC X(43).
+      *
+       FD SUSP-PRC.
+       01  FD-REGISTRO-SUSPENSO-PRECO.
+           05 FD-COD-PROD-PRECO-SUSPENSO       PIC X(13).
+           05 FD-DATA-PRECO-SUSPENSO           PIC X(10).
+           05 FD-VALOR-PRECO-SUSPENSO          PIC X(08).
+           05 FD-COD-MERCADO-SUSPENSO          PIC X(10).
+           05 FD-QTD-COMPRA-SUSPENSO           PIC X(08).
+           05 FD-UND-MEDIDA-SUSPENSO           PIC X(02).
       *
        FD PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\Produto.cpy".
+           COPY "Produto.cpy".
+
+       FD MERCADO.
+           COPY "Mercado.cpy".
 
        FD PRC-PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\PrcProduto.cpy".
+           COPY "PrcProduto.cpy".
+      *
+       FD CKP-PRC.
+       01  FD-REGISTRO-CHECKPOINT-PRECO.
+           05 FD-CKP-COD-PROD-PRECO             PIC X(13).
+           05 FD-CKP-DATA-PRECO                 PIC X(10).
+      *
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
+      *
+       FD FECH-PRECO.
+           COPY "FechPreco.cpy".
       *
        WORKING-STORAGE SECTION.
       *
@@ -69,6 +135,9 @@
            05 WS-COD-PROD-PRECO-CARGA          PIC X(13).
            05 WS-DATA-PRECO-CARGA              PIC X(10).
            05 WS-VALOR-PRECO-CARGA             PIC X(08).
+           05 WS-COD-MERCADO-CARGA             PIC X(10).
+           05 WS-QTD-COMPRA-CARGA              PIC X(08).
+           05 WS-UND-MEDIDA-CARGA              PIC X(02).
       *
        01 WS-VALIDA-DATA-PRECO.
            05 WS-VALIDA-DD-DATA-PRECO-CARGA    PIC X(02).
@@ -82,16 +151,27 @@
            05 WS-DESC-PRODUTO                  PIC X(50).
            05 WS-FK-COD-TIPO                   PIC X(10).
            05 FILLER                           PIC X(02).
+      *
+       01 WS-REG-MERCADO.
+           05 WS-COD-MERCADO                   PIC X(10).
+           05 WS-DESC-MERCADO                  PIC X(50).
       *
        01 WS-REG-PRECO-PRODUTO.
            05 WS-CHAVE-PRECO-PRODUTO.
-               10 WS-FK-COD-PRODUTO            PIC X(13).
+               10 WS-FK-COD-PRODUTO            PIC 9(14).
                10 WS-DATA-PRECO                PIC X(08).
                10 WS-DATA-PRECO-DDMMAAAA REDEFINES WS-DATA-PRECO.
                    15 WS-ANO-PRECO             PIC 9(04).
                    15 WS-MES-PRECO             PIC 9(02).
                    15 WS-DIA-PRECO             PIC 9(02).
-           05 WS-VLR-PRECO                     PIC 9(06)V99.
+               10 WS-SEQ-PRECO                 PIC 9(02).
+           05 WS-VLR-PRECO                     PIC 9(12)V99.
+           05 WS-FK-COD-MERCADO                PIC X(10).
+           05 WS-QTD-COMPRA                    PIC 9(07)V999.
+           05 WS-UND-MEDIDA                    PIC X(02).
+           05 WS-COD-MOEDA                     PIC X(03).
+      *
+       77 WS-MAIOR-SEQ-PRECO                   PIC 9(02) VALUE ZEROS.
       *
        01 WS-LKS-AREA-DT.
            05 WS-LKS-DATA.
@@ -103,10 +183,25 @@
            05 WS-LKS-RETORNO-DT                PIC 9.
       *
        01 WS-LKS-AREA-CB.
-           05 WS-LKS-CODIGO-DE-BARRAS.
-               10 WS-LKS-CODIGO-PRODUTO        PIC X(012).
-               10 WS-LKS-DIGITO-VERIFICADOR    PIC X(001).
+           05 WS-LKS-CODIGO-DE-BARRAS          PIC X(013).
+           05 WS-LKS-TAMANHO-CODIGO            PIC 9(002).
            05 WS-LKS-RETORNO-CB                PIC 9(001).
+      *
+       77 WS-TAMANHO-CODIGO                    PIC 9(002) VALUE ZEROS.
+           88 WS-TAMANHO-CODIGO-VALIDO         VALUE 08 12 13.
+      *
+      *    *========================================================*
+      *    * LAYOUT ALTERNATIVO DE CARGA - ALEM DO POSICIONAL FIXO,
+      *    * O ARQUIVO DE CARGA PODE VIR COM OS CAMPOS SEPARADOS POR
+      *    * ";" (CSV). O LAYOUT E DETECTADO LINHA A LINHA.
+      *    *========================================================*
+       77 WS-QTD-PONTO-VIRGULA                 PIC 9(02) VALUE ZEROS.
+       77 WS-FORMATO-CARGA                     PIC X(01) VALUE "N".
+           88 FLAG-CSV-CARGA                   VALUE "S" FALSE "N".
+      *
+       01 WS-CSV-TRAILER-CARGA.
+           05 WS-CSV-MARCA-TRAILER             PIC X(03).
+           05 WS-CSV-QTD-REGISTROS             PIC X(05).
 
       *
        01 WS-REPORT-CARGA.
@@ -125,6 +220,12 @@
                05 FILLER   PIC X(15) VALUE "DATA DA COMPRA".
                05 FILLER   PIC X(03) VALUE SPACES.
                05 FILLER   PIC X(10) VALUE "PRECO".
+               05 FILLER   PIC X(03) VALUE SPACES.
+               05 FILLER   PIC X(10) VALUE "MERCADO".
+               05 FILLER   PIC X(03) VALUE SPACES.
+               05 FILLER   PIC X(08) VALUE "QTD/UND".
+               05 FILLER   PIC X(03) VALUE SPACES.
+               05 FILLER   PIC X(10) VALUE "PRECO/UND".
       *
            03 WS-LST-CAB-3.
                05 FILLER   PIC X(02) VALUE SPACES.
@@ -133,6 +234,12 @@
                05 FILLER   PIC X(15) VALUE ALL "-".
                05 FILLER   PIC X(03) VALUE SPACES.
                05 FILLER   PIC X(10) VALUE ALL "-".
+               05 FILLER   PIC X(03) VALUE SPACES.
+               05 FILLER   PIC X(10) VALUE ALL "-".
+               05 FILLER   PIC X(03) VALUE SPACES.
+               05 FILLER   PIC X(08) VALUE ALL "-".
+               05 FILLER   PIC X(03) VALUE SPACES.
+               05 FILLER   PIC X(10) VALUE ALL "-".
       *
            03 WS-LST-DET-1.
                05 FILLER                   PIC X(02) VALUE SPACES.
@@ -141,6 +248,12 @@
                05 WS-LISTA-DATA-PRECO      PIC X(15) VALUE SPACES.
                05 FILLER                   PIC X(03) VALUE SPACES.
                05 WS-LISTA-VALOR-PRECO     PIC X(10) VALUE SPACES.
+               05 FILLER                   PIC X(03) VALUE SPACES.
+               05 WS-LISTA-COD-MERCADO     PIC X(10) VALUE SPACES.
+               05 FILLER                   PIC X(03) VALUE SPACES.
+               05 WS-LISTA-QTD-UND         PIC X(08) VALUE SPACES.
+               05 FILLER                   PIC X(03) VALUE SPACES.
+               05 WS-LISTA-PRECO-UND       PIC Z(6).99.
       *
            03 WS-LST-DET-OK.
                05 FILLER                   PIC X(02) VALUE SPACES.
@@ -174,17 +287,53 @@
                05 FILLER               PIC X(20) VALUE
                                        "TOTAL DE REGISTROS: ".
                05 WS-LISTA-QTD-TOT     PIC 999 VALUE ZEROS.
+      *
+           03 WS-LST-FINAL-CONTROLE.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 FILLER               PIC X(28) VALUE
+                               "QTD. ESPERADA NO TRAILER.: ".
+               05 WS-LISTA-QTD-ESP     PIC 9(05) VALUE ZEROS.
+      *
+           03 WS-LST-FINAL-SEM-TRAILER.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 FILLER               PIC X(50) VALUE
+                   "*** TRAILER DE CONTROLE NAO ENCONTRADO ***".
+      *
+           03 WS-LST-FINAL-DIVERGENCIA.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 FILLER               PIC X(50) VALUE
+                   "*** DIVERGENCIA: QTD. DIFERE DO TRAILER ***".
       *
        77 WS-FS-CARGAPRC                       PIC X(02).
            88 WS-FS-CARGAPRC-OK                VALUE "00".
+      *
+       77 WS-FS-SUSPPRC                        PIC X(02).
+           88 WS-FS-SUSPPRC-OK                 VALUE "00".
       *
        77 WS-FS-PRODUTO                        PIC X(02).
            88 WS-FS-PROD-OK                    VALUE "00".
            88 WS-FS-PROD-NAO-EXISTE            VALUE "35".
+      *
+       77 WS-FS-MERCADO                        PIC X(02).
+           88 WS-FS-MERC-OK                    VALUE "00".
+           88 WS-FS-MERC-NAO-EXISTE            VALUE "35".
       *
        77 WS-FS-PRC-PRODUTO                    PIC X(02).
            88 WS-FS-PRC-OK                     VALUE "00".
            88 WS-FS-PRC-NAO-EXISTE             VALUE "35".
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
+      *
+       77 WS-FS-FECH-PRECO                     PIC X(02).
+           88 WS-FS-FECH-OK                    VALUE "00".
+           88 WS-FS-FECH-NAO-EXISTE            VALUE "35".
+      *
+       77 WS-COMPETENCIA-CARGA                 PIC 9(06).
+       77 WS-MM-CARGA-NUM                      PIC 99.
+       77 WS-AAAA-CARGA-NUM                    PIC 9999.
+       77 WS-VALIDA-FECHAMENTO                 PIC X(01) VALUE SPACES.
+           88 FLAG-COMPETENCIA-ABERTA          VALUE "S".
       *
        77 WS-RESPOSTA-TELA                     PIC X(01).
            88 FLAG-SAIR                        VALUE "Q".
@@ -195,17 +344,64 @@
        77 WS-VALIDA-REGISTRO                   PIC X(01) VALUE SPACES.
            88 FLAG-REGISTRO-OK                 VALUE "S".
            88 FLAG-REGISTRO-COM-ERRO           VALUE SPACES.
+       77 WS-VALIDA-TRAILER                    PIC X(01) VALUE SPACES.
+           88 FLAG-TRAILER-RECEBIDO            VALUE "S".
+       77 WS-QTD-REG-ESPERADO                  PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-REG-PROCESSADO                PIC 9(05) VALUE ZEROS.
+      *
+       77 WS-FS-CKPPRC                         PIC X(02).
+           88 WS-FS-CKPPRC-OK                  VALUE "00".
+           88 WS-FS-CKPPRC-NAO-EXISTE          VALUE "35".
+       77 WS-CKP-ULTIMO-COD-PROD               PIC X(13) VALUE SPACES.
+       77 WS-CKP-ULTIMO-DATA                   PIC X(10) VALUE SPACES.
+       77 WS-MODO-SKIP                         PIC X(01) VALUE SPACES.
+           88 FLAG-MODO-SKIP                   VALUE "S".
+      *
+       77 WS-MODO-EXECUCAO                     PIC X(01) VALUE SPACES.
+           88 FLAG-MODO-AUTOMATICO             VALUE "S".
+      *
+       01 WS-DATA-BACKUP.
+           05 WS-BKP-AAAA                      PIC 9(04).
+           05 WS-BKP-MM                        PIC 9(02).
+           05 WS-BKP-DD                        PIC 9(02).
+      *
+       77 WS-CMD-BACKUP                        PIC X(200) VALUE SPACES.
+      *
        77 WS-VALIDA-PRODUTO                    PIC X(01) VALUE SPACES.
            88 FLAG-PRODUTO-VALIDO              VALUE "S".
+       77 WS-VALIDA-MERCADO                    PIC X(01) VALUE SPACES.
+           88 FLAG-MERCADO-VALIDO              VALUE "S".
        77 WS-VALIDA-DATA                       PIC X(01) VALUE SPACES.
            88 FLAG-DATA-VALIDA                 VALUE "S".
        77 WS-VALIDA-PRECO-PRODUTO              PIC X(01) VALUE SPACES.
            88 FLAG-VLR-PROD-VALIDO             VALUE "S".
+       77 WS-VALIDA-QTD-UND                    PIC X(01) VALUE SPACES.
+           88 FLAG-QTD-UND-VALIDO              VALUE "S".
+      *
+       77 WS-VLR-PRECO-ATUAL                   PIC 9(06)V99 VALUE ZEROS.
+       77 WS-VLR-PRECO-ANTERIOR                PIC 9(12)V99 VALUE ZEROS.
+       77 WS-FATOR-VARIACAO                    PIC 9(02) VALUE 3.
+      *
+       01 WS-DATA-COMPARA-GRP.
+           05  WS-DATA-COMPARA-ATU             PIC 9(008).
+           05  WS-DATA-COMPARA-ATU-R           REDEFINES
+                                                WS-DATA-COMPARA-ATU.
+               10  WS-DCA-ANO                  PIC 9(004).
+               10  WS-DCA-MES                  PIC 9(002).
+               10  WS-DCA-DIA                  PIC 9(002).
+           05  WS-DATA-COMPARA-REG             PIC 9(008).
+           05  WS-DATA-COMPARA-REG-R           REDEFINES
+                                                WS-DATA-COMPARA-REG.
+               10  WS-DCR-ANO                  PIC 9(004).
+               10  WS-DCR-MES                  PIC 9(002).
+               10  WS-DCR-DIA                  PIC 9(002).
+           05  WS-DATA-COMPARA-ACHADA          PIC 9(008).
       *
        LINKAGE SECTION.
       *
        01 LK-COM-AREA.
            03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
       *
        SCREEN SECTION.
       *
@@ -251,16 +447,32 @@
        P100-INICIALIZA.
 
            SET WS-FS-PROD-OK           TO  TRUE.
+           SET WS-FS-MERC-OK           TO  TRUE.
            SET WS-FS-PRC-OK             TO  TRUE.
            MOVE SPACES                 TO WS-RESPOSTA-TELA.
 
+           ACCEPT WS-MODO-EXECUCAO FROM ENVIRONMENT
+                                   "SCMP-CARGA-AUTOMATICA".
+
            PERFORM P105-ABRE-REPORT THRU P105-FIM.
 
            PERFORM P110-ABRE-CARGA THRU P110-FIM.
 
+           PERFORM P115-ABRE-SUSPENSO THRU P115-FIM.
+
            PERFORM P120-ABRE-PRODUTO THRU P120-FIM.
 
+           PERFORM P125-ABRE-MERCADO THRU P125-FIM.
+
+           PERFORM P129-BACKUP-PRC-PRODUTO THRU P129-FIM.
+
            PERFORM P130-ABRE-PRC-PRODUTO THRU P130-FIM.
+
+           PERFORM P132-ABRE-FECH-PRECO THRU P132-FIM.
+
+           PERFORM P135-LE-CHECKPOINT THRU P135-FIM.
+
+           OPEN EXTEND AUDITORIA.
       *
        P100-FIM.
       *
@@ -277,14 +489,38 @@
            IF NOT WS-FS-CARGAPRC-OK THEN
                STRING "ERRO NA ABERTURA DO ARQUIVO DE CARGA FS: "
                        WS-FS-CARGAPRC    INTO WS-MENSAGEM
-               DISPLAY SS-CLEAR-SCREEN
-               DISPLAY SS-LINHA-DE-MENSAGEM
-               ACCEPT WS-PROMPT AT 1401
-               DISPLAY SS-LIMPA-MENSAGEM
+               IF FLAG-MODO-AUTOMATICO THEN
+                   DISPLAY WS-MENSAGEM
+               ELSE
+                   DISPLAY SS-CLEAR-SCREEN
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1401
+                   DISPLAY SS-LIMPA-MENSAGEM
+               END-IF
                PERFORM P900-FIM
            END-IF.
       *
        P110-FIM.
+      *
+       P115-ABRE-SUSPENSO.
+      *
+           OPEN OUTPUT SUSP-PRC.
+      *
+           IF NOT WS-FS-SUSPPRC-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO SUSPENSO FS: "
+                       WS-FS-SUSPPRC    INTO WS-MENSAGEM
+               IF FLAG-MODO-AUTOMATICO THEN
+                   DISPLAY WS-MENSAGEM
+               ELSE
+                   DISPLAY SS-CLEAR-SCREEN
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1401
+                   DISPLAY SS-LIMPA-MENSAGEM
+               END-IF
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P115-FIM.
       *
        P120-ABRE-PRODUTO.
       *
@@ -293,14 +529,58 @@
            IF NOT WS-FS-PROD-OK THEN
                STRING "ERRO NA ABERTURA DO ARQUIVO PRODUTO FS: "
                        WS-FS-PRODUTO    INTO WS-MENSAGEM
-               DISPLAY SS-CLEAR-SCREEN
-               DISPLAY SS-LINHA-DE-MENSAGEM
-               ACCEPT WS-PROMPT AT 1401
-               DISPLAY SS-LIMPA-MENSAGEM
+               IF FLAG-MODO-AUTOMATICO THEN
+                   DISPLAY WS-MENSAGEM
+               ELSE
+                   DISPLAY SS-CLEAR-SCREEN
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1401
+                   DISPLAY SS-LIMPA-MENSAGEM
+               END-IF
                PERFORM P900-FIM
            END-IF.
       *
        P120-FIM.
+      *
+       P125-ABRE-MERCADO.
+      *
+           OPEN INPUT MERCADO
+
+           IF NOT WS-FS-MERC-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO MERCADO FS: "
+                       WS-FS-MERCADO    INTO WS-MENSAGEM
+               IF FLAG-MODO-AUTOMATICO THEN
+                   DISPLAY WS-MENSAGEM
+               ELSE
+                   DISPLAY SS-CLEAR-SCREEN
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1401
+                   DISPLAY SS-LIMPA-MENSAGEM
+               END-IF
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P125-FIM.
+      *
+       P129-BACKUP-PRC-PRODUTO.
+      *
+           ACCEPT  WS-DATA-BACKUP FROM DATE YYYYMMDD.
+
+           MOVE SPACES                 TO WS-CMD-BACKUP.
+
+           STRING
+               "copy /Y "
+               """F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\C
+      -        "OMPRAS-MERCADO\Arquivos\PRC-PRODUTO.dat"" "
+               """F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\C
+      -        "OMPRAS-MERCADO\Arquivos\PRC-PRODUTO_"
+               WS-BKP-AAAA WS-BKP-MM WS-BKP-DD
+               ".dat"""
+                   INTO WS-CMD-BACKUP.
+
+           CALL "SYSTEM" USING WS-CMD-BACKUP.
+      *
+       P129-FIM.
       *
        P130-ABRE-PRC-PRODUTO.
       *
@@ -313,14 +593,56 @@
            IF NOT WS-FS-PRC-OK THEN
                STRING "ERRO NA ABERTURA DO ARQUIVO PRC-PRODUTO FS: "
                        WS-FS-PRC-PRODUTO    INTO WS-MENSAGEM
-               DISPLAY SS-CLEAR-SCREEN
-               DISPLAY SS-LINHA-DE-MENSAGEM
-               ACCEPT WS-PROMPT AT 1401
-               DISPLAY SS-LIMPA-MENSAGEM
+               IF FLAG-MODO-AUTOMATICO THEN
+                   DISPLAY WS-MENSAGEM
+               ELSE
+                   DISPLAY SS-CLEAR-SCREEN
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1401
+                   DISPLAY SS-LIMPA-MENSAGEM
+               END-IF
                PERFORM P900-FIM
            END-IF.
       *
        P130-FIM.
+      *
+       P132-ABRE-FECH-PRECO.
+      *
+           OPEN INPUT FECH-PRECO.
+
+           IF WS-FS-FECH-NAO-EXISTE THEN
+               OPEN OUTPUT FECH-PRECO
+               CLOSE FECH-PRECO
+               OPEN INPUT FECH-PRECO
+           END-IF.
+      *
+       P132-FIM.
+      *
+       P135-LE-CHECKPOINT.
+      *
+           MOVE SPACES                 TO WS-MODO-SKIP.
+           MOVE SPACES                 TO WS-CKP-ULTIMO-COD-PROD.
+           MOVE SPACES                 TO WS-CKP-ULTIMO-DATA.
+
+           OPEN INPUT CKP-PRC.
+
+           IF WS-FS-CKPPRC-OK THEN
+               READ CKP-PRC
+                   AT END
+                       MOVE SPACES      TO FD-REGISTRO-CHECKPOINT-PRECO
+               END-READ
+
+               MOVE FD-CKP-COD-PROD-PRECO  TO WS-CKP-ULTIMO-COD-PROD
+               MOVE FD-CKP-DATA-PRECO      TO WS-CKP-ULTIMO-DATA
+
+               IF WS-CKP-ULTIMO-COD-PROD NOT EQUAL SPACES THEN
+                   SET FLAG-MODO-SKIP       TO TRUE
+               END-IF
+
+               CLOSE CKP-PRC
+           END-IF.
+      *
+       P135-FIM.
       *
        P300-PROCESSA.
       *
@@ -329,9 +651,13 @@
            MOVE SPACES             TO WS-VALIDA-DATA.
            MOVE SPACES             TO WS-VALIDA-PRECO-PRODUTO.
       *
-           DISPLAY SS-CLEAR-SCREEN.
-           DISPLAY SS-INPUT-SCREEN.
-           ACCEPT  SS-INPUT-SCREEN.
+           IF FLAG-MODO-AUTOMATICO THEN
+               SET FLAG-GRAVAR         TO TRUE
+           ELSE
+               DISPLAY SS-CLEAR-SCREEN
+               DISPLAY SS-INPUT-SCREEN
+               ACCEPT  SS-INPUT-SCREEN
+           END-IF.
       *
            IF FLAG-GRAVAR THEN
                PERFORM P510-INICIALIZA-RELATORIO THRU P510-FIM
@@ -339,6 +665,8 @@
                PERFORM P400-PROCESSA-CARGA THRU P400-FIM
                                            UNTIL FLAG-SAIR
 
+               PERFORM P430-LIMPA-CHECKPOINT THRU P430-FIM
+
                PERFORM P520-FINALIZA-RELATORIO THRU P520-FIM
            END-IF.
       *
@@ -348,25 +676,105 @@
 
            READ CARGA-PRC  INTO    WS-REGISTRO-CARGA-PRECO
                NOT AT END
-                   SET FLAG-REGISTRO-OK  TO  TRUE
+                   PERFORM P402-DETECTA-FORMATO-CARGA THRU P402-FIM
+      *
+                   IF FD-MARCA-TRAILER-PRC EQUAL "FIM" THEN
+                       IF FLAG-CSV-CARGA
+                           PERFORM P403-LE-TRAILER-CSV THRU P403-FIM
+                       ELSE
+                           MOVE FD-QTD-REGISTROS-CARGA
+                                           TO WS-QTD-REG-ESPERADO
+                       END-IF
+                       SET FLAG-TRAILER-RECEBIDO TO TRUE
+                       SET FLAG-SAIR             TO TRUE
+                   ELSE
+                       IF FLAG-CSV-CARGA
+                           PERFORM P404-DIVIDE-REGISTRO-CSV
+                                                   THRU P404-FIM
+                       END-IF
       *
-                   PERFORM P405-VALIDA-PRODUTO         THRU P405-FIM
+                       IF FLAG-MODO-SKIP
+                           IF WS-COD-PROD-PRECO-CARGA
+                                       EQUAL WS-CKP-ULTIMO-COD-PROD
+                               AND WS-DATA-PRECO-CARGA
+                                       EQUAL WS-CKP-ULTIMO-DATA
+                               MOVE SPACES          TO WS-MODO-SKIP
+                           END-IF
+                       ELSE
+                           ADD 1                TO WS-QTD-REG-PROCESSADO
+                           SET FLAG-REGISTRO-OK TO  TRUE
       *
-                   PERFORM P407-VALIDA-DATA-PRECO      THRU P407-FIM
+                           PERFORM P405-VALIDA-PRODUTO    THRU P405-FIM
       *
-                   PERFORM P410-VALIDA-PRECO-PRODUTO   THRU P410-FIM
+                           PERFORM P406-VALIDA-MERCADO    THRU P406-FIM
       *
-                   IF FLAG-REGISTRO-OK
-                       PERFORM P420-GRAVA-PRECO        THRU P420-FIM
-                   END-IF
+                           PERFORM P407-VALIDA-DATA-PRECO THRU P407-FIM
       *
-                   PERFORM P505-GRAVA-RPT THRU P505-FIM
+                           PERFORM P410-VALIDA-PRECO-PRODUTO
+                                                   THRU P410-FIM
+      *
+                           IF FLAG-VLR-PROD-VALIDO
+                               PERFORM P412-VALIDA-VARIACAO-PRECO
+                                                   THRU P412-FIM
+                           END-IF
+      *
+                           PERFORM P411-VALIDA-QTD-UND     THRU P411-FIM
+      *
+                           IF FLAG-REGISTRO-OK
+                               PERFORM P420-GRAVA-PRECO    THRU P420-FIM
+                           END-IF
+      *
+                           IF FLAG-REGISTRO-COM-ERRO
+                               PERFORM P506-GRAVA-SUSPENSO THRU P506-FIM
+                           END-IF
+      *
+                           PERFORM P505-GRAVA-RPT THRU P505-FIM
+                       END-IF
+                   END-IF
       *
                AT END
                    SET FLAG-SAIR       TO  TRUE
            END-READ.
       *
        P400-FIM.
+      *
+       P402-DETECTA-FORMATO-CARGA.
+      *
+           MOVE ZEROS                  TO WS-QTD-PONTO-VIRGULA.
+           INSPECT FD-REGISTRO-CARGA-PRECO
+                       TALLYING WS-QTD-PONTO-VIRGULA FOR ALL ";".
+      *
+           IF WS-QTD-PONTO-VIRGULA GREATER THAN ZEROS THEN
+               SET FLAG-CSV-CARGA           TO TRUE
+           ELSE
+               SET FLAG-CSV-CARGA           TO FALSE
+           END-IF.
+      *
+       P402-FIM.
+      *
+       P403-LE-TRAILER-CSV.
+      *
+           UNSTRING FD-REGISTRO-CARGA-PRECO DELIMITED BY ";"
+               INTO WS-CSV-MARCA-TRAILER
+                    WS-CSV-QTD-REGISTROS
+           END-UNSTRING.
+      *
+           MOVE WS-CSV-QTD-REGISTROS    TO WS-QTD-REG-ESPERADO.
+      *
+       P403-FIM.
+      *
+       P404-DIVIDE-REGISTRO-CSV.
+      *
+           UNSTRING FD-REGISTRO-CARGA-PRECO DELIMITED BY ";"
+               INTO WS-COD-PROD-PRECO-CARGA
+                    WS-DATA-PRECO-CARGA
+                    WS-VALOR-PRECO-CARGA
+                    WS-COD-MERCADO-CARGA
+                    WS-QTD-COMPRA-CARGA
+                    WS-UND-MEDIDA-CARGA
+           END-UNSTRING.
+      *
+       P404-FIM.
       *
        P405-VALIDA-PRODUTO.
       *
@@ -378,9 +786,11 @@
                PERFORM P500-GRAVA-RPT-ERRO THRU P500-FIM
       *        *=============================*
            ELSE
-               IF WS-COD-PROD-PRECO-CARGA IS NUMERIC
+               PERFORM P408-DETECTA-TAMANHO-CODIGO THRU P408-FIM
+               IF WS-TAMANHO-CODIGO-VALIDO
                    MOVE WS-COD-PROD-PRECO-CARGA
                                            TO WS-LKS-CODIGO-DE-BARRAS
+                   MOVE WS-TAMANHO-CODIGO  TO WS-LKS-TAMANHO-CODIGO
                    CALL "SCMP0902" USING WS-LKS-AREA-CB
                    EVALUATE WS-LKS-RETORNO-CB
                        WHEN    0
@@ -422,6 +832,60 @@
            END-IF.
       *
        P405-FIM.
+      *
+       P408-DETECTA-TAMANHO-CODIGO.
+      *
+      *    *========================================================*
+      *    * O CODIGO DE PRODUTO VEM ALINHADO A ESQUERDA, PREENCHIDO
+      *    * COM ESPACOS A DIREITA - O TAMANHO PREENCHIDO DEFINE SE O
+      *    * DIGITO VERIFICADOR SERA CONFERIDO COMO EAN-8, UPC-A OU
+      *    * EAN-13.
+      *    *========================================================*
+           MOVE ZEROS                          TO WS-TAMANHO-CODIGO.
+
+           EVALUATE TRUE
+               WHEN WS-COD-PROD-PRECO-CARGA(9:5)  EQUAL SPACES
+                AND WS-COD-PROD-PRECO-CARGA(1:8)  IS NUMERIC
+                   MOVE 08                     TO WS-TAMANHO-CODIGO
+               WHEN WS-COD-PROD-PRECO-CARGA(13:1) EQUAL SPACE
+                AND WS-COD-PROD-PRECO-CARGA(1:12) IS NUMERIC
+                   MOVE 12                     TO WS-TAMANHO-CODIGO
+               WHEN WS-COD-PROD-PRECO-CARGA        IS NUMERIC
+                   MOVE 13                     TO WS-TAMANHO-CODIGO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      *
+       P408-FIM.
+      *
+       P406-VALIDA-MERCADO.
+      *
+           MOVE SPACES                         TO WS-VALIDA-MERCADO.
+
+           IF WS-COD-MERCADO-CARGA IS EQUAL TO SPACES THEN
+               MOVE "CODIGO DE MERCADO EM BRANCO"
+                                               TO WS-LISTA-ERRO-REPORT
+      *        *=========<< ERRO >>==========*
+               SET FLAG-REGISTRO-COM-ERRO      TO TRUE
+               PERFORM P500-GRAVA-RPT-ERRO THRU P500-FIM
+      *        *=============================*
+           ELSE
+               MOVE WS-COD-MERCADO-CARGA       TO COD-MERCADO
+               READ MERCADO
+                   KEY IS COD-MERCADO
+                       NOT INVALID KEY
+                           SET FLAG-MERCADO-VALIDO TO TRUE
+                       INVALID KEY
+                           MOVE "CODIGO DE MERCADO NAO CADASTRADO."
+                                               TO WS-LISTA-ERRO-REPORT
+      *                    *=========<< ERRO >>==========*
+                           SET FLAG-REGISTRO-COM-ERRO      TO TRUE
+                           PERFORM P500-GRAVA-RPT-ERRO THRU P500-FIM
+      *                    *=============================*
+               END-READ
+           END-IF.
+      *
+       P406-FIM.
       *
        P407-VALIDA-DATA-PRECO.
       *
@@ -455,6 +919,8 @@
                        EVALUATE WS-LKS-RETORNO-DT
                            WHEN    ZERO
                                SET FLAG-DATA-VALIDA    TO TRUE
+                               PERFORM P409-VALIDA-FECHAMENTO
+                                                   THRU P409-FIM
                            WHEN    1
                                MOVE "DATA INVALIDA."
                                                TO WS-LISTA-ERRO-REPORT
@@ -468,6 +934,13 @@
       *                        *=========<< ERRO >>==========*
                                SET FLAG-REGISTRO-COM-ERRO      TO TRUE
                                PERFORM P500-GRAVA-RPT-ERRO THRU P500-FIM
+      *                        *=============================*
+                           WHEN    3
+                               MOVE "DATA DO PRECO NO FUTURO."
+                                               TO WS-LISTA-ERRO-REPORT
+      *                        *=========<< ERRO >>==========*
+                               SET FLAG-REGISTRO-COM-ERRO      TO TRUE
+                               PERFORM P500-GRAVA-RPT-ERRO THRU P500-FIM
       *                        *=============================*
                        END-EVALUATE
                    END-IF
@@ -475,6 +948,30 @@
            END-IF.
       *
        P407-FIM.
+      *
+       P409-VALIDA-FECHAMENTO.
+      *
+           MOVE SPACES                     TO WS-VALIDA-FECHAMENTO.
+           MOVE WS-VALIDA-MM-DATA-PRECO-CARGA      TO WS-MM-CARGA-NUM.
+           MOVE WS-VALIDA-AAAA-DATA-PRECO-CARGA    TO WS-AAAA-CARGA-NUM.
+           COMPUTE WS-COMPETENCIA-CARGA = WS-AAAA-CARGA-NUM * 100
+                                               + WS-MM-CARGA-NUM.
+           MOVE WS-COMPETENCIA-CARGA       TO COMPETENCIA-FECHAMENTO.
+
+           READ FECH-PRECO
+               KEY IS COMPETENCIA-FECHAMENTO
+                   INVALID KEY
+                       SET FLAG-COMPETENCIA-ABERTA    TO TRUE
+                   NOT INVALID KEY
+                       MOVE "COMPETENCIA FECHADA PARA A DATA DO PRECO."
+                                               TO WS-LISTA-ERRO-REPORT
+      *                *=========<< ERRO >>==========*
+                       SET FLAG-REGISTRO-COM-ERRO      TO TRUE
+                       PERFORM P500-GRAVA-RPT-ERRO THRU P500-FIM
+      *                *=============================*
+           END-READ.
+      *
+       P409-FIM.
       *
        P410-VALIDA-PRECO-PRODUTO.
       *
@@ -489,33 +986,168 @@
                MOVE SPACES                 TO WS-VALIDA-PRECO-PRODUTO
 
                MOVE WS-COD-PROD-PRECO-CARGA
-                                           TO FK-COD-PRODUTO
+                                           TO WS-FK-COD-PRODUTO
                MOVE WS-VALIDA-DD-DATA-PRECO-CARGA
-                                           TO DIA-PRECO
+                                           TO WS-DIA-PRECO
 
                MOVE WS-VALIDA-MM-DATA-PRECO-CARGA
-                                           TO MES-PRECO
+                                           TO WS-MES-PRECO
 
                MOVE WS-VALIDA-AAAA-DATA-PRECO-CARGA
-                                           TO ANO-PRECO
+                                           TO WS-ANO-PRECO
 
-               READ PRC-PRODUTO
-                   KEY IS CHAVE-PRECO-PRODUTO
-                       INVALID KEY
-                           SET FLAG-VLR-PROD-VALIDO TO TRUE
-                       NOT INVALID KEY
-                           STRING              "PRECO DE PRODUTO "
-                                               "JA CADATRADO PARA "
-                                               "ESSA DATA."
-                                             INTO WS-LISTA-ERRO-REPORT
-      *                    *=========<< ERRO >>==========*
-                           SET FLAG-REGISTRO-COM-ERRO      TO TRUE
-                           PERFORM P500-GRAVA-RPT-ERRO THRU P500-FIM
-      *                    *=============================*
-               END-READ
+      *        *===================================================*
+      *        * MAIS DE UM PRECO POR PRODUTO/DIA E PERMITIDO - A
+      *        * SEQUENCIA E CALCULADA, SEM REJEICAO POR CHAVE
+      *        * DUPLICADA NESSE PONTO.
+      *        *===================================================*
+               PERFORM P415-PROXIMA-SEQ-PRECO THRU P415-FIM
+
+               SET FLAG-VLR-PROD-VALIDO TO TRUE
            END-IF.
       *
        P410-FIM.
+      *
+       P412-VALIDA-VARIACAO-PRECO.
+      *
+      *    *========================================================*
+      *    * SANIDADE DE VALOR - REJEITA O PRECO QUANDO A OSCILACAO
+      *    * EM RELACAO AO ULTIMO PRECO JA CADASTRADO PARA O MESMO
+      *    * PRODUTO, EM QUALQUER MERCADO, FOR SUSPEITA.
+      *    *========================================================*
+           MOVE WS-VALOR-PRECO-CARGA       TO WS-VLR-PRECO-ATUAL.
+
+           PERFORM P413-BUSCA-PRECO-ANTERIOR THRU P413-FIM.
+
+           IF WS-VLR-PRECO-ANTERIOR > ZEROS
+              AND (WS-VLR-PRECO-ATUAL >
+                       (WS-VLR-PRECO-ANTERIOR * WS-FATOR-VARIACAO)
+               OR (WS-VLR-PRECO-ATUAL * WS-FATOR-VARIACAO) <
+                       WS-VLR-PRECO-ANTERIOR) THEN
+               MOVE "VARIACAO DE PRECO SUSPEITA EM RELACAO AO ULTIMO."
+                                               TO WS-LISTA-ERRO-REPORT
+      *        *=========<< ERRO >>==========*
+               SET FLAG-REGISTRO-COM-ERRO      TO TRUE
+               PERFORM P500-GRAVA-RPT-ERRO THRU P500-FIM
+      *        *=============================*
+           END-IF.
+      *
+       P412-FIM.
+      *
+       P413-BUSCA-PRECO-ANTERIOR.
+      *
+      *    *========================================================*
+      *    * PERCORRE TODOS OS PRECOS JA CADASTRADOS PARA O PRODUTO,
+      *    * EM QUALQUER MERCADO, GUARDANDO O VALOR DO ULTIMO PRECO
+      *    * COM DATA ANTERIOR A DATA DO REGISTRO SENDO CARREGADO.
+      *    * A CHAVE FISICA (DIA/MES/ANO) NAO ESTA EM ORDEM
+      *    * CRONOLOGICA, POR ISSO O ARQUIVO E PERCORRIDO POR
+      *    * INTEIRO PARA ESSE PRODUTO, COMPARANDO CADA DATA.
+      *    *========================================================*
+           MOVE ZEROS                  TO WS-VLR-PRECO-ANTERIOR.
+           MOVE ZEROS                  TO WS-DATA-COMPARA-ACHADA.
+           MOVE WS-ANO-PRECO            TO WS-DCA-ANO.
+           MOVE WS-MES-PRECO            TO WS-DCA-MES.
+           MOVE WS-DIA-PRECO            TO WS-DCA-DIA.
+
+           MOVE WS-FK-COD-PRODUTO      TO FK-COD-PRODUTO.
+           MOVE LOW-VALUES             TO DATA-PRECO.
+           MOVE ZEROS                  TO SEQ-PRECO.
+
+           START PRC-PRODUTO KEY IS NOT LESS THAN CHAVE-PRECO-PRODUTO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF WS-FS-PRC-OK THEN
+               PERFORM UNTIL WS-FS-PRC-NAO-EXISTE
+                   READ PRC-PRODUTO NEXT RECORD
+                       AT END
+                           SET WS-FS-PRC-NAO-EXISTE TO TRUE
+                       NOT AT END
+                           IF FK-COD-PRODUTO NOT EQUAL WS-FK-COD-PRODUTO
+                               SET WS-FS-PRC-NAO-EXISTE TO TRUE
+                           ELSE
+                               MOVE ANO-PRECO       TO WS-DCR-ANO
+                               MOVE MES-PRECO       TO WS-DCR-MES
+                               MOVE DIA-PRECO       TO WS-DCR-DIA
+                               IF WS-DATA-COMPARA-REG <
+                                          WS-DATA-COMPARA-ATU
+                                  AND WS-DATA-COMPARA-REG >=
+                                          WS-DATA-COMPARA-ACHADA THEN
+                                   MOVE WS-DATA-COMPARA-REG
+                                           TO WS-DATA-COMPARA-ACHADA
+                                   MOVE VLR-PRECO
+                                           TO WS-VLR-PRECO-ANTERIOR
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+      *
+       P413-FIM.
+      *
+       P411-VALIDA-QTD-UND.
+      *
+           MOVE SPACES                 TO WS-VALIDA-QTD-UND.
+
+           IF WS-QTD-COMPRA-CARGA NOT NUMERIC
+               OR WS-QTD-COMPRA-CARGA EQUAL ZEROS THEN
+               MOVE "QUANTIDADE DE COMPRA INVALIDA."
+                                               TO WS-LISTA-ERRO-REPORT
+      *        *=========<< ERRO >>==========*
+               SET FLAG-REGISTRO-COM-ERRO      TO TRUE
+               PERFORM P500-GRAVA-RPT-ERRO THRU P500-FIM
+      *        *=============================*
+           ELSE
+               IF WS-UND-MEDIDA-CARGA EQUAL SPACES THEN
+                   MOVE "UNIDADE DE MEDIDA EM BRANCO."
+                                               TO WS-LISTA-ERRO-REPORT
+      *            *=========<< ERRO >>==========*
+                   SET FLAG-REGISTRO-COM-ERRO      TO TRUE
+                   PERFORM P500-GRAVA-RPT-ERRO THRU P500-FIM
+      *            *=============================*
+               ELSE
+                   SET FLAG-QTD-UND-VALIDO     TO TRUE
+               END-IF
+           END-IF.
+      *
+       P411-FIM.
+      *
+       P415-PROXIMA-SEQ-PRECO.
+      *
+           MOVE ZEROS                  TO WS-MAIOR-SEQ-PRECO.
+           MOVE ZEROS                  TO WS-SEQ-PRECO.
+           MOVE WS-FK-COD-PRODUTO       TO FK-COD-PRODUTO.
+           MOVE WS-DIA-PRECO            TO DIA-PRECO.
+           MOVE WS-MES-PRECO            TO MES-PRECO.
+           MOVE WS-ANO-PRECO            TO ANO-PRECO.
+           MOVE WS-SEQ-PRECO            TO SEQ-PRECO.
+
+           START PRC-PRODUTO KEY IS NOT LESS THAN CHAVE-PRECO-PRODUTO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF WS-FS-PRC-OK THEN
+               PERFORM UNTIL WS-FS-PRC-NAO-EXISTE
+                   READ PRC-PRODUTO NEXT RECORD
+                       AT END
+                           SET WS-FS-PRC-NAO-EXISTE TO TRUE
+                       NOT AT END
+                           IF FK-COD-PRODUTO NOT EQUAL WS-FK-COD-PRODUTO
+                              OR DATA-PRECO NOT EQUAL WS-DATA-PRECO THEN
+                               SET WS-FS-PRC-NAO-EXISTE TO TRUE
+                           ELSE
+                               IF SEQ-PRECO > WS-MAIOR-SEQ-PRECO THEN
+                                   MOVE SEQ-PRECO TO WS-MAIOR-SEQ-PRECO
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+      *
+       P415-FIM.
       *
        P420-GRAVA-PRECO.
       *
@@ -523,9 +1155,25 @@
            MOVE WS-VALIDA-DD-DATA-PRECO-CARGA      TO WS-DIA-PRECO.
            MOVE WS-VALIDA-MM-DATA-PRECO-CARGA      TO WS-MES-PRECO.
            MOVE WS-VALIDA-AAAA-DATA-PRECO-CARGA    TO WS-ANO-PRECO.
+           ADD 1 TO WS-MAIOR-SEQ-PRECO GIVING WS-SEQ-PRECO.
            MOVE WS-VALOR-PRECO-CARGA               TO WS-VLR-PRECO.
+           MOVE WS-COD-MERCADO-CARGA               TO WS-FK-COD-MERCADO.
+           MOVE WS-QTD-COMPRA-CARGA                TO WS-QTD-COMPRA.
+           MOVE WS-UND-MEDIDA-CARGA                TO WS-UND-MEDIDA.
+           MOVE "BRL"                               TO WS-COD-MOEDA.
+      *
+           MOVE WS-FK-COD-PRODUTO                  TO FK-COD-PRODUTO.
+           MOVE WS-DIA-PRECO                       TO DIA-PRECO.
+           MOVE WS-MES-PRECO                       TO MES-PRECO.
+           MOVE WS-ANO-PRECO                       TO ANO-PRECO.
+           MOVE WS-SEQ-PRECO                       TO SEQ-PRECO.
+           MOVE WS-VLR-PRECO                       TO VLR-PRECO.
+           MOVE WS-FK-COD-MERCADO                  TO FK-COD-MERCADO.
+           MOVE WS-QTD-COMPRA                      TO QTD-COMPRA.
+           MOVE WS-UND-MEDIDA                      TO UND-MEDIDA.
+           MOVE WS-COD-MOEDA                       TO COD-MOEDA.
 
-           WRITE   REG-PRECO-PRODUTO   FROM    WS-REG-PRECO-PRODUTO.
+           WRITE   REG-PRECO-PRODUTO.
 
            IF NOT WS-FS-PRC-OK THEN
                STRING "GRAVACAO DE PRECO PRODUTO - "
@@ -535,23 +1183,87 @@
                SET FLAG-REGISTRO-COM-ERRO      TO TRUE
                PERFORM P500-GRAVA-RPT-ERRO THRU P500-FIM
       *        *=============================*
+           ELSE
+               PERFORM P425-GRAVA-CHECKPOINT THRU P425-FIM
+               MOVE SPACES              TO AUD-VALOR-ANTERIOR
+               MOVE WS-VLR-PRECO        TO AUD-VALOR-NOVO
+               MOVE WS-FK-COD-PRODUTO   TO AUD-CHAVE
+               MOVE "I"                 TO AUD-OPERACAO
+               PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
            END-IF.
       *
        P420-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0300"         TO AUD-PROGRAMA.
+           MOVE "PRC-PRODUTO"      TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
+      *
+       P425-GRAVA-CHECKPOINT.
+      *
+           OPEN OUTPUT CKP-PRC.
+           MOVE WS-COD-PROD-PRECO-CARGA    TO FD-CKP-COD-PROD-PRECO.
+           MOVE WS-DATA-PRECO-CARGA        TO FD-CKP-DATA-PRECO.
+           WRITE FD-REGISTRO-CHECKPOINT-PRECO.
+           CLOSE CKP-PRC.
+      *
+       P425-FIM.
       *
        P500-GRAVA-RPT-ERRO.
       *
            WRITE FD-REG-REPORT  FROM   WS-LST-DET-ERRO.
       *
        P500-FIM.
+      *
+       P506-GRAVA-SUSPENSO.
+      *
+           MOVE WS-COD-PROD-PRECO-CARGA   TO FD-COD-PROD-PRECO-SUSPENSO.
+           MOVE WS-DATA-PRECO-CARGA       TO FD-DATA-PRECO-SUSPENSO.
+           MOVE WS-VALOR-PRECO-CARGA      TO FD-VALOR-PRECO-SUSPENSO.
+           MOVE WS-COD-MERCADO-CARGA      TO FD-COD-MERCADO-SUSPENSO.
+           MOVE WS-QTD-COMPRA-CARGA       TO FD-QTD-COMPRA-SUSPENSO.
+           MOVE WS-UND-MEDIDA-CARGA       TO FD-UND-MEDIDA-SUSPENSO.
+
+           WRITE FD-REGISTRO-SUSPENSO-PRECO.
+      *
+       P506-FIM.
+      *
+       P430-LIMPA-CHECKPOINT.
+      *
+           OPEN OUTPUT CKP-PRC.
+           MOVE SPACES                 TO FD-REGISTRO-CHECKPOINT-PRECO.
+           WRITE FD-REGISTRO-CHECKPOINT-PRECO.
+           CLOSE CKP-PRC.
+      *
+       P430-FIM.
       *
        P505-GRAVA-RPT.
       *
            MOVE WS-COD-PROD-PRECO-CARGA    TO WS-LISTA-COD-PRODUTO.
            MOVE WS-DATA-PRECO-CARGA        TO WS-LISTA-DATA-PRECO.
            MOVE WS-VALOR-PRECO-CARGA       TO WS-LISTA-VALOR-PRECO.
+           MOVE WS-COD-MERCADO-CARGA       TO WS-LISTA-COD-MERCADO.
            ADD 1                           TO WS-LISTA-QTD-TOT.
-
+      *
+           MOVE SPACES                     TO WS-LISTA-QTD-UND.
+           MOVE ZEROS                      TO WS-LISTA-PRECO-UND.
+      *
+           IF FLAG-REGISTRO-OK THEN
+               STRING  WS-QTD-COMPRA-CARGA " "
+                       WS-UND-MEDIDA-CARGA INTO WS-LISTA-QTD-UND
+               IF WS-QTD-COMPRA NOT EQUAL ZEROS THEN
+                   COMPUTE WS-LISTA-PRECO-UND ROUNDED =
+                           WS-VLR-PRECO / WS-QTD-COMPRA
+               END-IF
+           END-IF.
+      *
            IF FLAG-REGISTRO-OK
                ADD 1                       TO WS-LISTA-QTD-GRV
                WRITE FD-REG-REPORT       FROM WS-LST-DET-OK
@@ -567,7 +1279,10 @@
       *
            MOVE ZEROS                  TO  WS-LISTA-QTD-GRV
                                            WS-LISTA-QTD-ERR
-                                           WS-LISTA-QTD-TOT.
+                                           WS-LISTA-QTD-TOT
+                                           WS-QTD-REG-ESPERADO
+                                           WS-QTD-REG-PROCESSADO.
+           MOVE SPACES                 TO  WS-VALIDA-TRAILER.
       *
            WRITE FD-REG-REPORT    FROM WS-LST-CAB-LINHA.
            WRITE FD-REG-REPORT    FROM WS-LST-CAB-1.
@@ -586,13 +1301,28 @@
                WRITE FD-REG-REPORT     FROM    WS-LST-FINAL-GRAVADOS
                WRITE FD-REG-REPORT     FROM    WS-LST-FINAL-TOTAL
            END-IF.
+      *
+           IF NOT FLAG-TRAILER-RECEBIDO THEN
+               WRITE FD-REG-REPORT     FROM    WS-LST-FINAL-SEM-TRAILER
+           ELSE
+               MOVE WS-QTD-REG-ESPERADO        TO WS-LISTA-QTD-ESP
+               WRITE FD-REG-REPORT     FROM    WS-LST-FINAL-CONTROLE
+      *
+               IF WS-QTD-REG-PROCESSADO NOT EQUAL WS-QTD-REG-ESPERADO
+                   WRITE FD-REG-REPORT FROM    WS-LST-FINAL-DIVERGENCIA
+               END-IF
+           END-IF.
       *
        P520-FIM.
       *
        P900-FIM.
            CLOSE   PRC-PRODUTO
                    PRODUTO
+                   MERCADO
                    CARGA-PRC
-                   SCMO0300.
+                   SUSP-PRC
+                   SCMO0300
+                   FECH-PRECO
+                   AUDITORIA.
            GOBACK.
        END PROGRAM SCMP0300.
