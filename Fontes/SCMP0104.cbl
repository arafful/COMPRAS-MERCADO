@@ -0,0 +1,287 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 08/08/2026
+      * Purpose: CADASTRO DE TIPOS DE PRODUTOS - EXCLUSAO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0104.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TP-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\TP-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-TIPO
+                FILE STATUS    IS WS-FS-TP-PRODUTO.
+      *
+           SELECT PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS DYNAMIC
+                RECORD KEY     IS COD-PRODUTO
+                ALTERNATE RECORD KEY IS FK-COD-TIPO WITH DUPLICATES
+                FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD TP-PRODUTO.
+           COPY "TpProduto.cpy".
+
+       FD PRODUTO.
+           COPY "Produto.cpy".
+      *
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-REG-TIPO-PRODUTO.
+           05 WS-COD-TIPO                      PIC X(10).
+           05 WS-DESC-TIPO                     PIC X(50).
+      *
+       77 WS-FS-TP-PRODUTO                     PIC 9(02).
+           88 WS-FS-OK                         VALUE ZEROS.
+           88 WS-FS-NAO-EXISTE                 VALUE 35.
+      *
+       77 WS-FS-PRODUTO                        PIC 9(02).
+           88 WS-FS-PROD-OK                    VALUE ZEROS.
+           88 WS-FS-PROD-NAO-EXISTE            VALUE 35.
+      *
+       77 WS-QTD-PRODUTOS-VINCULADOS           PIC 9(05) VALUE ZEROS.
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
+      *
+       77 WS-RESPOSTA-TELA                     PIC X(01).
+           88 FLAG-SAIR                        VALUE "Q".
+           88 FLAG-CONTINUAR                   VALUE "S".
+      *
+       77 WS-CONFIRMA-TELA                     PIC X(01).
+           88 FLAG-CONFIRMA                    VALUE "S".
+      *
+       77 WS-MENSAGEM                          PIC X(50) VALUE SPACES.
+       77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-INPUT-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE TIPOS DE PRODUTOS".
+           05 LINE 03 COL 05 VALUE "SMCP0104 - Exclusao".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Tipo Porduto..: ".
+           05 LINE 08 COL 05 VALUE "Desc Produto..: ".
+           05 SS-DESC-TIPO PIC X(50)
+                           USING WS-DESC-TIPO.
+           05 LINE 10 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 11 COL 05 VALUE
+                   "CONFIRMA A EXCLUSAO DO REGISTRO ACIMA? <S>/<N> ".
+           05 SS-CONFIRMA-TELA REVERSE-VIDEO PIC X(01)
+                           USING WS-CONFIRMA-TELA.
+           05 LINE 12 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01  SS-LINHA-DE-MENSAGEM.
+           05 SS-MENSAGEM              PIC X(50) USING WS-MENSAGEM
+                                               LINE 13 COL 05.
+      *
+       01  SS-LIMPA-MENSAGEM.
+           05 LINE 13 BLANK LINE.
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-PROCESSA THRU P300-FIM UNTIL FLAG-SAIR.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-OK           TO  TRUE.
+           SET WS-FS-PROD-OK      TO  TRUE.
+
+           OPEN I-O TP-PRODUTO
+
+           IF WS-FS-NAO-EXISTE THEN
+               OPEN OUTPUT TP-PRODUTO
+           END-IF.
+      *
+           IF NOT WS-FS-OK THEN
+               MOVE "ERRO NA ABERTURA DO ARQUIVO TP-PRODUTO"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1301
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN INPUT PRODUTO
+
+           IF NOT WS-FS-PROD-OK AND NOT WS-FS-PROD-NAO-EXISTE THEN
+               MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1301
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN EXTEND AUDITORIA.
+      *
+       P100-FIM.
+      *
+       P300-PROCESSA.
+      *
+           MOVE SPACES                         TO WS-COD-TIPO.
+           MOVE SPACES                         TO WS-DESC-TIPO.
+           MOVE SPACES                         TO WS-CONFIRMA-TELA.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-INPUT-SCREEN.
+
+           ACCEPT  WS-COD-TIPO REVERSE-VIDEO AT 0621.
+      *
+           IF WS-COD-TIPO EQUAL SPACES THEN
+               MOVE "Q"                        TO WS-RESPOSTA-TELA
+           ELSE
+               MOVE WS-COD-TIPO                    TO COD-TIPO
+      *
+               READ TP-PRODUTO  INTO    WS-REG-TIPO-PRODUTO
+                   KEY IS COD-TIPO
+                       INVALID KEY
+                           MOVE "TIPO DE PRODUTO NAO EXISTE"
+                                           TO WS-MENSAGEM
+                           DISPLAY SS-LINHA-DE-MENSAGEM
+                           ACCEPT WS-PROMPT AT 1301
+                           DISPLAY SS-LIMPA-MENSAGEM
+                       NOT INVALID KEY
+                           PERFORM P350-VERIFICA-EM-USO THRU P350-FIM
+                           IF WS-QTD-PRODUTOS-VINCULADOS > ZEROS THEN
+                               PERFORM P360-AVISA-EM-USO THRU P360-FIM
+                           ELSE
+                               ACCEPT  SS-INPUT-SCREEN
+                               IF FLAG-CONFIRMA THEN
+                                   PERFORM P400-EXCLUIR THRU P400-FIM
+                               END-IF
+                           END-IF
+               END-READ
+           END-IF.
+      *
+       P300-FIM.
+      *
+       P350-VERIFICA-EM-USO.
+      *
+      *    *========================================================*
+      *    * PERCORRE PRODUTO PELA CHAVE ALTERNATIVA FK-COD-TIPO PARA
+      *    * CONTAR QUANTOS PRODUTOS AINDA APONTAM PARA ESSE TIPO.
+      *    *========================================================*
+           MOVE ZEROS                  TO WS-QTD-PRODUTOS-VINCULADOS.
+           MOVE WS-COD-TIPO            TO FK-COD-TIPO.
+      *
+           START PRODUTO KEY IS NOT LESS THAN FK-COD-TIPO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+      *
+           IF WS-FS-PROD-OK THEN
+               PERFORM UNTIL WS-FS-PROD-NAO-EXISTE
+                   READ PRODUTO NEXT RECORD
+                       AT END
+                           SET WS-FS-PROD-NAO-EXISTE TO TRUE
+                       NOT AT END
+                           IF FK-COD-TIPO NOT EQUAL WS-COD-TIPO THEN
+                               SET WS-FS-PROD-NAO-EXISTE TO TRUE
+                           ELSE
+                               ADD 1 TO WS-QTD-PRODUTOS-VINCULADOS
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+      *
+       P350-FIM.
+      *
+       P360-AVISA-EM-USO.
+      *
+           STRING  "NAO E POSSIVEL EXCLUIR. "
+                   WS-QTD-PRODUTOS-VINCULADOS
+                   " PRODUTO(S) VINCULADO(S)."
+                                           INTO WS-MENSAGEM
+           DISPLAY SS-LINHA-DE-MENSAGEM
+           ACCEPT WS-PROMPT AT 1301
+           DISPLAY SS-LIMPA-MENSAGEM.
+      *
+       P360-FIM.
+      *
+       P400-EXCLUIR.
+      *
+           DELETE TP-PRODUTO RECORD.
+
+           IF WS-FS-TP-PRODUTO NOT EQUAL ZEROS THEN
+               MOVE "ERRO NA EXCLUSAO DO REGISTRO"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1301
+               DISPLAY SS-LIMPA-MENSAGEM
+           ELSE
+               MOVE "REGISTRO EXCLUIDO OK"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1301
+               DISPLAY SS-LIMPA-MENSAGEM
+               MOVE WS-DESC-TIPO        TO AUD-VALOR-ANTERIOR
+               MOVE SPACES              TO AUD-VALOR-NOVO
+               MOVE WS-COD-TIPO         TO AUD-CHAVE
+               MOVE "E"                 TO AUD-OPERACAO
+               PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+           END-IF.
+      *
+       P400-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0104"         TO AUD-PROGRAMA.
+           MOVE "TP-PRODUTO"       TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
+      *
+       P900-FIM.
+           CLOSE TP-PRODUTO
+                 PRODUTO
+                 AUDITORIA.
+           GOBACK.
+       END PROGRAM SCMP0104.
