@@ -0,0 +1,208 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 09/08/2026
+      * Purpose: CADASTRO DE FORNECEDORES - EXCLUSAO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0704.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECEDOR ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\FORNECEDOR.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-FORNECEDOR
+                FILE STATUS    IS WS-FS-FORNECEDOR.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORNECEDOR.
+           COPY "Fornecedor.cpy".
+      *
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-REG-FORNECEDOR.
+           05 WS-COD-FORNECEDOR                PIC X(10).
+           05 WS-DESC-FORNECEDOR               PIC X(50).
+      *
+       77 WS-FS-FORNECEDOR                     PIC 9(02).
+           88 WS-FS-OK                         VALUE ZEROS.
+           88 WS-FS-NAO-EXISTE                 VALUE 35.
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
+      *
+       77 WS-RESPOSTA-TELA                     PIC X(01).
+           88 FLAG-SAIR                        VALUE "Q".
+           88 FLAG-CONTINUAR                   VALUE "S".
+      *
+       77 WS-CONFIRMA-TELA                     PIC X(01).
+           88 FLAG-CONFIRMA                    VALUE "S".
+      *
+       77 WS-MENSAGEM                          PIC X(50) VALUE SPACES.
+       77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-INPUT-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE FORNECEDORES".
+           05 LINE 03 COL 05 VALUE "SMCP0704 - Exclusao".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Codigo Fornecedor: ".
+           05 LINE 08 COL 05 VALUE "Desc Fornecedor..: ".
+           05 SS-DESC-FORNECEDOR PIC X(50)
+                           USING WS-DESC-FORNECEDOR.
+           05 LINE 10 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 11 COL 05 VALUE
+                   "CONFIRMA A EXCLUSAO DO REGISTRO ACIMA? <S>/<N> ".
+           05 SS-CONFIRMA-TELA REVERSE-VIDEO PIC X(01)
+                           USING WS-CONFIRMA-TELA.
+           05 LINE 12 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01  SS-LINHA-DE-MENSAGEM.
+           05 SS-MENSAGEM              PIC X(50) USING WS-MENSAGEM
+                                               LINE 13 COL 05.
+      *
+       01  SS-LIMPA-MENSAGEM.
+           05 LINE 13 BLANK LINE.
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-PROCESSA THRU P300-FIM UNTIL FLAG-SAIR.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-OK           TO  TRUE.
+
+           OPEN I-O FORNECEDOR
+
+           IF WS-FS-NAO-EXISTE THEN
+               OPEN OUTPUT FORNECEDOR
+           END-IF.
+      *
+           IF NOT WS-FS-OK THEN
+               MOVE "ERRO NA ABERTURA DO ARQUIVO FORNECEDOR"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1301
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN EXTEND AUDITORIA.
+      *
+       P100-FIM.
+      *
+       P300-PROCESSA.
+      *
+           MOVE SPACES                         TO WS-COD-FORNECEDOR.
+           MOVE SPACES                         TO WS-DESC-FORNECEDOR.
+           MOVE SPACES                         TO WS-CONFIRMA-TELA.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-INPUT-SCREEN.
+
+           ACCEPT  WS-COD-FORNECEDOR REVERSE-VIDEO AT 0621.
+      *
+           IF WS-COD-FORNECEDOR EQUAL SPACES THEN
+               MOVE "Q"                        TO WS-RESPOSTA-TELA
+           ELSE
+               MOVE WS-COD-FORNECEDOR          TO COD-FORNECEDOR
+      *
+               READ FORNECEDOR  INTO  WS-REG-FORNECEDOR
+                   KEY IS COD-FORNECEDOR
+                       INVALID KEY
+                           MOVE "FORNECEDOR NAO EXISTE"
+                                           TO WS-MENSAGEM
+                           DISPLAY SS-LINHA-DE-MENSAGEM
+                           ACCEPT WS-PROMPT AT 1301
+                           DISPLAY SS-LIMPA-MENSAGEM
+                       NOT INVALID KEY
+                           ACCEPT  SS-INPUT-SCREEN
+                           IF FLAG-CONFIRMA THEN
+                               PERFORM P400-EXCLUIR THRU P400-FIM
+                           END-IF
+               END-READ
+           END-IF.
+      *
+       P300-FIM.
+      *
+       P400-EXCLUIR.
+      *
+           DELETE FORNECEDOR RECORD.
+
+           IF WS-FS-FORNECEDOR NOT EQUAL ZEROS THEN
+               MOVE "ERRO NA EXCLUSAO DO REGISTRO"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1301
+               DISPLAY SS-LIMPA-MENSAGEM
+           ELSE
+               MOVE "REGISTRO EXCLUIDO OK"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1301
+               DISPLAY SS-LIMPA-MENSAGEM
+               MOVE WS-DESC-FORNECEDOR  TO AUD-VALOR-ANTERIOR
+               MOVE SPACES              TO AUD-VALOR-NOVO
+               MOVE WS-COD-FORNECEDOR   TO AUD-CHAVE
+               MOVE "E"                 TO AUD-OPERACAO
+               PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+           END-IF.
+      *
+       P400-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0704"         TO AUD-PROGRAMA.
+           MOVE "FORNECEDOR"       TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
+      *
+       P900-FIM.
+           CLOSE FORNECEDOR
+                 AUDITORIA.
+           GOBACK.
+       END PROGRAM SCMP0704.
