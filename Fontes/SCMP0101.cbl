@@ -17,15 +17,24 @@
                "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
       -        "-MERCADO\Arquivos\TP-PRODUTO.dat"
                 ORGANIZATION   IS INDEXED
-                ACCESS         IS RANDOM
+                ACCESS         IS DYNAMIC
                 RECORD KEY     IS COD-TIPO
                 FILE STATUS    IS WS-FS-TP-PRODUTO.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
       *
        DATA DIVISION.
        FILE SECTION.
        FD TP-PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\TpProduto.cpy".
+           COPY "TpProduto.cpy".
+
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
 
        WORKING-STORAGE SECTION.
       *
@@ -36,6 +45,9 @@
        77 WS-FS-TP-PRODUTO                     PIC 9(02).
            88 WS-FS-OK                         VALUE ZEROS.
            88 WS-FS-NAO-EXISTE                 VALUE 35.
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
       *
        77 WS-RESPOSTA-TELA                     PIC X(01).
            88 FLAG-SAIR                        VALUE "Q".
@@ -43,6 +55,18 @@
       *
        77 WS-MENSAGEM                          PIC X(30) VALUE SPACES.
        77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+      *
+       77 WS-FIM-DE-ARQUIVO                    PIC X(01) VALUE "N".
+           88 FLAG-EOF                         VALUE "S".
+      *
+       77 WS-DESC-DUPLICADA                    PIC X(01) VALUE SPACES.
+           88 FLAG-DESC-DUPLICADA               VALUE "S".
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
       *
        SCREEN SECTION.
       *
@@ -79,7 +103,7 @@
        01  SS-LIMPA-MENSAGEM.
            05 LINE 13 BLANK LINE.
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
            PERFORM P100-INICIALIZA THRU P100-FIM.
@@ -106,6 +130,8 @@
                DISPLAY SS-LIMPA-MENSAGEM
                PERFORM P900-FIM
            END-IF.
+      *
+           OPEN EXTEND AUDITORIA.
       *
        P100-FIM.
       *
@@ -126,31 +152,86 @@
                    ACCEPT WS-PROMPT AT 1301
                    DISPLAY SS-LIMPA-MENSAGEM
                ELSE
-                   MOVE WS-COD-TIPO                    TO COD-TIPO
-                   MOVE WS-DESC-TIPO                   TO DESC-TIPO
+                   PERFORM P305-VERIFICA-DESC-DUPLICADA THRU P305-FIM
+      *
+                   IF FLAG-DESC-DUPLICADA THEN
+                       MOVE "DESCRICAO DE TIPO JA CADASTRADA."
+                                                       TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1301
+                       DISPLAY SS-LIMPA-MENSAGEM
+                   ELSE
+                       MOVE WS-COD-TIPO                    TO COD-TIPO
+                       MOVE WS-DESC-TIPO                   TO DESC-TIPO
 
-                   WRITE   REG-TIPO-PRODUTO
-                   IF NOT WS-FS-OK
-                       IF WS-FS-TP-PRODUTO = 22 THEN
-                           MOVE "TIPO DE PRODUTO JÁ CADATRADO"
+                       WRITE   REG-TIPO-PRODUTO
+                       IF NOT WS-FS-OK
+                           IF WS-FS-TP-PRODUTO = 22 THEN
+                               MOVE "TIPO DE PRODUTO JÁ CADATRADO"
                                                        TO WS-MENSAGEM
-                           DISPLAY SS-LINHA-DE-MENSAGEM
-                           ACCEPT WS-PROMPT AT 1301
-                           DISPLAY SS-LIMPA-MENSAGEM
-                       ELSE
-                           MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                               DISPLAY SS-LINHA-DE-MENSAGEM
+                               ACCEPT WS-PROMPT AT 1301
+                               DISPLAY SS-LIMPA-MENSAGEM
+                           ELSE
+                               MOVE "ERRO NA GRAVACAO DO ARQUIVO"
                                                        TO WS-MENSAGEM
-                           DISPLAY SS-LINHA-DE-MENSAGEM
-                           ACCEPT WS-PROMPT AT 1301
-                           DISPLAY SS-LIMPA-MENSAGEM
+                               DISPLAY SS-LINHA-DE-MENSAGEM
+                               ACCEPT WS-PROMPT AT 1301
+                               DISPLAY SS-LIMPA-MENSAGEM
+                           END-IF
+                       ELSE
+                           MOVE SPACES          TO AUD-VALOR-ANTERIOR
+                           MOVE DESC-TIPO       TO AUD-VALOR-NOVO
+                           MOVE COD-TIPO        TO AUD-CHAVE
+                           MOVE "I"             TO AUD-OPERACAO
+                           PERFORM P800-GRAVA-AUDITORIA
+                                                   THRU P800-FIM
                        END-IF
                    END-IF
                END-IF
            END-IF.
       *
        P300-FIM.
+      *
+       P305-VERIFICA-DESC-DUPLICADA.
+      *
+           MOVE SPACES                         TO WS-DESC-DUPLICADA.
+           MOVE "N"                            TO WS-FIM-DE-ARQUIVO.
+           MOVE LOW-VALUES                     TO COD-TIPO.
+      *
+           START TP-PRODUTO KEY IS NOT LESS THAN COD-TIPO
+               INVALID KEY
+                   SET FLAG-EOF        TO TRUE
+           END-START.
+      *
+           PERFORM UNTIL FLAG-EOF
+               READ TP-PRODUTO NEXT RECORD
+                   AT END
+                       SET FLAG-EOF    TO TRUE
+                   NOT AT END
+                       IF DESC-TIPO EQUAL WS-DESC-TIPO THEN
+                           SET FLAG-DESC-DUPLICADA TO TRUE
+                           SET FLAG-EOF            TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *
+       P305-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0101"         TO AUD-PROGRAMA.
+           MOVE "TP-PRODUTO"       TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
       *
        P900-FIM.
-           CLOSE TP-PRODUTO.
+           CLOSE TP-PRODUTO
+                 AUDITORIA.
            GOBACK.
        END PROGRAM SCMP0101.
