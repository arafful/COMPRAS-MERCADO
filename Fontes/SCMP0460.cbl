@@ -0,0 +1,472 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 09/08/2026
+      * Purpose: ESTIMATIVA DE CUSTO DE LISTA DE COMPRAS PLANEJADA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0460.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS DYNAMIC
+                RECORD KEY     IS COD-PRODUTO
+                FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT PRC-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS DYNAMIC
+                RECORD KEY     IS CHAVE-PRECO-PRODUTO
+                FILE STATUS    IS WS-FS-PRC-PRODUTO.
+      *
+           SELECT SCMO0460     ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SCMO0460.txt"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO.
+           COPY "Produto.cpy".
+      *
+       FD PRC-PRODUTO.
+           COPY "PrcProduto.cpy".
+      *
+       FD SCMO0460.
+       01 REG-REPORT                           PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-REG-PRODUTO.
+           05 WS-COD-PRODUTO                   PIC X(14).
+           05 WS-DESC-PRODUTO                  PIC X(50).
+           05 WS-FK-COD-TIPO                   PIC X(10).
+      *
+       01 WS-DATA-COMPARA-GRP.
+           05 WS-DATA-COMPARA-REG              PIC 9(008).
+           05 WS-DATA-COMPARA-REG-R REDEFINES
+                                    WS-DATA-COMPARA-REG.
+               10 WS-DCR-ANO                   PIC 9(004).
+               10 WS-DCR-MES                   PIC 9(002).
+               10 WS-DCR-DIA                   PIC 9(002).
+      *
+       01 WS-DATA-CORRENTE.
+           05 WS-AAAA-CORRENTE                 PIC 9(04).
+           05 WS-MM-CORRENTE                   PIC 9(02).
+           05 WS-DD-CORRENTE                   PIC 9(02).
+      *
+       01 WS-TAB-ITENS.
+           05 WS-ITEM OCCURS 10 TIMES.
+               10 WS-ITEM-COD-PRODUTO          PIC X(14).
+               10 WS-ITEM-DESC-PRODUTO         PIC X(50).
+               10 WS-ITEM-QTD-DESEJADA         PIC 9(05).
+               10 WS-ITEM-VLR-UNITARIO         PIC 9(10)V99.
+               10 WS-ITEM-VLR-TOTAL            PIC 9(10)V99.
+               10 WS-ITEM-SEM-PRECO            PIC X(01).
+                   88 FLAG-ITEM-SEM-PRECO      VALUE "S" FALSE "N".
+      *
+       01 WS-LST-ITEM-LINHA.
+           05 WS-LIL-NUM                       PIC Z9.
+           05 FILLER                           PIC X(02) VALUE SPACES.
+           05 WS-LIL-COD                       PIC X(14).
+           05 FILLER                           PIC X(02) VALUE SPACES.
+           05 WS-LIL-DESC                      PIC X(28).
+           05 FILLER                           PIC X(02) VALUE SPACES.
+           05 WS-LIL-QTD                       PIC ZZZZ9.
+      *
+       77 WS-FS-PRODUTO                        PIC X(02).
+           88 WS-FS-PRD-OK                     VALUE "00".
+           88 WS-FS-PRD-NAO-EXISTE             VALUE "35".
+      *
+       77 WS-FS-PRC-PRODUTO                    PIC X(02).
+           88 WS-FS-PRC-OK                     VALUE "00".
+           88 WS-FS-PRC-NAO-EXISTE             VALUE "35".
+      *
+       77 WS-FIM-DE-ARQUIVO                    PIC X(01).
+           88 FLAG-EOF                         VALUE "S".
+      *
+       77 WS-FIM-COLETA                        PIC X(01) VALUE "N".
+           88 FLAG-FIM-COLETA                  VALUE "S" FALSE "N".
+      *
+       77 WS-MENSAGEM                          PIC X(30) VALUE SPACES.
+       77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+      *
+       77 WS-COD-PRODUTO-DIGITADO              PIC X(14) VALUE SPACES.
+       77 WS-QTD-DIGITADA                      PIC 9(05) VALUE ZEROS.
+      *
+       77 WS-QTD-ITENS                         PIC 9(02) VALUE ZEROS.
+       77 WS-IND-ITEM                          PIC 9(02) VALUE ZEROS.
+       77 WS-AT-POS                            PIC 9(04) VALUE ZEROS.
+      *
+       77 WS-MAIOR-DATA                        PIC 9(008) VALUE ZEROS.
+       77 WS-VLR-PRECO-ACHADO                  PIC 9(12)V99 VALUE ZEROS.
+       77 WS-QTD-COMPRA-ACHADA                 PIC 9(07)V999 VALUE ZEROS.
+      *
+       77 WS-QTD-ITENS-SEM-PRECO               PIC 9(02) VALUE ZEROS.
+       77 WS-TOTAL-GERAL                       PIC 9(12)V99 VALUE ZEROS.
+      *
+       01 WS-RELATORIO.
+           03 WS-LST-CAB-1.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(83) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-LST-CAB-2.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(11) VALUE "SMCO0460 - ".
+               05 FILLER   PIC X(39) VALUE
+                   "ESTIMATIVA DE CUSTO DE LISTA DE COMPRAS".
+               05 FILLER   PIC X(14) VALUE SPACES.
+               05 FILLER   PIC X(09) VALUE "EMISSAO: ".
+               05 WS-CAB-DT-SIS
+                           PIC X(10) VALUE SPACES.
+      *
+           03 WS-LST-CAB-3.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(83) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-LST-CAB-4.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(14) VALUE "CODIGO".
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(30) VALUE "DESCRICAO".
+               05 FILLER               PIC X(08) VALUE "QTD".
+               05 FILLER               PIC X(14) VALUE "VLR UNITARIO".
+               05 FILLER               PIC X(14) VALUE "VLR TOTAL".
+      *
+           03 WS-DET-ITEM.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-COD-PRD       PIC X(14) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-DSC-PRD       PIC X(30) VALUE SPACES.
+               05 WS-DET-QTD           PIC ZZZZ9.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 WS-DET-VLR-UNIT      PIC Z.ZZZ.ZZZ,99.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-DET-VLR-TOTAL     PIC Z.ZZZ.ZZZ,99.
+      *
+           03 WS-DET-ITEM-SEM-PRECO.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-COD-PRD-2     PIC X(14) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-DSC-PRD-2     PIC X(30) VALUE SPACES.
+               05 WS-DET-QTD-2         PIC ZZZZ9.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 FILLER               PIC X(30) VALUE
+                                       "SEM HISTORICO DE PRECO".
+      *
+           03 WS-LST-FINAL-0.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(50) VALUE
+                                       "NENHUM ITEM INFORMADO".
+      *
+           03 WS-LST-TOTAL-GERAL.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(30) VALUE
+                                       "TOTAL GERAL ESTIMADO.......: ".
+               05 WS-LST-VLR-TOT-GERAL PIC Z.ZZZ.ZZZ,99.
+      *
+           03 WS-LST-FINAL-1.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(30) VALUE
+                                       "ITENS SEM HISTORICO DE PRECO: ".
+               05 WS-LST-QTD-SEM-PRC   PIC Z9.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-ITEM-SCREEN.
+           05 LINE 02 COL 05 VALUE "SISTEMA DE COMPRAS DE MERCADO".
+           05 LINE 03 COL 05 VALUE
+                       "SMCP0460 - Estimativa de Custo de Lista".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 16 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 17 COL 05 VALUE
+                       "Codigo do Produto (branco encerra)....: ".
+           05 LINE 19 COL 05 VALUE
+                       "Quantidade Desejada....................: ".
+           05 LINE 21 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01  SS-LINHA-DE-MENSAGEM.
+           05 SS-MENSAGEM              PIC X(30) USING WS-MENSAGEM
+                                               LINE 23 COL 05.
+      *
+       01  SS-LIMPA-MENSAGEM.
+           05 LINE 23 BLANK LINE.
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+      *
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+      *
+           PERFORM P200-COLETA-ITENS THRU P200-FIM
+                   UNTIL FLAG-FIM-COLETA OR WS-QTD-ITENS = 10.
+      *
+           IF WS-QTD-ITENS > ZEROS THEN
+               PERFORM P300-CALCULA-ESTIMATIVA THRU P300-FIM
+               PERFORM P400-GERA-REPORT THRU P400-FIM
+           END-IF.
+      *
+           PERFORM P900-FIM.
+      *
+       P100-INICIALIZA.
+      *
+           SET WS-FS-PRD-OK        TO  TRUE.
+           SET WS-FS-PRC-OK        TO  TRUE.
+      *
+           OPEN INPUT PRODUTO
+      *
+           IF NOT WS-FS-PRD-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO. FS: "
+                       WS-FS-PRODUTO       AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN INPUT PRC-PRODUTO
+      *
+           IF NOT WS-FS-PRC-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRECO PRODUTO. FS: "
+                       WS-FS-PRC-PRODUTO   AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN OUTPUT SCMO0460.
+      *
+       P100-FIM.
+      *
+       P200-COLETA-ITENS.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-ITEM-SCREEN.
+      *
+           PERFORM P215-EXIBE-CARRINHO THRU P215-FIM.
+      *
+           MOVE SPACES                 TO WS-COD-PRODUTO-DIGITADO.
+           ACCEPT WS-COD-PRODUTO-DIGITADO REVERSE-VIDEO AT 1750.
+      *
+           IF WS-COD-PRODUTO-DIGITADO EQUAL SPACES THEN
+               SET FLAG-FIM-COLETA         TO TRUE
+           ELSE
+               MOVE WS-COD-PRODUTO-DIGITADO   TO COD-PRODUTO
+      *
+               READ PRODUTO INTO WS-REG-PRODUTO
+                   KEY IS COD-PRODUTO
+                       INVALID KEY
+                           MOVE "PRODUTO NAO CADASTRADO"
+                                               TO WS-MENSAGEM
+                           DISPLAY SS-LINHA-DE-MENSAGEM
+                           ACCEPT WS-PROMPT    AT 2301
+                           DISPLAY SS-LIMPA-MENSAGEM
+                       NOT INVALID KEY
+                           MOVE ZEROS          TO WS-QTD-DIGITADA
+                           ACCEPT WS-QTD-DIGITADA REVERSE-VIDEO AT 1950
+                           IF WS-QTD-DIGITADA EQUAL ZEROS THEN
+                               MOVE "QUANTIDADE INVALIDA"
+                                               TO WS-MENSAGEM
+                               DISPLAY SS-LINHA-DE-MENSAGEM
+                               ACCEPT WS-PROMPT    AT 2301
+                               DISPLAY SS-LIMPA-MENSAGEM
+                           ELSE
+                               ADD 1               TO WS-QTD-ITENS
+                               MOVE WS-COD-PRODUTO-DIGITADO
+                                   TO WS-ITEM-COD-PRODUTO(WS-QTD-ITENS)
+                               MOVE WS-DESC-PRODUTO
+                                   TO WS-ITEM-DESC-PRODUTO(WS-QTD-ITENS)
+                               MOVE WS-QTD-DIGITADA
+                                   TO WS-ITEM-QTD-DESEJADA(WS-QTD-ITENS)
+                           END-IF
+               END-READ
+           END-IF.
+      *
+       P200-FIM.
+      *
+       P215-EXIBE-CARRINHO.
+      *
+           MOVE ZEROS                  TO WS-IND-ITEM.
+      *
+           IF WS-QTD-ITENS > ZEROS THEN
+               PERFORM WS-QTD-ITENS TIMES
+                   ADD 1                       TO WS-IND-ITEM
+                   MOVE WS-IND-ITEM            TO WS-LIL-NUM
+                   MOVE WS-ITEM-COD-PRODUTO(WS-IND-ITEM)
+                                                TO WS-LIL-COD
+                   MOVE WS-ITEM-DESC-PRODUTO(WS-IND-ITEM)
+                                                TO WS-LIL-DESC
+                   MOVE WS-ITEM-QTD-DESEJADA(WS-IND-ITEM)
+                                                TO WS-LIL-QTD
+                   COMPUTE WS-AT-POS = ((5 + WS-IND-ITEM) * 100) + 5
+                   DISPLAY WS-LST-ITEM-LINHA AT WS-AT-POS
+               END-PERFORM
+           END-IF.
+      *
+       P215-FIM.
+      *
+       P300-CALCULA-ESTIMATIVA.
+      *
+           MOVE ZEROS                  TO WS-TOTAL-GERAL.
+           MOVE ZEROS                  TO WS-QTD-ITENS-SEM-PRECO.
+           MOVE ZEROS                  TO WS-IND-ITEM.
+      *
+           PERFORM WS-QTD-ITENS TIMES
+               ADD 1                       TO WS-IND-ITEM
+               PERFORM P310-BUSCA-ULTIMO-PRECO THRU P310-FIM
+               IF FLAG-ITEM-SEM-PRECO(WS-IND-ITEM) THEN
+                   ADD 1                   TO WS-QTD-ITENS-SEM-PRECO
+               END-IF
+           END-PERFORM.
+      *
+       P300-FIM.
+      *
+       P310-BUSCA-ULTIMO-PRECO.
+      *
+      *    *========================================================*
+      *    * PERCORRE OS PRECOS DO PRODUTO ATUAL (REPOSICIONADO COM
+      *    * START), GUARDANDO O PRECO E A QUANTIDADE DO REGISTRO
+      *    * COM A DATA MAIS RECENTE (CONVERTIDA PARA AAAAMMDD PARA
+      *    * PERMITIR A COMPARACAO).
+      *    *========================================================*
+           MOVE ZEROS                  TO WS-MAIOR-DATA.
+           MOVE ZEROS                  TO WS-VLR-PRECO-ACHADO.
+           MOVE ZEROS                  TO WS-QTD-COMPRA-ACHADA.
+           SET FLAG-ITEM-SEM-PRECO(WS-IND-ITEM) TO TRUE.
+      *
+           MOVE LOW-VALUES             TO CHAVE-PRECO-PRODUTO.
+           MOVE WS-ITEM-COD-PRODUTO(WS-IND-ITEM) TO FK-COD-PRODUTO.
+      *
+           MOVE "N"                    TO WS-FIM-DE-ARQUIVO.
+      *
+           START PRC-PRODUTO KEY IS NOT LESS THAN CHAVE-PRECO-PRODUTO
+               INVALID KEY
+                   SET FLAG-EOF        TO TRUE
+           END-START.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               READ PRC-PRODUTO NEXT RECORD
+                   AT END
+                       SET FLAG-EOF    TO TRUE
+                   NOT AT END
+                       IF FK-COD-PRODUTO NOT EQUAL
+                                   WS-ITEM-COD-PRODUTO(WS-IND-ITEM) THEN
+                           SET FLAG-EOF    TO TRUE
+                       ELSE
+                           MOVE ANO-PRECO      TO WS-DCR-ANO
+                           MOVE MES-PRECO      TO WS-DCR-MES
+                           MOVE DIA-PRECO      TO WS-DCR-DIA
+                           IF WS-DATA-COMPARA-REG > WS-MAIOR-DATA THEN
+                               MOVE WS-DATA-COMPARA-REG
+                                               TO WS-MAIOR-DATA
+                               MOVE VLR-PRECO  TO WS-VLR-PRECO-ACHADO
+                               MOVE QTD-COMPRA TO WS-QTD-COMPRA-ACHADA
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *
+           IF WS-MAIOR-DATA > ZEROS THEN
+               SET FLAG-ITEM-SEM-PRECO(WS-IND-ITEM) TO FALSE
+               IF WS-QTD-COMPRA-ACHADA > ZEROS THEN
+                   COMPUTE WS-ITEM-VLR-UNITARIO(WS-IND-ITEM) ROUNDED =
+                           WS-VLR-PRECO-ACHADO / WS-QTD-COMPRA-ACHADA
+               ELSE
+                   MOVE WS-VLR-PRECO-ACHADO
+                               TO WS-ITEM-VLR-UNITARIO(WS-IND-ITEM)
+               END-IF
+               COMPUTE WS-ITEM-VLR-TOTAL(WS-IND-ITEM) ROUNDED =
+                       WS-ITEM-VLR-UNITARIO(WS-IND-ITEM) *
+                       WS-ITEM-QTD-DESEJADA(WS-IND-ITEM)
+               ADD WS-ITEM-VLR-TOTAL(WS-IND-ITEM) TO WS-TOTAL-GERAL
+           END-IF.
+      *
+       P310-FIM.
+      *
+       P400-GERA-REPORT.
+      *
+           PERFORM P410-DATA-DO-SISTEMA THRU P410-FIM.
+      *
+           WRITE REG-REPORT    FROM WS-LST-CAB-1.
+           WRITE REG-REPORT    FROM WS-LST-CAB-2.
+           WRITE REG-REPORT    FROM WS-LST-CAB-3.
+           WRITE REG-REPORT    FROM WS-LST-CAB-4.
+      *
+           MOVE ZEROS                  TO WS-IND-ITEM.
+      *
+           PERFORM WS-QTD-ITENS TIMES
+               ADD 1                       TO WS-IND-ITEM
+               IF FLAG-ITEM-SEM-PRECO(WS-IND-ITEM) THEN
+                   MOVE WS-ITEM-COD-PRODUTO(WS-IND-ITEM)
+                                               TO WS-DET-COD-PRD-2
+                   MOVE WS-ITEM-DESC-PRODUTO(WS-IND-ITEM)
+                                               TO WS-DET-DSC-PRD-2
+                   MOVE WS-ITEM-QTD-DESEJADA(WS-IND-ITEM)
+                                               TO WS-DET-QTD-2
+                   WRITE REG-REPORT    FROM WS-DET-ITEM-SEM-PRECO
+               ELSE
+                   MOVE WS-ITEM-COD-PRODUTO(WS-IND-ITEM)
+                                               TO WS-DET-COD-PRD
+                   MOVE WS-ITEM-DESC-PRODUTO(WS-IND-ITEM)
+                                               TO WS-DET-DSC-PRD
+                   MOVE WS-ITEM-QTD-DESEJADA(WS-IND-ITEM)
+                                               TO WS-DET-QTD
+                   MOVE WS-ITEM-VLR-UNITARIO(WS-IND-ITEM)
+                                               TO WS-DET-VLR-UNIT
+                   MOVE WS-ITEM-VLR-TOTAL(WS-IND-ITEM)
+                                               TO WS-DET-VLR-TOTAL
+                   WRITE REG-REPORT    FROM WS-DET-ITEM
+               END-IF
+           END-PERFORM.
+      *
+           WRITE REG-REPORT    FROM WS-LST-CAB-3.
+           MOVE WS-TOTAL-GERAL         TO WS-LST-VLR-TOT-GERAL.
+           WRITE REG-REPORT    FROM WS-LST-TOTAL-GERAL.
+           MOVE WS-QTD-ITENS-SEM-PRECO TO WS-LST-QTD-SEM-PRC.
+           WRITE REG-REPORT    FROM WS-LST-FINAL-1.
+      *
+       P400-FIM.
+      *
+       P410-DATA-DO-SISTEMA.
+      *
+           ACCEPT  WS-DATA-CORRENTE FROM DATE YYYYMMDD.
+      *
+           STRING  WS-DD-CORRENTE "/"
+                   WS-MM-CORRENTE "/"
+                   WS-AAAA-CORRENTE    INTO    WS-CAB-DT-SIS.
+      *
+       P410-FIM.
+      *
+       P900-FIM.
+           CLOSE   PRODUTO
+                   PRC-PRODUTO
+                   SCMO0460.
+           GOBACK.
+       END PROGRAM SCMP0460.
