@@ -26,12 +26,19 @@
                 ORGANIZATION   IS LINE SEQUENTIAL
                 ACCESS         IS SEQUENTIAL
                 FILE STATUS    IS WS-FS-CARGAPRD.
+      *
+           SELECT SUSP-PRD ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO-SUSPENSO.prn"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-SUSPPRD.
       *
            SELECT PRODUTO ASSIGN TO
                "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
       -        "-MERCADO\Arquivos\PRODUTO.dat"
                 ORGANIZATION   IS INDEXED
-                ACCESS         IS RANDOM
+                ACCESS         IS DYNAMIC
                 RECORD KEY     IS COD-PRODUTO
                 FILE STATUS    IS WS-FS-PRODUTO.
       *
@@ -42,6 +49,17 @@
                 ACCESS         IS RANDOM
                 RECORD KEY     IS COD-TIPO
                 FILE STATUS    IS WS-FS-TP-PRODUTO.
+      *
+           SELECT CKP-PRD ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO-CHECKPOINT.dat"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-CKPPRD.
+      *
+           SELECT SORT-DUP-PRD ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SORT-DUP-PRD.txt".
       *
        DATA DIVISION.
        FILE SECTION.
@@ -55,14 +73,33 @@
            05 FD-DESC-PRODUTO-CARGA            PIC X(50).
            05 FD-TIPO-PRODUTO-CARGA            PIC X(10).
            05 FILLER                           PIC X(02).
+           05 FD-VALIDADE-DIAS-CARGA           PIC 9(04).
+       01  FD-TRAILER-CARGA-PRODUTO
+                       REDEFINES FD-REGISTRO-CARGA-PRODUTO.
+           05 FD-MARCA-TRAILER-PRD             PIC X(03).
+           05 FD-QTD-REGISTROS-CARGA           PIC 9(05).
+           05 FILLER                           PIC X(71).
+      *
+       FD SUSP-PRD.
+       01  FD-REGISTRO-SUSPENSO-PRODUTO.
+           05 FD-COD-PRODUTO-SUSPENSO          PIC X(13).
+           05 FD-DESC-PRODUTO-SUSPENSO         PIC X(50).
+           05 FD-TIPO-PRODUTO-SUSPENSO         PIC X(10).
+           05 FILLER                           PIC X(02).
       *
        FD PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\Produto.cpy".
+           COPY "Produto.cpy".
 
        FD TP-PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\TpProduto.cpy".
+           COPY "TpProduto.cpy".
+      *
+       FD CKP-PRD.
+       01  FD-REGISTRO-CHECKPOINT-PRODUTO.
+           05 FD-CKP-COD-PRODUTO                PIC X(13).
+      *
+       SD SORT-DUP-PRD.
+       01  REG-SORT-DUP-PRD.
+           05 SD-COD-PRODUTO-DUP                PIC X(13).
       *
        WORKING-STORAGE SECTION.
       *
@@ -71,16 +108,62 @@
            05 WS-DESC-PRODUTO                  PIC X(50).
            05 WS-FK-COD-TIPO                   PIC X(10).
            05 FILLER                           PIC X(02).
+           05 WS-VALIDADE-DIAS                 PIC 9(04).
       *
        01 WS-REG-TIPO-PRODUTO.
            05 WS-COD-TIPO                      PIC X(10).
            05 WS-DESC-TIPO                     PIC X(50).
       *
        01 WS-LKS-AREA.
-           05 WS-LKS-CODIGO-DE-BARRAS.
-               10 WS-LKS-CODIGO-PRODUTO        PIC X(012).
-               10 WS-LKS-DIGITO-VERIFICADOR    PIC X(001).
+           05 WS-LKS-CODIGO-DE-BARRAS          PIC X(013).
+           05 WS-LKS-TAMANHO-CODIGO            PIC 9(002).
            05 WS-LKS-RETORNO                   PIC 9(001).
+      *
+       77 WS-TAMANHO-CODIGO                    PIC 9(002) VALUE ZEROS.
+           88 WS-TAMANHO-CODIGO-VALIDO         VALUE 08 12 13.
+      *
+      *    *========================================================*
+      *    * LAYOUT ALTERNATIVO DE CARGA - ALEM DO POSICIONAL FIXO,
+      *    * O ARQUIVO DE CARGA PODE VIR COM OS CAMPOS SEPARADOS POR
+      *    * ";" (CSV). O LAYOUT E DETECTADO LINHA A LINHA.
+      *    *========================================================*
+       77 WS-QTD-PONTO-VIRGULA                 PIC 9(02) VALUE ZEROS.
+       77 WS-FORMATO-CARGA                     PIC X(01) VALUE "N".
+           88 FLAG-CSV-CARGA                   VALUE "S" FALSE "N".
+      *
+       01 WS-CSV-TRAILER-CARGA.
+           05 WS-CSV-MARCA-TRAILER             PIC X(03).
+           05 WS-CSV-QTD-REGISTROS             PIC X(05).
+      *
+      *    *========================================================*
+      *    * PRE-PASS DE CODIGO DE BARRAS DUPLICADO - O ARQUIVO DE
+      *    * CARGA E ORDENADO PELO CODIGO DE PRODUTO ANTES DA CARGA
+      *    * PROPRIAMENTE DITA, PARA DETECTAR CODIGOS REPETIDOS DENTRO
+      *    * DO PROPRIO ARQUIVO. OS CODIGOS ACHADOS FICAM NUMA TABELA
+      *    * CONSULTADA DURANTE A VALIDACAO DE CADA REGISTRO.
+      *    *========================================================*
+       01 WS-TAB-DUPLICADOS-CARGA.
+           05 WS-TAB-COD-DUPLICADO      PIC X(13) OCCURS 500 TIMES.
+      *
+       77 WS-QTD-DUP-BARRAS                    PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-DUP-TAB                       PIC 9(05) VALUE ZEROS.
+       77 WS-IND-DUP                           PIC 9(05) VALUE ZEROS.
+       77 WS-COD-PRODUTO-ANTERIOR              PIC X(13) VALUE SPACES.
+       77 WS-FIM-PREPASS                       PIC X(01) VALUE "N".
+           88 FLAG-EOF-PREPASS                 VALUE "S" FALSE "N".
+       77 WS-ACHOU-DUP-CARGA                   PIC X(01) VALUE SPACES.
+           88 FLAG-ACHOU-DUP-CARGA             VALUE "S".
+       77 WS-TAB-DUP-ESTOUROU                  PIC X(01) VALUE "N".
+           88 FLAG-TAB-DUP-ESTOUROU            VALUE "S" FALSE "N".
+      *
+      *    *========================================================*
+      *    * RELATORIO DE DIFERENCA (ANTES/DEPOIS) DA CARGA - CONTA O
+      *    * TOTAL DE PRODUTOS CADASTRADOS ANTES E DEPOIS DO PROCESSA-
+      *    * MENTO, PELO MESMO SCAN COMPLETO USADO EM SCMP0450/SCMP0470.
+      *    *========================================================*
+       77 WS-QTD-PRODUTOS-SCAN                 PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-PRODUTOS-ANTES                PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-PRODUTOS-DEPOIS               PIC 9(07) VALUE ZEROS.
 
       *
        01 WS-REPORT-CARGA.
@@ -148,9 +231,52 @@
                05 FILLER               PIC X(20) VALUE
                                        "TOTAL DE REGISTROS: ".
                05 WS-LISTA-QTD-TOT     PIC 999 VALUE ZEROS.
+      *
+           03 WS-LST-FINAL-CONTROLE.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 FILLER               PIC X(28) VALUE
+                               "QTD. ESPERADA NO TRAILER.: ".
+               05 WS-LISTA-QTD-ESP     PIC 9(05) VALUE ZEROS.
+      *
+           03 WS-LST-FINAL-SEM-TRAILER.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 FILLER               PIC X(50) VALUE
+                   "*** TRAILER DE CONTROLE NAO ENCONTRADO ***".
+      *
+           03 WS-LST-FINAL-DIVERGENCIA.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 FILLER               PIC X(50) VALUE
+                   "*** DIVERGENCIA: QTD. DIFERE DO TRAILER ***".
+      *
+           03 WS-LST-FINAL-QTD-ANTES.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 FILLER               PIC X(28) VALUE
+                               "PRODUTOS ANTES DA CARGA..: ".
+               05 WS-LISTA-QTD-ANTES   PIC Z(6)9 VALUE ZEROS.
+      *
+           03 WS-LST-FINAL-QTD-DEPOIS.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 FILLER               PIC X(28) VALUE
+                               "PRODUTOS APOS A CARGA....: ".
+               05 WS-LISTA-QTD-DEPOIS  PIC Z(6)9 VALUE ZEROS.
+      *
+           03 WS-LST-FINAL-QTD-VARIACAO.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 FILLER               PIC X(28) VALUE
+                               "VARIACAO LIQUIDA NA CARGA: ".
+               05 WS-LISTA-QTD-VARIACAO PIC Z(6)9 VALUE ZEROS.
+      *
+           03 WS-LST-FINAL-DUP-ESTOUROU.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 FILLER               PIC X(70) VALUE
+                   "*** LIMITE DE DUPLICADOS RASTREADOS EXCEDIDO - NEM
+      -                "TODOS VALIDADOS **".
       *
        77 WS-FS-CARGAPRD                       PIC X(02).
            88 WS-FS-CARGAPRD-OK                VALUE "00".
+      *
+       77 WS-FS-SUSPPRD                        PIC X(02).
+           88 WS-FS-SUSPPRD-OK                 VALUE "00".
       *
        77 WS-FS-PRODUTO                        PIC X(02).
            88 WS-FS-PROD-OK                    VALUE "00".
@@ -166,15 +292,41 @@
       *
        77 WS-MENSAGEM                          PIC X(50) VALUE SPACES.
        77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+       77 WS-VALIDA-REGISTRO                   PIC X(01) VALUE SPACES.
+           88 FLAG-REGISTRO-OK                 VALUE "S".
+           88 FLAG-REGISTRO-COM-ERRO           VALUE SPACES.
        77 WS-VALIDA-PRODUTO                    PIC X(01) VALUE SPACES.
            88 FLAG-PRODUTO-VALIDO              VALUE "S".
        77 WS-ACHOU-TIPO-PRODUTO                PIC X(01) VALUE SPACES.
            88 FLAG-TP-PROD-VALIDO              VALUE "S".
+      *
+       77 WS-VALIDA-TRAILER                    PIC X(01) VALUE SPACES.
+           88 FLAG-TRAILER-RECEBIDO            VALUE "S".
+       77 WS-QTD-REG-ESPERADO                  PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-REG-PROCESSADO                PIC 9(05) VALUE ZEROS.
+      *
+       77 WS-FS-CKPPRD                         PIC X(02).
+           88 WS-FS-CKPPRD-OK                  VALUE "00".
+           88 WS-FS-CKPPRD-NAO-EXISTE          VALUE "35".
+       77 WS-CKP-ULTIMO-COD                    PIC X(13) VALUE SPACES.
+       77 WS-MODO-SKIP                         PIC X(01) VALUE SPACES.
+           88 FLAG-MODO-SKIP                   VALUE "S".
+      *
+       77 WS-MODO-EXECUCAO                     PIC X(01) VALUE SPACES.
+           88 FLAG-MODO-AUTOMATICO             VALUE "S".
+      *
+       01 WS-DATA-BACKUP.
+           05 WS-BKP-AAAA                      PIC 9(04).
+           05 WS-BKP-MM                        PIC 9(02).
+           05 WS-BKP-DD                        PIC 9(02).
+      *
+       77 WS-CMD-BACKUP                        PIC X(200) VALUE SPACES.
       *
        LINKAGE SECTION.
       *
        01 LK-COM-AREA.
            03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
       *
        SCREEN SECTION.
       *
@@ -222,13 +374,24 @@
            SET WS-FS-TP-OK             TO  TRUE.
            MOVE SPACES                 TO WS-RESPOSTA-TELA.
 
+           ACCEPT WS-MODO-EXECUCAO FROM ENVIRONMENT
+                                   "SCMP-CARGA-AUTOMATICA".
+
            PERFORM P105-ABRE-REPORT THRU P105-FIM.
 
+           PERFORM P117-PREPASS-DUPLICADOS THRU P117-FIM.
+
            PERFORM P110-ABRE-CARGA THRU P110-FIM.
 
+           PERFORM P115-ABRE-SUSPENSO THRU P115-FIM.
+
+           PERFORM P119-BACKUP-PRODUTO THRU P119-FIM.
+
            PERFORM P120-ABRE-PRODUTO THRU P120-FIM.
 
            PERFORM P130-ABRE-TP-PRODUTO THRU P130-FIM.
+
+           PERFORM P135-LE-CHECKPOINT THRU P135-FIM.
       *
        P100-FIM.
       *
@@ -237,6 +400,84 @@
            OPEN OUTPUT SCMO0200.
       *
        P105-FIM.
+      *
+       P117-PREPASS-DUPLICADOS.
+      *
+           MOVE ZEROS                  TO WS-QTD-DUP-BARRAS.
+           MOVE ZEROS                  TO WS-QTD-DUP-TAB.
+      *
+           SORT SORT-DUP-PRD
+                   ON ASCENDING    KEY SD-COD-PRODUTO-DUP
+               INPUT   PROCEDURE IS P117A-CARGA-ENTRADA
+                               THRU P117A-FIM
+               OUTPUT  PROCEDURE IS P117B-CARGA-SAIDA
+                               THRU P117B-FIM.
+      *
+       P117-FIM.
+      *
+       P117A-CARGA-ENTRADA.
+      *
+           OPEN INPUT CARGA-PRD.
+           SET FLAG-EOF-PREPASS        TO FALSE.
+      *
+           PERFORM UNTIL FLAG-EOF-PREPASS
+               READ CARGA-PRD  INTO    WS-REG-PRODUTO
+                   AT END
+                       SET FLAG-EOF-PREPASS TO TRUE
+                   NOT AT END
+                       IF FD-MARCA-TRAILER-PRD NOT EQUAL "FIM"
+                           PERFORM P402-DETECTA-FORMATO-CARGA
+                                                   THRU P402-FIM
+                           IF FLAG-CSV-CARGA
+                               PERFORM P404-DIVIDE-REGISTRO-CSV
+                                                   THRU P404-FIM
+                           END-IF
+                           MOVE WS-COD-PRODUTO  TO SD-COD-PRODUTO-DUP
+                           RELEASE REG-SORT-DUP-PRD
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *
+           CLOSE CARGA-PRD.
+      *
+       P117A-FIM.
+      *
+       P117B-CARGA-SAIDA.
+      *
+           MOVE SPACES                 TO WS-COD-PRODUTO-ANTERIOR.
+           SET FLAG-EOF-PREPASS        TO FALSE.
+      *
+           PERFORM UNTIL FLAG-EOF-PREPASS
+               RETURN SORT-DUP-PRD
+                   AT END
+                       SET FLAG-EOF-PREPASS TO TRUE
+                   NOT AT END
+                       IF SD-COD-PRODUTO-DUP NOT EQUAL SPACES
+                          AND SD-COD-PRODUTO-DUP EQUAL
+                                              WS-COD-PRODUTO-ANTERIOR
+                           PERFORM P117C-REGISTRA-DUPLICADO
+                                                   THRU P117C-FIM
+                       END-IF
+                       MOVE SD-COD-PRODUTO-DUP
+                                       TO WS-COD-PRODUTO-ANTERIOR
+               END-RETURN
+           END-PERFORM.
+      *
+       P117B-FIM.
+      *
+       P117C-REGISTRA-DUPLICADO.
+      *
+           ADD 1                       TO WS-QTD-DUP-BARRAS.
+      *
+           IF WS-QTD-DUP-TAB < 500
+               ADD 1                   TO WS-QTD-DUP-TAB
+               MOVE SD-COD-PRODUTO-DUP
+                       TO WS-TAB-COD-DUPLICADO(WS-QTD-DUP-TAB)
+           ELSE
+               SET FLAG-TAB-DUP-ESTOUROU TO TRUE
+           END-IF.
+      *
+       P117C-FIM.
       *
        P110-ABRE-CARGA.
       *
@@ -245,14 +486,58 @@
            IF NOT WS-FS-CARGAPRD-OK THEN
                STRING "ERRO NA ABERTURA DO ARQUIVO DE CARGA FS: "
                        WS-FS-CARGAPRD    INTO WS-MENSAGEM
-               DISPLAY SS-CLEAR-SCREEN
-               DISPLAY SS-LINHA-DE-MENSAGEM
-               ACCEPT WS-PROMPT AT 1401
-               DISPLAY SS-LIMPA-MENSAGEM
+               IF FLAG-MODO-AUTOMATICO THEN
+                   DISPLAY WS-MENSAGEM
+               ELSE
+                   DISPLAY SS-CLEAR-SCREEN
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1401
+                   DISPLAY SS-LIMPA-MENSAGEM
+               END-IF
                PERFORM P900-FIM
            END-IF.
       *
        P110-FIM.
+      *
+       P115-ABRE-SUSPENSO.
+      *
+           OPEN OUTPUT SUSP-PRD.
+      *
+           IF NOT WS-FS-SUSPPRD-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO SUSPENSO FS: "
+                       WS-FS-SUSPPRD    INTO WS-MENSAGEM
+               IF FLAG-MODO-AUTOMATICO THEN
+                   DISPLAY WS-MENSAGEM
+               ELSE
+                   DISPLAY SS-CLEAR-SCREEN
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1401
+                   DISPLAY SS-LIMPA-MENSAGEM
+               END-IF
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P115-FIM.
+      *
+       P119-BACKUP-PRODUTO.
+      *
+           ACCEPT  WS-DATA-BACKUP FROM DATE YYYYMMDD.
+
+           MOVE SPACES                 TO WS-CMD-BACKUP.
+
+           STRING
+               "copy /Y "
+               """F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\C
+      -        "OMPRAS-MERCADO\Arquivos\PRODUTO.dat"" "
+               """F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\C
+      -        "OMPRAS-MERCADO\Arquivos\PRODUTO_"
+               WS-BKP-AAAA WS-BKP-MM WS-BKP-DD
+               ".dat"""
+                   INTO WS-CMD-BACKUP.
+
+           CALL "SYSTEM" USING WS-CMD-BACKUP.
+      *
+       P119-FIM.
       *
        P120-ABRE-PRODUTO.
       *
@@ -265,10 +550,14 @@
            IF NOT WS-FS-PROD-OK THEN
                STRING "ERRO NA ABERTURA DO ARQUIVO PRODUTO FS: "
                        WS-FS-PRODUTO    INTO WS-MENSAGEM
-               DISPLAY SS-CLEAR-SCREEN
-               DISPLAY SS-LINHA-DE-MENSAGEM
-               ACCEPT WS-PROMPT AT 1401
-               DISPLAY SS-LIMPA-MENSAGEM
+               IF FLAG-MODO-AUTOMATICO THEN
+                   DISPLAY WS-MENSAGEM
+               ELSE
+                   DISPLAY SS-CLEAR-SCREEN
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1401
+                   DISPLAY SS-LIMPA-MENSAGEM
+               END-IF
                PERFORM P900-FIM
            END-IF.
       *
@@ -281,14 +570,65 @@
            IF NOT WS-FS-TP-OK THEN
                STRING "ERRO NA ABERTURA DO ARQUIVO TP-PRODUTO FS: "
                        WS-FS-TP-PRODUTO    INTO WS-MENSAGEM
-               DISPLAY SS-CLEAR-SCREEN
-               DISPLAY SS-LINHA-DE-MENSAGEM
-               ACCEPT WS-PROMPT AT 1401
-               DISPLAY SS-LIMPA-MENSAGEM
+               IF FLAG-MODO-AUTOMATICO THEN
+                   DISPLAY WS-MENSAGEM
+               ELSE
+                   DISPLAY SS-CLEAR-SCREEN
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1401
+                   DISPLAY SS-LIMPA-MENSAGEM
+               END-IF
                PERFORM P900-FIM
            END-IF.
       *
        P130-FIM.
+      *
+       P135-LE-CHECKPOINT.
+      *
+           MOVE SPACES                 TO WS-MODO-SKIP.
+           MOVE SPACES                 TO WS-CKP-ULTIMO-COD.
+
+           OPEN INPUT CKP-PRD.
+
+           IF WS-FS-CKPPRD-OK THEN
+               READ CKP-PRD INTO WS-CKP-ULTIMO-COD
+                   AT END
+                       MOVE SPACES      TO WS-CKP-ULTIMO-COD
+               END-READ
+
+               IF WS-CKP-ULTIMO-COD NOT EQUAL SPACES THEN
+                   SET FLAG-MODO-SKIP   TO TRUE
+               END-IF
+
+               CLOSE CKP-PRD
+           END-IF.
+      *
+       P135-FIM.
+      *
+       P112-CONTA-PRODUTOS.
+      *
+           MOVE ZEROS                  TO WS-QTD-PRODUTOS-SCAN.
+           MOVE LOW-VALUES             TO COD-PRODUTO.
+      *
+           START PRODUTO KEY IS NOT LESS THAN COD-PRODUTO
+               INVALID KEY
+                   SET WS-FS-PROD-NAO-EXISTE TO TRUE
+           END-START.
+      *
+           IF WS-FS-PROD-OK THEN
+               PERFORM UNTIL WS-FS-PROD-NAO-EXISTE
+                   READ PRODUTO NEXT RECORD
+                       AT END
+                           SET WS-FS-PROD-NAO-EXISTE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-QTD-PRODUTOS-SCAN
+                   END-READ
+               END-PERFORM
+           END-IF.
+      *
+           SET WS-FS-PROD-OK           TO TRUE.
+      *
+       P112-FIM.
       *
        P300-PROCESSA.
       *
@@ -300,16 +640,28 @@
            MOVE SPACES             TO WS-VALIDA-PRODUTO.
            MOVE SPACES             TO WS-ACHOU-TIPO-PRODUTO.
       *
-           DISPLAY SS-CLEAR-SCREEN.
-           DISPLAY SS-INPUT-SCREEN.
-           ACCEPT  SS-INPUT-SCREEN.
+           IF FLAG-MODO-AUTOMATICO THEN
+               SET FLAG-GRAVAR         TO TRUE
+           ELSE
+               DISPLAY SS-CLEAR-SCREEN
+               DISPLAY SS-INPUT-SCREEN
+               ACCEPT  SS-INPUT-SCREEN
+           END-IF.
       *
            IF FLAG-GRAVAR THEN
                PERFORM P510-INICIALIZA-RELATORIO THRU P510-FIM
 
+               PERFORM P112-CONTA-PRODUTOS THRU P112-FIM
+               MOVE WS-QTD-PRODUTOS-SCAN TO WS-QTD-PRODUTOS-ANTES
+
                PERFORM P400-PROCESSA-CARGA THRU P400-FIM
                                            UNTIL FLAG-SAIR
 
+               PERFORM P430-LIMPA-CHECKPOINT THRU P430-FIM
+
+               PERFORM P112-CONTA-PRODUTOS THRU P112-FIM
+               MOVE WS-QTD-PRODUTOS-SCAN TO WS-QTD-PRODUTOS-DEPOIS
+
                PERFORM P520-FINALIZA-RELATORIO THRU P520-FIM
            END-IF.
       *
@@ -319,13 +671,50 @@
 
            READ CARGA-PRD  INTO    WS-REG-PRODUTO
                NOT AT END
-                   PERFORM P405-VALIDA-PRODUTO THRU P405-FIM
-      *
-                   IF FLAG-PRODUTO-VALIDO
-                       PERFORM P410-VALIDA-TIPO-PRODUTO THRU P410-FIM
+                   PERFORM P402-DETECTA-FORMATO-CARGA THRU P402-FIM
+      *
+                   IF FD-MARCA-TRAILER-PRD EQUAL "FIM" THEN
+                       IF FLAG-CSV-CARGA
+                           PERFORM P403-LE-TRAILER-CSV THRU P403-FIM
+                       ELSE
+                           MOVE FD-QTD-REGISTROS-CARGA
+                                           TO WS-QTD-REG-ESPERADO
+                       END-IF
+                       SET FLAG-TRAILER-RECEBIDO TO TRUE
+                       SET FLAG-SAIR             TO TRUE
+                   ELSE
+                       IF FLAG-CSV-CARGA
+                           PERFORM P404-DIVIDE-REGISTRO-CSV
+                                                   THRU P404-FIM
+                       END-IF
       *
-                       IF FLAG-TP-PROD-VALIDO
-                           PERFORM P420-GRAVA-PRODUTO THRU P420-FIM
+                       IF FLAG-MODO-SKIP
+                           IF WS-COD-PRODUTO EQUAL WS-CKP-ULTIMO-COD
+                               MOVE SPACES             TO WS-MODO-SKIP
+                           END-IF
+                       ELSE
+                           ADD 1                TO WS-QTD-REG-PROCESSADO
+                           SET FLAG-REGISTRO-OK TO  TRUE
+      *
+                           PERFORM P405-VALIDA-PRODUTO THRU P405-FIM
+      *
+                           IF FLAG-PRODUTO-VALIDO
+                               PERFORM P410-VALIDA-TIPO-PRODUTO
+                                               THRU P410-FIM
+      *
+                               IF FLAG-TP-PROD-VALIDO
+                                   PERFORM P420-GRAVA-PRODUTO
+                                                   THRU P420-FIM
+                               ELSE
+                                   SET FLAG-REGISTRO-COM-ERRO TO TRUE
+                               END-IF
+                           ELSE
+                               SET FLAG-REGISTRO-COM-ERRO  TO TRUE
+                           END-IF
+      *
+                           IF FLAG-REGISTRO-COM-ERRO
+                               PERFORM P406-GRAVA-SUSPENSO THRU P406-FIM
+                           END-IF
                        END-IF
                    END-IF
                AT END
@@ -333,6 +722,43 @@
            END-READ.
       *
        P400-FIM.
+      *
+       P402-DETECTA-FORMATO-CARGA.
+      *
+           MOVE ZEROS                  TO WS-QTD-PONTO-VIRGULA.
+           INSPECT FD-REGISTRO-CARGA-PRODUTO
+                       TALLYING WS-QTD-PONTO-VIRGULA FOR ALL ";".
+      *
+           IF WS-QTD-PONTO-VIRGULA GREATER THAN ZEROS THEN
+               SET FLAG-CSV-CARGA           TO TRUE
+           ELSE
+               SET FLAG-CSV-CARGA           TO FALSE
+           END-IF.
+      *
+       P402-FIM.
+      *
+       P403-LE-TRAILER-CSV.
+      *
+           UNSTRING FD-REGISTRO-CARGA-PRODUTO DELIMITED BY ";"
+               INTO WS-CSV-MARCA-TRAILER
+                    WS-CSV-QTD-REGISTROS
+           END-UNSTRING.
+      *
+           MOVE WS-CSV-QTD-REGISTROS    TO WS-QTD-REG-ESPERADO.
+      *
+       P403-FIM.
+      *
+       P404-DIVIDE-REGISTRO-CSV.
+      *
+           MOVE ZEROS                  TO WS-VALIDADE-DIAS.
+           UNSTRING FD-REGISTRO-CARGA-PRODUTO DELIMITED BY ";"
+               INTO WS-COD-PRODUTO
+                    WS-DESC-PRODUTO
+                    WS-FK-COD-TIPO
+                    WS-VALIDADE-DIAS
+           END-UNSTRING.
+      *
+       P404-FIM.
       *
        P405-VALIDA-PRODUTO.
       *
@@ -349,8 +775,10 @@
                WRITE FD-REG-REPORT     FROM    WS-LST-DET-1
                WRITE FD-REG-REPORT     FROM    WS-LST-DET-ERRO
            ELSE
-               IF WS-COD-PRODUTO IS NUMERIC
+               PERFORM P408-DETECTA-TAMANHO-CODIGO THRU P408-FIM
+               IF WS-TAMANHO-CODIGO-VALIDO
                    MOVE WS-COD-PRODUTO TO WS-LKS-CODIGO-DE-BARRAS
+                   MOVE WS-TAMANHO-CODIGO TO WS-LKS-TAMANHO-CODIGO
                    CALL "SCMP0902" USING WS-LKS-AREA
                    EVALUATE WS-LKS-RETORNO
                        WHEN    0
@@ -385,6 +813,10 @@
                END-IF
            END-IF.
 
+           IF FLAG-PRODUTO-VALIDO THEN
+               PERFORM P409-VERIFICA-DUPLICADO-CARGA THRU P409-FIM
+           END-IF.
+
            IF FLAG-PRODUTO-VALIDO THEN
                MOVE WS-COD-PRODUTO TO COD-PRODUTO
                READ PRODUTO
@@ -407,6 +839,62 @@
            END-IF.
       *
        P405-FIM.
+      *
+       P409-VERIFICA-DUPLICADO-CARGA.
+      *
+           MOVE ZEROS                  TO WS-IND-DUP.
+           MOVE SPACES                 TO WS-ACHOU-DUP-CARGA.
+      *
+           PERFORM WS-QTD-DUP-TAB TIMES
+               ADD 1 TO WS-IND-DUP
+               IF NOT FLAG-ACHOU-DUP-CARGA
+                   IF WS-TAB-COD-DUPLICADO(WS-IND-DUP) EQUAL
+                                                       WS-COD-PRODUTO
+                       SET FLAG-ACHOU-DUP-CARGA TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+           IF FLAG-ACHOU-DUP-CARGA THEN
+               MOVE SPACES              TO WS-VALIDA-PRODUTO
+               MOVE WS-COD-PRODUTO      TO WS-LISTA-COD-PRODUTO
+               MOVE WS-DESC-PRODUTO     TO WS-LISTA-DESC-PRODUTO
+               MOVE WS-FK-COD-TIPO      TO WS-LISTA-COD-TIPO
+               MOVE "CODIGO DE PRODUTO DUPLICADO NO ARQUIVO DE CARGA."
+                                        TO WS-LISTA-ERRO-REPORT
+               ADD 1                    TO WS-LISTA-QTD-ERR
+               ADD 1                    TO WS-LISTA-QTD-TOT
+
+               WRITE FD-REG-REPORT      FROM    WS-LST-DET-1
+               WRITE FD-REG-REPORT      FROM    WS-LST-DET-ERRO
+           END-IF.
+      *
+       P409-FIM.
+      *
+       P408-DETECTA-TAMANHO-CODIGO.
+      *
+      *    *========================================================*
+      *    * O CODIGO DE PRODUTO VEM ALINHADO A ESQUERDA, PREENCHIDO
+      *    * COM ESPACOS A DIREITA - O TAMANHO PREENCHIDO DEFINE SE O
+      *    * DIGITO VERIFICADOR SERA CONFERIDO COMO EAN-8, UPC-A OU
+      *    * EAN-13.
+      *    *========================================================*
+           MOVE ZEROS                          TO WS-TAMANHO-CODIGO.
+
+           EVALUATE TRUE
+               WHEN WS-COD-PRODUTO(9:5)  EQUAL SPACES
+                AND WS-COD-PRODUTO(1:8)  IS NUMERIC
+                   MOVE 08                     TO WS-TAMANHO-CODIGO
+               WHEN WS-COD-PRODUTO(13:1) EQUAL SPACE
+                AND WS-COD-PRODUTO(1:12) IS NUMERIC
+                   MOVE 12                     TO WS-TAMANHO-CODIGO
+               WHEN WS-COD-PRODUTO        IS NUMERIC
+                   MOVE 13                     TO WS-TAMANHO-CODIGO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      *
+       P408-FIM.
       *
        P410-VALIDA-TIPO-PRODUTO.
       *
@@ -437,6 +925,7 @@
            MOVE WS-COD-PRODUTO                     TO COD-PRODUTO.
            MOVE WS-DESC-PRODUTO                    TO DESC-PRODUTO.
            MOVE WS-FK-COD-TIPO                     TO FK-COD-TIPO.
+           MOVE WS-VALIDADE-DIAS                    TO VALIDADE-DIAS.
 
            WRITE   REG-PRODUTO.
 
@@ -449,6 +938,8 @@
 
                WRITE FD-REG-REPORT  FROM   WS-LST-DET-1
                WRITE FD-REG-REPORT  FROM   WS-LST-DET-OK
+
+               PERFORM P425-GRAVA-CHECKPOINT THRU P425-FIM
            ELSE
                MOVE WS-COD-PRODUTO      TO WS-LISTA-COD-PRODUTO
                MOVE WS-DESC-PRODUTO     TO WS-LISTA-DESC-PRODUTO
@@ -461,15 +952,48 @@
 
                WRITE FD-REG-REPORT  FROM   WS-LST-DET-1
                WRITE FD-REG-REPORT  FROM   WS-LST-DET-ERRO
+
+               SET FLAG-REGISTRO-COM-ERRO      TO TRUE
            END-IF.
       *
        P420-FIM.
+      *
+       P425-GRAVA-CHECKPOINT.
+      *
+           OPEN OUTPUT CKP-PRD.
+           MOVE WS-COD-PRODUTO         TO FD-CKP-COD-PRODUTO.
+           WRITE FD-REGISTRO-CHECKPOINT-PRODUTO.
+           CLOSE CKP-PRD.
+      *
+       P425-FIM.
+      *
+       P406-GRAVA-SUSPENSO.
+      *
+           MOVE WS-COD-PRODUTO      TO FD-COD-PRODUTO-SUSPENSO.
+           MOVE WS-DESC-PRODUTO     TO FD-DESC-PRODUTO-SUSPENSO.
+           MOVE WS-FK-COD-TIPO      TO FD-TIPO-PRODUTO-SUSPENSO.
+
+           WRITE FD-REGISTRO-SUSPENSO-PRODUTO.
+      *
+       P406-FIM.
+      *
+       P430-LIMPA-CHECKPOINT.
+      *
+           OPEN OUTPUT CKP-PRD.
+           MOVE SPACES                 TO FD-CKP-COD-PRODUTO.
+           WRITE FD-REGISTRO-CHECKPOINT-PRODUTO.
+           CLOSE CKP-PRD.
+      *
+       P430-FIM.
       *
        P510-INICIALIZA-RELATORIO.
       *
            MOVE ZEROS                  TO  WS-LISTA-QTD-GRV
                                            WS-LISTA-QTD-ERR
-                                           WS-LISTA-QTD-TOT.
+                                           WS-LISTA-QTD-TOT
+                                           WS-QTD-REG-ESPERADO
+                                           WS-QTD-REG-PROCESSADO.
+           MOVE SPACES                 TO  WS-VALIDA-TRAILER.
       *
            WRITE FD-REG-REPORT    FROM WS-LST-CAB-LINHA.
            WRITE FD-REG-REPORT    FROM WS-LST-CAB-1.
@@ -488,6 +1012,31 @@
                WRITE FD-REG-REPORT     FROM    WS-LST-FINAL-GRAVADOS
                WRITE FD-REG-REPORT     FROM    WS-LST-FINAL-TOTAL
            END-IF.
+      *
+           IF NOT FLAG-TRAILER-RECEBIDO THEN
+               WRITE FD-REG-REPORT     FROM    WS-LST-FINAL-SEM-TRAILER
+           ELSE
+               MOVE WS-QTD-REG-ESPERADO        TO WS-LISTA-QTD-ESP
+               WRITE FD-REG-REPORT     FROM    WS-LST-FINAL-CONTROLE
+      *
+               IF WS-QTD-REG-PROCESSADO NOT EQUAL WS-QTD-REG-ESPERADO
+                   WRITE FD-REG-REPORT FROM    WS-LST-FINAL-DIVERGENCIA
+               END-IF
+           END-IF.
+      *
+           MOVE WS-QTD-PRODUTOS-ANTES      TO WS-LISTA-QTD-ANTES.
+           WRITE FD-REG-REPORT     FROM    WS-LST-FINAL-QTD-ANTES.
+      *
+           MOVE WS-QTD-PRODUTOS-DEPOIS     TO WS-LISTA-QTD-DEPOIS.
+           WRITE FD-REG-REPORT     FROM    WS-LST-FINAL-QTD-DEPOIS.
+      *
+           SUBTRACT WS-QTD-PRODUTOS-ANTES FROM WS-QTD-PRODUTOS-DEPOIS
+                                     GIVING WS-LISTA-QTD-VARIACAO.
+           WRITE FD-REG-REPORT     FROM    WS-LST-FINAL-QTD-VARIACAO.
+      *
+           IF FLAG-TAB-DUP-ESTOUROU THEN
+               WRITE FD-REG-REPORT FROM    WS-LST-FINAL-DUP-ESTOUROU
+           END-IF.
       *
        P520-FIM.
       *
@@ -495,6 +1044,7 @@
            CLOSE   TP-PRODUTO
                    PRODUTO
                    CARGA-PRD
+                   SUSP-PRD
                    SCMO0200.
            GOBACK.
        END PROGRAM SCMP0200.
