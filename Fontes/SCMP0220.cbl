@@ -2,6 +2,8 @@
       * Author: ANDRE RAFFUL
       * Date: 13/03/2024
       * Purpose: CADASTRO DE PRODUTOS - LISTAGEM
+      * Mod: 08/08/2026 - removido limite de 200 produtos, listagem
+      *      agora usa SORT contra o arquivo, nao mais tabela em memoria
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SCMP0220.
@@ -26,15 +28,26 @@
       -        "-MERCADO\Arquivos\SCMO0220.txt"
                 ORGANIZATION   IS LINE SEQUENTIAL
                 ACCESS         IS SEQUENTIAL.
+      *
+           SELECT SORT-REGISTRO     ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SORT-TMP.txt"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
        FD PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\Produto.cpy".
+           COPY "Produto.cpy".
       *
        FD SCMO0220.
        01 REG-REPORT                           PIC X(80).
+      *
+       SD SORT-REGISTRO.
+       01 REGISTRO-SORT.
+           05 SD-COD-TIPO                      PIC X(10).
+           05 SD-COD-PRODUTO                   PIC X(14).
+           05 SD-DESC-PRODUTO                  PIC X(50).
       *
        WORKING-STORAGE SECTION.
       *
@@ -42,22 +55,26 @@
            05 WS-COD-PRODUTO                   PIC X(14).
            05 WS-DESC-PRODUTO                  PIC X(50).
            05 WS-FK-COD-TIPO                   PIC X(10).
+      *
+       01 WS-REGISTRO-SORT.
+           05 WS-SD-COD-TIPO                   PIC X(10).
+           05 WS-SD-COD-PRODUTO                PIC X(14).
+           05 WS-SD-DESC-PRODUTO               PIC X(50).
       *
        77 WS-FS-PRODUTO                        PIC X(02).
            88 WS-FS-PROD-OK                    VALUE "00".
       *
        77 WS-FIM-DE-ARQUIVO                    PIC X(01).
            88 FLAG-EOF                         VALUE "S".
-
+      *
        77  WS-PROMPT                           PIC X(01).
-       77  WS-MAX-REG                          PIC 9(03) VALUE 200.
-       77  WS-IND-TAB                          PIC 9(03).
       *
-       01  TABELA-PRODUTOS.
-           05 TAB-PRODUTOS     OCCURS  200 TIMES.
-               10 TAB-COD-TIPO                 PIC X(10).
-               10 TAB-COD-PRODUTO              PIC X(14).
-               10 TAB-DESC-PRODUTO             PIC X(50).
+       77 WS-TERMO-BUSCA                       PIC X(30) VALUE SPACES.
+       77 WS-LEN-TERMO                         PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-OCORRENCIAS                   PIC 9(02) VALUE ZEROS.
+      *
+       77 WS-FILTRO-ATIVO                      PIC X(01) VALUE "N".
+           88 FLAG-FILTRO-ATIVO                VALUE "S" FALSE "N".
       *
        01 WS-LISTA-TELA.
            03 WS-LST-CAB-LINHA.
@@ -101,12 +118,32 @@
                05 FILLER               PIC X(02) VALUE SPACES.
                05 FILLER               PIC X(20) VALUE
                                        "REGISTROS LISTADOS: ".
-               05 WS-LISTA-QTD-REG     PIC 999 VALUE ZEROS.
+               05 WS-LISTA-QTD-REG     PIC 9(05) VALUE ZEROS.
       *
        LINKAGE SECTION.
       *
        01 LK-COM-AREA.
            03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-FILTRO-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE PRODUTOS".
+           05 LINE 03 COL 05 VALUE "SMCP0220 - Listagem".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE
+                       "Filtro na descricao (branco lista todos): ".
+           05 SS-TERMO-BUSCA REVERSE-VIDEO PIC X(30)
+                           USING WS-TERMO-BUSCA.
+           05 LINE 08 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
       *
        PROCEDURE DIVISION USING LK-COM-AREA.
       *
@@ -114,10 +151,6 @@
 
            PERFORM P100-INICIALIZA THRU P100-FIM.
 
-           PERFORM P200-CARREGA-TABELA THRU P200-FIM UNTIL FLAG-EOF.
-
-           PERFORM P250-ORDENA-TABELA THRU P250-FIM.
-
            PERFORM P300-LISTA THRU P300-FIM.
 
            PERFORM P900-FIM.
@@ -126,7 +159,6 @@
 
            SET WS-FS-PROD-OK       TO  TRUE.
            MOVE "N"                TO  WS-FIM-DE-ARQUIVO.
-           MOVE ZERO               TO  WS-IND-TAB
 
            OPEN INPUT PRODUTO
       *
@@ -139,72 +171,129 @@
       *
            OPEN OUTPUT SCMO0220.
       *
-           WRITE REG-REPORT    FROM WS-LST-CAB-LINHA.
-           WRITE REG-REPORT    FROM WS-LST-CAB-1.
-           WRITE REG-REPORT    FROM WS-LST-CAB-LINHA.
-           WRITE REG-REPORT    FROM WS-LST-CAB-2.
-           WRITE REG-REPORT    FROM WS-LST-CAB-3.
+           PERFORM P110-ACEITA-FILTRO THRU P110-FIM.
       *
        P100-FIM.
       *
-       P200-CARREGA-TABELA.
+       P110-ACEITA-FILTRO.
       *
-           READ PRODUTO INTO WS-REG-PRODUTO
-               AT END
-                   MOVE "S"                    TO WS-FIM-DE-ARQUIVO
-               NOT AT END
-                   ADD 1                       TO WS-IND-TAB
-                   IF WS-IND-TAB > 200 THEN
-                       DISPLAY
-                       "*** LIMITE DE TABELA INTERNA ULTRAPASSADO ***"
-                       AT 1505
-                       PERFORM P900-FIM
-                   ELSE
-                       MOVE WS-FK-COD-TIPO
-                                       TO TAB-COD-TIPO(WS-IND-TAB)
-                       MOVE WS-COD-PRODUTO
-                                       TO TAB-COD-PRODUTO(WS-IND-TAB)
-                       MOVE WS-DESC-PRODUTO
-                                       TO TAB-DESC-PRODUTO(WS-IND-TAB)
-                   END-IF
-           END-READ.
+           MOVE SPACES                 TO WS-TERMO-BUSCA.
       *
-       P200-FIM.
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-FILTRO-SCREEN.
+           ACCEPT  SS-FILTRO-SCREEN.
       *
-       P250-ORDENA-TABELA.
+           SET FLAG-FILTRO-ATIVO       TO FALSE.
       *
-           SORT TAB-PRODUTOS ON ASCENDING KEY TAB-COD-TIPO.
+           IF WS-TERMO-BUSCA NOT EQUAL SPACES THEN
+               SET FLAG-FILTRO-ATIVO   TO TRUE
+               MOVE 30                 TO WS-LEN-TERMO
+               PERFORM UNTIL WS-LEN-TERMO = ZERO
+                           OR WS-TERMO-BUSCA(WS-LEN-TERMO:1) NOT = SPACE
+                   SUBTRACT 1          FROM WS-LEN-TERMO
+               END-PERFORM
+           END-IF.
       *
-       P250-FIM.
+       P110-FIM.
       *
        P300-LISTA.
       *
-           MOVE ZEROS                          TO WS-IND-TAB.
+           SORT SORT-REGISTRO
+                   ON ASCENDING    KEY SD-COD-TIPO
+               INPUT   PROCEDURE IS P400-PROCESSA-ENTRADA
+                               THRU P400-FIM
+               OUTPUT  PROCEDURE IS P500-PROCESSA-SAIDA
+                               THRU P500-FIM.
       *
-           PERFORM UNTIL WS-IND-TAB = WS-MAX-REG
+       P300-FIM.
       *
-               ADD 1                           TO  WS-IND-TAB
-
-               IF TAB-COD-TIPO(WS-IND-TAB) NOT EQUAL SPACES
-                   ADD 1                       TO  WS-LISTA-QTD-REG
-                   MOVE TAB-COD-TIPO(WS-IND-TAB)
-                                               TO  WS-LISTA-COD-TIPO
-                   MOVE TAB-COD-PRODUTO(WS-IND-TAB)
-                                               TO  WS-LISTA-COD-PRODUTO
-                   MOVE TAB-DESC-PRODUTO(WS-IND-TAB)
-                                               TO  WS-LISTA-DESC-PRODUTO
-      *
-                   WRITE REG-REPORT            FROM WS-LST-DET-1
-               END-IF
+       P400-PROCESSA-ENTRADA.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               READ PRODUTO INTO WS-REG-PRODUTO
+                   AT END
+                       SET FLAG-EOF    TO TRUE
+                   NOT AT END
+                       PERFORM P410-VERIFICA-FILTRO THRU P410-FIM
+                       IF NOT FLAG-FILTRO-ATIVO
+                        OR WS-QTD-OCORRENCIAS > ZEROS THEN
+                           MOVE WS-FK-COD-TIPO  TO SD-COD-TIPO
+                           MOVE WS-COD-PRODUTO  TO SD-COD-PRODUTO
+                           MOVE WS-DESC-PRODUTO TO SD-DESC-PRODUTO
+                           RELEASE REGISTRO-SORT
+                       END-IF
+               END-READ
            END-PERFORM.
-
+      *
+       P400-FIM.
+      *
+       P410-VERIFICA-FILTRO.
+      *
+           MOVE ZEROS                  TO WS-QTD-OCORRENCIAS.
+      *
+           IF FLAG-FILTRO-ATIVO THEN
+               INSPECT WS-DESC-PRODUTO TALLYING
+                       WS-QTD-OCORRENCIAS
+                       FOR ALL
+                       WS-TERMO-BUSCA(1:WS-LEN-TERMO)
+           END-IF.
+      *
+       P410-FIM.
+      *
+       P500-PROCESSA-SAIDA.
+      *
+           PERFORM P510-INICIALIZA-REPORT THRU P510-FIM.
+      *
+           MOVE "N"        TO  WS-FIM-DE-ARQUIVO.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               RETURN SORT-REGISTRO INTO WS-REGISTRO-SORT
+                   AT END
+                       SET FLAG-EOF    TO  TRUE
+                   NOT AT END
+                       PERFORM P520-GERA-REPORT
+                                       THRU P520-FIM
+               END-RETURN
+           END-PERFORM.
+      *
+           PERFORM P590-FINALIZA-REPORT THRU P590-FIM.
+      *
+       P500-FIM.
+      *
+       P510-INICIALIZA-REPORT.
+      *
+           MOVE ZERO       TO  WS-LISTA-QTD-REG.
+      *
+           WRITE REG-REPORT    FROM WS-LST-CAB-LINHA.
+           WRITE REG-REPORT    FROM WS-LST-CAB-1.
+           WRITE REG-REPORT    FROM WS-LST-CAB-LINHA.
+           WRITE REG-REPORT    FROM WS-LST-CAB-2.
+           WRITE REG-REPORT    FROM WS-LST-CAB-3.
+      *
+       P510-FIM.
+      *
+       P520-GERA-REPORT.
+      *
+           ADD 1                           TO  WS-LISTA-QTD-REG.
+           MOVE WS-SD-COD-TIPO             TO  WS-LISTA-COD-TIPO.
+           MOVE WS-SD-COD-PRODUTO          TO  WS-LISTA-COD-PRODUTO.
+           MOVE WS-SD-DESC-PRODUTO         TO  WS-LISTA-DESC-PRODUTO.
+      *
+           WRITE REG-REPORT                FROM WS-LST-DET-1.
+      *
+       P520-FIM.
+      *
+       P590-FINALIZA-REPORT.
+      *
            IF WS-LISTA-QTD-REG = ZERO THEN
                WRITE REG-REPORT        FROM WS-LST-FINAL-0
            ELSE
                WRITE REG-REPORT        FROM WS-LST-FINAL-1
            END-IF.
       *
-       P300-FIM.
+       P590-FIM.
       *
        P900-FIM.
            CLOSE   PRODUTO
