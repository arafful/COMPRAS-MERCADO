@@ -0,0 +1,384 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 08/08/2026
+      * Purpose: CADASTRO DE PRECOS DE PRODUTOS - EXCLUSAO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0330.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRC-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS CHAVE-PRECO-PRODUTO
+                FILE STATUS    IS WS-FS-PRC-PRODUTO.
+      *
+           SELECT PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-PRODUTO
+                FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT FECH-PRECO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\FECH-PRECO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COMPETENCIA-FECHAMENTO
+                FILE STATUS    IS WS-FS-FECH-PRECO.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRC-PRODUTO.
+           COPY "PrcProduto.cpy".
+      *
+       FD PRODUTO.
+           COPY "Produto.cpy".
+      *
+       FD FECH-PRECO.
+           COPY "FechPreco.cpy".
+      *
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-REG-PRECO-PRODUTO.
+           05 WS-CHAVE-PRECO-PRODUTO.
+               10 WS-FK-COD-PRODUTO        PIC 9(14).
+               10 WS-DATA-PRECO            PIC X(10).
+               10 WS-SEQ-PRECO             PIC 9(02).
+           05 WS-VLR-PRECO                 PIC 9(12)V99.
+      *
+       01 WS-REG-PRODUTO.
+           05 WS-COD-PRODUTO                   PIC X(14).
+           05 WS-DESC-PRODUTO                  PIC X(50).
+           05 WS-FK-COD-TIPO                   PIC X(10).
+      *
+       01 WS-DATA-PRECO-TELA.
+           05 WS-DD-PRECO-TELA                 PIC XX.
+           05 FILLER                           PIC X VALUE "/".
+           05 WS-MM-PRECO-TELA                 PIC XX.
+           05 FILLER                           PIC X VALUE "/".
+           05 WS-AAAA-PRECO-TELA               PIC XXXX.
+      *
+       77 WS-SEQ-PRECO-TELA                    PIC 99.
+      *
+       77 WS-FS-PRC-PRODUTO                    PIC X(02).
+           88 WS-FS-PRC-PROD-OK                VALUE "00".
+      *
+       77 WS-FS-PRODUTO                        PIC X(02).
+           88 WS-FS-PROD-OK                    VALUE "00".
+      *
+       77 WS-FS-FECH-PRECO                     PIC X(02).
+           88 WS-FS-FECH-OK                    VALUE "00".
+           88 WS-FS-FECH-NAO-EXISTE            VALUE "35".
+      *
+       77 WS-COMPETENCIA-TELA                  PIC 9(06).
+       77 WS-MM-PRECO-NUM                      PIC 99.
+       77 WS-AAAA-PRECO-NUM                    PIC 9999.
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
+      *
+       77 WS-RESPOSTA-TELA                     PIC X(01).
+           88 FLAG-SAIR                        VALUE "Q".
+      *
+       77 WS-CONFIRMA-TELA                     PIC X(01).
+           88 FLAG-CONFIRMA                    VALUE "S".
+      *
+       77 WS-MENSAGEM                          PIC X(50) VALUE SPACES.
+       77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+       77 WS-VALIDA-FECHAMENTO                 PIC X(01) VALUE SPACES.
+           88 FLAG-COMPETENCIA-ABERTA          VALUE "S".
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-INPUT-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE PRECOS DE PRODUTOS".
+           05 LINE 03 COL 05 VALUE "SMCP0330 - Exclusao".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Codigo do Produto...: ".
+           05 LINE 07 COL 05 VALUE "Descricao do Produto: ".
+           05 SS-DESC-PRODUTO PIC X(50)
+                           USING WS-DESC-PRODUTO.
+           05 LINE 09 COL 05 VALUE "Data (DD/MM/AAAA)...: ".
+           05 LINE 09 COL 38 VALUE "Seq.: ".
+           05 LINE 11 COL 05 VALUE "Preco de Produto.....: ".
+           05 SS-VLR-PRECO PIC 9(12)V99
+                           USING VLR-PRECO.
+           05 LINE 11 COL 45 VALUE "Moeda: ".
+           05 SS-COD-MOEDA PIC X(03)
+                           USING COD-MOEDA.
+           05 LINE 13 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 14 COL 05 VALUE
+                   "CONFIRMA A EXCLUSAO DO REGISTRO ACIMA? <S>/<N> ".
+           05 SS-CONFIRMA-TELA REVERSE-VIDEO PIC X(01)
+                           USING WS-CONFIRMA-TELA.
+           05 LINE 15 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01  SS-LINHA-DE-MENSAGEM.
+           05 SS-MENSAGEM              PIC X(50) USING WS-MENSAGEM
+                                               LINE 16 COL 05.
+      *
+       01  SS-LIMPA-MENSAGEM.
+           05 LINE 16 BLANK LINE.
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-PROCESSA THRU P300-FIM UNTIL FLAG-SAIR.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-PRC-PROD-OK       TO  TRUE.
+           SET WS-FS-PROD-OK           TO  TRUE.
+           SET WS-FS-FECH-OK           TO  TRUE.
+           MOVE SPACES                 TO WS-RESPOSTA-TELA.
+
+           PERFORM P120-ABRE-PRC-PRODUTO THRU P120-FIM.
+
+           PERFORM P130-ABRE-PRODUTO THRU P130-FIM.
+
+           PERFORM P140-ABRE-FECH-PRECO THRU P140-FIM.
+
+           OPEN EXTEND AUDITORIA.
+      *
+       P100-FIM.
+      *
+       P120-ABRE-PRC-PRODUTO.
+      *
+           OPEN I-O PRC-PRODUTO.
+      *
+           IF NOT WS-FS-PRC-PROD-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO PRC-PRODUTO FS: "
+                       WS-FS-PRC-PRODUTO    INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1701
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P120-FIM.
+      *
+       P130-ABRE-PRODUTO.
+      *
+           OPEN INPUT PRODUTO.
+      *
+           IF NOT WS-FS-PROD-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO PRODUTO FS: "
+                       WS-FS-PRODUTO    INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1701
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P130-FIM.
+      *
+       P140-ABRE-FECH-PRECO.
+      *
+           OPEN INPUT FECH-PRECO.
+      *
+           IF WS-FS-FECH-NAO-EXISTE THEN
+               OPEN OUTPUT FECH-PRECO
+               CLOSE FECH-PRECO
+               OPEN INPUT FECH-PRECO
+           END-IF.
+      *
+           IF NOT WS-FS-FECH-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO FECH-PRECO FS: "
+                       WS-FS-FECH-PRECO    INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1701
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P140-FIM.
+      *
+       P300-PROCESSA.
+      *
+           MOVE SPACES             TO WS-COD-PRODUTO.
+           MOVE SPACES             TO WS-DESC-PRODUTO.
+           MOVE ZEROS              TO WS-DD-PRECO-TELA.
+           MOVE ZEROS              TO WS-MM-PRECO-TELA.
+           MOVE ZEROS              TO WS-AAAA-PRECO-TELA.
+           MOVE ZEROS              TO WS-SEQ-PRECO-TELA.
+           MOVE SPACES             TO WS-CONFIRMA-TELA.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+
+           ACCEPT WS-COD-PRODUTO   REVERSE-VIDEO   AT 0627.
+
+           IF WS-COD-PRODUTO EQUAL SPACES THEN
+               MOVE "Q"            TO  WS-RESPOSTA-TELA
+           ELSE
+               ACCEPT WS-DD-PRECO-TELA     REVERSE-VIDEO   AT 0927
+               ACCEPT WS-MM-PRECO-TELA     REVERSE-VIDEO   AT 0930
+               ACCEPT WS-AAAA-PRECO-TELA   REVERSE-VIDEO   AT 0933
+               ACCEPT WS-SEQ-PRECO-TELA    REVERSE-VIDEO   AT 0944
+
+               PERFORM P310-PROCESSAR-DADOS    THRU    P310-FIM
+           END-IF.
+      *
+       P300-FIM.
+      *
+       P310-PROCESSAR-DADOS.
+      *
+           MOVE WS-COD-PRODUTO     TO  COD-PRODUTO.
+
+           READ PRODUTO    INTO    WS-REG-PRODUTO
+               KEY IS COD-PRODUTO
+                   INVALID KEY
+                       MOVE "PRODUTO NAO EXISTE"
+                                   TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1701
+                       DISPLAY SS-LIMPA-MENSAGEM
+                   NOT INVALID KEY
+                       PERFORM P410-BUSCA-PRECO THRU P410-FIM
+           END-READ.
+      *
+       P310-FIM.
+      *
+       P410-BUSCA-PRECO.
+      *
+           MOVE WS-COD-PRODUTO         TO  WS-FK-COD-PRODUTO.
+           STRING WS-DD-PRECO-TELA DELIMITED BY SIZE
+                  "/"               DELIMITED BY SIZE
+                  WS-MM-PRECO-TELA  DELIMITED BY SIZE
+                  "/"               DELIMITED BY SIZE
+                  WS-AAAA-PRECO-TELA DELIMITED BY SIZE
+                                    INTO WS-DATA-PRECO.
+           MOVE WS-SEQ-PRECO-TELA      TO  WS-SEQ-PRECO.
+           MOVE WS-CHAVE-PRECO-PRODUTO TO CHAVE-PRECO-PRODUTO.
+
+           PERFORM P415-VALIDA-FECHAMENTO THRU P415-FIM.
+
+           IF FLAG-COMPETENCIA-ABERTA THEN
+               READ PRC-PRODUTO
+                   KEY IS CHAVE-PRECO-PRODUTO
+                       INVALID KEY
+                           MOVE "PRECO NAO CADASTRADO PARA ESSA DATA"
+                                                       TO WS-MENSAGEM
+                           DISPLAY SS-LINHA-DE-MENSAGEM
+                           ACCEPT WS-PROMPT AT 1701
+                           DISPLAY SS-LIMPA-MENSAGEM
+                       NOT INVALID KEY
+                           MOVE SPACES              TO WS-CONFIRMA-TELA
+                           DISPLAY SS-INPUT-SCREEN
+                           ACCEPT  SS-INPUT-SCREEN
+                           IF FLAG-CONFIRMA THEN
+                               PERFORM P400-EXCLUIR-PRECO THRU P400-FIM
+                           END-IF
+               END-READ
+           END-IF.
+      *
+       P410-FIM.
+      *
+       P415-VALIDA-FECHAMENTO.
+      *
+           MOVE SPACES                     TO WS-VALIDA-FECHAMENTO.
+           MOVE WS-MM-PRECO-TELA           TO WS-MM-PRECO-NUM.
+           MOVE WS-AAAA-PRECO-TELA         TO WS-AAAA-PRECO-NUM.
+           COMPUTE WS-COMPETENCIA-TELA = WS-AAAA-PRECO-NUM * 100
+                                               + WS-MM-PRECO-NUM.
+           MOVE WS-COMPETENCIA-TELA        TO COMPETENCIA-FECHAMENTO.
+
+           READ FECH-PRECO
+               KEY IS COMPETENCIA-FECHAMENTO
+                   INVALID KEY
+                       SET FLAG-COMPETENCIA-ABERTA    TO TRUE
+                   NOT INVALID KEY
+                       MOVE "COMPETENCIA FECHADA - EXCLUSAO INVALIDA"
+                                                   TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1701
+                       DISPLAY SS-LIMPA-MENSAGEM
+           END-READ.
+      *
+       P415-FIM.
+      *
+       P400-EXCLUIR-PRECO.
+      *
+           MOVE VLR-PRECO               TO WS-VLR-PRECO.
+
+           DELETE PRC-PRODUTO RECORD.
+
+           IF WS-FS-PRC-PROD-OK THEN
+               MOVE "PRECO EXCLUIDO OK"          TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1701
+               DISPLAY SS-LIMPA-MENSAGEM
+               MOVE WS-VLR-PRECO        TO AUD-VALOR-ANTERIOR
+               MOVE SPACES              TO AUD-VALOR-NOVO
+               MOVE WS-COD-PRODUTO      TO AUD-CHAVE
+               MOVE "E"                 TO AUD-OPERACAO
+               PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+           ELSE
+               STRING "ERRO NA EXCLUSAO DO REGISTRO - FS: "
+               WS-FS-PRC-PRODUTO               INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1701
+               DISPLAY SS-LIMPA-MENSAGEM
+           END-IF.
+      *
+       P400-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0330"         TO AUD-PROGRAMA.
+           MOVE "PRC-PRODUTO"      TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
+      *
+       P900-FIM.
+           CLOSE   PRODUTO
+                   PRC-PRODUTO
+                   FECH-PRECO
+                   AUDITORIA.
+           GOBACK.
+       END PROGRAM SCMP0330.
