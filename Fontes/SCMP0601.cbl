@@ -0,0 +1,195 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 08/08/2026
+      * Purpose: CADASTRO DE MERCADOS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0601.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MERCADO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\MERCADO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-MERCADO
+                FILE STATUS    IS WS-FS-MERCADO.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MERCADO.
+           COPY "Mercado.cpy".
+
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-REG-MERCADO.
+           05 WS-COD-MERCADO                   PIC X(10).
+           05 WS-DESC-MERCADO                  PIC X(50).
+      *
+       77 WS-FS-MERCADO                        PIC 9(02).
+           88 WS-FS-OK                         VALUE ZEROS.
+           88 WS-FS-NAO-EXISTE                 VALUE 35.
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
+      *
+       77 WS-RESPOSTA-TELA                     PIC X(01).
+           88 FLAG-SAIR                        VALUE "Q".
+           88 FLAG-GRAVAR                      VALUE "S".
+      *
+       77 WS-MENSAGEM                          PIC X(30) VALUE SPACES.
+       77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-INPUT-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE MERCADOS".
+           05 LINE 03 COL 05 VALUE "SMCP0601 - Inclusao".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Codigo Mercado: ".
+           05 SS-COD-MERCADO REVERSE-VIDEO PIC X(10)
+                           USING WS-COD-MERCADO.
+           05 LINE 08 COL 05 VALUE "Desc Mercado..: ".
+           05 SS-DESC-MERCADO REVERSE-VIDEO PIC X(50)
+                           USING WS-DESC-MERCADO.
+           05 LINE 10 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 11 COL 05 VALUE
+                           "<S> para confirmar ou <Q> para Sair. ".
+           05 SS-RESPOSTA-TELA REVERSE-VIDEO PIC X(01)
+                           USING WS-RESPOSTA-TELA.
+           05 LINE 12 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01  SS-LINHA-DE-MENSAGEM.
+           05 SS-MENSAGEM              PIC X(30) USING WS-MENSAGEM
+                                               LINE 13 COL 05.
+      *
+       01  SS-LIMPA-MENSAGEM.
+           05 LINE 13 BLANK LINE.
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-CADASTRA THRU P300-FIM UNTIL FLAG-SAIR.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-OK           TO  TRUE.
+
+           OPEN I-O MERCADO
+
+           IF WS-FS-NAO-EXISTE THEN
+               OPEN OUTPUT MERCADO
+           END-IF.
+      *
+           IF NOT WS-FS-OK THEN
+               MOVE "ERRO NA ABERTURA DO ARQUIVO"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1301
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN EXTEND AUDITORIA.
+      *
+       P100-FIM.
+      *
+       P300-CADASTRA.
+      *
+           MOVE SPACES                         TO WS-COD-MERCADO.
+           MOVE SPACES                         TO WS-DESC-MERCADO.
+           MOVE SPACES                         TO WS-RESPOSTA-TELA.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-INPUT-SCREEN.
+           ACCEPT  SS-INPUT-SCREEN.
+      *
+           IF FLAG-GRAVAR THEN
+               IF WS-COD-MERCADO  EQUAL   SPACES THEN
+                   MOVE "CODIGO DE MERCADO INVALIDO." TO WS-MENSAGEM
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1301
+                   DISPLAY SS-LIMPA-MENSAGEM
+               ELSE
+                   MOVE WS-COD-MERCADO                 TO COD-MERCADO
+                   MOVE WS-DESC-MERCADO                TO DESC-MERCADO
+
+                   WRITE   REG-MERCADO
+                   IF NOT WS-FS-OK
+                       IF WS-FS-MERCADO = 22 THEN
+                           MOVE "MERCADO JA CADASTRADO"
+                                                       TO WS-MENSAGEM
+                           DISPLAY SS-LINHA-DE-MENSAGEM
+                           ACCEPT WS-PROMPT AT 1301
+                           DISPLAY SS-LIMPA-MENSAGEM
+                       ELSE
+                           MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                       TO WS-MENSAGEM
+                           DISPLAY SS-LINHA-DE-MENSAGEM
+                           ACCEPT WS-PROMPT AT 1301
+                           DISPLAY SS-LIMPA-MENSAGEM
+                       END-IF
+                   ELSE
+                       MOVE SPACES              TO AUD-VALOR-ANTERIOR
+                       MOVE DESC-MERCADO        TO AUD-VALOR-NOVO
+                       MOVE COD-MERCADO         TO AUD-CHAVE
+                       MOVE "I"                 TO AUD-OPERACAO
+                       PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       P300-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0601"         TO AUD-PROGRAMA.
+           MOVE "MERCADO"          TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
+      *
+       P900-FIM.
+           CLOSE MERCADO
+                 AUDITORIA.
+           GOBACK.
+       END PROGRAM SCMP0601.
