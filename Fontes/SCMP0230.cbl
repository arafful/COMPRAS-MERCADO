@@ -2,6 +2,10 @@
       * Author: ANDRE RAFFUL
       * Date: 04/03/2024
       * Purpose: CADASTRO DE PRODUTOS - ALTERACAO
+      * Mod: 09/08/2026 - trilha de auditoria passa a registrar tambem
+      *      a Validade (dias); campos da tela reordenados para que a
+      *      ordem de tabulacao siga a ordem visual (Descricao,
+      *      Validade, Tipo)
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SCMP0230.
@@ -17,7 +21,7 @@
                "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
       -        "-MERCADO\Arquivos\PRODUTO.dat"
                 ORGANIZATION   IS INDEXED
-                ACCESS         IS RANDOM
+                ACCESS         IS DYNAMIC
                 RECORD KEY     IS COD-PRODUTO
                 FILE STATUS    IS WS-FS-PRODUTO.
       *
@@ -28,16 +32,24 @@
                 ACCESS         IS RANDOM
                 RECORD KEY     IS COD-TIPO
                 FILE STATUS    IS WS-FS-TP-PRODUTO.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
       *
        DATA DIVISION.
        FILE SECTION.
        FD PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\Produto.cpy".
+           COPY "Produto.cpy".
 
        FD TP-PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\TpProduto.cpy".
+           COPY "TpProduto.cpy".
+      *
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
       *
        WORKING-STORAGE SECTION.
       *
@@ -45,6 +57,16 @@
            05 WS-COD-PRODUTO                   PIC X(14).
            05 WS-DESC-PRODUTO                  PIC X(50).
            05 WS-FK-COD-TIPO                   PIC X(10).
+           05 WS-VALIDADE-DIAS                 PIC 9(04).
+      *
+       01 WS-REG-PRODUTO-ANTERIOR.
+           05 WS-COD-PRODUTO-ANTERIOR          PIC X(14).
+           05 WS-DESC-PRODUTO-ANTERIOR         PIC X(50).
+           05 WS-FK-COD-TIPO-ANTERIOR          PIC X(10).
+           05 WS-VALIDADE-DIAS-ANTERIOR        PIC 9(04).
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
       *
        01 WS-REG-TIPO-PRODUTO.
            05 WS-COD-TIPO                      PIC X(10).
@@ -66,11 +88,32 @@
        77 WS-PROMPT                            PIC X(01) VALUE SPACES.
        77 WS-ACHOU-TIPO-PRODUTO                PIC X(01) VALUE SPACES.
            88 FLAG-TP-PROD-VALIDO              VALUE "S".
+      *
+       77 WS-TERMO-BUSCA                       PIC X(30) VALUE SPACES.
+       77 WS-QTD-OCORRENCIAS                   PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-RESULTADOS                    PIC 9(02) VALUE ZEROS.
+       77 WS-IND-RESULTADO                     PIC 9(02) VALUE ZEROS.
+       77 WS-ESCOLHA                           PIC 9(02) VALUE ZEROS.
+       77 WS-AT-POS                            PIC 9(04) VALUE ZEROS.
+       77 WS-LEN-TERMO                         PIC 9(02) VALUE ZEROS.
+      *
+       01 WS-TAB-RESULTADOS.
+           05 WS-RESULTADO OCCURS 15 TIMES.
+               10 WS-RES-COD-PRODUTO           PIC X(14).
+               10 WS-RES-DESC-PRODUTO          PIC X(50).
+      *
+       01 WS-LST-RESULTADO-LINHA.
+           05 WS-LRL-NUM                       PIC Z9.
+           05 FILLER                           PIC X(02) VALUE SPACES.
+           05 WS-LRL-COD                       PIC X(14).
+           05 FILLER                           PIC X(02) VALUE SPACES.
+           05 WS-LRL-DESC                      PIC X(50).
       *
        LINKAGE SECTION.
       *
        01 LK-COM-AREA.
            03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
       *
        SCREEN SECTION.
       *
@@ -83,10 +126,15 @@
            05 LINE 04 COL 05 VALUE
            "------------------------------------------------------------
       -    "--------------".
+           05 LINE 05 COL 05 VALUE
+                       "Digite <?> para buscar por descricao.".
            05 LINE 06 COL 05 VALUE "Codigo do Porduto...: ".
            05 LINE 08 COL 05 VALUE "Descricao do Produto: ".
            05 SS-DESC-TIPO REVERSE-VIDEO PIC X(50)
                            USING WS-DESC-PRODUTO.
+           05 LINE 09 COL 05 VALUE "Validade (dias).....: ".
+           05 SS-VALIDADE-DIAS REVERSE-VIDEO PIC 9(04)
+                           USING WS-VALIDADE-DIAS.
            05 LINE 10 COL 05 VALUE "Tipo de Produto.....: ".
            05 SS-FK-COD-TIPO REVERSE-VIDEO PIC X(10)
                            USING WS-FK-COD-TIPO.
@@ -107,6 +155,26 @@
       *
        01  SS-LIMPA-MENSAGEM.
            05 LINE 14 BLANK LINE.
+      *
+       01 SS-BUSCA-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE PRODUTOS".
+           05 LINE 03 COL 05 VALUE "SMCP0230 - Busca por Descricao".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Descricao (ou parte)..: ".
+           05 SS-TERMO-BUSCA REVERSE-VIDEO PIC X(30)
+                           USING WS-TERMO-BUSCA.
+           05 LINE 08 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01 SS-RESULTADO-CAB.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE PRODUTOS".
+           05 LINE 03 COL 05 VALUE "SMCP0230 - Resultado da Busca".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
       *
        PROCEDURE DIVISION USING LK-COM-AREA.
       *
@@ -127,6 +195,8 @@
            PERFORM P120-ABRE-PRODUTO THRU P120-FIM.
 
            PERFORM P130-ABRE-TP-PRODUTO THRU P130-FIM.
+
+           OPEN EXTEND AUDITORIA.
       *
        P100-FIM.
       *
@@ -172,6 +242,7 @@
            MOVE SPACES             TO WS-DESC-TIPO.
            MOVE SPACES             TO WS-RESPOSTA-TELA.
            MOVE SPACES             TO WS-ACHOU-TIPO-PRODUTO.
+           MOVE ZEROS              TO WS-VALIDADE-DIAS.
       *
            DISPLAY SS-CLEAR-SCREEN.
            DISPLAY SS-INPUT-SCREEN.
@@ -181,10 +252,114 @@
            IF WS-COD-PRODUTO EQUAL SPACES THEN
                MOVE "Q"            TO  WS-RESPOSTA-TELA
            ELSE
-               PERFORM P310-PROCESSAR-DADOS    THRU    P310-FIM
+               IF WS-COD-PRODUTO EQUAL "?" THEN
+                   PERFORM P230-BUSCA-DESCRICAO THRU P230-FIM
+               END-IF
+               IF WS-COD-PRODUTO NOT EQUAL SPACES THEN
+                   PERFORM P310-PROCESSAR-DADOS    THRU    P310-FIM
+               END-IF
            END-IF.
       *
        P300-FIM.
+      *
+       P230-BUSCA-DESCRICAO.
+      *
+           MOVE SPACES                 TO WS-TERMO-BUSCA
+                                           WS-COD-PRODUTO.
+           MOVE ZEROS                  TO WS-QTD-RESULTADOS.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-BUSCA-SCREEN.
+           ACCEPT WS-TERMO-BUSCA   REVERSE-VIDEO   AT 0632.
+      *
+           IF WS-TERMO-BUSCA NOT EQUAL SPACES THEN
+               PERFORM P240-PROCURA-PRODUTOS THRU P240-FIM
+               IF WS-QTD-RESULTADOS > ZEROS THEN
+                   PERFORM P250-EXIBE-RESULTADOS THRU P250-FIM
+               ELSE
+                   MOVE "NENHUM PRODUTO ENCONTRADO"
+                                               TO WS-MENSAGEM
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1401
+                   DISPLAY SS-LIMPA-MENSAGEM
+               END-IF
+           END-IF.
+      *
+       P230-FIM.
+      *
+       P240-PROCURA-PRODUTOS.
+      *
+      *    *========================================================*
+      *    * PERCORRE PRODUTO DO INICIO AO FIM PROCURANDO O TERMO DE
+      *    * BUSCA DENTRO DA DESCRICAO (NO MAXIMO 15 RESULTADOS).
+      *    *========================================================*
+           MOVE 30                     TO WS-LEN-TERMO.
+           PERFORM UNTIL WS-LEN-TERMO = ZERO
+                       OR WS-TERMO-BUSCA(WS-LEN-TERMO:1) NOT = SPACE
+               SUBTRACT 1              FROM WS-LEN-TERMO
+           END-PERFORM.
+      *
+           MOVE LOW-VALUES             TO COD-PRODUTO.
+      *
+           START PRODUTO KEY IS NOT LESS THAN COD-PRODUTO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+      *
+           IF WS-FS-PROD-OK THEN
+               PERFORM UNTIL WS-FS-PROD-NAO-EXISTE
+                               OR WS-QTD-RESULTADOS = 15
+                   READ PRODUTO NEXT RECORD
+                       AT END
+                           SET WS-FS-PROD-NAO-EXISTE TO TRUE
+                       NOT AT END
+                           MOVE ZEROS      TO WS-QTD-OCORRENCIAS
+                           INSPECT DESC-PRODUTO TALLYING
+                                   WS-QTD-OCORRENCIAS
+                                   FOR ALL
+                                   WS-TERMO-BUSCA(1:WS-LEN-TERMO)
+                           IF WS-QTD-OCORRENCIAS > ZEROS THEN
+                               ADD 1       TO WS-QTD-RESULTADOS
+                               MOVE COD-PRODUTO
+                                   TO WS-RES-COD-PRODUTO
+                                           (WS-QTD-RESULTADOS)
+                               MOVE DESC-PRODUTO
+                                   TO WS-RES-DESC-PRODUTO
+                                           (WS-QTD-RESULTADOS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+      *
+       P240-FIM.
+      *
+       P250-EXIBE-RESULTADOS.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-RESULTADO-CAB.
+      *
+           MOVE ZEROS                  TO WS-IND-RESULTADO.
+           PERFORM WS-QTD-RESULTADOS TIMES
+               ADD 1                       TO WS-IND-RESULTADO
+               MOVE WS-IND-RESULTADO       TO WS-LRL-NUM
+               MOVE WS-RES-COD-PRODUTO(WS-IND-RESULTADO)
+                                            TO WS-LRL-COD
+               MOVE WS-RES-DESC-PRODUTO(WS-IND-RESULTADO)
+                                            TO WS-LRL-DESC
+               COMPUTE WS-AT-POS = ((5 + WS-IND-RESULTADO) * 100) + 5
+               DISPLAY WS-LST-RESULTADO-LINHA AT WS-AT-POS
+           END-PERFORM.
+      *
+           DISPLAY "Num. do item ou <0> para cancelar...: " AT 2205.
+           ACCEPT WS-ESCOLHA           REVERSE-VIDEO   AT 2244.
+      *
+           IF WS-ESCOLHA > ZEROS
+               AND WS-ESCOLHA NOT > WS-QTD-RESULTADOS THEN
+               MOVE WS-RES-COD-PRODUTO(WS-ESCOLHA)
+                                           TO WS-COD-PRODUTO
+           END-IF.
+      *
+       P250-FIM.
       *
        P310-PROCESSAR-DADOS.
       *
@@ -199,6 +374,7 @@
                        ACCEPT WS-PROMPT AT 1401
                        DISPLAY SS-LIMPA-MENSAGEM
                    NOT INVALID KEY
+                       MOVE WS-REG-PRODUTO TO WS-REG-PRODUTO-ANTERIOR
                        MOVE    WS-FK-COD-TIPO  TO FK-COD-TIPO
                        PERFORM P410-VALIDA-TIPO-PRODUTO THRU P410-FIM
                        IF FLAG-TP-PROD-VALIDO THEN
@@ -223,6 +399,18 @@
                DISPLAY SS-LINHA-DE-MENSAGEM
                ACCEPT WS-PROMPT AT 1401
                DISPLAY SS-LIMPA-MENSAGEM
+               STRING WS-DESC-PRODUTO-ANTERIOR "/"
+                                        WS-FK-COD-TIPO-ANTERIOR "/"
+                                        WS-VALIDADE-DIAS-ANTERIOR
+                                        DELIMITED BY SIZE
+                                        INTO AUD-VALOR-ANTERIOR
+               STRING WS-DESC-PRODUTO "/" WS-FK-COD-TIPO "/"
+                                        WS-VALIDADE-DIAS
+                                        DELIMITED BY SIZE
+                                        INTO AUD-VALOR-NOVO
+               MOVE WS-COD-PRODUTO      TO AUD-CHAVE
+               MOVE "A"                 TO AUD-OPERACAO
+               PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
            ELSE
                STRING "ERRO NA GRAVACAO DO ARQUIVO - FS: "
                WS-FS-PRODUTO                   INTO WS-MENSAGEM
@@ -232,6 +420,18 @@
            END-IF.
       *
        P400-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0230"         TO AUD-PROGRAMA.
+           MOVE "PRODUTO"          TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
       *
        P410-VALIDA-TIPO-PRODUTO.
       *
@@ -255,6 +455,7 @@
       *
        P900-FIM.
            CLOSE   TP-PRODUTO
-                   PRODUTO.
+                   PRODUTO
+                   AUDITORIA.
            GOBACK.
        END PROGRAM SCMP0230.
