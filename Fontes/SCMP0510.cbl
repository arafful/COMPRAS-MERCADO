@@ -30,8 +30,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD TP-PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\TpProduto.cpy".
+           COPY "TpProduto.cpy".
       *
        FD SCMO0510.
        01 REGISTRO-CSV                         PIC X(61).
@@ -63,6 +62,9 @@
       *
        01 LK-COM-AREA.
            03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+           03 LK-FORMATO-CSV                   PIC X(01).
+               88 LK-FORMATO-INTERNACIONAL     VALUE "I".
       *
        PROCEDURE DIVISION USING LK-COM-AREA.
       *
@@ -107,10 +109,20 @@
                    ADD 1                   TO WS-QTD-REGISTROS-GRAVADOS
                    MOVE WS-COD-TIPO        TO WS-CSV-COD-TIPO
                    MOVE WS-DESC-TIPO       TO WS-CSV-DESC-TIPO
+                   PERFORM P305-APLICA-FORMATO THRU P305-FIM
                    WRITE REGISTRO-CSV      FROM WS-REGISTRO-CSV
            END-READ.
       *
        P300-FIM.
+      *
+       P305-APLICA-FORMATO.
+      *
+           IF LK-FORMATO-INTERNACIONAL
+               INSPECT WS-REGISTRO-CSV REPLACING ALL "," BY "."
+               INSPECT WS-REGISTRO-CSV REPLACING ALL ";" BY ","
+           END-IF.
+      *
+       P305-FIM.
       *
        P900-FIM.
            CLOSE   TP-PRODUTO
