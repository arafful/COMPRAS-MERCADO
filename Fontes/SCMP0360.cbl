@@ -0,0 +1,288 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 09/08/2026
+      * Purpose: CADASTRO DE PRECOS DE PRODUTOS - FECHAMENTO MENSAL
+      * Mod: 09/08/2026 - DATA-FECHAMENTO passa a ser gravada no
+      *      formato DD/MM/AAAA, como as demais datas X(10) do
+      *      sistema, em vez do AAAAMMDD sem formatacao do ACCEPT
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0360.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FECH-PRECO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\FECH-PRECO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COMPETENCIA-FECHAMENTO
+                FILE STATUS    IS WS-FS-FECH-PRECO.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD FECH-PRECO.
+           COPY "FechPreco.cpy".
+      *
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-DATA-FECHAMENTO-TELA.
+           05 WS-MM-FECHAMENTO-TELA            PIC 99.
+           05 FILLER                           PIC X VALUE "/".
+           05 WS-AAAA-FECHAMENTO-TELA          PIC 9999.
+      *
+       01 WS-DATA-ATUAL.
+           05 WS-AAAA-ATUAL                    PIC 9(04).
+           05 WS-MM-ATUAL                      PIC 9(02).
+           05 WS-DD-ATUAL                      PIC 9(02).
+      *
+       77 WS-COMPETENCIA-TELA                  PIC 9(06).
+      *
+       77 WS-FS-FECH-PRECO                     PIC X(02).
+           88 WS-FS-FECH-OK                    VALUE "00".
+           88 WS-FS-FECH-NAO-EXISTE            VALUE "35".
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
+      *
+       77 WS-RESPOSTA-TELA                     PIC X(01).
+           88 FLAG-SAIR                        VALUE "Q".
+      *
+       77 WS-CONFIRMA-TELA                     PIC X(01).
+           88 FLAG-CONFIRMA                    VALUE "S".
+      *
+       77 WS-MENSAGEM                          PIC X(50) VALUE SPACES.
+       77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+       77 WS-VALIDA-COMPETENCIA                PIC X(01) VALUE SPACES.
+           88 FLAG-COMPETENCIA-VALIDA          VALUE "S".
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-INPUT-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE PRECOS DE PRODUTOS".
+           05 LINE 03 COL 05 VALUE "SMCP0360 - Fechamento Mensal".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Competencia a Fechar (MM/AAAA): ".
+           05 LINE 09 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 10 COL 05 VALUE
+                   "CONFIRMA O FECHAMENTO DA COMPETENCIA? <S>/<N> ".
+           05 SS-CONFIRMA-TELA REVERSE-VIDEO PIC X(01)
+                           USING WS-CONFIRMA-TELA.
+           05 LINE 11 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01  SS-LINHA-DE-MENSAGEM.
+           05 SS-MENSAGEM              PIC X(50) USING WS-MENSAGEM
+                                               LINE 12 COL 05.
+      *
+       01  SS-LIMPA-MENSAGEM.
+           05 LINE 12 BLANK LINE.
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+      *
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+      *
+           PERFORM P300-PROCESSA THRU P300-FIM UNTIL FLAG-SAIR.
+      *
+           PERFORM P900-FIM.
+      *
+       P100-INICIALIZA.
+      *
+           SET WS-FS-FECH-OK           TO  TRUE.
+           MOVE SPACES                 TO WS-RESPOSTA-TELA.
+      *
+           PERFORM P120-ABRE-FECH-PRECO THRU P120-FIM.
+      *
+           OPEN EXTEND AUDITORIA.
+      *
+       P100-FIM.
+      *
+       P120-ABRE-FECH-PRECO.
+      *
+           OPEN I-O FECH-PRECO.
+      *
+           IF WS-FS-FECH-NAO-EXISTE THEN
+               OPEN OUTPUT FECH-PRECO
+               CLOSE FECH-PRECO
+               OPEN I-O FECH-PRECO
+           END-IF.
+      *
+           IF NOT WS-FS-FECH-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO FECH-PRECO FS: "
+                       WS-FS-FECH-PRECO    INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1201
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P120-FIM.
+      *
+       P300-PROCESSA.
+      *
+           MOVE ZEROS              TO WS-MM-FECHAMENTO-TELA.
+           MOVE ZEROS              TO WS-AAAA-FECHAMENTO-TELA.
+           MOVE SPACES             TO WS-RESPOSTA-TELA.
+           MOVE SPACES             TO WS-CONFIRMA-TELA.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-INPUT-SCREEN.
+      *
+           ACCEPT WS-MM-FECHAMENTO-TELA    REVERSE-VIDEO   AT 0641.
+      *
+           IF WS-MM-FECHAMENTO-TELA EQUAL ZEROS THEN
+               MOVE "Q"            TO  WS-RESPOSTA-TELA
+           ELSE
+               ACCEPT WS-AAAA-FECHAMENTO-TELA  REVERSE-VIDEO   AT 0644
+      *
+               PERFORM P310-PROCESSAR-DADOS    THRU    P310-FIM
+           END-IF.
+      *
+       P300-FIM.
+      *
+       P310-PROCESSAR-DADOS.
+      *
+           PERFORM P420-VALIDA-COMPETENCIA THRU P420-FIM.
+      *
+           IF FLAG-COMPETENCIA-VALIDA THEN
+               PERFORM P410-BUSCA-FECHAMENTO THRU P410-FIM
+           END-IF.
+      *
+       P310-FIM.
+      *
+       P410-BUSCA-FECHAMENTO.
+      *
+           MOVE WS-COMPETENCIA-TELA    TO  COMPETENCIA-FECHAMENTO.
+      *
+           READ FECH-PRECO
+               KEY IS COMPETENCIA-FECHAMENTO
+                   INVALID KEY
+                       MOVE SPACES              TO WS-CONFIRMA-TELA
+                       DISPLAY SS-INPUT-SCREEN
+                       ACCEPT  SS-INPUT-SCREEN
+                       IF FLAG-CONFIRMA THEN
+                           PERFORM P400-FECHAR-COMPETENCIA
+                                                   THRU P400-FIM
+                       END-IF
+                   NOT INVALID KEY
+                       MOVE "COMPETENCIA JA FECHADA"    TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1201
+                       DISPLAY SS-LIMPA-MENSAGEM
+           END-READ.
+      *
+       P410-FIM.
+      *
+       P400-FECHAR-COMPETENCIA.
+      *
+           MOVE WS-COMPETENCIA-TELA    TO  COMPETENCIA-FECHAMENTO.
+      *
+           ACCEPT  WS-DATA-ATUAL       FROM DATE YYYYMMDD.
+           STRING  WS-DD-ATUAL "/"
+                   WS-MM-ATUAL "/"
+                   WS-AAAA-ATUAL       INTO DATA-FECHAMENTO.
+      *
+           MOVE LK-OPERADOR-ID         TO  OPERADOR-FECHAMENTO.
+      *
+           WRITE REG-FECHAMENTO-PRECO.
+      *
+           IF WS-FS-FECH-OK THEN
+               MOVE "COMPETENCIA FECHADA OK"    TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1201
+               DISPLAY SS-LIMPA-MENSAGEM
+               MOVE SPACES              TO AUD-VALOR-ANTERIOR
+               MOVE DATA-FECHAMENTO     TO AUD-VALOR-NOVO
+               MOVE WS-COMPETENCIA-TELA TO AUD-CHAVE
+               MOVE "F"                 TO AUD-OPERACAO
+               PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+           ELSE
+               STRING "ERRO NO FECHAMENTO DA COMPETENCIA - FS: "
+               WS-FS-FECH-PRECO                INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1201
+               DISPLAY SS-LIMPA-MENSAGEM
+           END-IF.
+      *
+       P400-FIM.
+      *
+       P420-VALIDA-COMPETENCIA.
+      *
+           MOVE SPACES                     TO WS-VALIDA-COMPETENCIA.
+      *
+           IF WS-MM-FECHAMENTO-TELA NOT NUMERIC THEN
+               MOVE "MES INVALIDO"             TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1201
+               DISPLAY SS-LIMPA-MENSAGEM
+           ELSE
+               IF WS-MM-FECHAMENTO-TELA < 1 OR > 12 THEN
+                   MOVE "MES INVALIDO"             TO WS-MENSAGEM
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1201
+                   DISPLAY SS-LIMPA-MENSAGEM
+               ELSE
+                   IF WS-AAAA-FECHAMENTO-TELA NOT NUMERIC THEN
+                       MOVE "ANO INVALIDO"             TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1201
+                       DISPLAY SS-LIMPA-MENSAGEM
+                   ELSE
+                       COMPUTE WS-COMPETENCIA-TELA =
+                               WS-AAAA-FECHAMENTO-TELA * 100
+                                               + WS-MM-FECHAMENTO-TELA
+                       SET FLAG-COMPETENCIA-VALIDA     TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       P420-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0360"         TO AUD-PROGRAMA.
+           MOVE "FECH-PRECO"       TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
+      *
+       P900-FIM.
+           CLOSE   FECH-PRECO
+                   AUDITORIA.
+           GOBACK.
+       END PROGRAM SCMP0360.
