@@ -17,25 +17,39 @@
                "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
       -        "-MERCADO\Arquivos\TP-PRODUTO.dat"
                 ORGANIZATION   IS INDEXED
-                ACCESS         IS RANDOM
+                ACCESS         IS DYNAMIC
                 RECORD KEY     IS COD-TIPO
                 FILE STATUS    IS WS-FS-TP-PRODUTO.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
       *
        DATA DIVISION.
        FILE SECTION.
        FD TP-PRODUTO.
-           COPY "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRA
-      -         "S-MERCADO\Copybooks\TpProduto.cpy".
+           COPY "TpProduto.cpy".
+
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
 
        WORKING-STORAGE SECTION.
       *
        01 WS-REG-TIPO-PRODUTO.
            05 WS-COD-TIPO                      PIC X(10).
            05 WS-DESC-TIPO                     PIC X(50).
+      *
+       77 WS-DESC-TIPO-ANTERIOR                PIC X(50) VALUE SPACES.
       *
        77 WS-FS-TP-PRODUTO                     PIC 9(02).
            88 WS-FS-OK                         VALUE ZEROS.
            88 WS-FS-NAO-EXISTE                 VALUE 35.
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
       *
        77 WS-RESPOSTA-TELA                     PIC X(01).
            88 FLAG-SAIR                        VALUE "Q".
@@ -43,6 +57,32 @@
       *
        77 WS-MENSAGEM                          PIC X(30) VALUE SPACES.
        77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+      *
+       77 WS-TERMO-BUSCA                       PIC X(30) VALUE SPACES.
+       77 WS-QTD-OCORRENCIAS                   PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-RESULTADOS                    PIC 9(02) VALUE ZEROS.
+       77 WS-IND-RESULTADO                     PIC 9(02) VALUE ZEROS.
+       77 WS-ESCOLHA                           PIC 9(02) VALUE ZEROS.
+       77 WS-AT-POS                            PIC 9(04) VALUE ZEROS.
+       77 WS-LEN-TERMO                         PIC 9(02) VALUE ZEROS.
+      *
+       01 WS-TAB-RESULTADOS.
+           05 WS-RESULTADO OCCURS 15 TIMES.
+               10 WS-RES-COD-TIPO              PIC X(10).
+               10 WS-RES-DESC-TIPO              PIC X(50).
+      *
+       01 WS-LST-RESULTADO-LINHA.
+           05 WS-LRL-NUM                       PIC Z9.
+           05 FILLER                           PIC X(02) VALUE SPACES.
+           05 WS-LRL-COD                       PIC X(10).
+           05 FILLER                           PIC X(02) VALUE SPACES.
+           05 WS-LRL-DESC                      PIC X(50).
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
       *
        SCREEN SECTION.
       *
@@ -56,6 +96,8 @@
            05 LINE 04 COL 05 VALUE
            "------------------------------------------------------------
       -    "--------------".
+           05 LINE 05 COL 05 VALUE "Digite <?> para buscar por descri
+      -    "cao.".
            05 LINE 06 COL 05 VALUE "Tipo Porduto..: ".
       *     05 SS-COD-TIPO REVERSE-VIDEO PIC X(10)
       *                     USING WS-COD-TIPO.
@@ -80,7 +122,27 @@
        01  SS-LIMPA-MENSAGEM.
            05 LINE 13 BLANK LINE.
       *
-       PROCEDURE DIVISION.
+       01 SS-BUSCA-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE TIPOS DE PRODUTOS".
+           05 LINE 03 COL 05 VALUE "SMCP0103 - Busca por Descricao".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Descricao (ou parte)..: ".
+           05 SS-TERMO-BUSCA REVERSE-VIDEO PIC X(30)
+                           USING WS-TERMO-BUSCA.
+           05 LINE 08 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01 SS-RESULTADO-CAB.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE TIPOS DE PRODUTOS".
+           05 LINE 03 COL 05 VALUE "SMCP0103 - Resultado da Busca".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
            PERFORM P100-INICIALIZA THRU P100-FIM.
@@ -103,6 +165,8 @@
                DISPLAY SS-LIMPA-MENSAGEM
                PERFORM P900-FIM
            END-IF.
+      *
+           OPEN EXTEND AUDITORIA.
       *
        P100-FIM.
       *
@@ -120,30 +184,136 @@
            IF WS-COD-TIPO EQUAL SPACES THEN
                MOVE "Q"                        TO WS-RESPOSTA-TELA
            ELSE
-               MOVE WS-COD-TIPO                    TO COD-TIPO
+               IF WS-COD-TIPO EQUAL "?" THEN
+                   PERFORM P230-BUSCA-DESCRICAO THRU P230-FIM
+               END-IF
+               IF WS-COD-TIPO NOT EQUAL SPACES THEN
+                   MOVE WS-COD-TIPO                TO COD-TIPO
       *
-               READ TP-PRODUTO  INTO    WS-REG-TIPO-PRODUTO
-                   KEY IS COD-TIPO
-                       INVALID KEY
-                           MOVE "TIPO DE PRODUTO NÃO EXISTE"
-                                           TO WS-MENSAGEM
-                           DISPLAY SS-LINHA-DE-MENSAGEM
-                           ACCEPT WS-PROMPT AT 1301
-                           DISPLAY SS-LIMPA-MENSAGEM
-                       NOT INVALID KEY
-                           MOVE SPACE              TO WS-RESPOSTA-TELA
-                           ACCEPT  SS-INPUT-SCREEN
+                   READ TP-PRODUTO  INTO    WS-REG-TIPO-PRODUTO
+                       KEY IS COD-TIPO
+                           INVALID KEY
+                               MOVE "TIPO DE PRODUTO NÃO EXISTE"
+                                               TO WS-MENSAGEM
+                               DISPLAY SS-LINHA-DE-MENSAGEM
+                               ACCEPT WS-PROMPT AT 1301
+                               DISPLAY SS-LIMPA-MENSAGEM
+                           NOT INVALID KEY
+                               MOVE SPACE          TO WS-RESPOSTA-TELA
+                               MOVE WS-DESC-TIPO
+                                           TO WS-DESC-TIPO-ANTERIOR
+                               ACCEPT  SS-INPUT-SCREEN
       *----------------------------------------------------------------
       *                     ACCEPT WS-DESC-TIPO     LINE 07 COL 18
       *                     ACCEPT WS-RESPOSTA-TELA LINE 10 COL 44
       *----------------------------------------------------------------
-                           IF FLAG-CONTINUAR THEN
-                               PERFORM P400-ATUALIZAR THRU P400-FIM
-                           END-IF
-               END-READ
+                               IF FLAG-CONTINUAR THEN
+                                   PERFORM P400-ATUALIZAR THRU P400-FIM
+                               END-IF
+                   END-READ
+               END-IF
            END-IF.
       *
        P300-FIM.
+      *
+       P230-BUSCA-DESCRICAO.
+      *
+           MOVE SPACES                 TO WS-TERMO-BUSCA
+                                           WS-COD-TIPO.
+           MOVE ZEROS                  TO WS-QTD-RESULTADOS.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-BUSCA-SCREEN.
+           ACCEPT WS-TERMO-BUSCA   REVERSE-VIDEO   AT 0632.
+      *
+           IF WS-TERMO-BUSCA NOT EQUAL SPACES THEN
+               PERFORM P240-PROCURA-TIPOS THRU P240-FIM
+               IF WS-QTD-RESULTADOS > ZEROS THEN
+                   PERFORM P250-EXIBE-RESULTADOS THRU P250-FIM
+               ELSE
+                   MOVE "NENHUM TIPO DE PRODUTO ENCONTRADO"
+                                               TO WS-MENSAGEM
+                   DISPLAY SS-LINHA-DE-MENSAGEM
+                   ACCEPT WS-PROMPT AT 1301
+                   DISPLAY SS-LIMPA-MENSAGEM
+               END-IF
+           END-IF.
+      *
+       P230-FIM.
+      *
+       P240-PROCURA-TIPOS.
+      *
+      *    *========================================================*
+      *    * PERCORRE TP-PRODUTO DO INICIO AO FIM PROCURANDO O TERMO
+      *    * DE BUSCA DENTRO DA DESCRICAO (NO MAXIMO 15 RESULTADOS).
+      *    *========================================================*
+           MOVE 30                     TO WS-LEN-TERMO.
+           PERFORM UNTIL WS-LEN-TERMO = ZERO
+                       OR WS-TERMO-BUSCA(WS-LEN-TERMO:1) NOT = SPACE
+               SUBTRACT 1              FROM WS-LEN-TERMO
+           END-PERFORM.
+      *
+           MOVE LOW-VALUES             TO COD-TIPO.
+      *
+           START TP-PRODUTO KEY IS NOT LESS THAN COD-TIPO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+      *
+           IF WS-FS-OK THEN
+               PERFORM UNTIL WS-FS-NAO-EXISTE
+                               OR WS-QTD-RESULTADOS = 15
+                   READ TP-PRODUTO NEXT RECORD
+                       AT END
+                           SET WS-FS-NAO-EXISTE TO TRUE
+                       NOT AT END
+                           MOVE ZEROS      TO WS-QTD-OCORRENCIAS
+                           INSPECT DESC-TIPO TALLYING
+                                   WS-QTD-OCORRENCIAS
+                                   FOR ALL
+                                   WS-TERMO-BUSCA(1:WS-LEN-TERMO)
+                           IF WS-QTD-OCORRENCIAS > ZEROS THEN
+                               ADD 1       TO WS-QTD-RESULTADOS
+                               MOVE COD-TIPO
+                                   TO WS-RES-COD-TIPO
+                                           (WS-QTD-RESULTADOS)
+                               MOVE DESC-TIPO
+                                   TO WS-RES-DESC-TIPO
+                                           (WS-QTD-RESULTADOS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+      *
+       P240-FIM.
+      *
+       P250-EXIBE-RESULTADOS.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-RESULTADO-CAB.
+      *
+           MOVE ZEROS                  TO WS-IND-RESULTADO.
+           PERFORM WS-QTD-RESULTADOS TIMES
+               ADD 1                       TO WS-IND-RESULTADO
+               MOVE WS-IND-RESULTADO       TO WS-LRL-NUM
+               MOVE WS-RES-COD-TIPO(WS-IND-RESULTADO)
+                                            TO WS-LRL-COD
+               MOVE WS-RES-DESC-TIPO(WS-IND-RESULTADO)
+                                            TO WS-LRL-DESC
+               COMPUTE WS-AT-POS = ((5 + WS-IND-RESULTADO) * 100) + 5
+               DISPLAY WS-LST-RESULTADO-LINHA AT WS-AT-POS
+           END-PERFORM.
+      *
+           DISPLAY "Num. do item ou <0> para cancelar...: " AT 2205.
+           ACCEPT WS-ESCOLHA           REVERSE-VIDEO   AT 2244.
+      *
+           IF WS-ESCOLHA > ZEROS
+               AND WS-ESCOLHA NOT > WS-QTD-RESULTADOS THEN
+               MOVE WS-RES-COD-TIPO(WS-ESCOLHA)
+                                           TO WS-COD-TIPO
+           END-IF.
+      *
+       P250-FIM.
       *
        P400-ATUALIZAR.
       *
@@ -163,11 +333,29 @@
                DISPLAY SS-LINHA-DE-MENSAGEM
                ACCEPT WS-PROMPT AT 1301
                DISPLAY SS-LIMPA-MENSAGEM
+               MOVE WS-DESC-TIPO-ANTERIOR TO AUD-VALOR-ANTERIOR
+               MOVE DESC-TIPO             TO AUD-VALOR-NOVO
+               MOVE COD-TIPO              TO AUD-CHAVE
+               MOVE "A"                   TO AUD-OPERACAO
+               PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
            END-IF.
       *
        P400-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0103"         TO AUD-PROGRAMA.
+           MOVE "TP-PRODUTO"       TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
       *
        P900-FIM.
-           CLOSE TP-PRODUTO.
+           CLOSE TP-PRODUTO
+                 AUDITORIA.
            GOBACK.
        END PROGRAM SCMP0103.
