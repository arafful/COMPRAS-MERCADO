@@ -0,0 +1,568 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 08/08/2026
+      * Purpose: RELATORIO DE CONSISTENCIA DE CODIGO DE PRODUTO
+      * Mod: 09/08/2026 - ampliado para uma varredura completa de
+      *      integridade referencial: alem do codigo de produto invalido
+      *      e do preco orfao ja existentes, passou a apontar produtos
+      *      sem tipo cadastrado e precos sem mercado cadastrado
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0450.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS DYNAMIC
+                RECORD KEY     IS COD-PRODUTO
+                FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT PRC-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS SEQUENTIAL
+                RECORD KEY     IS CHAVE-PRECO-PRODUTO
+                FILE STATUS    IS WS-FS-PRC-PRODUTO.
+      *
+           SELECT SCMO0450     ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SCMO0450.txt"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL.
+      *
+           SELECT TP-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\TP-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS DYNAMIC
+                RECORD KEY     IS COD-TIPO
+                FILE STATUS    IS WS-FS-TP-PRODUTO.
+      *
+           SELECT MERCADO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\MERCADO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS DYNAMIC
+                RECORD KEY     IS COD-MERCADO
+                FILE STATUS    IS WS-FS-MERCADO.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD PRODUTO.
+           COPY "Produto.cpy".
+      *
+       FD PRC-PRODUTO.
+           COPY "PrcProduto.cpy".
+      *
+       FD TP-PRODUTO.
+           COPY "TpProduto.cpy".
+      *
+       FD MERCADO.
+           COPY "Mercado.cpy".
+      *
+       FD SCMO0450.
+       01 REG-REPORT                           PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-REG-PRODUTO.
+           05 WS-COD-PRODUTO                   PIC X(14).
+           05 WS-DESC-PRODUTO                  PIC X(50).
+           05 WS-FK-COD-TIPO                   PIC X(10).
+      *
+       01  WS-REG-PRECO-PRODUTO.
+           05 WS-CHAVE-PRECO-PRODUTO.
+               10 WS-FK-COD-PRODUTO            PIC 9(14).
+               10 WS-DATA-PRECO                PIC X(10).
+               10 WS-SEQ-PRECO                 PIC 9(02).
+           05 WS-VLR-PRECO                     PIC 9(12)V99.
+           05 WS-FK-COD-MERCADO                PIC X(10).
+      *
+       77 WS-COD-PRODUTO-BUSCA                 PIC X(14).
+      *
+       77 WS-FS-PRODUTO                        PIC X(02).
+           88 WS-FS-PRD-OK                     VALUE "00".
+           88 WS-FS-PRD-NAO-EXISTE              VALUE "35".
+      *
+       77 WS-FS-PRC-PRODUTO                    PIC X(02).
+           88 WS-FS-PRC-OK                      VALUE "00".
+           88 WS-FS-PRC-NAO-EXISTE              VALUE "35".
+      *
+       77 WS-FS-TP-PRODUTO                     PIC X(02).
+           88 WS-FS-TP-OK                      VALUE "00".
+           88 WS-FS-TP-NAO-EXISTE              VALUE "35".
+      *
+       77 WS-FS-MERCADO                        PIC X(02).
+           88 WS-FS-MDO-OK                     VALUE "00".
+           88 WS-FS-MDO-NAO-EXISTE             VALUE "35".
+      *
+       77 WS-FIM-DE-ARQUIVO                    PIC X(01).
+           88 FLAG-EOF                         VALUE "S".
+      *
+       77 WS-PROMPT                            PIC X(01).
+      *
+       77 WS-QTD-PRODUTOS-LIDOS                PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-PRODUTOS-INVALIDOS            PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-PRODUTOS-SEM-TIPO             PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-PRECOS-LIDOS                  PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-PRECOS-ORFAOS                 PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-PRECOS-SEM-MERCADO            PIC 9(05) VALUE ZEROS.
+      *
+       01 WS-DATA-CORRENTE.
+           05 WS-AAAA-CORRENTE                 PIC 9(04).
+           05 WS-MM-CORRENTE                   PIC 9(02).
+           05 WS-DD-CORRENTE                   PIC 9(02).
+      *
+       01 WS-RELATORIO.
+           03 WS-LST-CAB-1.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(83) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-LST-CAB-2.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(11) VALUE "SMCO0450 - ".
+               05 FILLER   PIC X(23) VALUE
+                                "CONSISTENCIA DE CODIGOS".
+               05 FILLER   PIC X(30) VALUE SPACES.
+               05 FILLER   PIC X(09) VALUE "EMISSAO: ".
+               05 WS-CAB-DT-SIS
+                           PIC X(10) VALUE SPACES.
+      *
+           03 WS-LST-CAB-3.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(83) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-LST-SECAO-1.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(60) VALUE
+                   "CODIGOS DE PRODUTO INVALIDOS (NAO NUMERICOS)".
+      *
+           03 WS-LST-SECAO-2.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(60) VALUE
+                   "PRECOS SEM PRODUTO CORRESPONDENTE".
+      *
+           03 WS-LST-SECAO-3.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(60) VALUE
+                   "PRODUTOS SEM TIPO CORRESPONDENTE".
+      *
+           03 WS-LST-SECAO-4.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(60) VALUE
+                   "PRECOS SEM MERCADO CORRESPONDENTE".
+      *
+           03 WS-DET-PRODUTO-INVALIDO.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 FILLER               PIC X(14) VALUE "CODIGO PRODUTO".
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-COD-PRD       PIC X(14) VALUE SPACES.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 WS-DET-DSC-PRD       PIC X(50) VALUE SPACES.
+      *
+           03 WS-DET-PRECO-ORFAO.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 FILLER               PIC X(14) VALUE "CODIGO PRECO  ".
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-COD-PRC       PIC X(14) VALUE SPACES.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 FILLER               PIC X(08) VALUE "DATA:   ".
+               05 WS-DET-DT-PRC        PIC X(10) VALUE SPACES.
+      *
+           03 WS-DET-PRODUTO-SEM-TIPO.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 FILLER               PIC X(14) VALUE "CODIGO PRODUTO".
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-COD-PRD-2     PIC X(14) VALUE SPACES.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 FILLER               PIC X(06) VALUE "TIPO: ".
+               05 WS-DET-TIPO-INF      PIC X(10) VALUE SPACES.
+      *
+           03 WS-DET-PRECO-SEM-MERCADO.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 FILLER               PIC X(14) VALUE "CODIGO PRECO  ".
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-COD-PRC-2     PIC X(14) VALUE SPACES.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 FILLER               PIC X(09) VALUE "MERCADO: ".
+               05 WS-DET-MDO-INF       PIC X(10) VALUE SPACES.
+      *
+           03 WS-LST-FINAL-1.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(30) VALUE
+                                       "PRODUTOS LIDOS.......: ".
+               05 WS-LISTA-QTD-PRD     PIC Z(4)9.
+      *
+           03 WS-LST-FINAL-2.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(30) VALUE
+                                       "PRODUTOS INCONSISTENTES..: ".
+               05 WS-LISTA-QTD-PRD-INV PIC Z(4)9.
+      *
+           03 WS-LST-FINAL-3.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(30) VALUE
+                                       "PRECOS LIDOS..........: ".
+               05 WS-LISTA-QTD-PRC     PIC Z(4)9.
+      *
+           03 WS-LST-FINAL-4.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(30) VALUE
+                                       "PRECOS ORFAOS.........: ".
+               05 WS-LISTA-QTD-PRC-ORF PIC Z(4)9.
+      *
+           03 WS-LST-FINAL-5.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(30) VALUE
+                                       "PRODUTOS SEM TIPO.....: ".
+               05 WS-LISTA-QTD-PRD-STP PIC Z(4)9.
+      *
+           03 WS-LST-FINAL-6.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(30) VALUE
+                                       "PRECOS SEM MERCADO....: ".
+               05 WS-LISTA-QTD-PRC-SMD PIC Z(4)9.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-PROCESSA THRU P300-FIM.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-PRD-OK        TO  TRUE.
+           SET WS-FS-PRC-OK        TO  TRUE.
+           SET WS-FS-TP-OK         TO  TRUE.
+           SET WS-FS-MDO-OK        TO  TRUE.
+
+           PERFORM P120-ABRE-PRODUTO THRU P120-FIM.
+
+           PERFORM P130-ABRE-PRECO-PRODUTO THRU P130-FIM.
+
+           PERFORM P135-ABRE-TP-PRODUTO THRU P135-FIM.
+
+           PERFORM P137-ABRE-MERCADO THRU P137-FIM.
+
+           PERFORM P140-ABRE-RELATORIO-SAIDA THRU P140-FIM.
+
+           PERFORM P150-INICIALIZA-REPORT THRU P150-FIM.
+      *
+       P100-FIM.
+      *
+       P120-ABRE-PRODUTO.
+      *
+           OPEN INPUT PRODUTO
+      *
+           IF NOT WS-FS-PRD-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO. FS: "
+                       WS-FS-PRODUTO       AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P120-FIM.
+      *
+       P130-ABRE-PRECO-PRODUTO.
+      *
+           OPEN INPUT PRC-PRODUTO
+      *
+           IF NOT WS-FS-PRC-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRECO PRODUTO. FS: "
+                       WS-FS-PRC-PRODUTO   AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P130-FIM.
+      *
+       P135-ABRE-TP-PRODUTO.
+      *
+           OPEN INPUT TP-PRODUTO
+      *
+           IF NOT WS-FS-TP-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO TIPO PRODUTO. FS: "
+                       WS-FS-TP-PRODUTO    AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P135-FIM.
+      *
+       P137-ABRE-MERCADO.
+      *
+           OPEN INPUT MERCADO
+      *
+           IF NOT WS-FS-MDO-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO MERCADO. FS: "
+                       WS-FS-MERCADO       AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P137-FIM.
+      *
+       P140-ABRE-RELATORIO-SAIDA.
+      *
+           OPEN OUTPUT SCMO0450.
+      *
+       P140-FIM.
+      *
+       P150-INICIALIZA-REPORT.
+      *
+           PERFORM P530-DATA-DO-SISTEMA THRU P530-FIM.
+      *
+           WRITE REG-REPORT    FROM WS-LST-CAB-1.
+           WRITE REG-REPORT    FROM WS-LST-CAB-2.
+           WRITE REG-REPORT    FROM WS-LST-CAB-3.
+      *
+       P150-FIM.
+      *
+       P300-PROCESSA.
+      *
+           PERFORM P310-VERIFICA-PRODUTOS THRU P310-FIM.
+
+           PERFORM P315-VERIFICA-PRODUTOS-SEM-TIPO THRU P315-FIM.
+
+           PERFORM P320-VERIFICA-PRECOS THRU P320-FIM.
+
+           PERFORM P325-VERIFICA-PRECOS-SEM-MERCADO THRU P325-FIM.
+
+           PERFORM P390-FINALIZA-REPORT THRU P390-FIM.
+      *
+       P300-FIM.
+      *
+       P310-VERIFICA-PRODUTOS.
+      *
+      *    *========================================================*
+      *    * PERCORRE PRODUTO DO INICIO AO FIM. O CODIGO DO PRODUTO
+      *    * PRECISA SER TOTALMENTE NUMERICO, POIS E GRAVADO NO
+      *    * CAMPO FK-COD-PRODUTO DE PRC-PRODUTO (PIC 9(14)) QUANDO
+      *    * UM PRECO E CADASTRADO; UM CODIGO NAO NUMERICO NAO PODE
+      *    * SER LOCALIZADO DEPOIS PELO CODIGO CONVERTIDO.
+      *    *========================================================*
+           WRITE REG-REPORT        FROM WS-LST-SECAO-1.
+      *
+           MOVE "N"                TO WS-FIM-DE-ARQUIVO.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               READ PRODUTO NEXT RECORD INTO WS-REG-PRODUTO
+                   AT END
+                       SET FLAG-EOF    TO TRUE
+                   NOT AT END
+                       ADD 1           TO WS-QTD-PRODUTOS-LIDOS
+                       IF WS-COD-PRODUTO IS NOT NUMERIC THEN
+                           ADD 1               TO
+                                       WS-QTD-PRODUTOS-INVALIDOS
+                           MOVE WS-COD-PRODUTO TO WS-DET-COD-PRD
+                           MOVE WS-DESC-PRODUTO
+                                               TO WS-DET-DSC-PRD
+                           WRITE REG-REPORT    FROM
+                                       WS-DET-PRODUTO-INVALIDO
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *
+       P310-FIM.
+      *
+       P315-VERIFICA-PRODUTOS-SEM-TIPO.
+      *
+      *    *========================================================*
+      *    * PERCORRE PRODUTO NOVAMENTE DO INICIO (REPOSICIONADO COM
+      *    * START), E PARA CADA UM PROCURA O FK-COD-TIPO EM
+      *    * TP-PRODUTO; SE NAO LOCALIZAR, O TIPO FOI EXCLUIDO OU
+      *    * NUNCA EXISTIU.
+      *    *========================================================*
+           WRITE REG-REPORT        FROM WS-LST-SECAO-3.
+      *
+           MOVE "N"                TO WS-FIM-DE-ARQUIVO.
+      *
+           MOVE LOW-VALUES         TO COD-PRODUTO.
+      *
+           START PRODUTO KEY IS NOT LESS THAN COD-PRODUTO
+               INVALID KEY
+                   SET FLAG-EOF    TO TRUE
+           END-START.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               READ PRODUTO NEXT RECORD INTO WS-REG-PRODUTO
+                   AT END
+                       SET FLAG-EOF    TO TRUE
+                   NOT AT END
+                       MOVE WS-FK-COD-TIPO TO COD-TIPO
+      *
+                       READ TP-PRODUTO
+                           KEY IS COD-TIPO
+                               INVALID KEY
+                                   ADD 1           TO
+                                       WS-QTD-PRODUTOS-SEM-TIPO
+                                   MOVE WS-COD-PRODUTO
+                                               TO WS-DET-COD-PRD-2
+                                   MOVE WS-FK-COD-TIPO
+                                               TO WS-DET-TIPO-INF
+                                   WRITE REG-REPORT    FROM
+                                               WS-DET-PRODUTO-SEM-TIPO
+                       END-READ
+               END-READ
+           END-PERFORM.
+      *
+       P315-FIM.
+      *
+       P320-VERIFICA-PRECOS.
+      *
+      *    *========================================================*
+      *    * PERCORRE PRC-PRODUTO DO INICIO AO FIM. O CODIGO DE
+      *    * PRODUTO GRAVADO NO PRECO (FK-COD-PRODUTO) PRECISA
+      *    * LOCALIZAR UM REGISTRO EXISTENTE EM PRODUTO; SE NAO
+      *    * LOCALIZAR, O CODIGO FOI TRUNCADO, PREENCHIDO DE FORMA
+      *    * DIFERENTE, OU NAO CORRESPONDE A NENHUM PRODUTO.
+      *    *========================================================*
+           WRITE REG-REPORT        FROM WS-LST-SECAO-2.
+      *
+           MOVE "N"                TO WS-FIM-DE-ARQUIVO.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               READ PRC-PRODUTO NEXT RECORD
+                   AT END
+                       SET FLAG-EOF    TO TRUE
+                   NOT AT END
+                       MOVE FK-COD-PRODUTO         TO WS-FK-COD-PRODUTO
+                       MOVE DATA-PRECO             TO WS-DATA-PRECO
+                       MOVE SEQ-PRECO              TO WS-SEQ-PRECO
+                       MOVE VLR-PRECO              TO WS-VLR-PRECO
+                       MOVE FK-COD-MERCADO         TO WS-FK-COD-MERCADO
+                       ADD 1           TO WS-QTD-PRECOS-LIDOS
+                       MOVE WS-FK-COD-PRODUTO
+                                       TO WS-COD-PRODUTO-BUSCA
+                       MOVE WS-COD-PRODUTO-BUSCA
+                                       TO COD-PRODUTO
+      *
+                       READ PRODUTO
+                           KEY IS COD-PRODUTO
+                               INVALID KEY
+                                   ADD 1           TO
+                                       WS-QTD-PRECOS-ORFAOS
+                                   MOVE WS-COD-PRODUTO-BUSCA
+                                               TO WS-DET-COD-PRC
+                                   MOVE WS-DATA-PRECO
+                                               TO WS-DET-DT-PRC
+                                   WRITE REG-REPORT        FROM
+                                               WS-DET-PRECO-ORFAO
+                       END-READ
+               END-READ
+           END-PERFORM.
+      *
+       P320-FIM.
+      *
+       P325-VERIFICA-PRECOS-SEM-MERCADO.
+      *
+      *    *========================================================*
+      *    * PERCORRE PRC-PRODUTO NOVAMENTE DO INICIO (REPOSICIONADO
+      *    * COM START), E PARA CADA UM PROCURA O FK-COD-MERCADO EM
+      *    * MERCADO; SE NAO LOCALIZAR, O MERCADO FOI EXCLUIDO OU
+      *    * NUNCA EXISTIU.
+      *    *========================================================*
+           WRITE REG-REPORT        FROM WS-LST-SECAO-4.
+      *
+           MOVE "N"                TO WS-FIM-DE-ARQUIVO.
+      *
+           MOVE LOW-VALUES         TO CHAVE-PRECO-PRODUTO.
+      *
+           START PRC-PRODUTO KEY IS NOT LESS THAN CHAVE-PRECO-PRODUTO
+               INVALID KEY
+                   SET FLAG-EOF    TO TRUE
+           END-START.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               READ PRC-PRODUTO NEXT RECORD
+                   AT END
+                       SET FLAG-EOF    TO TRUE
+                   NOT AT END
+                       MOVE FK-COD-PRODUTO         TO WS-FK-COD-PRODUTO
+                       MOVE DATA-PRECO             TO WS-DATA-PRECO
+                       MOVE SEQ-PRECO              TO WS-SEQ-PRECO
+                       MOVE VLR-PRECO              TO WS-VLR-PRECO
+                       MOVE FK-COD-MERCADO         TO WS-FK-COD-MERCADO
+                       MOVE WS-FK-COD-MERCADO TO COD-MERCADO
+      *
+                       READ MERCADO
+                           KEY IS COD-MERCADO
+                               INVALID KEY
+                                   ADD 1           TO
+                                       WS-QTD-PRECOS-SEM-MERCADO
+                                   MOVE WS-FK-COD-PRODUTO
+                                               TO WS-DET-COD-PRC-2
+                                   MOVE WS-FK-COD-MERCADO
+                                               TO WS-DET-MDO-INF
+                                   WRITE REG-REPORT    FROM
+                                             WS-DET-PRECO-SEM-MERCADO
+                       END-READ
+               END-READ
+           END-PERFORM.
+      *
+       P325-FIM.
+      *
+       P390-FINALIZA-REPORT.
+      *
+           MOVE WS-QTD-PRODUTOS-LIDOS      TO WS-LISTA-QTD-PRD.
+           MOVE WS-QTD-PRODUTOS-INVALIDOS  TO WS-LISTA-QTD-PRD-INV.
+           MOVE WS-QTD-PRECOS-LIDOS        TO WS-LISTA-QTD-PRC.
+           MOVE WS-QTD-PRECOS-ORFAOS       TO WS-LISTA-QTD-PRC-ORF.
+           MOVE WS-QTD-PRODUTOS-SEM-TIPO   TO WS-LISTA-QTD-PRD-STP.
+           MOVE WS-QTD-PRECOS-SEM-MERCADO  TO WS-LISTA-QTD-PRC-SMD.
+      *
+           WRITE REG-REPORT    FROM WS-LST-CAB-1.
+           WRITE REG-REPORT    FROM WS-LST-FINAL-1.
+           WRITE REG-REPORT    FROM WS-LST-FINAL-2.
+           WRITE REG-REPORT    FROM WS-LST-FINAL-3.
+           WRITE REG-REPORT    FROM WS-LST-FINAL-4.
+           WRITE REG-REPORT    FROM WS-LST-FINAL-5.
+           WRITE REG-REPORT    FROM WS-LST-FINAL-6.
+      *
+       P390-FIM.
+      *
+       P530-DATA-DO-SISTEMA.
+      *
+           ACCEPT  WS-DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           STRING  WS-DD-CORRENTE "/"
+                   WS-MM-CORRENTE "/"
+                   WS-AAAA-CORRENTE    INTO    WS-CAB-DT-SIS.
+      *
+       P530-FIM.
+      *
+       P900-FIM.
+           CLOSE   PRODUTO
+                   PRC-PRODUTO
+                   TP-PRODUTO
+                   MERCADO
+                   SCMO0450.
+           GOBACK.
+       END PROGRAM SCMP0450.
