@@ -0,0 +1,341 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 08/08/2026
+      * Purpose: RELATORIO DE GASTOS MENSAIS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0440.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT PRC-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS SEQUENTIAL
+                RECORD KEY     IS CHAVE-PRECO-PRODUTO
+                FILE STATUS    IS WS-FS-PRC-PRODUTO.
+      *
+           SELECT SCMO0440     ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SCMO0440.txt"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL.
+      *
+           SELECT SORT-REGISTRO     ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SORT-TMP.txt"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD PRC-PRODUTO.
+           COPY "PrcProduto.cpy".
+      *
+       FD SCMO0440.
+       01 REG-REPORT                           PIC X(100).
+      *
+       SD SORT-REGISTRO.
+       01 REGISTRO-SORT.
+           05 SD-ANO-PRECO                     PIC 9(04).
+           05 SD-MES-PRECO                     PIC 9(02).
+           05 SD-VLR-PRECO                     PIC 9(12)V99.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-REG-PRECO-PRODUTO.
+           05 WS-CHAVE-PRECO-PRODUTO.
+               10 WS-FK-COD-PRODUTO            PIC 9(14).
+               10 WS-DATA-PRECO                PIC X(10).
+               10 WS-DATA-PRECO-DDMMAAAA REDEFINES WS-DATA-PRECO.
+                   15 WS-ANO-PRECO             PIC 9(04).
+                   15 WS-MES-PRECO             PIC 9(02).
+                   15 WS-DIA-PRECO             PIC 9(02).
+               10 WS-SEQ-PRECO                 PIC 9(02).
+           05 WS-VLR-PRECO                     PIC 9(12)V99.
+      *
+       01 WS-REGISTRO-SORT.
+           05 WS-SD-ANO-PRECO                  PIC 9(04).
+           05 WS-SD-MES-PRECO                  PIC 9(02).
+           05 WS-SD-VLR-PRECO                  PIC 9(12)V99.
+      *
+       77 WS-FS-PRC-PRODUTO                    PIC X(02).
+           88 WS-FS-PRC-OK                      VALUE "00".
+           88 WS-FS-PRC-NAO-EXISTE               VALUE "35".
+      *
+       01 WS-CONTROLA-QUEBRA.
+           05 WS-ANO-ANT                       PIC 9(04).
+           05 WS-MES-ANT                       PIC 9(02).
+      *
+       77 WS-TOTAL-MES                         PIC 9(12)V99.
+       77 WS-PRIMEIRA-QUEBRA                   PIC X(01) VALUE "S".
+           88 FLAG-PRIMEIRA-QUEBRA             VALUE "S".
+      *
+       77 WS-FIM-DE-ARQUIVO                    PIC X(01).
+           88 FLAG-EOF                         VALUE "S".
+      *
+       77 WS-PROMPT                            PIC X(01).
+      *
+       01 WS-DATA-CORRENTE.
+           05 WS-AAAA-CORRENTE                 PIC 9(04).
+           05 WS-MM-CORRENTE                   PIC 9(02).
+           05 WS-DD-CORRENTE                   PIC 9(02).
+      *
+       01 WS-RELATORIO.
+           03 WS-LST-CAB-1.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(83) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-LST-CAB-2.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(11) VALUE "SMCO0440 - ".
+               05 FILLER   PIC X(23) VALUE
+                                       "GASTOS MENSAIS".
+               05 FILLER   PIC X(30) VALUE SPACES.
+               05 FILLER   PIC X(09) VALUE "EMISSAO: ".
+               05 WS-CAB-DT-SIS
+                           PIC X(10) VALUE SPACES.
+      *
+           03 WS-LST-CAB-3.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(83) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-LST-CAB-4.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(04) VALUE "ANO".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(03) VALUE "MES".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(15) VALUE "TOTAL GASTO".
+      *
+           03 WS-LST-CAB-5.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(04) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(03) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(15) VALUE ALL "=".
+      *
+           03 WS-LST-LINHA.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(83) VALUE ALL "-".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-DET-REPORT.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-ANO           PIC 9(04).
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-MES           PIC 9(02).
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 FILLER               PIC X(03) VALUE "R$ ".
+               05 WS-DET-TOTAL         PIC Z(9).99.
+      *
+           03 WS-LST-FINAL-0.
+               05 FILLER               PIC X(05) VALUE SPACES.
+               05 FILLER               PIC X(50) VALUE
+                                       "NENHUM REGISTRO A LISTAR".
+      *
+           03 WS-LST-FINAL-1.
+               05 FILLER               PIC X(05) VALUE SPACES.
+               05 FILLER               PIC X(20) VALUE
+                                       "REGISTROS LISTADOS: ".
+               05 WS-LISTA-QTD-REG     PIC 999 VALUE ZEROS.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-LISTA THRU P300-FIM.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-PRC-OK        TO  TRUE.
+           MOVE "N"                TO  WS-FIM-DE-ARQUIVO.
+
+           PERFORM P130-ABRE-PRECO-PRODUTO THRU P130-FIM.
+
+           PERFORM P140-ABRE-RELATORIO-SAIDA THRU P140-FIM.
+      *
+       P100-FIM.
+      *
+       P130-ABRE-PRECO-PRODUTO.
+      *
+           OPEN INPUT PRC-PRODUTO
+      *
+           IF NOT WS-FS-PRC-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRECO PRODUTO. FS: "
+                       WS-FS-PRC-PRODUTO   AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P130-FIM.
+      *
+       P140-ABRE-RELATORIO-SAIDA.
+      *
+           OPEN OUTPUT SCMO0440.
+      *
+       P140-FIM.
+      *
+       P300-LISTA.
+      *
+           SORT SORT-REGISTRO
+                   ON ASCENDING    KEY SD-ANO-PRECO
+                   ON ASCENDING    KEY SD-MES-PRECO
+               INPUT   PROCEDURE IS P400-PROCESSA-ENTRADA
+                               THRU P400-FIM
+               OUTPUT  PROCEDURE IS P500-PROCESSA-SAIDA
+                               THRU P500-FIM.
+      *
+       P300-FIM.
+      *
+       P400-PROCESSA-ENTRADA.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               READ PRC-PRODUTO
+                   AT END
+                       SET FLAG-EOF    TO TRUE
+               NOT AT END
+                   MOVE FK-COD-PRODUTO         TO WS-FK-COD-PRODUTO
+                   MOVE ANO-PRECO              TO WS-ANO-PRECO
+                   MOVE MES-PRECO              TO WS-MES-PRECO
+                   MOVE DIA-PRECO              TO WS-DIA-PRECO
+                   MOVE SEQ-PRECO              TO WS-SEQ-PRECO
+                   MOVE VLR-PRECO              TO WS-VLR-PRECO
+                   PERFORM P420-GRAVA-SORT
+                           THRU P420-FIM
+               END-READ
+           END-PERFORM.
+      *
+       P400-FIM.
+      *
+       P420-GRAVA-SORT.
+      *
+           MOVE WS-ANO-PRECO           TO SD-ANO-PRECO.
+           MOVE WS-MES-PRECO           TO SD-MES-PRECO.
+           MOVE WS-VLR-PRECO           TO SD-VLR-PRECO.
+      *
+           RELEASE REGISTRO-SORT.
+      *
+       P420-FIM.
+      *
+       P500-PROCESSA-SAIDA.
+      *
+           PERFORM P510-INICIALIZA-REPORT THRU P510-FIM.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               RETURN SORT-REGISTRO INTO WS-REGISTRO-SORT
+                   AT END
+                       SET FLAG-EOF    TO  TRUE
+                   NOT AT END
+                       PERFORM P520-ACUMULA-MES
+                                       THRU P520-FIM
+               END-RETURN
+           END-PERFORM.
+      *
+           IF NOT FLAG-PRIMEIRA-QUEBRA THEN
+               PERFORM P525-IMPRIME-TOTAL-MES THRU P525-FIM
+           END-IF.
+      *
+           PERFORM P590-FINALIZA-REPORT THRU P590-FIM.
+      *
+       P500-FIM.
+      *
+       P510-INICIALIZA-REPORT.
+      *
+           MOVE ZEROS      TO  WS-ANO-ANT
+                               WS-MES-ANT
+                               WS-TOTAL-MES.
+           MOVE "S"        TO  WS-PRIMEIRA-QUEBRA.
+      *
+           MOVE ZERO       TO  WS-LISTA-QTD-REG.
+      *
+           PERFORM P530-DATA-DO-SISTEMA THRU P530-FIM.
+      *
+           WRITE REG-REPORT    FROM WS-LST-CAB-1.
+           WRITE REG-REPORT    FROM WS-LST-CAB-2.
+           WRITE REG-REPORT    FROM WS-LST-CAB-3.
+           WRITE REG-REPORT    FROM WS-LST-CAB-4.
+           WRITE REG-REPORT    FROM WS-LST-CAB-5.
+      *
+       P510-FIM.
+      *
+       P520-ACUMULA-MES.
+      *
+           IF (WS-SD-ANO-PRECO NOT EQUAL WS-ANO-ANT
+               OR WS-SD-MES-PRECO NOT EQUAL WS-MES-ANT)
+               AND NOT FLAG-PRIMEIRA-QUEBRA THEN
+               PERFORM P525-IMPRIME-TOTAL-MES THRU P525-FIM
+           END-IF.
+      *
+           IF (WS-SD-ANO-PRECO NOT EQUAL WS-ANO-ANT
+               OR WS-SD-MES-PRECO NOT EQUAL WS-MES-ANT) THEN
+               MOVE ZEROS              TO  WS-TOTAL-MES
+               MOVE WS-SD-ANO-PRECO    TO  WS-ANO-ANT
+               MOVE WS-SD-MES-PRECO    TO  WS-MES-ANT
+               MOVE "N"                TO  WS-PRIMEIRA-QUEBRA
+           END-IF.
+      *
+           ADD WS-SD-VLR-PRECO         TO  WS-TOTAL-MES.
+      *
+       P520-FIM.
+      *
+       P525-IMPRIME-TOTAL-MES.
+      *
+           MOVE WS-ANO-ANT             TO  WS-DET-ANO.
+           MOVE WS-MES-ANT             TO  WS-DET-MES.
+           MOVE WS-TOTAL-MES           TO  WS-DET-TOTAL.
+      *
+           WRITE REG-REPORT FROM WS-DET-REPORT.
+           ADD 1                       TO  WS-LISTA-QTD-REG.
+      *
+       P525-FIM.
+      *
+       P530-DATA-DO-SISTEMA.
+      *
+           ACCEPT  WS-DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           STRING  WS-DD-CORRENTE "/"
+                   WS-MM-CORRENTE "/"
+                   WS-AAAA-CORRENTE    INTO    WS-CAB-DT-SIS.
+      *
+       P530-FIM.
+      *
+       P590-FINALIZA-REPORT.
+
+           IF WS-LISTA-QTD-REG = ZERO THEN
+               WRITE REG-REPORT        FROM WS-LST-FINAL-0
+           ELSE
+               WRITE REG-REPORT        FROM WS-LST-LINHA
+               WRITE REG-REPORT        FROM WS-LST-FINAL-1
+           END-IF.
+
+       P590-FIM.
+      *
+       P900-FIM.
+           CLOSE   PRC-PRODUTO
+                   SCMO0440.
+           GOBACK.
+       END PROGRAM SCMP0440.
