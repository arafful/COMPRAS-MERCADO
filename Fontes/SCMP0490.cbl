@@ -0,0 +1,513 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 09/08/2026
+      * Purpose: RELATORIO DE PRODUTOS MAIS CAROS E MAIS COMPRADOS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0490.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-PRODUTO
+                FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT PRC-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS SEQUENTIAL
+                RECORD KEY     IS CHAVE-PRECO-PRODUTO
+                FILE STATUS    IS WS-FS-PRC-PRODUTO.
+      *
+           SELECT SCMO0490     ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SCMO0490.txt"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL.
+      *
+           SELECT SORT-REGISTRO     ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\SORT-TMP.txt"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD PRODUTO.
+           COPY "Produto.cpy".
+      *
+       FD PRC-PRODUTO.
+           COPY "PrcProduto.cpy".
+      *
+       FD SCMO0490.
+       01 REG-REPORT                           PIC X(100).
+      *
+       SD SORT-REGISTRO.
+       01 REGISTRO-SORT.
+           05 SD-COD-PRODUTO                   PIC X(13).
+           05 SD-DATA-PRECO                    PIC X(10).
+           05 SD-SEQ-PRECO                     PIC 9(02).
+           05 SD-VLR-PRECO                     PIC 9(12)V99.
+           05 SD-QTD-COMPRA                    PIC 9(07)V999.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-REG-PRODUTO.
+           05 WS-COD-PRODUTO                   PIC X(13).
+           05 WS-DESC-PRODUTO                  PIC X(30).
+           05 WS-FK-COD-TIPO                   PIC X(10).
+      *
+       01  WS-REG-PRECO-PRODUTO.
+           05 WS-CHAVE-PRECO-PRODUTO.
+               10 WS-FK-COD-PRODUTO            PIC 9(14).
+               10 WS-DATA-PRECO                PIC X(10).
+               10 WS-SEQ-PRECO                 PIC 9(02).
+           05 WS-VLR-PRECO                     PIC 9(12)V99.
+           05 WS-FK-COD-MERCADO                PIC X(10).
+           05 WS-QTD-COMPRA                    PIC 9(07)V999.
+      *
+       01 WS-REGISTRO-SORT.
+           05 WS-SD-COD-PRODUTO                PIC X(13).
+           05 WS-SD-DATA-PRECO                 PIC X(10).
+           05 WS-SD-SEQ-PRECO                  PIC 9(02).
+           05 WS-SD-VLR-PRECO                  PIC 9(12)V99.
+           05 WS-SD-QTD-COMPRA                 PIC 9(07)V999.
+      *
+       77 WS-FS-PRODUTO                        PIC X(02).
+           88 WS-FS-PRD-OK                     VALUE "00".
+           88 WS-FS-PRD-NAO-EXISTE              VALUE "35".
+      *
+       77 WS-FS-PRC-PRODUTO                    PIC X(02).
+           88 WS-FS-PRC-OK                      VALUE "00".
+           88 WS-FS-PRC-NAO-EXISTE              VALUE "35".
+      *
+       77 WS-COD-PRD-ATUAL                     PIC X(13) VALUE SPACES.
+       77 WS-DESC-PRD-ATUAL                    PIC X(30) VALUE SPACES.
+       77 WS-VLR-PRECO-CORRENTE                PIC 9(12)V99.
+       77 WS-QTD-TOTAL-CORRENTE                PIC 9(09)V999.
+       77 WS-QTD-OCORR-PRD                     PIC 9(02).
+       77 WS-POS-INSERCAO                      PIC 9(02).
+      *
+       77 WS-QTD-TOP-CAROS                     PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-TOP-COMPRADOS                 PIC 9(02) VALUE ZEROS.
+       77 WS-IND-RESULTADO                     PIC 9(02) VALUE ZEROS.
+      *
+       01 WS-TAB-TOP-CAROS.
+           05 WS-TC-ITEM OCCURS 10 TIMES.
+               10 WS-TC-COD-PRODUTO            PIC X(13).
+               10 WS-TC-DESC-PRODUTO           PIC X(30).
+               10 WS-TC-VLR-PRECO              PIC 9(12)V99.
+      *
+       01 WS-TAB-TOP-COMPRADOS.
+           05 WS-TM-ITEM OCCURS 10 TIMES.
+               10 WS-TM-COD-PRODUTO            PIC X(13).
+               10 WS-TM-DESC-PRODUTO           PIC X(30).
+               10 WS-TM-QTD-TOTAL              PIC 9(09)V999.
+      *
+       77 WS-FIM-DE-ARQUIVO                    PIC X(01).
+           88 FLAG-EOF                         VALUE "S".
+      *
+       77 WS-PROMPT                            PIC X(01).
+      *
+       01 WS-DATA-CORRENTE.
+           05 WS-AAAA-CORRENTE                 PIC 9(04).
+           05 WS-MM-CORRENTE                   PIC 9(02).
+           05 WS-DD-CORRENTE                   PIC 9(02).
+      *
+       01 WS-RELATORIO.
+           03 WS-LST-CAB-1.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(70) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-LST-CAB-2.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(11) VALUE "SCMO0490 - ".
+               05 FILLER   PIC X(30) VALUE
+                               "PRODUTOS MAIS CAROS/COMPRADOS".
+               05 FILLER   PIC X(10) VALUE SPACES.
+               05 FILLER   PIC X(09) VALUE "EMISSAO: ".
+               05 WS-CAB-DT-SIS
+                           PIC X(10) VALUE SPACES.
+      *
+           03 WS-LST-CAB-3.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(70) VALUE ALL "=".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-LST-SUB-CAROS.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(40) VALUE
+                               "TOP 10 - PRODUTOS MAIS CAROS".
+      *
+           03 WS-LST-SUB-COMPRADOS.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(40) VALUE
+                               "TOP 10 - PRODUTOS MAIS COMPRADOS".
+      *
+           03 WS-LST-LINHA.
+               05 FILLER   PIC X(01) VALUE SPACES.
+               05 FILLER   PIC X(70) VALUE ALL "-".
+               05 FILLER   PIC X(01) VALUE SPACES.
+      *
+           03 WS-DET-CARO.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-POS           PIC Z9.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-DET-COD-PRD       PIC X(13) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-DSC-PRD       PIC X(30) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DET-VLR           PIC Z(9).99.
+      *
+           03 WS-DET-COMPRADO.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DTM-POS           PIC Z9.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-DTM-COD-PRD       PIC X(13) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DTM-DSC-PRD       PIC X(30) VALUE SPACES.
+               05 FILLER               PIC X(01) VALUE SPACES.
+               05 WS-DTM-QTD           PIC Z(6).999.
+      *
+           03 WS-LST-FINAL-0.
+               05 FILLER               PIC X(05) VALUE SPACES.
+               05 FILLER               PIC X(50) VALUE
+                                       "NENHUM REGISTRO A LISTAR".
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-LISTA THRU P300-FIM.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-PRD-OK        TO  TRUE.
+           SET WS-FS-PRC-OK        TO  TRUE.
+           MOVE "N"                TO  WS-FIM-DE-ARQUIVO.
+
+           PERFORM P120-ABRE-PRODUTO THRU P120-FIM.
+
+           PERFORM P130-ABRE-PRECO-PRODUTO THRU P130-FIM.
+
+           PERFORM P140-ABRE-RELATORIO-SAIDA THRU P140-FIM.
+      *
+       P100-FIM.
+      *
+       P120-ABRE-PRODUTO.
+      *
+           OPEN INPUT PRODUTO
+      *
+           IF NOT WS-FS-PRD-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO. FS: "
+                       WS-FS-PRODUTO       AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P120-FIM.
+      *
+       P130-ABRE-PRECO-PRODUTO.
+      *
+           OPEN INPUT PRC-PRODUTO
+      *
+           IF NOT WS-FS-PRC-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRECO PRODUTO. FS: "
+                       WS-FS-PRC-PRODUTO   AT 1505
+               ACCEPT WS-PROMPT            AT 1501
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P130-FIM.
+      *
+       P140-ABRE-RELATORIO-SAIDA.
+      *
+           OPEN OUTPUT SCMO0490.
+      *
+       P140-FIM.
+      *
+       P300-LISTA.
+      *
+      *    *========================================================*
+      *    * ORDENA POR PRODUTO, COM DATA/SEQUENCIA DE PRECO
+      *    * DECRESCENTE, PARA QUE A PRIMEIRA OCORRENCIA DE CADA
+      *    * PRODUTO SEJA A COMPRA MAIS RECENTE (PRECO CORRENTE);
+      *    * A QUANTIDADE COMPRADA E ACUMULADA PARA TODAS AS
+      *    * OCORRENCIAS DO PRODUTO.
+      *    *========================================================*
+           SORT SORT-REGISTRO
+                   ON ASCENDING    KEY SD-COD-PRODUTO
+                   ON DESCENDING   KEY SD-DATA-PRECO
+                   ON DESCENDING   KEY SD-SEQ-PRECO
+               INPUT   PROCEDURE IS P400-PROCESSA-ENTRADA
+                               THRU P400-FIM
+               OUTPUT  PROCEDURE IS P500-PROCESSA-SAIDA
+                               THRU P500-FIM.
+      *
+           PERFORM P600-IMPRIME-RELATORIO THRU P600-FIM.
+      *
+       P300-FIM.
+      *
+       P400-PROCESSA-ENTRADA.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               READ PRC-PRODUTO
+                   AT END
+                       SET FLAG-EOF    TO TRUE
+               NOT AT END
+                   MOVE FK-COD-PRODUTO         TO WS-FK-COD-PRODUTO
+                   MOVE DATA-PRECO             TO WS-DATA-PRECO
+                   MOVE SEQ-PRECO              TO WS-SEQ-PRECO
+                   MOVE VLR-PRECO              TO WS-VLR-PRECO
+                   MOVE FK-COD-MERCADO         TO WS-FK-COD-MERCADO
+                   MOVE QTD-COMPRA             TO WS-QTD-COMPRA
+                   PERFORM P420-GRAVA-SORT
+                           THRU P420-FIM
+               END-READ
+           END-PERFORM.
+      *
+       P400-FIM.
+      *
+       P420-GRAVA-SORT.
+      *
+           MOVE WS-FK-COD-PRODUTO      TO SD-COD-PRODUTO.
+           MOVE WS-DATA-PRECO          TO SD-DATA-PRECO.
+           MOVE WS-SEQ-PRECO           TO SD-SEQ-PRECO.
+           MOVE WS-VLR-PRECO           TO SD-VLR-PRECO.
+           MOVE WS-QTD-COMPRA          TO SD-QTD-COMPRA.
+      *
+           RELEASE REGISTRO-SORT.
+      *
+       P420-FIM.
+      *
+       P500-PROCESSA-SAIDA.
+      *
+           MOVE SPACES     TO  WS-COD-PRD-ATUAL
+                               WS-FIM-DE-ARQUIVO.
+      *
+           MOVE ZERO       TO  WS-QTD-OCORR-PRD
+                               WS-QTD-TOTAL-CORRENTE
+                               WS-QTD-TOP-CAROS
+                               WS-QTD-TOP-COMPRADOS.
+      *
+           PERFORM UNTIL FLAG-EOF
+      *
+               RETURN SORT-REGISTRO INTO WS-REGISTRO-SORT
+                   AT END
+                       SET FLAG-EOF    TO  TRUE
+                   NOT AT END
+                       PERFORM P520-ACUMULA-GRUPO
+                                       THRU P520-FIM
+               END-RETURN
+           END-PERFORM.
+      *
+           IF WS-COD-PRD-ATUAL NOT EQUAL SPACES THEN
+               PERFORM P540-FINALIZA-GRUPO THRU P540-FIM
+           END-IF.
+      *
+       P500-FIM.
+      *
+       P520-ACUMULA-GRUPO.
+      *
+           IF WS-SD-COD-PRODUTO NOT EQUAL WS-COD-PRD-ATUAL THEN
+               IF WS-COD-PRD-ATUAL NOT EQUAL SPACES THEN
+                   PERFORM P540-FINALIZA-GRUPO THRU P540-FIM
+               END-IF
+               MOVE WS-SD-COD-PRODUTO      TO  WS-COD-PRD-ATUAL
+               MOVE ZERO                   TO  WS-QTD-OCORR-PRD
+                                               WS-QTD-TOTAL-CORRENTE
+           END-IF.
+      *
+           ADD 1                           TO  WS-QTD-OCORR-PRD.
+      *
+           IF WS-QTD-OCORR-PRD = 1 THEN
+               MOVE WS-SD-VLR-PRECO        TO  WS-VLR-PRECO-CORRENTE
+           END-IF.
+      *
+           ADD WS-SD-QTD-COMPRA            TO  WS-QTD-TOTAL-CORRENTE.
+      *
+       P520-FIM.
+      *
+       P540-FINALIZA-GRUPO.
+      *
+           PERFORM P410-ACESSA-PRODUTO THRU P410-FIM.
+      *
+           PERFORM P550-INSERE-TOP-CAROS THRU P550-FIM.
+      *
+           PERFORM P560-INSERE-TOP-COMPRADOS THRU P560-FIM.
+      *
+       P540-FIM.
+      *
+       P410-ACESSA-PRODUTO.
+      *
+           MOVE WS-COD-PRD-ATUAL       TO COD-PRODUTO.
+           MOVE "** PRODUTO NAO ENCONTRADO **"
+                                       TO WS-DESC-PRD-ATUAL.
+      *
+           READ PRODUTO        INTO    WS-REG-PRODUTO
+                KEY  IS  COD-PRODUTO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE WS-DESC-PRODUTO    TO  WS-DESC-PRD-ATUAL
+           END-READ.
+      *
+       P410-FIM.
+      *
+       P550-INSERE-TOP-CAROS.
+      *
+      *    *========================================================*
+      *    * INSERE O PRODUTO NA TABELA DOS 10 MAIS CAROS, MANTENDO A
+      *    * TABELA ORDENADA POR PRECO DECRESCENTE (INSERCAO POR
+      *    * DESLOCAMENTO, COMO EM UMA ORDENACAO POR INSERCAO).
+      *    *========================================================*
+           MOVE ZERO                       TO  WS-POS-INSERCAO.
+      *
+           IF WS-QTD-TOP-CAROS < 10 THEN
+               ADD 1                       TO  WS-QTD-TOP-CAROS
+               MOVE WS-QTD-TOP-CAROS       TO  WS-POS-INSERCAO
+           ELSE
+               IF WS-VLR-PRECO-CORRENTE > WS-TC-VLR-PRECO(10) THEN
+                   MOVE 10                 TO  WS-POS-INSERCAO
+               END-IF
+           END-IF.
+      *
+           IF WS-POS-INSERCAO > ZERO THEN
+               PERFORM UNTIL WS-POS-INSERCAO = 1
+                   OR WS-VLR-PRECO-CORRENTE NOT >
+                           WS-TC-VLR-PRECO(WS-POS-INSERCAO - 1)
+                   MOVE WS-TC-ITEM(WS-POS-INSERCAO - 1)
+                                   TO  WS-TC-ITEM(WS-POS-INSERCAO)
+                   SUBTRACT 1              FROM WS-POS-INSERCAO
+               END-PERFORM
+               MOVE WS-COD-PRD-ATUAL   TO  WS-TC-COD-PRODUTO
+                                               (WS-POS-INSERCAO)
+               MOVE WS-DESC-PRD-ATUAL  TO  WS-TC-DESC-PRODUTO
+                                               (WS-POS-INSERCAO)
+               MOVE WS-VLR-PRECO-CORRENTE
+                                       TO  WS-TC-VLR-PRECO
+                                               (WS-POS-INSERCAO)
+           END-IF.
+      *
+       P550-FIM.
+      *
+       P560-INSERE-TOP-COMPRADOS.
+      *
+           MOVE ZERO                       TO  WS-POS-INSERCAO.
+      *
+           IF WS-QTD-TOP-COMPRADOS < 10 THEN
+               ADD 1                       TO  WS-QTD-TOP-COMPRADOS
+               MOVE WS-QTD-TOP-COMPRADOS   TO  WS-POS-INSERCAO
+           ELSE
+               IF WS-QTD-TOTAL-CORRENTE > WS-TM-QTD-TOTAL(10) THEN
+                   MOVE 10                 TO  WS-POS-INSERCAO
+               END-IF
+           END-IF.
+      *
+           IF WS-POS-INSERCAO > ZERO THEN
+               PERFORM UNTIL WS-POS-INSERCAO = 1
+                   OR WS-QTD-TOTAL-CORRENTE NOT >
+                           WS-TM-QTD-TOTAL(WS-POS-INSERCAO - 1)
+                   MOVE WS-TM-ITEM(WS-POS-INSERCAO - 1)
+                                   TO  WS-TM-ITEM(WS-POS-INSERCAO)
+                   SUBTRACT 1              FROM WS-POS-INSERCAO
+               END-PERFORM
+               MOVE WS-COD-PRD-ATUAL   TO  WS-TM-COD-PRODUTO
+                                               (WS-POS-INSERCAO)
+               MOVE WS-DESC-PRD-ATUAL  TO  WS-TM-DESC-PRODUTO
+                                               (WS-POS-INSERCAO)
+               MOVE WS-QTD-TOTAL-CORRENTE
+                                       TO  WS-TM-QTD-TOTAL
+                                               (WS-POS-INSERCAO)
+           END-IF.
+      *
+       P560-FIM.
+      *
+       P600-IMPRIME-RELATORIO.
+      *
+           PERFORM P530-DATA-DO-SISTEMA THRU P530-FIM.
+      *
+           WRITE REG-REPORT    FROM WS-LST-CAB-1.
+           WRITE REG-REPORT    FROM WS-LST-CAB-2.
+           WRITE REG-REPORT    FROM WS-LST-CAB-3.
+      *
+           IF WS-QTD-TOP-CAROS = ZERO
+              AND WS-QTD-TOP-COMPRADOS = ZERO THEN
+               WRITE REG-REPORT    FROM WS-LST-FINAL-0
+           ELSE
+               WRITE REG-REPORT    FROM WS-LST-SUB-CAROS
+               WRITE REG-REPORT    FROM WS-LST-LINHA
+      *
+               MOVE ZEROS              TO WS-IND-RESULTADO
+               PERFORM WS-QTD-TOP-CAROS TIMES
+                   ADD 1                       TO WS-IND-RESULTADO
+                   MOVE WS-IND-RESULTADO       TO WS-DET-POS
+                   MOVE WS-TC-COD-PRODUTO(WS-IND-RESULTADO)
+                                               TO WS-DET-COD-PRD
+                   MOVE WS-TC-DESC-PRODUTO(WS-IND-RESULTADO)
+                                               TO WS-DET-DSC-PRD
+                   MOVE WS-TC-VLR-PRECO(WS-IND-RESULTADO)
+                                               TO WS-DET-VLR
+                   WRITE REG-REPORT    FROM WS-DET-CARO
+               END-PERFORM
+      *
+               WRITE REG-REPORT    FROM WS-LST-LINHA
+               WRITE REG-REPORT    FROM WS-LST-SUB-COMPRADOS
+               WRITE REG-REPORT    FROM WS-LST-LINHA
+      *
+               MOVE ZEROS              TO WS-IND-RESULTADO
+               PERFORM WS-QTD-TOP-COMPRADOS TIMES
+                   ADD 1                       TO WS-IND-RESULTADO
+                   MOVE WS-IND-RESULTADO       TO WS-DTM-POS
+                   MOVE WS-TM-COD-PRODUTO(WS-IND-RESULTADO)
+                                               TO WS-DTM-COD-PRD
+                   MOVE WS-TM-DESC-PRODUTO(WS-IND-RESULTADO)
+                                               TO WS-DTM-DSC-PRD
+                   MOVE WS-TM-QTD-TOTAL(WS-IND-RESULTADO)
+                                               TO WS-DTM-QTD
+                   WRITE REG-REPORT    FROM WS-DET-COMPRADO
+               END-PERFORM
+           END-IF.
+      *
+       P600-FIM.
+      *
+       P530-DATA-DO-SISTEMA.
+      *
+           ACCEPT  WS-DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           STRING  WS-DD-CORRENTE "/"
+                   WS-MM-CORRENTE "/"
+                   WS-AAAA-CORRENTE    INTO    WS-CAB-DT-SIS.
+      *
+       P530-FIM.
+      *
+       P900-FIM.
+           CLOSE   PRODUTO
+                   PRC-PRODUTO
+                   SCMO0490.
+           GOBACK.
+       END PROGRAM SCMP0490.
