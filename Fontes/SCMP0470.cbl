@@ -0,0 +1,432 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 09/08/2026
+      * Purpose: PAINEL DE SAUDE DO CATALOGO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0470.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS DYNAMIC
+                RECORD KEY     IS COD-PRODUTO
+                ALTERNATE RECORD KEY IS FK-COD-TIPO WITH DUPLICATES
+                FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT PRC-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS DYNAMIC
+                RECORD KEY     IS CHAVE-PRECO-PRODUTO
+                FILE STATUS    IS WS-FS-PRC-PRODUTO.
+      *
+           SELECT TP-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\TP-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS DYNAMIC
+                RECORD KEY     IS COD-TIPO
+                FILE STATUS    IS WS-FS-TP-PRODUTO.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO.
+           COPY "Produto.cpy".
+      *
+       FD PRC-PRODUTO.
+           COPY "PrcProduto.cpy".
+      *
+       FD TP-PRODUTO.
+           COPY "TpProduto.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-REG-PRODUTO.
+           05 WS-COD-PRODUTO                   PIC X(14).
+           05 WS-DESC-PRODUTO                  PIC X(50).
+           05 WS-FK-COD-TIPO                   PIC X(10).
+      *
+       01  WS-REG-TIPO-PRODUTO.
+           05 WS-COD-TIPO                      PIC X(10).
+           05 WS-DESC-TIPO                     PIC X(50).
+      *
+       77 WS-FS-PRODUTO                        PIC X(02).
+           88 WS-FS-PRD-OK                     VALUE "00".
+           88 WS-FS-PRD-NAO-EXISTE              VALUE "35".
+      *
+       77 WS-FS-PRC-PRODUTO                    PIC X(02).
+           88 WS-FS-PRC-OK                      VALUE "00".
+           88 WS-FS-PRC-NAO-EXISTE              VALUE "35".
+      *
+       77 WS-FS-TP-PRODUTO                     PIC X(02).
+           88 WS-FS-TP-OK                      VALUE "00".
+           88 WS-FS-TP-NAO-EXISTE              VALUE "35".
+      *
+       77 WS-FIM-DE-ARQUIVO                    PIC X(01).
+           88 FLAG-EOF                         VALUE "S".
+      *
+       77 WS-TEM-VINCULO                       PIC X(01).
+           88 FLAG-TEM-VINCULO                 VALUE "S".
+      *
+       77 WS-PROMPT                            PIC X(01).
+      *
+       77 WS-QTD-TIPOS                         PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-PRODUTOS                      PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-PRECOS                        PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-TIPOS-SEM-PRODUTO             PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-PRODUTOS-SEM-PRECO            PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-PRODUTOS-TIPO-INVALIDO        PIC 9(05) VALUE ZEROS.
+      *
+       01 WS-DATA-CORRENTE.
+           05 WS-AAAA-CORRENTE                 PIC 9(04).
+           05 WS-MM-CORRENTE                   PIC 9(02).
+           05 WS-DD-CORRENTE                   PIC 9(02).
+      *
+       01 WS-DATA-EXIBICAO                     PIC X(10) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-PAINEL-SCREEN.
+           05 LINE 02 COL 05 VALUE "SISTEMA DE COMPRAS DE MERCADO".
+           05 LINE 03 COL 05 VALUE
+                           "SMCP0470 - Painel de Saude do Catalogo".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 05 COL 60 VALUE "EMISSAO: ".
+           05 SS-DATA-EXIBICAO PIC X(10) LINE 05 COL 69
+                           USING WS-DATA-EXIBICAO.
+           05 LINE 07 COL 05 VALUE
+                       "TIPOS DE PRODUTOS CADASTRADOS.....: ".
+           05 SS-QTD-TIPOS PIC Z(4)9 LINE 07 COL 42
+                           USING WS-QTD-TIPOS.
+           05 LINE 08 COL 05 VALUE
+                       "PRODUTOS CADASTRADOS..............: ".
+           05 SS-QTD-PRODUTOS PIC Z(4)9 LINE 08 COL 42
+                           USING WS-QTD-PRODUTOS.
+           05 LINE 09 COL 05 VALUE
+                       "PRECOS CADASTRADOS................: ".
+           05 SS-QTD-PRECOS PIC Z(4)9 LINE 09 COL 42
+                           USING WS-QTD-PRECOS.
+           05 LINE 11 COL 05 VALUE
+                       "TIPOS SEM PRODUTO VINCULADO.......: ".
+           05 SS-QTD-TIPOS-SEM-PRODUTO PIC Z(4)9 LINE 11 COL 42
+                           USING WS-QTD-TIPOS-SEM-PRODUTO.
+           05 LINE 12 COL 05 VALUE
+                       "PRODUTOS SEM PRECO CADASTRADO.....: ".
+           05 SS-QTD-PRODUTOS-SEM-PRECO PIC Z(4)9 LINE 12 COL 42
+                           USING WS-QTD-PRODUTOS-SEM-PRECO.
+           05 LINE 13 COL 05 VALUE
+                       "PRODUTOS COM TIPO INVALIDO........: ".
+           05 SS-QTD-PRODUTOS-TIPO-INVALIDO PIC Z(4)9 LINE 13 COL 42
+                           USING WS-QTD-PRODUTOS-TIPO-INVALIDO.
+           05 LINE 15 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 16 COL 05 VALUE
+                           "TECLE ENTER PARA RETORNAR AO MENU. ".
+           05 SS-PROMPT PIC X(01) LINE 16 COL 41
+                           USING WS-PROMPT.
+           05 LINE 17 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+      *
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+      *
+           PERFORM P300-CALCULA-METRICAS THRU P300-FIM.
+      *
+           PERFORM P400-EXIBE-PAINEL THRU P400-FIM.
+      *
+           PERFORM P900-FIM.
+      *
+       P100-INICIALIZA.
+      *
+           SET WS-FS-PRD-OK        TO  TRUE.
+           SET WS-FS-PRC-OK        TO  TRUE.
+           SET WS-FS-TP-OK         TO  TRUE.
+      *
+           OPEN INPUT PRODUTO.
+      *
+           IF NOT WS-FS-PRD-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO. FS: "
+                       WS-FS-PRODUTO       AT 1905
+               ACCEPT WS-PROMPT            AT 1901
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN INPUT PRC-PRODUTO.
+      *
+           IF NOT WS-FS-PRC-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRC-PRODUTO. FS: "
+                       WS-FS-PRC-PRODUTO   AT 1905
+               ACCEPT WS-PROMPT            AT 1901
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN INPUT TP-PRODUTO.
+      *
+           IF NOT WS-FS-TP-OK THEN
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO TP-PRODUTO. FS: "
+                       WS-FS-TP-PRODUTO    AT 1905
+               ACCEPT WS-PROMPT            AT 1901
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P100-FIM.
+      *
+       P300-CALCULA-METRICAS.
+      *
+           PERFORM P310-CONTA-TIPOS         THRU P310-FIM.
+           PERFORM P320-CONTA-PRODUTOS      THRU P320-FIM.
+           PERFORM P330-CONTA-PRECOS        THRU P330-FIM.
+           PERFORM P340-TIPOS-SEM-PRODUTO   THRU P340-FIM.
+           PERFORM P350-PRODUTOS-SEM-PRECO  THRU P350-FIM.
+           PERFORM P360-PRODUTOS-TIPO-INVALIDO
+                                             THRU P360-FIM.
+      *
+       P300-FIM.
+      *
+       P310-CONTA-TIPOS.
+      *
+           MOVE ZEROS               TO WS-QTD-TIPOS.
+           MOVE "N"                 TO WS-FIM-DE-ARQUIVO.
+           MOVE LOW-VALUES          TO COD-TIPO.
+      *
+           START TP-PRODUTO KEY IS NOT LESS THAN COD-TIPO
+               INVALID KEY
+                   SET FLAG-EOF     TO TRUE
+           END-START.
+      *
+           PERFORM UNTIL FLAG-EOF
+               READ TP-PRODUTO NEXT RECORD
+                   AT END
+                       SET FLAG-EOF TO TRUE
+                   NOT AT END
+                       ADD 1        TO WS-QTD-TIPOS
+               END-READ
+           END-PERFORM.
+      *
+       P310-FIM.
+      *
+       P320-CONTA-PRODUTOS.
+      *
+           MOVE ZEROS               TO WS-QTD-PRODUTOS.
+           MOVE "N"                 TO WS-FIM-DE-ARQUIVO.
+           MOVE LOW-VALUES          TO COD-PRODUTO.
+      *
+           START PRODUTO KEY IS NOT LESS THAN COD-PRODUTO
+               INVALID KEY
+                   SET FLAG-EOF     TO TRUE
+           END-START.
+      *
+           PERFORM UNTIL FLAG-EOF
+               READ PRODUTO NEXT RECORD
+                   AT END
+                       SET FLAG-EOF TO TRUE
+                   NOT AT END
+                       ADD 1        TO WS-QTD-PRODUTOS
+               END-READ
+           END-PERFORM.
+      *
+       P320-FIM.
+      *
+       P330-CONTA-PRECOS.
+      *
+           MOVE ZEROS               TO WS-QTD-PRECOS.
+           MOVE "N"                 TO WS-FIM-DE-ARQUIVO.
+           MOVE LOW-VALUES          TO CHAVE-PRECO-PRODUTO.
+      *
+           START PRC-PRODUTO KEY IS NOT LESS THAN CHAVE-PRECO-PRODUTO
+               INVALID KEY
+                   SET FLAG-EOF     TO TRUE
+           END-START.
+      *
+           PERFORM UNTIL FLAG-EOF
+               READ PRC-PRODUTO NEXT RECORD
+                   AT END
+                       SET FLAG-EOF TO TRUE
+                   NOT AT END
+                       ADD 1        TO WS-QTD-PRECOS
+               END-READ
+           END-PERFORM.
+      *
+       P330-FIM.
+      *
+       P340-TIPOS-SEM-PRODUTO.
+      *
+      *    *========================================================*
+      *    * PARA CADA TIPO CADASTRADO, PROCURA UM PRODUTO VINCULADO
+      *    * PELA CHAVE ALTERNATIVA FK-COD-TIPO DE PRODUTO (MESMA
+      *    * TECNICA DE SCMP0104/SCMP0105).
+      *    *========================================================*
+           MOVE ZEROS               TO WS-QTD-TIPOS-SEM-PRODUTO.
+           MOVE "N"                 TO WS-FIM-DE-ARQUIVO.
+           MOVE LOW-VALUES          TO COD-TIPO.
+      *
+           START TP-PRODUTO KEY IS NOT LESS THAN COD-TIPO
+               INVALID KEY
+                   SET FLAG-EOF     TO TRUE
+           END-START.
+      *
+           PERFORM UNTIL FLAG-EOF
+               READ TP-PRODUTO NEXT RECORD INTO WS-REG-TIPO-PRODUTO
+                   AT END
+                       SET FLAG-EOF TO TRUE
+                   NOT AT END
+                       MOVE SPACES           TO WS-TEM-VINCULO
+                       MOVE WS-COD-TIPO      TO FK-COD-TIPO
+      *
+                       START PRODUTO KEY IS NOT LESS THAN FK-COD-TIPO
+                           INVALID KEY
+                               SET WS-FS-PRD-NAO-EXISTE TO TRUE
+                       END-START
+      *
+                       IF WS-FS-PRD-OK THEN
+                           READ PRODUTO NEXT RECORD
+                               AT END
+                                   CONTINUE
+                               NOT AT END
+                                   IF FK-COD-TIPO EQUAL WS-COD-TIPO
+                                                                 THEN
+                                       SET FLAG-TEM-VINCULO TO TRUE
+                                   END-IF
+                           END-READ
+                       END-IF
+      *
+                       IF NOT FLAG-TEM-VINCULO THEN
+                           ADD 1    TO WS-QTD-TIPOS-SEM-PRODUTO
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *
+       P340-FIM.
+      *
+       P350-PRODUTOS-SEM-PRECO.
+      *
+      *    *========================================================*
+      *    * PARA CADA PRODUTO CADASTRADO, PROCURA O PRIMEIRO PRECO
+      *    * REPOSICIONANDO PRC-PRODUTO PELO INICIO DA CHAVE COM O
+      *    * CODIGO DO PRODUTO (MESMA TECNICA DE SCMP0460).
+      *    *========================================================*
+           MOVE ZEROS               TO WS-QTD-PRODUTOS-SEM-PRECO.
+           MOVE "N"                 TO WS-FIM-DE-ARQUIVO.
+           MOVE LOW-VALUES          TO COD-PRODUTO.
+      *
+           START PRODUTO KEY IS NOT LESS THAN COD-PRODUTO
+               INVALID KEY
+                   SET FLAG-EOF     TO TRUE
+           END-START.
+      *
+           PERFORM UNTIL FLAG-EOF
+               READ PRODUTO NEXT RECORD INTO WS-REG-PRODUTO
+                   AT END
+                       SET FLAG-EOF TO TRUE
+                   NOT AT END
+                       MOVE SPACES             TO WS-TEM-VINCULO
+                       MOVE LOW-VALUES         TO CHAVE-PRECO-PRODUTO
+                       MOVE WS-COD-PRODUTO     TO FK-COD-PRODUTO
+      *
+                       START PRC-PRODUTO
+                           KEY IS NOT LESS THAN CHAVE-PRECO-PRODUTO
+                               INVALID KEY
+                                   SET WS-FS-PRC-NAO-EXISTE TO TRUE
+                       END-START
+      *
+                       IF WS-FS-PRC-OK THEN
+                           READ PRC-PRODUTO NEXT RECORD
+                               AT END
+                                   CONTINUE
+                               NOT AT END
+                                   IF FK-COD-PRODUTO EQUAL
+                                                   WS-COD-PRODUTO THEN
+                                       SET FLAG-TEM-VINCULO TO TRUE
+                                   END-IF
+                           END-READ
+                       END-IF
+      *
+                       IF NOT FLAG-TEM-VINCULO THEN
+                           ADD 1    TO WS-QTD-PRODUTOS-SEM-PRECO
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *
+       P350-FIM.
+      *
+       P360-PRODUTOS-TIPO-INVALIDO.
+      *
+           MOVE ZEROS               TO WS-QTD-PRODUTOS-TIPO-INVALIDO.
+           MOVE "N"                 TO WS-FIM-DE-ARQUIVO.
+           MOVE LOW-VALUES          TO COD-PRODUTO.
+      *
+           START PRODUTO KEY IS NOT LESS THAN COD-PRODUTO
+               INVALID KEY
+                   SET FLAG-EOF     TO TRUE
+           END-START.
+      *
+           PERFORM UNTIL FLAG-EOF
+               READ PRODUTO NEXT RECORD INTO WS-REG-PRODUTO
+                   AT END
+                       SET FLAG-EOF TO TRUE
+                   NOT AT END
+                       MOVE WS-FK-COD-TIPO  TO COD-TIPO
+      *
+                       READ TP-PRODUTO
+                           KEY IS COD-TIPO
+                               INVALID KEY
+                                   ADD 1 TO
+                                       WS-QTD-PRODUTOS-TIPO-INVALIDO
+                       END-READ
+               END-READ
+           END-PERFORM.
+      *
+       P360-FIM.
+      *
+       P400-EXIBE-PAINEL.
+      *
+           PERFORM P410-DATA-DO-SISTEMA THRU P410-FIM.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-PAINEL-SCREEN.
+           ACCEPT  WS-PROMPT AT 1641.
+      *
+       P400-FIM.
+      *
+       P410-DATA-DO-SISTEMA.
+      *
+           ACCEPT  WS-DATA-CORRENTE FROM DATE YYYYMMDD.
+      *
+           STRING  WS-DD-CORRENTE "/"
+                   WS-MM-CORRENTE "/"
+                   WS-AAAA-CORRENTE    INTO    WS-DATA-EXIBICAO.
+      *
+       P410-FIM.
+      *
+       P900-FIM.
+           CLOSE   PRODUTO
+                   PRC-PRODUTO
+                   TP-PRODUTO.
+           GOBACK.
+       END PROGRAM SCMP0470.
