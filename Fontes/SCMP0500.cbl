@@ -26,8 +26,13 @@
       *
        01 WS-COM-AREA.
            03 WS-MENSAGEM                      PIC X(20).
+           03 WS-OPERADOR-ID                   PIC X(08).
+           03 WS-FORMATO-CSV                   PIC X(01) VALUE "B".
+               88 FORMATO-INTERNACIONAL        VALUE "I".
+               88 FORMATO-BRASILEIRO           VALUE "B".
       *
        77 WS-OPCAO-MENU                        PIC X(01).
+       77 WS-OPCAO-FORMATO                     PIC X(01).
        77 WS-PROMPT                            PIC X(01).
       *
        77 WS-EXIT                              PIC X(01).
@@ -37,6 +42,7 @@
       *
        01 LK-COM-AREA.
            03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
       *
        SCREEN SECTION.
            01 SS-CLEAR-SCREEN.
@@ -58,6 +64,11 @@
            05 LINE 09 COL 05 VALUE
                              "<4> - GERA CSV DE BI".
            05 LINE 10 COL 05 VALUE
+                             "<F> - ALTERAR FORMATO DO CSV (ATUAL: ".
+           05 LINE 10 COL 43 PIC X(01)
+                           FROM WS-FORMATO-CSV.
+           05 LINE 10 COL 44 VALUE ")".
+           05 LINE 11 COL 05 VALUE
                              "<Q> - RETORNAR MENU PRINCIPAL".
            05 LINE 12 COL 05 VALUE
            "------------------------------------------------------------
@@ -69,6 +80,14 @@
            05 LINE 14 COL 05 VALUE
            "------------------------------------------------------------
       -    "--------------".
+      *
+       01 SS-FORMATO-SCREEN.
+           05 LINE 16 COL 05 VALUE
+                   "FORMATO (B)RASILEIRO ; E , DECIMAL OU ".
+           05 LINE 16 COL 44 VALUE
+                   "(I)NTERNACIONAL , E . DECIMAL: ".
+           05 SS-OPCAO-FORMATO REVERSE-VIDEO PIC X(01)
+                           USING WS-OPCAO-FORMATO.
       *
        PROCEDURE DIVISION USING LK-COM-AREA.
       *
@@ -90,8 +109,12 @@
                        CALL "SCMP0520" USING WS-COM-AREA
                    WHEN "3"
                        CALL "SCMP0530" USING WS-COM-AREA
-      *             WHEN "4"
-      *                 CALL "SCMP0540" USING WS-COM-AREA
+                   WHEN "4"
+                       CALL "SCMP0540" USING WS-COM-AREA
+                   WHEN "F"
+                       PERFORM P200-ALTERA-FORMATO THRU P200-FIM
+                   WHEN "f"
+                       PERFORM P200-ALTERA-FORMATO THRU P200-FIM
                    WHEN "Q"
                        SET EXIT-OK             TO TRUE
                    WHEN "q"
@@ -102,4 +125,19 @@
            END-PERFORM.
 
            GOBACK.
+      *
+       P200-ALTERA-FORMATO.
+      *
+           MOVE SPACES                         TO WS-OPCAO-FORMATO.
+
+           DISPLAY SS-FORMATO-SCREEN
+           ACCEPT  SS-FORMATO-SCREEN
+
+           IF WS-OPCAO-FORMATO EQUAL "I" OR WS-OPCAO-FORMATO EQUAL "i"
+               SET FORMATO-INTERNACIONAL       TO TRUE
+           ELSE
+               SET FORMATO-BRASILEIRO          TO TRUE
+           END-IF.
+      *
+       P200-FIM.
        END PROGRAM SCMP0500.
