@@ -26,6 +26,7 @@
       *
        01 WS-COM-AREA.
            03 WS-MENSAGEM                      PIC X(20).
+           03 WS-OPERADOR-ID                   PIC X(08).
       *
        77 WS-OPCAO-MENU                        PIC X(01).
        77 WS-PROMPT                            PIC X(01).
@@ -52,15 +53,34 @@
            05 LINE 09 COL 05 VALUE
                              "<4> - RELATORIOS".
            05 LINE 10 COL 05 VALUE
-                             "<Q> - FINALIZAR".
+                             "<5> - CADASTRO DE MERCADOS".
+           05 LINE 11 COL 05 VALUE
+                             "<6> - CADASTRO DE FORNECEDORES".
            05 LINE 12 COL 05 VALUE
+                             "<7> - PAINEL DE SAUDE DO CATALOGO".
+           05 LINE 13 COL 05 VALUE
+                             "<Q> - FINALIZAR".
+           05 LINE 14 COL 05 VALUE
            "------------------------------------------------------------
       -    "--------------".
-           05 LINE 13 COL 05 VALUE
+           05 LINE 15 COL 05 VALUE
                            "DIGITE A OPCAO DESEJADA: ".
            05 SS-OPCAO-MENU REVERSE-VIDEO PIC X(01)
                            USING WS-OPCAO-MENU.
-           05 LINE 14 COL 05 VALUE
+           05 LINE 16 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01 SS-LOGIN-SCREEN.
+           05 LINE 02 COL 05 VALUE "SISTEMA DE COMPRAS DE MERCADO".
+           05 LINE 03 COL 05 VALUE "SMCP0000 - Identificacao".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Operador......: ".
+           05 SS-OPERADOR-ID REVERSE-VIDEO PIC X(08)
+                           USING WS-OPERADOR-ID.
+           05 LINE 08 COL 05 VALUE
            "------------------------------------------------------------
       -    "--------------".
       *
@@ -69,6 +89,12 @@
 
            SET EXIT-OK                         TO FALSE.
 
+           PERFORM UNTIL WS-OPERADOR-ID NOT EQUAL SPACES
+               DISPLAY SS-CLEAR-SCREEN
+               DISPLAY SS-LOGIN-SCREEN
+               ACCEPT  SS-LOGIN-SCREEN
+           END-PERFORM.
+
            PERFORM UNTIL EXIT-OK
                INITIALIZE                          WS-OPCAO-MENU
       *
@@ -80,15 +106,17 @@
                    WHEN "1"
                        CALL "SCMP0100" USING WS-COM-AREA
                    WHEN "2"
-                       CALL "SCMP0200" USING WS-COM-AREA
+                       CALL "SCMP0210" USING WS-COM-AREA
                    WHEN "3"
-      *                CALL "SCMP0300" USING WS-COM-AREA
-                       DISPLAY "ROTINA NAO DISPONIVEL" AT 1505
-                       ACCEPT WS-PROMPT AT 1527
+                       CALL "SCMP0340" USING WS-COM-AREA
                    WHEN "4"
-      *                CALL "SCMP0400" USING WS-COM-AREA
-                       DISPLAY "ROTINA NAO DISPONIVEL" AT 1505
-                       ACCEPT WS-PROMPT AT 1527
+                       CALL "SCMP0400" USING WS-COM-AREA
+                   WHEN "5"
+                       CALL "SCMP0600" USING WS-COM-AREA
+                   WHEN "6"
+                       CALL "SCMP0700" USING WS-COM-AREA
+                   WHEN "7"
+                       CALL "SCMP0470" USING WS-COM-AREA
                    WHEN "Q"
                        SET EXIT-OK             TO TRUE
                    WHEN "q"
