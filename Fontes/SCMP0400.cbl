@@ -0,0 +1,126 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 08/08/2026
+      * Purpose: MENU DE RELATORIOS
+      * Mod: 09/08/2026 - chamadas aos programas filhos agora repassam
+      *      LK-COM-AREA (a WS-COM-AREA local nunca era carregada com o
+      *      operador logado)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0400.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      *
+       77 WS-OPCAO-MENU                        PIC X(01).
+       77 WS-PROMPT                            PIC X(01).
+      *
+       77 WS-EXIT                              PIC X(01).
+           88 EXIT-OK                          VALUE "S" FALSE "N".
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+           01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-MENU-SCREEN.
+           05 LINE 02 COL 05 VALUE "SISTEMA DE COMPRAS DE MERCADO".
+           05 LINE 03 COL 05 VALUE
+                               "SMCP0400 - Menu de Relatorios".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE
+                             "<1> - RELATORIO DE TIPOS DE PRODUTOS".
+           05 LINE 07 COL 05 VALUE
+                             "<2> - RELATORIO DE PRODUTOS".
+           05 LINE 08 COL 05 VALUE
+                             "<3> - RELATORIO DE LISTA DE COMPRAS".
+           05 LINE 09 COL 05 VALUE
+                   "<4> - RELATORIO DE MENOR PRECO POR MERCADO".
+           05 LINE 10 COL 05 VALUE
+                   "<5> - RELATORIO DE TENDENCIA DE PRECOS".
+           05 LINE 11 COL 05 VALUE
+                   "<6> - RELATORIO DE GASTOS MENSAIS".
+           05 LINE 12 COL 05 VALUE
+                   "<7> - CONSISTENCIA DE CODIGO DE PRODUTO".
+           05 LINE 13 COL 05 VALUE
+                   "<8> - ESTIMATIVA DE CUSTO DE LISTA DE COMPRAS".
+           05 LINE 14 COL 05 VALUE
+                   "<9> - COMPARATIVO SAZONAL DE PRECOS".
+           05 LINE 15 COL 05 VALUE
+                   "<A> - PRODUTOS MAIS CAROS/MAIS COMPRADOS".
+           05 LINE 16 COL 05 VALUE
+                             "<Q> - RETORNAR MENU PRINCIPAL".
+           05 LINE 17 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 18 COL 05 VALUE
+                           "DIGITE A OPCAO DESEJADA: ".
+           05 SS-OPCAO-MENU REVERSE-VIDEO PIC X(01)
+                           USING WS-OPCAO-MENU.
+           05 LINE 19 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+
+           SET EXIT-OK                         TO FALSE.
+      *
+           PERFORM UNTIL EXIT-OK
+               MOVE SPACES                     TO WS-OPCAO-MENU
+      *
+               DISPLAY SS-CLEAR-SCREEN
+               DISPLAY SS-MENU-SCREEN
+               ACCEPT  SS-MENU-SCREEN
+      *
+               EVALUATE WS-OPCAO-MENU
+                   WHEN "1"
+                       CALL "SCMP0102" USING LK-COM-AREA
+                   WHEN "2"
+                       CALL "SCMP0220" USING LK-COM-AREA
+                   WHEN "3"
+                       CALL "SCMP0410" USING LK-COM-AREA
+                   WHEN "4"
+                       CALL "SCMP0420" USING LK-COM-AREA
+                   WHEN "5"
+                       CALL "SCMP0430" USING LK-COM-AREA
+                   WHEN "6"
+                       CALL "SCMP0440" USING LK-COM-AREA
+                   WHEN "7"
+                       CALL "SCMP0450" USING LK-COM-AREA
+                   WHEN "8"
+                       CALL "SCMP0460" USING LK-COM-AREA
+                   WHEN "9"
+                       CALL "SCMP0480" USING LK-COM-AREA
+                   WHEN "A"
+                       CALL "SCMP0490" USING LK-COM-AREA
+                   WHEN "a"
+                       CALL "SCMP0490" USING LK-COM-AREA
+                   WHEN "Q"
+                       SET EXIT-OK             TO TRUE
+                   WHEN "q"
+                       SET EXIT-OK             TO TRUE
+                   WHEN OTHER
+                       SET EXIT-OK             TO FALSE
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+       END PROGRAM SCMP0400.
