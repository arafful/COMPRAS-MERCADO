@@ -0,0 +1,368 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 08/08/2026
+      * Purpose: CADASTRO DE PRODUTOS - EXCLUSAO
+      * Mod: 09/08/2026 - campos da tela reordenados para que a ordem
+      *      de tabulacao siga a ordem visual (Descricao, Validade,
+      *      Tipo)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0240.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-PRODUTO
+                FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT TP-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\TP-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-TIPO
+                FILE STATUS    IS WS-FS-TP-PRODUTO.
+      *
+           SELECT PRC-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRC-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS DYNAMIC
+                RECORD KEY     IS CHAVE-PRECO-PRODUTO
+                FILE STATUS    IS WS-FS-PRC-PRODUTO.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO.
+           COPY "Produto.cpy".
+
+       FD TP-PRODUTO.
+           COPY "TpProduto.cpy".
+      *
+       FD PRC-PRODUTO.
+           COPY "PrcProduto.cpy".
+      *
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-REG-PRODUTO.
+           05 WS-COD-PRODUTO                   PIC X(14).
+           05 WS-DESC-PRODUTO                  PIC X(50).
+           05 WS-FK-COD-TIPO                   PIC X(10).
+           05 WS-VALIDADE-DIAS                 PIC 9(04).
+      *
+       01 WS-REG-TIPO-PRODUTO.
+           05 WS-COD-TIPO                      PIC X(10).
+           05 WS-DESC-TIPO                     PIC X(50).
+      *
+       77 WS-FS-PRODUTO                        PIC X(02).
+           88 WS-FS-PROD-OK                    VALUE "00".
+           88 WS-FS-PROD-NAO-EXISTE            VALUE "35".
+      *
+       77 WS-FS-TP-PRODUTO                     PIC X(02).
+           88 WS-FS-TP-OK                      VALUE "00".
+           88 WS-FS-TP-NAO-EXISTE              VALUE "35".
+      *
+       77 WS-FS-PRC-PRODUTO                    PIC X(02).
+           88 WS-FS-PRC-OK                     VALUE "00".
+           88 WS-FS-PRC-NAO-EXISTE             VALUE "35".
+      *
+       77 WS-QTD-PRECOS-VINCULADOS             PIC 9(05) VALUE ZEROS.
+       77 WS-FK-COD-PRODUTO                    PIC 9(14) VALUE ZEROS.
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
+      *
+       77 WS-RESPOSTA-TELA                     PIC X(01).
+           88 FLAG-SAIR                        VALUE "Q".
+      *
+       77 WS-CONFIRMA-TELA                     PIC X(01).
+           88 FLAG-CONFIRMA                    VALUE "S".
+      *
+       77 WS-MENSAGEM                          PIC X(50) VALUE SPACES.
+       77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-INPUT-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE PRODUTOS".
+           05 LINE 03 COL 05 VALUE "SMCP0240 - Exclusao".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Codigo do Porduto...: ".
+           05 LINE 08 COL 05 VALUE "Descricao do Produto: ".
+           05 SS-DESC-PRODUTO PIC X(50)
+                           USING WS-DESC-PRODUTO.
+           05 LINE 09 COL 05 VALUE "Validade (dias).....: ".
+           05 SS-VALIDADE-DIAS PIC 9(04)
+                           USING WS-VALIDADE-DIAS.
+           05 LINE 10 COL 05 VALUE "Tipo de Produto.....: ".
+           05 SS-FK-COD-TIPO PIC X(10)
+                           USING WS-FK-COD-TIPO.
+           05 LINE 11 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 12 COL 05 VALUE
+                   "CONFIRMA A EXCLUSAO DO REGISTRO ACIMA? <S>/<N> ".
+           05 SS-CONFIRMA-TELA REVERSE-VIDEO PIC X(01)
+                           USING WS-CONFIRMA-TELA.
+           05 LINE 13 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01  SS-LINHA-DE-MENSAGEM.
+           05 SS-MENSAGEM              PIC X(50) USING WS-MENSAGEM
+                                               LINE 14 COL 05.
+      *
+       01  SS-LIMPA-MENSAGEM.
+           05 LINE 14 BLANK LINE.
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+      *
+       MAIN-PROCEDURE.
+
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+
+           PERFORM P300-PROCESSA THRU P300-FIM UNTIL FLAG-SAIR.
+
+           PERFORM P900-FIM.
+
+       P100-INICIALIZA.
+
+           SET WS-FS-PROD-OK           TO  TRUE.
+           SET WS-FS-TP-OK             TO  TRUE.
+           SET WS-FS-PRC-OK            TO  TRUE.
+           MOVE SPACES                 TO WS-RESPOSTA-TELA.
+
+           PERFORM P120-ABRE-PRODUTO THRU P120-FIM.
+
+           PERFORM P130-ABRE-TP-PRODUTO THRU P130-FIM.
+
+           PERFORM P140-ABRE-PRC-PRODUTO THRU P140-FIM.
+
+           OPEN EXTEND AUDITORIA.
+      *
+       P100-FIM.
+      *
+       P120-ABRE-PRODUTO.
+      *
+           OPEN I-O PRODUTO
+
+           IF WS-FS-PROD-NAO-EXISTE THEN
+               OPEN OUTPUT PRODUTO
+           END-IF.
+      *
+           IF NOT WS-FS-PROD-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO PRODUTO FS: "
+                       WS-FS-PRODUTO    INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1401
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P120-FIM.
+      *
+       P130-ABRE-TP-PRODUTO.
+      *
+           OPEN INPUT TP-PRODUTO
+
+           IF NOT WS-FS-TP-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO TP-PRODUTO FS: "
+                       WS-FS-TP-PRODUTO    INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1401
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P130-FIM.
+      *
+       P140-ABRE-PRC-PRODUTO.
+      *
+           OPEN INPUT PRC-PRODUTO
+
+           IF NOT WS-FS-PRC-OK THEN
+               STRING "ERRO NA ABERTURA DO ARQUIVO PRC-PRODUTO FS: "
+                       WS-FS-PRC-PRODUTO    INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1401
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+       P140-FIM.
+      *
+       P300-PROCESSA.
+      *
+           MOVE SPACES             TO WS-COD-PRODUTO.
+           MOVE SPACES             TO WS-DESC-PRODUTO.
+           MOVE SPACES             TO WS-FK-COD-TIPO.
+           MOVE SPACES             TO WS-DESC-TIPO.
+           MOVE SPACES             TO WS-CONFIRMA-TELA.
+           MOVE ZEROS              TO WS-VALIDADE-DIAS.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-INPUT-SCREEN.
+
+           ACCEPT WS-COD-PRODUTO   REVERSE-VIDEO   AT 0627.
+
+           IF WS-COD-PRODUTO EQUAL SPACES THEN
+               MOVE "Q"            TO  WS-RESPOSTA-TELA
+           ELSE
+               PERFORM P310-PROCESSAR-DADOS    THRU    P310-FIM
+           END-IF.
+      *
+       P300-FIM.
+      *
+       P310-PROCESSAR-DADOS.
+      *
+           MOVE WS-COD-PRODUTO     TO  COD-PRODUTO.
+
+           READ PRODUTO    INTO    WS-REG-PRODUTO
+               KEY IS COD-PRODUTO
+                   INVALID KEY
+                       MOVE "PRODUTO NAO EXISTE"
+                                   TO WS-MENSAGEM
+                       DISPLAY SS-LINHA-DE-MENSAGEM
+                       ACCEPT WS-PROMPT AT 1401
+                       DISPLAY SS-LIMPA-MENSAGEM
+                   NOT INVALID KEY
+                       MOVE WS-FK-COD-TIPO  TO COD-TIPO
+                       READ TP-PRODUTO INTO WS-REG-TIPO-PRODUTO
+                           KEY IS COD-TIPO
+                               INVALID KEY
+                                   MOVE SPACES TO WS-DESC-TIPO
+                       END-READ
+                       PERFORM P350-VERIFICA-EM-USO THRU P350-FIM
+                       IF WS-QTD-PRECOS-VINCULADOS > ZEROS THEN
+                           PERFORM P360-AVISA-EM-USO THRU P360-FIM
+                       ELSE
+                           ACCEPT  SS-INPUT-SCREEN
+                           IF FLAG-CONFIRMA THEN
+                               PERFORM P400-EXCLUIR-PRODUTO
+                                               THRU P400-FIM
+                           END-IF
+                       END-IF
+               END-READ.
+      *
+       P310-FIM.
+      *
+       P350-VERIFICA-EM-USO.
+      *
+      *    *========================================================*
+      *    * PERCORRE PRC-PRODUTO PELA CHAVE PRIMARIA (CUJO CAMPO MAIS
+      *    * SIGNIFICATIVO E FK-COD-PRODUTO) PARA CONTAR QUANTOS
+      *    * PRECOS AINDA APONTAM PARA ESSE PRODUTO.
+      *    *========================================================*
+           MOVE ZEROS                  TO WS-QTD-PRECOS-VINCULADOS.
+           MOVE WS-COD-PRODUTO         TO WS-FK-COD-PRODUTO.
+           MOVE WS-FK-COD-PRODUTO      TO FK-COD-PRODUTO.
+           MOVE LOW-VALUES             TO DATA-PRECO.
+           MOVE ZEROS                  TO SEQ-PRECO.
+      *
+           START PRC-PRODUTO KEY IS NOT LESS THAN CHAVE-PRECO-PRODUTO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+      *
+           IF WS-FS-PRC-OK THEN
+               PERFORM UNTIL WS-FS-PRC-NAO-EXISTE
+                   READ PRC-PRODUTO NEXT RECORD
+                       AT END
+                           SET WS-FS-PRC-NAO-EXISTE TO TRUE
+                       NOT AT END
+                           IF FK-COD-PRODUTO NOT EQUAL WS-FK-COD-PRODUTO
+                               SET WS-FS-PRC-NAO-EXISTE TO TRUE
+                           ELSE
+                               ADD 1 TO WS-QTD-PRECOS-VINCULADOS
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+      *
+       P350-FIM.
+      *
+       P360-AVISA-EM-USO.
+      *
+           STRING  "NAO E POSSIVEL EXCLUIR. "
+                   WS-QTD-PRECOS-VINCULADOS
+                   " PRECO(S) VINCULADO(S)."
+                                           INTO WS-MENSAGEM
+           DISPLAY SS-LINHA-DE-MENSAGEM
+           ACCEPT WS-PROMPT AT 1401
+           DISPLAY SS-LIMPA-MENSAGEM.
+      *
+       P360-FIM.
+      *
+       P400-EXCLUIR-PRODUTO.
+      *
+           DELETE PRODUTO RECORD.
+
+           IF WS-FS-PROD-OK THEN
+               MOVE "PRODUTO EXCLUIDO OK"        TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1401
+               DISPLAY SS-LIMPA-MENSAGEM
+               MOVE WS-DESC-PRODUTO     TO AUD-VALOR-ANTERIOR
+               MOVE SPACES              TO AUD-VALOR-NOVO
+               MOVE WS-COD-PRODUTO      TO AUD-CHAVE
+               MOVE "E"                 TO AUD-OPERACAO
+               PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+           ELSE
+               STRING "ERRO NA EXCLUSAO DO REGISTRO - FS: "
+               WS-FS-PRODUTO                   INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1401
+               DISPLAY SS-LIMPA-MENSAGEM
+           END-IF.
+      *
+       P400-FIM.
+      *
+       P800-GRAVA-AUDITORIA.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0240"         TO AUD-PROGRAMA.
+           MOVE "PRODUTO"          TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM.
+      *
+       P900-FIM.
+           CLOSE   TP-PRODUTO
+                   PRODUTO
+                   PRC-PRODUTO
+                   AUDITORIA.
+           GOBACK.
+       END PROGRAM SCMP0240.
