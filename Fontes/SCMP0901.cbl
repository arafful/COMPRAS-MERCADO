@@ -37,6 +37,16 @@
                10  PONTO-002             PIC X(001).
                10  WS-ANO                PIC 9(004).
                    88 ANO-VALIDO         VALUE 1901 THRU 2099.
+           05  WS-HOJE                   PIC 9(008).
+           05  WS-HOJE-R                 REDEFINES WS-HOJE.
+               10  WS-HOJE-AAAA          PIC 9(004).
+               10  WS-HOJE-MM            PIC 9(002).
+               10  WS-HOJE-DD            PIC 9(002).
+           05  WS-DATA-COMPARA           PIC 9(008).
+           05  WS-DATA-COMPARA-R         REDEFINES WS-DATA-COMPARA.
+               10  WS-DATA-COMPARA-AAAA  PIC 9(004).
+               10  WS-DATA-COMPARA-MM    PIC 9(002).
+               10  WS-DATA-COMPARA-DD    PIC 9(002).
       *-----------------------------------------------------------------
        LINKAGE SECTION.
       *-----------------------------------------------------------------
@@ -48,6 +58,7 @@
       * LKS-RETORNO = 0 - A data informada está correta
       * LKS-RETORNO = 1 - A data informada está incorreta
       * LKS-RETORNO = 2 - O ano ou o mes informado é invalido
+      * LKS-RETORNO = 3 - A data informada está no futuro
       *-----------------------------------------------------------------
       *-----------------------------------------------------------------
        PROCEDURE DIVISION USING LKS-PARAMETRO.
@@ -68,5 +79,16 @@
                WHEN OTHER
                     MOVE 2 TO LKS-RETORNO
            END-EVALUATE
+      *
+           IF LKS-RETORNO EQUAL 0 THEN
+               ACCEPT WS-HOJE FROM DATE YYYYMMDD
+               MOVE WS-ANO TO WS-DATA-COMPARA-AAAA
+               MOVE WS-MES TO WS-DATA-COMPARA-MM
+               MOVE WS-DIA TO WS-DATA-COMPARA-DD
+               IF WS-DATA-COMPARA > WS-HOJE THEN
+                   MOVE 3 TO LKS-RETORNO
+               END-IF
+           END-IF.
+      *
            GOBACK.
        END PROGRAM SCMP0901.
