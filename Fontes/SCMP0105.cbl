@@ -0,0 +1,392 @@
+      ******************************************************************
+      * Author: ANDRE RAFFUL
+      * Date: 09/08/2026
+      * Purpose: CADASTRO DE TIPOS DE PRODUTOS - MESCLAGEM
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCMP0105.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TP-PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\TP-PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS RANDOM
+                RECORD KEY     IS COD-TIPO
+                FILE STATUS    IS WS-FS-TP-PRODUTO.
+      *
+           SELECT PRODUTO ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\PRODUTO.dat"
+                ORGANIZATION   IS INDEXED
+                ACCESS         IS DYNAMIC
+                RECORD KEY     IS COD-PRODUTO
+                ALTERNATE RECORD KEY IS FK-COD-TIPO WITH DUPLICATES
+                FILE STATUS    IS WS-FS-PRODUTO.
+      *
+           SELECT AUDITORIA ASSIGN TO
+               "F:\Meus Docs - Disco Rigido\Desenv\Meus Projetos\COMPRAS
+      -        "-MERCADO\Arquivos\AUDITORIA.LOG"
+                ORGANIZATION   IS LINE SEQUENTIAL
+                ACCESS         IS SEQUENTIAL
+                FILE STATUS    IS WS-FS-AUDITORIA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD TP-PRODUTO.
+           COPY "TpProduto.cpy".
+      *
+       FD PRODUTO.
+           COPY "Produto.cpy".
+      *
+       FD AUDITORIA.
+           COPY "Auditoria.cpy".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-REG-TIPO-ORIGEM.
+           05 WS-COD-TIPO-ORIGEM               PIC X(10).
+           05 WS-DESC-TIPO-ORIGEM              PIC X(50).
+      *
+       01 WS-REG-TIPO-DESTINO.
+           05 WS-COD-TIPO-DESTINO              PIC X(10).
+           05 WS-DESC-TIPO-DESTINO             PIC X(50).
+      *
+       77 WS-QTD-PRODUTOS-MESCLADOS            PIC 9(05) VALUE ZEROS.
+      *
+       01 WS-TAB-PRODUTOS-MESCLAGEM.
+           05 WS-TAB-COD-MESCLAGEM     PIC X(14) OCCURS 500 TIMES.
+      *
+       77 WS-QTD-COD-MESCLAGEM                 PIC 9(03) VALUE ZEROS.
+       77 WS-IND-MESCLAGEM                     PIC 9(03) VALUE ZEROS.
+       77 WS-TAB-MESCLAGEM-ESTOUROU             PIC X(01) VALUE SPACES.
+           88 FLAG-TAB-MESCLAGEM-ESTOUROU       VALUE "S".
+      *
+       77 WS-FS-TP-PRODUTO                     PIC 9(02).
+           88 WS-FS-OK                         VALUE ZEROS.
+           88 WS-FS-NAO-EXISTE                 VALUE 35.
+      *
+       77 WS-FS-PRODUTO                        PIC 9(02).
+           88 WS-FS-PROD-OK                    VALUE ZEROS.
+           88 WS-FS-PROD-NAO-EXISTE            VALUE 35.
+      *
+       77 WS-FS-AUDITORIA                      PIC 9(02).
+           88 WS-FS-AUDITORIA-OK               VALUE ZEROS.
+      *
+       77 WS-RESPOSTA-TELA                     PIC X(01).
+           88 FLAG-SAIR                        VALUE "Q".
+      *
+       77 WS-CONFIRMA-TELA                     PIC X(01).
+           88 FLAG-CONFIRMA                    VALUE "S".
+      *
+       77 WS-VALIDA-MESCLAGEM                  PIC X(01) VALUE SPACES.
+           88 FLAG-MESCLAGEM-VALIDA            VALUE "S".
+      *
+       77 WS-MENSAGEM                          PIC X(50) VALUE SPACES.
+       77 WS-PROMPT                            PIC X(01) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM                      PIC X(20).
+           03 LK-OPERADOR-ID                   PIC X(08).
+      *
+       SCREEN SECTION.
+      *
+       01 SS-CLEAR-SCREEN.
+           05 BLANK SCREEN.
+      *
+       01 SS-INPUT-SCREEN.
+           05 LINE 02 COL 05 VALUE "CADASTRO DE TIPOS DE PRODUTOS".
+           05 LINE 03 COL 05 VALUE "SMCP0105 - Mesclagem de Tipos".
+           05 LINE 04 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 06 COL 05 VALUE "Tipo Origem...: ".
+           05 LINE 07 COL 05 VALUE "Desc Origem...: ".
+           05 SS-DESC-TIPO-ORIGEM PIC X(50)
+                           USING WS-DESC-TIPO-ORIGEM.
+           05 LINE 09 COL 05 VALUE "Tipo Destino..: ".
+           05 LINE 10 COL 05 VALUE "Desc Destino..: ".
+           05 SS-DESC-TIPO-DESTINO PIC X(50)
+                           USING WS-DESC-TIPO-DESTINO.
+           05 LINE 12 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+           05 LINE 13 COL 05 VALUE
+                   "CONFIRMA A MESCLAGEM DOS TIPOS ACIMA? <S>/<N> ".
+           05 SS-CONFIRMA-TELA REVERSE-VIDEO PIC X(01)
+                           USING WS-CONFIRMA-TELA.
+           05 LINE 14 COL 05 VALUE
+           "------------------------------------------------------------
+      -    "--------------".
+      *
+       01  SS-LINHA-DE-MENSAGEM.
+           05 SS-MENSAGEM              PIC X(50) USING WS-MENSAGEM
+                                               LINE 15 COL 05.
+      *
+       01  SS-LIMPA-MENSAGEM.
+           05 LINE 15 BLANK LINE.
+      *
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+      *
+           PERFORM P100-INICIALIZA THRU P100-FIM.
+      *
+           PERFORM P300-PROCESSA THRU P300-FIM UNTIL FLAG-SAIR.
+      *
+           PERFORM P900-FIM.
+      *
+       P100-INICIALIZA.
+      *
+           SET WS-FS-OK           TO  TRUE.
+           SET WS-FS-PROD-OK      TO  TRUE.
+      *
+           OPEN I-O TP-PRODUTO.
+      *
+           IF NOT WS-FS-OK THEN
+               MOVE "ERRO NA ABERTURA DO ARQUIVO TP-PRODUTO"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1601
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN I-O PRODUTO.
+      *
+           IF NOT WS-FS-PROD-OK THEN
+               MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1601
+               DISPLAY SS-LIMPA-MENSAGEM
+               PERFORM P900-FIM
+           END-IF.
+      *
+           OPEN EXTEND AUDITORIA.
+      *
+       P100-FIM.
+      *
+       P300-PROCESSA.
+      *
+           MOVE SPACES                         TO WS-COD-TIPO-ORIGEM.
+           MOVE SPACES                         TO WS-DESC-TIPO-ORIGEM.
+           MOVE SPACES                         TO WS-COD-TIPO-DESTINO.
+           MOVE SPACES                         TO WS-DESC-TIPO-DESTINO.
+           MOVE SPACES                         TO WS-CONFIRMA-TELA.
+           MOVE SPACES                         TO WS-VALIDA-MESCLAGEM.
+      *
+           DISPLAY SS-CLEAR-SCREEN.
+           DISPLAY SS-INPUT-SCREEN.
+      *
+           ACCEPT  WS-COD-TIPO-ORIGEM  REVERSE-VIDEO   AT 0621.
+      *
+           IF WS-COD-TIPO-ORIGEM EQUAL SPACES THEN
+               MOVE "Q"                        TO WS-RESPOSTA-TELA
+           ELSE
+               ACCEPT  WS-COD-TIPO-DESTINO REVERSE-VIDEO   AT 0921
+               PERFORM P310-VALIDA-TIPOS   THRU  P310-FIM
+               IF FLAG-MESCLAGEM-VALIDA THEN
+                   ACCEPT  SS-INPUT-SCREEN
+                   IF FLAG-CONFIRMA THEN
+                       PERFORM P400-MESCLAR THRU P400-FIM
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       P300-FIM.
+      *
+       P310-VALIDA-TIPOS.
+      *
+           MOVE SPACES                     TO WS-VALIDA-MESCLAGEM.
+      *
+           IF WS-COD-TIPO-ORIGEM EQUAL WS-COD-TIPO-DESTINO THEN
+               MOVE "TIPO ORIGEM E DESTINO NAO PODEM SER IGUAIS"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1601
+               DISPLAY SS-LIMPA-MENSAGEM
+           ELSE
+               MOVE WS-COD-TIPO-ORIGEM         TO COD-TIPO
+               READ TP-PRODUTO INTO WS-REG-TIPO-ORIGEM
+                   KEY IS COD-TIPO
+                       INVALID KEY
+                           MOVE "TIPO ORIGEM NAO EXISTE"
+                                           TO WS-MENSAGEM
+                           DISPLAY SS-LINHA-DE-MENSAGEM
+                           ACCEPT WS-PROMPT AT 1601
+                           DISPLAY SS-LIMPA-MENSAGEM
+                       NOT INVALID KEY
+                           MOVE WS-COD-TIPO-DESTINO    TO COD-TIPO
+                           READ TP-PRODUTO INTO WS-REG-TIPO-DESTINO
+                               KEY IS COD-TIPO
+                                   INVALID KEY
+                                       MOVE "TIPO DESTINO NAO EXISTE"
+                                                   TO WS-MENSAGEM
+                                       DISPLAY SS-LINHA-DE-MENSAGEM
+                                       ACCEPT WS-PROMPT AT 1601
+                                       DISPLAY SS-LIMPA-MENSAGEM
+                                   NOT INVALID KEY
+                                       SET FLAG-MESCLAGEM-VALIDA
+                                                           TO TRUE
+                           END-READ
+               END-READ
+           END-IF.
+      *
+       P310-FIM.
+      *
+       P400-MESCLAR.
+      *
+      *    *========================================================*
+      *    * FASE 1: PERCORRE PRODUTO PELA CHAVE ALTERNATIVA
+      *    * FK-COD-TIPO E APENAS COLETA OS CODIGOS DE PRODUTO DO
+      *    * TIPO ORIGEM NUMA TABELA, SEM ALTERAR NENHUM REGISTRO -
+      *    * REESCREVER FK-COD-TIPO ENQUANTO POSICIONADO NELA
+      *    * CORROMPERIA O PROPRIO SCAN.
+      *    *========================================================*
+           MOVE ZEROS                  TO WS-QTD-PRODUTOS-MESCLADOS.
+           MOVE ZEROS                  TO WS-QTD-COD-MESCLAGEM.
+           MOVE SPACES                 TO WS-TAB-MESCLAGEM-ESTOUROU.
+           MOVE WS-COD-TIPO-ORIGEM     TO FK-COD-TIPO.
+      *
+           START PRODUTO KEY IS NOT LESS THAN FK-COD-TIPO
+               INVALID KEY
+                   SET WS-FS-PROD-NAO-EXISTE TO TRUE
+           END-START.
+      *
+           IF WS-FS-PROD-OK THEN
+               PERFORM UNTIL WS-FS-PROD-NAO-EXISTE
+                   READ PRODUTO NEXT RECORD
+                       AT END
+                           SET WS-FS-PROD-NAO-EXISTE TO TRUE
+                       NOT AT END
+                           IF FK-COD-TIPO NOT EQUAL WS-COD-TIPO-ORIGEM
+                                                                  THEN
+                               SET WS-FS-PROD-NAO-EXISTE TO TRUE
+                           ELSE
+                               IF WS-QTD-COD-MESCLAGEM < 500 THEN
+                                   ADD 1 TO WS-QTD-COD-MESCLAGEM
+                                   MOVE COD-PRODUTO TO
+                                       WS-TAB-COD-MESCLAGEM
+                                           (WS-QTD-COD-MESCLAGEM)
+                               ELSE
+                                   SET FLAG-TAB-MESCLAGEM-ESTOUROU
+                                                           TO TRUE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+      *
+      *    *========================================================*
+      *    * FASE 2: REPASSA CADA CODIGO COLETADO, ACESSANDO O
+      *    * PRODUTO PELA CHAVE PRIMARIA COD-PRODUTO (NAO MAIS PELA
+      *    * CHAVE QUE ESTA SENDO ALTERADA) ANTES DE GRAVAR O NOVO
+      *    * FK-COD-TIPO.
+      *    *========================================================*
+           MOVE ZEROS                  TO WS-IND-MESCLAGEM.
+      *
+           PERFORM WS-QTD-COD-MESCLAGEM TIMES
+               ADD 1 TO WS-IND-MESCLAGEM
+               MOVE WS-TAB-COD-MESCLAGEM(WS-IND-MESCLAGEM)
+                                       TO COD-PRODUTO
+               READ PRODUTO
+                   KEY IS COD-PRODUTO
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE WS-COD-TIPO-DESTINO
+                                               TO FK-COD-TIPO
+                           REWRITE REG-PRODUTO
+                           IF WS-FS-PROD-OK THEN
+                               ADD 1 TO WS-QTD-PRODUTOS-MESCLADOS
+                               MOVE WS-COD-TIPO-ORIGEM
+                                           TO AUD-VALOR-ANTERIOR
+                               MOVE WS-COD-TIPO-DESTINO
+                                           TO AUD-VALOR-NOVO
+                               MOVE COD-PRODUTO   TO AUD-CHAVE
+                               MOVE "A"           TO AUD-OPERACAO
+                               PERFORM P800-GRAVA-PRODUTO
+                                           THRU P800-FIM-PRODUTO
+                           ELSE
+                               STRING "ERRO NA ATUALIZACAO DO "
+                                   "PRODUTO - FS: " WS-FS-PRODUTO
+                                                   INTO WS-MENSAGEM
+                               DISPLAY SS-LINHA-DE-MENSAGEM
+                               ACCEPT WS-PROMPT AT 1601
+                               DISPLAY SS-LIMPA-MENSAGEM
+                           END-IF
+               END-READ
+           END-PERFORM.
+      *
+           IF FLAG-TAB-MESCLAGEM-ESTOUROU THEN
+               MOVE "MAIS DE 500 PRODUTOS - ALGUNS NAO MESCLADOS"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1601
+               DISPLAY SS-LIMPA-MENSAGEM
+           END-IF.
+      *
+           MOVE WS-COD-TIPO-ORIGEM         TO COD-TIPO.
+      *
+           DELETE TP-PRODUTO RECORD.
+      *
+           IF WS-FS-TP-PRODUTO NOT EQUAL ZEROS THEN
+               MOVE "ERRO NA EXCLUSAO DO TIPO ORIGEM"
+                                           TO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1601
+               DISPLAY SS-LIMPA-MENSAGEM
+           ELSE
+               STRING  WS-QTD-PRODUTOS-MESCLADOS
+                       " PRODUTO(S) MESCLADO(S) COM SUCESSO."
+                                           INTO WS-MENSAGEM
+               DISPLAY SS-LINHA-DE-MENSAGEM
+               ACCEPT WS-PROMPT AT 1601
+               DISPLAY SS-LIMPA-MENSAGEM
+               MOVE WS-DESC-TIPO-ORIGEM    TO AUD-VALOR-ANTERIOR
+               MOVE SPACES                 TO AUD-VALOR-NOVO
+               MOVE WS-COD-TIPO-ORIGEM     TO AUD-CHAVE
+               MOVE "E"                    TO AUD-OPERACAO
+               PERFORM P800-GRAVA-TIPO     THRU P800-FIM-TIPO
+           END-IF.
+      *
+       P400-FIM.
+      *
+       P800-GRAVA-PRODUTO.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0105"         TO AUD-PROGRAMA.
+           MOVE "PRODUTO"          TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM-PRODUTO.
+      *
+       P800-GRAVA-TIPO.
+      *
+           ACCEPT  AUD-DATA        FROM DATE YYYYMMDD.
+           ACCEPT  AUD-HORA        FROM TIME.
+           MOVE LK-OPERADOR-ID     TO AUD-OPERADOR.
+           MOVE "SCMP0105"         TO AUD-PROGRAMA.
+           MOVE "TP-PRODUTO"       TO AUD-ARQUIVO.
+      *
+           WRITE REG-AUDITORIA.
+      *
+       P800-FIM-TIPO.
+      *
+       P900-FIM.
+           CLOSE TP-PRODUTO
+                 PRODUTO
+                 AUDITORIA.
+           GOBACK.
+       END PROGRAM SCMP0105.
