@@ -0,0 +1,3 @@
+       01  REG-TIPO-PRODUTO.
+           05 COD-TIPO                  PIC X(10).
+           05 DESC-TIPO                 PIC X(50).
