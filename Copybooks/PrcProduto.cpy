@@ -1,10 +1,16 @@
        01  REG-PRECO-PRODUTO.
-           05 FK-COD-PRODUTO            PIC 9(14)
-           05 DATA-PRECO                PIC X(10).
-           05 DATA-PRECO-DDMMAAAA REDEFINES DATA-PRECO.
-               10 DIA-PRECO             PIC 9(02).
-               10 FILLER                PIC X VALUE "/".
-               10 MES-PRECO             PIC 9(02).
-               10 FILLER                PIC X VALUE "/".
-               10 ANO-PRECO             PIC 9(04).
-           05 VLR-PRECO                 PIC 9(12)V99.
\ No newline at end of file
+           05 CHAVE-PRECO-PRODUTO.
+               10 FK-COD-PRODUTO        PIC 9(14).
+               10 DATA-PRECO            PIC X(10).
+               10 DATA-PRECO-DDMMAAAA REDEFINES DATA-PRECO.
+                   15 DIA-PRECO         PIC 9(02).
+                   15 FILLER            PIC X VALUE "/".
+                   15 MES-PRECO         PIC 9(02).
+                   15 FILLER            PIC X VALUE "/".
+                   15 ANO-PRECO         PIC 9(04).
+               10 SEQ-PRECO             PIC 9(02).
+           05 VLR-PRECO                 PIC 9(12)V99.
+           05 FK-COD-MERCADO            PIC X(10).
+           05 QTD-COMPRA                PIC 9(07)V999.
+           05 UND-MEDIDA                PIC X(02).
+           05 COD-MOEDA                 PIC X(03).
