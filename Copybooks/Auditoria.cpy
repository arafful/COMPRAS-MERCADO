@@ -0,0 +1,10 @@
+       01  REG-AUDITORIA.
+           05 AUD-DATA                  PIC 9(08).
+           05 AUD-HORA                  PIC 9(08).
+           05 AUD-OPERADOR              PIC X(08).
+           05 AUD-PROGRAMA              PIC X(08).
+           05 AUD-ARQUIVO               PIC X(15).
+           05 AUD-OPERACAO              PIC X(01).
+           05 AUD-CHAVE                 PIC X(20).
+           05 AUD-VALOR-ANTERIOR        PIC X(80).
+           05 AUD-VALOR-NOVO            PIC X(80).
