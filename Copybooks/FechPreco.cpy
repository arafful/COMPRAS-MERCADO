@@ -0,0 +1,4 @@
+       01  REG-FECHAMENTO-PRECO.
+           05 COMPETENCIA-FECHAMENTO    PIC 9(06).
+           05 DATA-FECHAMENTO           PIC X(10).
+           05 OPERADOR-FECHAMENTO       PIC X(08).
