@@ -0,0 +1,3 @@
+       01  REG-MERCADO.
+           05 COD-MERCADO               PIC X(10).
+           05 DESC-MERCADO              PIC X(50).
