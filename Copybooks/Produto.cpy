@@ -0,0 +1,5 @@
+       01  REG-PRODUTO.
+           05 COD-PRODUTO               PIC X(14).
+           05 DESC-PRODUTO               PIC X(50).
+           05 FK-COD-TIPO               PIC X(10).
+           05 VALIDADE-DIAS              PIC 9(04).
