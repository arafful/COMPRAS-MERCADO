@@ -0,0 +1,3 @@
+       01  REG-FORNECEDOR.
+           05 COD-FORNECEDOR            PIC X(10).
+           05 DESC-FORNECEDOR           PIC X(50).
